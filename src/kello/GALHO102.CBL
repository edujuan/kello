@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO102.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: DETECTA CONFLITO DE ESCALA - MESMA EQUIPE (EQUIPE-CO60)
+      *         ESCALADA PARA MAIS DE UM EVENTO (COD060) NA MESMA
+      *         DATA DE REALIZAÇÃO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY COPX060.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY COPW060.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-COD060            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  TOT-CONFLITO-W       PIC 9(5)     VALUE ZEROS.
+           05  PRIMEIRO-REG-W       PIC 9        VALUE ZEROS.
+               88  E-PRIMEIRO-REG            VALUE 1.
+
+           05  EQUIPE-ANT-W         PIC 9(6)     VALUE ZEROS.
+           05  DATA-ANT-W           PIC 9(8)     VALUE ZEROS.
+           05  CONTRATO-ANT-W       PIC 9(4)     VALUE ZEROS.
+           05  ITEM-ANT-W           PIC 999      VALUE ZEROS.
+           05  LOCAL-ANT-W          PIC X(25)    VALUE SPACES.
+
+           05  EQUIPE-E             PIC Z(05)9.
+           05  DATA-E               PIC 99/99/9999.
+           05  CONTRATO1-E          PIC Z(03)9.
+           05  ITEM1-E              PIC ZZ9.
+           05  CONTRATO2-E          PIC Z(03)9.
+           05  ITEM2-E              PIC ZZ9.
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-COD060          PIC X(60)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAB01.
+           05  FILLER              PIC X(132)  VALUE
+           "CONFLITOS DE ESCALA DE EQUIPE ENTRE EVENTOS (COD060)".
+
+       01  CAB02.
+           05  FILLER              PIC X(55)   VALUE
+           "EQUIPE   DATA        CONTR/ITEM 1   CONTR/ITEM 2".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT EMPRESA-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "COD060"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-COD060.
+
+           OPEN INPUT COD060.
+           OPEN OUTPUT RELAT.
+
+           MOVE ZEROS TO PAG-W TOT-CONFLITO-W.
+           MOVE 99    TO LIN-W.
+           MOVE 1     TO PRIMEIRO-REG-W.
+
+       CORPO-PROGRAMA SECTION.
+           MOVE ZEROS TO EQUIPE-CO60.
+           MOVE ZEROS TO DATAREALIZA-CO60.
+           START COD060 KEY IS NOT LESS ALT-EQUIPE-CO60 INVALID KEY
+                 MOVE "10" TO ST-COD060.
+
+           PERFORM UNTIL ST-COD060 = "10"
+              READ COD060 NEXT RECORD AT END
+                   MOVE "10" TO ST-COD060
+              NOT AT END
+                   IF EQUIPE-CO60 NOT = ZEROS
+                      IF NOT E-PRIMEIRO-REG
+                         AND EQUIPE-CO60 = EQUIPE-ANT-W
+                         AND DATAREALIZA-CO60 = DATA-ANT-W
+                         PERFORM IMPRIME-CONFLITO
+                      END-IF
+                      MOVE ZEROS         TO PRIMEIRO-REG-W
+                      MOVE EQUIPE-CO60   TO EQUIPE-ANT-W
+                      MOVE DATAREALIZA-CO60 TO DATA-ANT-W
+                      MOVE NR-CONTRATO-CO60 TO CONTRATO-ANT-W
+                      MOVE ITEM-CO60     TO ITEM-ANT-W
+                      MOVE LOCAL-CO60    TO LOCAL-ANT-W
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+           PERFORM IMPRIME-RESUMO.
+
+       IMPRIME-CONFLITO SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           ADD 1 TO TOT-CONFLITO-W.
+           MOVE EQUIPE-CO60       TO EQUIPE-E.
+           MOVE DATAREALIZA-CO60  TO DATA-E.
+           MOVE CONTRATO-ANT-W    TO CONTRATO1-E.
+           MOVE ITEM-ANT-W        TO ITEM1-E.
+           MOVE NR-CONTRATO-CO60  TO CONTRATO2-E.
+           MOVE ITEM-CO60         TO ITEM2-E.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE EQUIPE-E    TO REG-RELAT (1: 6).
+           MOVE DATA-E      TO REG-RELAT (10: 10).
+           MOVE CONTRATO1-E TO REG-RELAT (23: 4).
+           MOVE ITEM1-E     TO REG-RELAT (28: 3).
+           MOVE CONTRATO2-E TO REG-RELAT (38: 4).
+           MOVE ITEM2-E     TO REG-RELAT (43: 3).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           IF TOT-CONFLITO-W = ZEROS
+              MOVE "NENHUM CONFLITO DE ESCALA ENCONTRADO"
+                   TO REG-RELAT (1: 37)
+           ELSE
+              MOVE "TOTAL DE CONFLITOS DE ESCALA: "
+                   TO REG-RELAT (1: 30)
+              MOVE TOT-CONFLITO-W TO REG-RELAT (31: 5).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE COD060 RELAT.
+
+       END PROGRAM GALHO102.
