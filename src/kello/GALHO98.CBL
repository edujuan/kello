@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO98.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUN��O: PAINEL DE GARGALOS DE PRODU��O DE �LBUM - TOTALIZA
+      *         OS �LBUNS DE MTD020 POR FASE (POSSE-MTG/FOGO-MTG)
+      *         E LISTA OS QUE EST�O PARADOS H� MAIS TEMPO NUMA
+      *         MESMA FASE, CRUZANDO COM MTD019 (ALUNO) E RCD100
+      *         (ROMANEIO J� GERADO OU N�O).
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY MTPX020.
+           COPY MTPX019.
+           COPY RCPX100.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY MTPW020.
+       COPY MTPW019.
+       COPY RCPW100.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-MTD020            PIC XX       VALUE SPACES.
+           05  ST-MTD019            PIC XX       VALUE SPACES.
+           05  ST-RCD100            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  ERRO-W               PIC 9        VALUE ZEROS.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  LIMITE-DIAS-W        PIC 9(3)     VALUE 030.
+      *    LIMITE-DIAS-W - a partir de quantos dias parada na mesma
+      *    fase um �lbum passa a ser considerado gargalo (par�metro
+      *    de f�brica, hoje fixo, v. COP115/GALHO97 p/ precedente de
+      *    leitura de par�metro via linha de comando)
+
+           05  TOT-ESTOQUE-W        PIC 9(6)     VALUE ZEROS.
+           05  TOT-VENDEDOR-W       PIC 9(6)     VALUE ZEROS.
+           05  TOT-MONTAGEM-W       PIC 9(6)     VALUE ZEROS.
+           05  TOT-REVENDIDO-W      PIC 9(6)     VALUE ZEROS.
+           05  TOT-GARGALO-W        PIC 9(6)     VALUE ZEROS.
+           05  TOT-SEM-ROMANEIO-W   PIC 9(6)     VALUE ZEROS.
+
+           05  DATA-HOJE-INV-W      PIC 9(8)     VALUE ZEROS.
+           05  DATA-HOJE-W          PIC 9(8)     VALUE ZEROS.
+           05  ORDINAL-HOJE-W       PIC 9(8)     VALUE ZEROS.
+           05  ORDINAL-MOVTO-W      PIC 9(8)     VALUE ZEROS.
+           05  DIAS-PARADO-W        PIC 9(5)     VALUE ZEROS.
+
+           05  DATA-PARA-CONV-W     PIC 9(8).
+           05  DATA-PARA-CONV-R REDEFINES DATA-PARA-CONV-W.
+               10  ANO-CONV-W       PIC 9(4).
+               10  MES-CONV-W       PIC 9(2).
+               10  DIA-CONV-W       PIC 9(2).
+           05  ORDINAL-CALC-W       PIC 9(8).
+           05  ANOS-ANTERIORES-W    PIC 9(4).
+           05  ANO-BISS-W           PIC 9.
+               88  ANO-E-BISSEXTO            VALUE 0.
+           05  DIV-AUX-W            PIC 9(4).
+
+           05  DIAS-ACUM-TAB.
+               10  FILLER           PIC 9(3) VALUE 000.
+               10  FILLER           PIC 9(3) VALUE 031.
+               10  FILLER           PIC 9(3) VALUE 059.
+               10  FILLER           PIC 9(3) VALUE 090.
+               10  FILLER           PIC 9(3) VALUE 120.
+               10  FILLER           PIC 9(3) VALUE 151.
+               10  FILLER           PIC 9(3) VALUE 181.
+               10  FILLER           PIC 9(3) VALUE 212.
+               10  FILLER           PIC 9(3) VALUE 243.
+               10  FILLER           PIC 9(3) VALUE 273.
+               10  FILLER           PIC 9(3) VALUE 304.
+               10  FILLER           PIC 9(3) VALUE 334.
+           05  DIAS-ACUM-R REDEFINES DIAS-ACUM-TAB.
+               10  DIAS-ACUM-MES    OCCURS 12 PIC 9(3).
+
+           05  ALBUM-E               PIC ZZZZZZZZ.
+           05  NOME-E                PIC X(30)     VALUE SPACES.
+           05  POSSE-E               PIC X(14)     VALUE SPACES.
+           05  DIAS-E                PIC ZZ.ZZZ.
+           05  ROMANEIO-E            PIC X(11)     VALUE SPACES.
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-MTD020          PIC X(60)    VALUE SPACES.
+           05  PATH-MTD019          PIC X(60)    VALUE SPACES.
+           05  PATH-RCD100          PIC X(60)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAB01.
+           05  FILLER              PIC X(132)  VALUE
+           "PAINEL DE GARGALOS DE PRODU��O DE �LBUM".
+
+       01  CAB02.
+           05  FILLER              PIC X(55)   VALUE
+           "�LBUM      ALUNO                          FASE".
+           05  FILLER              PIC X(40)   VALUE
+           "          DIAS   ROMANEIO".
+
+       01  TOT-LINHA-E             PIC ZZ.ZZZ.
+
+       01  LIT-TOTAIS-W.
+           05  LIT-ESTOQUE-W       PIC X(35) VALUE
+               "EM ESTOQUE (POSSE=1)...........: ".
+           05  LIT-VENDEDOR-W      PIC X(35) VALUE
+               "COM VENDEDOR (POSSE=2)..........: ".
+           05  LIT-MONTAGEM-W      PIC X(35) VALUE
+               "EM MONTAGEM (POSSE=3)...........: ".
+           05  LIT-REVENDIDO-W     PIC X(35) VALUE
+               "REVENDIDO (POSSE=4).............: ".
+           05  LIT-GARGALO-W       PIC X(35) VALUE
+               "GARGALOS (PARADOS MAIS TEMPO)...: ".
+           05  LIT-SEM-ROMAN-W     PIC X(35) VALUE
+               "...SEM ROMANEIO GERADO..........: ".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM IMPRIME-TOTAIS.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT EMPRESA-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "MTD020"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-MTD020.
+
+           MOVE "MTD019"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-MTD019.
+
+           MOVE "RCD100"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-RCD100.
+
+           OPEN INPUT MTD020.
+           OPEN INPUT MTD019.
+           OPEN INPUT RCD100.
+           OPEN OUTPUT RELAT.
+
+           ACCEPT DATA-HOJE-INV-W FROM DATE.
+           MOVE DATA-HOJE-INV-W (3: 4) TO DATA-HOJE-W (5: 4)
+           MOVE "20"                   TO DATA-HOJE-W (1: 2)
+           MOVE DATA-HOJE-INV-W (1: 2) TO DATA-HOJE-W (3: 2)
+
+           MOVE DATA-HOJE-W TO DATA-PARA-CONV-W.
+           PERFORM CALCULA-ORDINAL-DATA.
+           MOVE ORDINAL-CALC-W TO ORDINAL-HOJE-W.
+
+           MOVE ZEROS TO PAG-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           START MTD020 KEY IS NOT LESS ALBUM-MTG INVALID KEY
+                 MOVE "10" TO ST-MTD020.
+
+           PERFORM UNTIL ST-MTD020 = "10"
+              READ MTD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-MTD020
+              NOT AT END
+      *          FOGO-MTG = 9 (j� fotografado/finalizado) n�o entra
+      *          mais no painel de produ��o em andamento
+                   IF FOGO-MTG NOT = 9
+                      PERFORM TOTALIZA-FASE
+                      PERFORM VERIFICA-GARGALO
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       TOTALIZA-FASE SECTION.
+           EVALUATE POSSE-MTG
+              WHEN 1  ADD 1 TO TOT-ESTOQUE-W
+              WHEN 2  ADD 1 TO TOT-VENDEDOR-W
+              WHEN 3  ADD 1 TO TOT-MONTAGEM-W
+              WHEN 4  ADD 1 TO TOT-REVENDIDO-W
+           END-EVALUATE.
+
+       VERIFICA-GARGALO SECTION.
+           IF DATAMOV-MTG = ZEROS
+              GO TO VERIFICA-GARGALO-FIM.
+
+           MOVE DATAMOV-MTG TO DATA-PARA-CONV-W.
+           PERFORM CALCULA-ORDINAL-DATA.
+           MOVE ORDINAL-CALC-W TO ORDINAL-MOVTO-W.
+
+           IF ORDINAL-HOJE-W > ORDINAL-MOVTO-W
+              COMPUTE DIAS-PARADO-W = ORDINAL-HOJE-W - ORDINAL-MOVTO-W
+           ELSE
+              MOVE ZEROS TO DIAS-PARADO-W.
+
+           IF DIAS-PARADO-W < LIMITE-DIAS-W
+              GO TO VERIFICA-GARGALO-FIM.
+
+           ADD 1 TO TOT-GARGALO-W.
+
+           MOVE ALBUM-MTG TO ALBUMMT19.
+           READ MTD019 INVALID KEY
+                MOVE SPACES TO NOME-FORM-MT19
+           END-READ.
+
+           MOVE ALBUM-MTG TO ALBUM-REC.
+           READ RCD100 INVALID KEY
+                MOVE "10" TO ST-RCD100
+           NOT INVALID KEY
+                MOVE "00" TO ST-RCD100
+           END-READ.
+           IF ST-RCD100 NOT = "00"
+              MOVE "SEM ROMANEIO" TO ROMANEIO-E
+              ADD 1 TO TOT-SEM-ROMANEIO-W
+           ELSE
+              MOVE "GERADO"       TO ROMANEIO-E.
+
+           EVALUATE POSSE-MTG
+              WHEN 1  MOVE "EM ESTOQUE"    TO POSSE-E
+              WHEN 2  MOVE "COM VENDEDOR"  TO POSSE-E
+              WHEN 3  MOVE "EM MONTAGEM"   TO POSSE-E
+              WHEN 4  MOVE "REVENDIDO"     TO POSSE-E
+              WHEN OTHER MOVE "?"          TO POSSE-E
+           END-EVALUATE.
+
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           MOVE ALBUM-MTG  TO ALBUM-E.
+           MOVE NOME-FORM-MT19 TO NOME-E.
+           MOVE DIAS-PARADO-W  TO DIAS-E.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE ALBUM-E    TO REG-RELAT (1: 8).
+           MOVE NOME-E     TO REG-RELAT (12: 30).
+           MOVE POSSE-E    TO REG-RELAT (44: 14).
+           MOVE DIAS-E     TO REG-RELAT (60: 6).
+           MOVE ROMANEIO-E TO REG-RELAT (68: 11).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+       VERIFICA-GARGALO-FIM.
+           CONTINUE.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-TOTAIS SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE LIT-ESTOQUE-W  TO REG-RELAT (1: 35).
+           MOVE TOT-ESTOQUE-W  TO TOT-LINHA-E.
+           MOVE TOT-LINHA-E    TO REG-RELAT (36: 6).
+           WRITE REG-RELAT.
+           MOVE SPACES TO REG-RELAT.
+           MOVE LIT-VENDEDOR-W TO REG-RELAT (1: 35).
+           MOVE TOT-VENDEDOR-W TO TOT-LINHA-E.
+           MOVE TOT-LINHA-E    TO REG-RELAT (36: 6).
+           WRITE REG-RELAT.
+           MOVE SPACES TO REG-RELAT.
+           MOVE LIT-MONTAGEM-W TO REG-RELAT (1: 35).
+           MOVE TOT-MONTAGEM-W TO TOT-LINHA-E.
+           MOVE TOT-LINHA-E    TO REG-RELAT (36: 6).
+           WRITE REG-RELAT.
+           MOVE SPACES TO REG-RELAT.
+           MOVE LIT-REVENDIDO-W TO REG-RELAT (1: 35).
+           MOVE TOT-REVENDIDO-W TO TOT-LINHA-E.
+           MOVE TOT-LINHA-E     TO REG-RELAT (36: 6).
+           WRITE REG-RELAT.
+           MOVE SPACES TO REG-RELAT.
+           MOVE LIT-GARGALO-W  TO REG-RELAT (1: 35).
+           MOVE TOT-GARGALO-W  TO TOT-LINHA-E.
+           MOVE TOT-LINHA-E    TO REG-RELAT (36: 6).
+           WRITE REG-RELAT.
+           MOVE SPACES TO REG-RELAT.
+           MOVE LIT-SEM-ROMAN-W    TO REG-RELAT (1: 35).
+           MOVE TOT-SEM-ROMANEIO-W TO TOT-LINHA-E.
+           MOVE TOT-LINHA-E        TO REG-RELAT (36: 6).
+           WRITE REG-RELAT.
+
+      *    CALCULA-ORDINAL-DATA: converte DATA-PARA-CONV-W (AAAAMMDD)
+      *    num n�mero ordinal de dias, para permitir subtra��o simples
+      *    entre duas datas (mesmo princ�pio do ajuste de ano
+      *    bissexto j� usado em GRADAY1).
+       CALCULA-ORDINAL-DATA SECTION.
+           MOVE ANO-CONV-W TO ANOS-ANTERIORES-W.
+           SUBTRACT 1 FROM ANOS-ANTERIORES-W.
+
+           COMPUTE ORDINAL-CALC-W =
+                   (ANOS-ANTERIORES-W * 365)
+                   + (ANOS-ANTERIORES-W / 4)
+                   - (ANOS-ANTERIORES-W / 100)
+                   + (ANOS-ANTERIORES-W / 400)
+                   + DIAS-ACUM-MES (MES-CONV-W)
+                   + DIA-CONV-W.
+
+           DIVIDE ANO-CONV-W BY 4 GIVING DIV-AUX-W
+                  REMAINDER ANO-BISS-W.
+           IF ANO-E-BISSEXTO AND MES-CONV-W > 2
+              ADD 1 TO ORDINAL-CALC-W.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE MTD020 MTD019 RCD100 RELAT.
+
+       END PROGRAM GALHO98.
