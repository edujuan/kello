@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO121.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: FILA DE PRODUÇÃO DE FOGO/GRAVAÇÃO DIGITAL (MTD020),
+      *         RELACIONANDO OS ÁLBUNS QUE AINDA NÃO FORAM PARA O
+      *         FOGO (FOGO-MTG = 0-MONTAGEM OU 1-VENDIDO) EM ORDEM
+      *         DE DATAMOV-MTG CRESCENTE, OU SEJA, OS QUE ESTÃO
+      *         ESPERANDO HÁ MAIS TEMPO PRIMEIRO, PARA A EQUIPE DE
+      *         MÍDIA DIGITAL PRIORIZAR SEM TER QUE VARRER O ARQUIVO
+      *         INTEIRO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY MTPX020.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY MTPW020.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-MTD020            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  HOJE-W               PIC 9(8)     VALUE ZEROS.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  TOT-GERAL-W          PIC 9(5)     VALUE ZEROS.
+           05  TOT-MONTAGEM-W       PIC 9(5)     VALUE ZEROS.
+           05  TOT-VENDIDO-W        PIC 9(5)     VALUE ZEROS.
+
+           05  SITUACAO-E           PIC X(10).
+           05  DATAMOV-E            PIC 9(8).
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-MTD020          PIC X(60)    VALUE SPACES.
+
+       01  CAB01.
+           05  FILLER              PIC X(132) VALUE
+           "FILA DE FOGO/GRAVACAO DIGITAL (MTD020) - MAIS ANTIGOS".
+
+       01  CAB02.
+           05  FILLER              PIC X(60) VALUE
+           "ALBUM     DATAMOV   SITUACAO    QT-DVD".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT EMPRESA-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "MTD020"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-MTD020.
+
+           ACCEPT HOJE-W FROM DATE YYYYMMDD.
+
+           OPEN OUTPUT RELAT.
+           OPEN INPUT MTD020.
+           MOVE ZEROS TO PAG-W TOT-GERAL-W TOT-MONTAGEM-W
+                         TOT-VENDIDO-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           PERFORM IMPRIME-CABECALHO.
+
+           MOVE ZEROS TO DATAMOV-MTG.
+           MOVE ZEROS TO ALBUM-MTG.
+           START MTD020 KEY IS NOT LESS CHAVE-MTG INVALID KEY
+                 MOVE "10" TO ST-MTD020.
+
+           PERFORM UNTIL ST-MTD020 = "10"
+              READ MTD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-MTD020
+              NOT AT END
+                   IF FOGO-MTG = 0 OR FOGO-MTG = 1
+                      PERFORM IMPRIME-LINHA-ALBUM
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+           PERFORM IMPRIME-RESUMO.
+
+       IMPRIME-LINHA-ALBUM SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           EVALUATE FOGO-MTG
+              WHEN 0
+                 MOVE "MONTAGEM"   TO SITUACAO-E
+                 ADD 1 TO TOT-MONTAGEM-W
+              WHEN 1
+                 MOVE "VENDIDO"    TO SITUACAO-E
+                 ADD 1 TO TOT-VENDIDO-W
+           END-EVALUATE.
+           MOVE DATAMOV-MTG TO DATAMOV-E.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE ALBUM-MTG     TO REG-RELAT (1: 8).
+           MOVE DATAMOV-E     TO REG-RELAT (11: 8).
+           MOVE SITUACAO-E    TO REG-RELAT (21: 10).
+           MOVE QT-DVD-MTG    TO REG-RELAT (33: 1).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+           ADD 1 TO TOT-GERAL-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL EM MONTAGEM .............: " TO
+                REG-RELAT (1: 35).
+           MOVE TOT-MONTAGEM-W TO REG-RELAT (36: 5).
+           WRITE REG-RELAT.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL VENDIDO AGUARDANDO FOGO ..: " TO
+                REG-RELAT (1: 35).
+           MOVE TOT-VENDIDO-W TO REG-RELAT (36: 5).
+           WRITE REG-RELAT.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL NA FILA ..................: " TO
+                REG-RELAT (1: 35).
+           MOVE TOT-GERAL-W TO REG-RELAT (36: 5).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE MTD020 RELAT.
+
+       END PROGRAM GALHO121.
