@@ -0,0 +1,303 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO111.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: RELATÓRIO DE VARIAÇÃO ENTRE O PREVISTO (PRD105) E O
+      *         REALIZADO (CPD020/CXD100) EM CADA VIAGEM/EVENTO DE
+      *         FORMATURA, POR CATEGORIA DE DESPESA (VEÍCULO,
+      *         HOSPEDAGEM, REFEIÇÃO, OUTROS).
+      *
+      *         AS CONTAS A PAGAR (CPD020) E OS LANÇAMENTOS DE CAIXA
+      *         (CXD100) LIGADOS A UM EVENTO PRECISAM TER
+      *         EVENTO-PR105-CP20/EVENTO-PR105-CX100 PREENCHIDO COM O
+      *         NR-PLAN-PR105 DA VIAGEM E CATEG-EVT-CP20/CATEG-EVT-
+      *         CX100 PREENCHIDO COM A CATEGORIA DA DESPESA; LANÇA-
+      *         MENTOS COM CATEG-EVT = ZERO NÃO SÃO LIGADOS A NENHUMA
+      *         VIAGEM E SÃO IGNORADOS POR ESTE RELATÓRIO.
+      *
+      *         PARA CADA REGISTRO DE PRD105, SOMA-SE O REALIZADO DE
+      *         CADA CATEGORIA E COMPARA-SE COM O PREVISTO; QUALQUER
+      *         CATEGORIA QUE ULTRAPASSE PERC-TOLERANCIA-W% DO VALOR
+      *         PREVISTO É IMPRESSA COM A MARCA "ESTOUROU".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PRPX105.
+           COPY CPPX020.
+           COPY CXPX100.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY PRPW105.
+       COPY CPPW020.
+       COPY CXPW100.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-PRD105            PIC XX       VALUE SPACES.
+           05  ST-CPD020            PIC XX       VALUE SPACES.
+           05  ST-CXD100            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+
+           05  REAL-VEIC-W          PIC 9(8)V99  VALUE ZEROS.
+           05  REAL-HOSP-W          PIC 9(8)V99  VALUE ZEROS.
+           05  REAL-REFEIC-W        PIC 9(8)V99  VALUE ZEROS.
+           05  REAL-OUTROS-W        PIC 9(8)V99  VALUE ZEROS.
+
+           05  LIMITE-W             PIC 9(8)V99  VALUE ZEROS.
+           05  MARCA-W              PIC X(08)    VALUE SPACES.
+           05  ESTOUROU-W           PIC 9        VALUE ZEROS.
+               88  CATEGORIA-ESTOUROU        VALUE 1.
+
+           05  PLAN-E               PIC Z(7)9.
+           05  PREV-E               PIC Z(6)9,99.
+           05  REAL-E               PIC Z(6)9,99.
+
+       01  PARAMETROS-W.
+           05  ANO-FILTRO-W         PIC 9(4)     VALUE ZEROS.
+           05  PERC-TOLERANCIA-W    PIC 9(3)     VALUE ZEROS.
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-PRD105          PIC X(60)    VALUE SPACES.
+           05  PATH-CPD020          PIC X(60)    VALUE SPACES.
+           05  PATH-CXD100          PIC X(60)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAB01.
+           05  FILLER              PIC X(132)  VALUE
+           "VARIACAO PREVISTO X REALIZADO POR EVENTO (PRD105/CPD020/
+      -    "CXD100)".
+
+       01  CAB02.
+           05  FILLER              PIC X(80)   VALUE
+           "EVENTO      CATEGORIA   PREVISTO      REALIZADO   SITUACAO".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+           IF PERC-TOLERANCIA-W = ZEROS
+              MOVE 10 TO PERC-TOLERANCIA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "PRD105"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-PRD105.
+
+           MOVE "CPD020"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CPD020.
+
+           MOVE "CXD100"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CXD100.
+
+           OPEN INPUT PRD105.
+           OPEN INPUT CPD020.
+           OPEN INPUT CXD100.
+           OPEN OUTPUT RELAT.
+
+           MOVE ZEROS TO PAG-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           MOVE ZEROS TO NR-PLAN-PR105.
+           START PRD105 KEY IS NOT LESS NR-PLAN-PR105 INVALID KEY
+                 MOVE "10" TO ST-PRD105.
+
+           PERFORM UNTIL ST-PRD105 = "10"
+              READ PRD105 NEXT RECORD AT END
+                   MOVE "10" TO ST-PRD105
+              NOT AT END
+                   IF ANO-FILTRO-W = ZEROS OR
+                      ANO-PR105 = ANO-FILTRO-W
+                      PERFORM PROCESSA-EVENTO
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       PROCESSA-EVENTO SECTION.
+           MOVE ZEROS TO REAL-VEIC-W REAL-HOSP-W REAL-REFEIC-W
+                         REAL-OUTROS-W.
+
+           PERFORM SOMAR-CPD020.
+           PERFORM SOMAR-CXD100.
+
+           PERFORM IMPRIME-CATEGORIA-VEIC.
+           PERFORM IMPRIME-CATEGORIA-HOSP.
+           PERFORM IMPRIME-CATEGORIA-REFEIC.
+           PERFORM IMPRIME-CATEGORIA-OUTROS.
+
+      *    SOMAR-CPD020: varre CPD020 do inicio, acumulando os
+      *    lancamentos (nao cancelados) ligados ao evento corrente.
+       SOMAR-CPD020 SECTION.
+           MOVE ZEROS TO FORNEC-CP20 SEQ-CP20.
+           START CPD020 KEY IS NOT LESS CHAVE-CP20 INVALID KEY
+                 MOVE "10" TO ST-CPD020.
+
+           PERFORM UNTIL ST-CPD020 = "10"
+              READ CPD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-CPD020
+              NOT AT END
+                   IF EVENTO-PR105-CP20 = NR-PLAN-PR105 AND
+                      SITUACAO-CP20 NOT = 4
+                      EVALUATE CATEG-EVT-CP20
+                         WHEN 1 ADD VALOR-TOT-CP20 TO REAL-VEIC-W
+                         WHEN 2 ADD VALOR-TOT-CP20 TO REAL-HOSP-W
+                         WHEN 3 ADD VALOR-TOT-CP20 TO REAL-REFEIC-W
+                         WHEN 4 ADD VALOR-TOT-CP20 TO REAL-OUTROS-W
+                      END-EVALUATE
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      *    SOMAR-CXD100: varre CXD100 do inicio, acumulando as saidas
+      *    de caixa ligadas ao evento corrente.
+       SOMAR-CXD100 SECTION.
+           MOVE ZEROS TO SEQ-CX100 DATA-MOV-CX100.
+           START CXD100 KEY IS NOT LESS CHAVE-CX100 INVALID KEY
+                 MOVE "10" TO ST-CXD100.
+
+           PERFORM UNTIL ST-CXD100 = "10"
+              READ CXD100 NEXT RECORD AT END
+                   MOVE "10" TO ST-CXD100
+              NOT AT END
+                   IF EVENTO-PR105-CX100 = NR-PLAN-PR105 AND
+                      TIPO-LCTO-CX100 < 50
+                      EVALUATE CATEG-EVT-CX100
+                         WHEN 1 ADD VALOR-CX100 TO REAL-VEIC-W
+                         WHEN 2 ADD VALOR-CX100 TO REAL-HOSP-W
+                         WHEN 3 ADD VALOR-CX100 TO REAL-REFEIC-W
+                         WHEN 4 ADD VALOR-CX100 TO REAL-OUTROS-W
+                      END-EVALUATE
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       IMPRIME-CATEGORIA-VEIC SECTION.
+           IF PREV-VEIC-PR105 = ZEROS AND REAL-VEIC-W = ZEROS
+              GO TO IMPRIME-CATEGORIA-VEIC-EXIT.
+           COMPUTE LIMITE-W =
+                   PREV-VEIC-PR105 * (1 + PERC-TOLERANCIA-W / 100).
+           MOVE "VEICULO " TO MARCA-W.
+           MOVE PREV-VEIC-PR105 TO PREV-E.
+           MOVE REAL-VEIC-W     TO REAL-E.
+           MOVE ZEROS TO ESTOUROU-W.
+           IF REAL-VEIC-W > LIMITE-W
+              MOVE 1 TO ESTOUROU-W.
+           PERFORM IMPRIME-LINHA-CATEGORIA.
+       IMPRIME-CATEGORIA-VEIC-EXIT.
+           EXIT.
+
+       IMPRIME-CATEGORIA-HOSP SECTION.
+           IF PREV-HOSP-PR105 = ZEROS AND REAL-HOSP-W = ZEROS
+              GO TO IMPRIME-CATEGORIA-HOSP-EXIT.
+           COMPUTE LIMITE-W =
+                   PREV-HOSP-PR105 * (1 + PERC-TOLERANCIA-W / 100).
+           MOVE "HOSPEDAG" TO MARCA-W.
+           MOVE PREV-HOSP-PR105 TO PREV-E.
+           MOVE REAL-HOSP-W     TO REAL-E.
+           MOVE ZEROS TO ESTOUROU-W.
+           IF REAL-HOSP-W > LIMITE-W
+              MOVE 1 TO ESTOUROU-W.
+           PERFORM IMPRIME-LINHA-CATEGORIA.
+       IMPRIME-CATEGORIA-HOSP-EXIT.
+           EXIT.
+
+       IMPRIME-CATEGORIA-REFEIC SECTION.
+           IF PREV-REFEIC-PR105 = ZEROS AND REAL-REFEIC-W = ZEROS
+              GO TO IMPRIME-CATEGORIA-REFEIC-EXIT.
+           COMPUTE LIMITE-W =
+                   PREV-REFEIC-PR105 * (1 + PERC-TOLERANCIA-W / 100).
+           MOVE "REFEICAO" TO MARCA-W.
+           MOVE PREV-REFEIC-PR105 TO PREV-E.
+           MOVE REAL-REFEIC-W     TO REAL-E.
+           MOVE ZEROS TO ESTOUROU-W.
+           IF REAL-REFEIC-W > LIMITE-W
+              MOVE 1 TO ESTOUROU-W.
+           PERFORM IMPRIME-LINHA-CATEGORIA.
+       IMPRIME-CATEGORIA-REFEIC-EXIT.
+           EXIT.
+
+       IMPRIME-CATEGORIA-OUTROS SECTION.
+           IF PREV-OUTROS-PR105 = ZEROS AND REAL-OUTROS-W = ZEROS
+              GO TO IMPRIME-CATEGORIA-OUTROS-EXIT.
+           COMPUTE LIMITE-W =
+                   PREV-OUTROS-PR105 * (1 + PERC-TOLERANCIA-W / 100).
+           MOVE "OUTROS  " TO MARCA-W.
+           MOVE PREV-OUTROS-PR105 TO PREV-E.
+           MOVE REAL-OUTROS-W     TO REAL-E.
+           MOVE ZEROS TO ESTOUROU-W.
+           IF REAL-OUTROS-W > LIMITE-W
+              MOVE 1 TO ESTOUROU-W.
+           PERFORM IMPRIME-LINHA-CATEGORIA.
+       IMPRIME-CATEGORIA-OUTROS-EXIT.
+           EXIT.
+
+      *    IMPRIME-LINHA-CATEGORIA: imprime uma linha do relatorio
+      *    usando PLAN-E/MARCA-W/PREV-E/REAL-E/ESTOUROU-W ja montados
+      *    pela categoria que chamou.
+       IMPRIME-LINHA-CATEGORIA SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           MOVE NR-PLAN-PR105 TO PLAN-E.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE PLAN-E   TO REG-RELAT (1: 8).
+           MOVE MARCA-W  TO REG-RELAT (13: 8).
+           MOVE PREV-E   TO REG-RELAT (25: 10).
+           MOVE REAL-E   TO REG-RELAT (39: 10).
+           IF CATEGORIA-ESTOUROU
+              MOVE "ESTOUROU" TO REG-RELAT (53: 8)
+           ELSE
+              MOVE "OK"       TO REG-RELAT (53: 2)
+           END-IF.
+
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE PRD105 CPD020 CXD100 RELAT.
+
+       END PROGRAM GALHO111.
