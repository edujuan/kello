@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO104.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: RELATÓRIO DE CUSTÓDIA (HISTÓRICO DE MOVIMENTAÇÃO) DAS
+      *         FITAS BRUTAS DE VÍDEO (VID100) POR CONTRATO/FITA, COM
+      *         DESTAQUE DAS FITAS CUJA ÚLTIMA LOCALIZAÇÃO REGISTRADA
+      *         FOR "PERDA".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY VIPX100.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY VIPW100.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-VID100            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  TOT-FITAS-W          PIC 9(5)     VALUE ZEROS.
+           05  TOT-PERDIDAS-W       PIC 9(5)     VALUE ZEROS.
+
+           05  TAPE-ATUAL-W         PIC 9(9).
+           05  TAPE-ATUAL-R REDEFINES TAPE-ATUAL-W.
+               10  CONTRATO-ATUAL-W PIC 9(4).
+               10  NR-FITA-ATUAL-W  PIC 9(5).
+           05  PRIMEIRA-FITA-W      PIC 9        VALUE ZEROS.
+               88  E-PRIMEIRA-FITA           VALUE 1.
+           05  ULT-LOCALIZ-W        PIC X(5)     VALUE SPACES.
+
+           05  CONTRATO-E           PIC Z(03)9.
+           05  NR-FITA-E            PIC Z(04)9.
+           05  DATA-MOVTO-E         PIC 99/99/9999.
+           05  LOCALIZ-E            PIC X(5)     VALUE SPACES.
+           05  CINEGRAFISTA-E       PIC Z(05)9.
+           05  DIGITADOR-E          PIC X(4)     VALUE SPACES.
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-VID100          PIC X(60)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAB01.
+           05  FILLER              PIC X(132)  VALUE
+           "CUSTODIA DAS FITAS BRUTAS DE VIDEO (VID100)".
+
+       01  CAB02.
+           05  FILLER              PIC X(65)   VALUE
+           "CONTRATO  FITA   DATA MOVTO   LOCALIZ  CINEGRAFISTA  DIGIT".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT EMPRESA-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "VID100"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-VID100.
+
+           OPEN INPUT VID100.
+           OPEN OUTPUT RELAT.
+
+           MOVE ZEROS TO PAG-W TOT-FITAS-W TOT-PERDIDAS-W.
+           MOVE 99    TO LIN-W.
+           MOVE 1     TO PRIMEIRA-FITA-W.
+
+       CORPO-PROGRAMA SECTION.
+           MOVE ZEROS TO CONTRATO-V100 NR-FITA-V100.
+           START VID100 KEY IS NOT LESS ALT1-V100 INVALID KEY
+                 MOVE "10" TO ST-VID100.
+
+           PERFORM UNTIL ST-VID100 = "10"
+              READ VID100 NEXT RECORD AT END
+                   MOVE "10" TO ST-VID100
+              NOT AT END
+                   IF NOT E-PRIMEIRA-FITA
+                      AND (CONTRATO-V100 NOT = CONTRATO-ATUAL-W
+                           OR NR-FITA-V100 NOT = NR-FITA-ATUAL-W)
+                      PERFORM FECHA-FITA
+                   END-IF
+                   IF E-PRIMEIRA-FITA
+                      OR CONTRATO-V100 NOT = CONTRATO-ATUAL-W
+                      OR NR-FITA-V100 NOT = NR-FITA-ATUAL-W
+                      MOVE ZEROS          TO PRIMEIRA-FITA-W
+                      MOVE CONTRATO-V100  TO CONTRATO-ATUAL-W
+                      MOVE NR-FITA-V100   TO NR-FITA-ATUAL-W
+                      ADD 1 TO TOT-FITAS-W
+                   END-IF
+                   MOVE LOCALIZACAO-V100 TO ULT-LOCALIZ-W
+                   PERFORM IMPRIME-LINHA-MOVTO
+              END-READ
+           END-PERFORM.
+
+           IF NOT E-PRIMEIRA-FITA
+              PERFORM FECHA-FITA.
+
+           PERFORM IMPRIME-RESUMO.
+
+      *    FECHA-FITA: ao terminar de ler os movimentos de uma fita,
+      *    confere se a localiza��o do �ltimo movimento indica perda.
+       FECHA-FITA SECTION.
+           IF ULT-LOCALIZ-W = "PERDA"
+              ADD 1 TO TOT-PERDIDAS-W.
+
+       IMPRIME-LINHA-MOVTO SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           MOVE CONTRATO-V100     TO CONTRATO-E.
+           MOVE NR-FITA-V100      TO NR-FITA-E.
+           MOVE DATA-MOVTO-V100   TO DATA-MOVTO-E.
+           MOVE LOCALIZACAO-V100  TO LOCALIZ-E.
+           MOVE CINEGRAFISTA-V100 TO CINEGRAFISTA-E.
+           MOVE DIGITADOR-V100    TO DIGITADOR-E.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE CONTRATO-E     TO REG-RELAT (1: 6).
+           MOVE NR-FITA-E      TO REG-RELAT (10: 6).
+           MOVE DATA-MOVTO-E   TO REG-RELAT (19: 10).
+           MOVE LOCALIZ-E      TO REG-RELAT (32: 5).
+           MOVE CINEGRAFISTA-E TO REG-RELAT (41: 6).
+           MOVE DIGITADOR-E    TO REG-RELAT (55: 4).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL DE FITAS MOVIMENTADAS.........: "
+                TO REG-RELAT (1: 40)
+           MOVE TOT-FITAS-W TO REG-RELAT (41: 5).
+           WRITE REG-RELAT.
+
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL DE FITAS COM PERDA REGISTRADA.: "
+                TO REG-RELAT (1: 40)
+           MOVE TOT-PERDIDAS-W TO REG-RELAT (41: 5).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE VID100 RELAT.
+
+       END PROGRAM GALHO104.
