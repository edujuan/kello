@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO113.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: VALIDAÇÃO DE CURSO/TURMA DE COD041 CONTRA O CADASTRO DE
+      *         CURSOS (IED011) E CONTRA A QUANTIDADE DE FORMANDOS JÁ
+      *         MATRICULADOS (MTD019) PARA AQUELA TURMA, COMPARADA COM
+      *         A PREVISÃO DE FORMANDOS (NR-PREV-FORM-CO41) - HOJE
+      *         NÃO EXISTE NENHUMA CONFERÊNCIA DISSO NO CADASTRO DE
+      *         TURMA/CONTRATO (COD041), SÓ FICANDO VISÍVEL NA
+      *         ENTREGA QUANDO A TURMA JÁ ESTÁ ESTOURADA.
+      *
+      *         COMO TURMA-CO41 (COD041) TEM 2 POSIÇÕES E TURMA-MT19
+      *         (MTD019) TEM 3, A COMPARAÇÃO USA AS 2 PRIMEIRAS
+      *         POSIÇÕES DE TURMA-MT19.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY COPX041.
+           COPY IEPX011.
+           COPY MTPX019.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY COPW041.
+       COPY IEPW011.
+       COPY MTPW019.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-COD041            PIC XX       VALUE SPACES.
+           05  ST-IED011            PIC XX       VALUE SPACES.
+           05  ST-MTD019            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  TOTAL-ALUNO-W        PIC 9(4)     VALUE ZEROS.
+           05  TOT-INVALIDO-W       PIC 9(4)     VALUE ZEROS.
+           05  TOT-ESTOURADA-W      PIC 9(4)     VALUE ZEROS.
+           05  TURMA2-MT19-W        PIC XX       VALUE SPACES.
+
+           05  CONTRATO-E           PIC Z(3)9.
+           05  PREVISTO-E           PIC Z(3)9.
+           05  MATRIC-E             PIC Z(3)9.
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-COD041          PIC X(60)    VALUE SPACES.
+           05  PATH-IED011          PIC X(60)    VALUE SPACES.
+           05  PATH-MTD019          PIC X(60)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAB01.
+           05  FILLER              PIC X(132)  VALUE
+           "CONFERENCIA DE CURSO/TURMA DE COD041 CONTRA IED011/MTD019".
+
+       01  CAB02.
+           05  FILLER              PIC X(70)   VALUE
+           "CONTRATO  CURSO  TURMA  PREVISTO  MATRICULADO  SITUACAO".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT EMPRESA-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "COD041"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-COD041.
+
+           MOVE "IED011"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-IED011.
+
+           MOVE "MTD019"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-MTD019.
+
+           OPEN INPUT COD041.
+           OPEN INPUT IED011.
+           OPEN INPUT MTD019.
+           OPEN OUTPUT RELAT.
+
+           MOVE ZEROS TO PAG-W TOT-INVALIDO-W TOT-ESTOURADA-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           MOVE ZEROS TO NR-CONTRATO-CO41.
+           START COD041 KEY IS NOT LESS NR-CONTRATO-CO41 INVALID KEY
+                 MOVE "10" TO ST-COD041.
+
+           PERFORM UNTIL ST-COD041 = "10"
+              READ COD041 NEXT RECORD AT END
+                   MOVE "10" TO ST-COD041
+              NOT AT END
+                   PERFORM VERIFICA-CONTRATO
+              END-READ
+           END-PERFORM.
+
+           PERFORM IMPRIME-RESUMO.
+
+       VERIFICA-CONTRATO SECTION.
+           MOVE CURSO-CO41 TO CODIGO-IE11.
+           READ IED011 INVALID KEY
+                PERFORM IMPRIME-LINHA-INVALIDO
+                GO TO VERIFICA-CONTRATO-EXIT.
+
+           PERFORM CONTA-MATRICULADOS.
+
+           IF TOTAL-ALUNO-W > NR-PREV-FORM-CO41
+              PERFORM IMPRIME-LINHA-ESTOURADA
+           END-IF.
+       VERIFICA-CONTRATO-EXIT.
+           EXIT.
+
+      *    CONTA-MATRICULADOS: varre MTD019 do inicio, contando os
+      *    formandos com o mesmo curso e as 2 primeiras posicoes da
+      *    turma iguais a TURMA-CO41.
+       CONTA-MATRICULADOS SECTION.
+           MOVE ZEROS TO TOTAL-ALUNO-W.
+           MOVE ZEROS TO ALBUM-MT19.
+           START MTD019 KEY IS NOT LESS ALBUMMT19 INVALID KEY
+                 MOVE "10" TO ST-MTD019.
+
+           PERFORM UNTIL ST-MTD019 = "10"
+              READ MTD019 NEXT RECORD AT END
+                   MOVE "10" TO ST-MTD019
+              NOT AT END
+                   MOVE TURMA-MT19(1:2) TO TURMA2-MT19-W
+                   IF CURSO-MT19 = CURSO-CO41 AND
+                      TURMA2-MT19-W = TURMA-CO41
+                      ADD 1 TO TOTAL-ALUNO-W
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       IMPRIME-LINHA-INVALIDO SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           MOVE NR-CONTRATO-CO41 TO CONTRATO-E.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE CONTRATO-E TO REG-RELAT (1: 4).
+           MOVE CURSO-CO41 TO REG-RELAT (11: 3).
+           MOVE TURMA-CO41 TO REG-RELAT (18: 2).
+           MOVE "CURSO NAO CADASTRADO EM IED011" TO REG-RELAT (45: 30).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+           ADD 1 TO TOT-INVALIDO-W.
+
+       IMPRIME-LINHA-ESTOURADA SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           MOVE NR-CONTRATO-CO41  TO CONTRATO-E.
+           MOVE NR-PREV-FORM-CO41 TO PREVISTO-E.
+           MOVE TOTAL-ALUNO-W     TO MATRIC-E.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE CONTRATO-E TO REG-RELAT (1: 4).
+           MOVE CURSO-CO41 TO REG-RELAT (11: 3).
+           MOVE TURMA-CO41 TO REG-RELAT (18: 2).
+           MOVE PREVISTO-E TO REG-RELAT (22: 4).
+           MOVE MATRIC-E   TO REG-RELAT (36: 4).
+           MOVE "TURMA ACIMA DA PREVISAO" TO REG-RELAT (45: 23).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+           ADD 1 TO TOT-ESTOURADA-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL DE CURSOS INVALIDOS ..: " TO REG-RELAT (1: 30).
+           MOVE TOT-INVALIDO-W TO REG-RELAT (31: 4).
+           WRITE REG-RELAT.
+
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL DE TURMAS ESTOURADAS .: " TO REG-RELAT (1: 30).
+           MOVE TOT-ESTOURADA-W TO REG-RELAT (31: 4).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE COD041 IED011 MTD019 RELAT.
+
+       END PROGRAM GALHO113.
