@@ -0,0 +1,475 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO126.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: RENUMERA UM CÓDIGO REDUZIDO (CXD020) PARA UM NOVO
+      *         CÓDIGO, REGERANDO EM UM SÓ LOTE O CADASTRO (CXD020),
+      *         O SALDO MENSAL POR CONTA REDUZIDA (CXD042) E
+      *         ATUALIZANDO TODOS OS LANÇAMENTOS QUE APONTAM PARA O
+      *         CÓDIGO ANTIGO (CXD100, CRD020, CPD020, CHD010,
+      *         CCD100), EM SUBSTITUIÇÃO AOS PROGRAMAS AVULSOS GALHO74
+      *         (SÓ CXD100) E GALHO75 (SÓ CPD020).
+      *
+      *         CXD041 (SALDO MENSAL POR CONTA COMPLETA) NÃO É TOCADO
+      *         AQUI, POIS SUA CHAVE É CONTAPART-CX41 (CÓDIGO
+      *         COMPLETO), NÃO O CÓDIGO REDUZIDO - RENUMERAR O
+      *         REDUZIDO NÃO MUDA A CONTA COMPLETA A QUE ELE SE REFERE.
+      *
+      *         PARAMETROS: EMPRESA-W, CODIGO-ANTIGO-W, CODIGO-NOVO-W
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CXPX020.
+           COPY CXPX042.
+           COPY CXPX100.
+           COPY CRPX020.
+           COPY CPPX020.
+           COPY CHPX010.
+           COPY CCPX100.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CXPW020.
+       COPY CXPW042.
+       COPY CXPW100.
+       COPY CRPW020.
+       COPY CPPW020.
+       COPY CHPW010.
+       COPY CCPW100.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CXD020            PIC XX       VALUE SPACES.
+           05  ST-CXD042            PIC XX       VALUE SPACES.
+           05  ST-CXD100            PIC XX       VALUE SPACES.
+           05  ST-CRD020            PIC XX       VALUE SPACES.
+           05  ST-CPD020            PIC XX       VALUE SPACES.
+           05  ST-CHD010            PIC XX       VALUE SPACES.
+           05  ST-CCD100            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  ABORTA-W             PIC 9(1)     VALUE ZEROS.
+               88  ABORTA-RENUMERACAO        VALUE 1.
+           05  ETAPA-ABORTO-W       PIC 9(1)     VALUE ZEROS.
+               88  ABORTOU-EM-CXD020          VALUE 1.
+               88  ABORTOU-EM-CXD042          VALUE 2.
+
+           05  CXD042-SALVO-W.
+               10  ANOMES-SALVO-W       PIC 9(06).
+               10  CONTAREDUZ-SALVO-W   PIC 9(05).
+               10  SALDOE-SALVO-W       PIC 9(10)V99.
+               10  SALDOS-SALVO-W       PIC 9(10)V99.
+
+           05  TOT-CXD042-W         PIC 9(5)     VALUE ZEROS.
+           05  TOT-CXD100-W         PIC 9(5)     VALUE ZEROS.
+           05  TOT-CRD020-W         PIC 9(5)     VALUE ZEROS.
+           05  TOT-CPD020-W         PIC 9(5)     VALUE ZEROS.
+           05  TOT-CHD010-W         PIC 9(5)     VALUE ZEROS.
+           05  TOT-CCD100-W         PIC 9(5)     VALUE ZEROS.
+
+       01  PARAMETROS-W.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  CODIGO-ANTIGO-W      PIC 9(5)     VALUE ZEROS.
+           05  CODIGO-NOVO-W        PIC 9(5)     VALUE ZEROS.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-CXD020          PIC X(60)    VALUE SPACES.
+           05  PATH-CXD042          PIC X(60)    VALUE SPACES.
+           05  PATH-CXD100          PIC X(60)    VALUE SPACES.
+           05  PATH-CRD020          PIC X(60)    VALUE SPACES.
+           05  PATH-CPD020          PIC X(60)    VALUE SPACES.
+           05  PATH-CHD010          PIC X(60)    VALUE SPACES.
+           05  PATH-CCD100          PIC X(60)    VALUE SPACES.
+
+       01  CAB01.
+           05  FILLER              PIC X(132) VALUE
+           "RENUMERACAO DE CODIGO REDUZIDO - RESUMO".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           IF NOT ABORTA-RENUMERACAO
+              PERFORM CORPO-PROGRAMA
+           END-IF.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE ZEROS TO ABORTA-W ETAPA-ABORTO-W.
+
+           PERFORM ABRE-ARQUIVOS.
+
+           OPEN OUTPUT RELAT.
+           MOVE ZEROS TO PAG-W TOT-CXD042-W TOT-CXD100-W TOT-CRD020-W
+                         TOT-CPD020-W TOT-CHD010-W TOT-CCD100-W.
+           MOVE 99    TO LIN-W.
+
+           IF CODIGO-ANTIGO-W = ZEROS OR CODIGO-NOVO-W = ZEROS
+           OR CODIGO-ANTIGO-W = CODIGO-NOVO-W
+              MOVE 1 TO ABORTA-W.
+
+      *    ABRE-ARQUIVOS: resolve o caminho e abre todos os arquivos
+      *    envolvidos na renumeracao.
+       ABRE-ARQUIVOS SECTION.
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "CXD020"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CXD020.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "CXD042"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CXD042.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "CXD100"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CXD100.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "CRD020"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CRD020.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "CPD020"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CPD020.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "CHD010"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CHD010.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "CCD100"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CCD100.
+
+           OPEN I-O CXD020.
+           IF ST-CXD020 = "35"
+              CLOSE      CXD020
+              OPEN OUTPUT CXD020
+              CLOSE      CXD020
+              OPEN I-O   CXD020
+           END-IF.
+
+           OPEN I-O CXD042.
+           IF ST-CXD042 = "35"
+              CLOSE      CXD042
+              OPEN OUTPUT CXD042
+              CLOSE      CXD042
+              OPEN I-O   CXD042
+           END-IF.
+
+           OPEN I-O CXD100.
+           IF ST-CXD100 = "35"
+              CLOSE      CXD100
+              OPEN OUTPUT CXD100
+              CLOSE      CXD100
+              OPEN I-O   CXD100
+           END-IF.
+
+           OPEN I-O CRD020.
+           IF ST-CRD020 = "35"
+              CLOSE      CRD020
+              OPEN OUTPUT CRD020
+              CLOSE      CRD020
+              OPEN I-O   CRD020
+           END-IF.
+
+           OPEN I-O CPD020.
+           IF ST-CPD020 = "35"
+              CLOSE      CPD020
+              OPEN OUTPUT CPD020
+              CLOSE      CPD020
+              OPEN I-O   CPD020
+           END-IF.
+
+           OPEN I-O CHD010.
+           IF ST-CHD010 = "35"
+              CLOSE      CHD010
+              OPEN OUTPUT CHD010
+              CLOSE      CHD010
+              OPEN I-O   CHD010
+           END-IF.
+
+           OPEN I-O CCD100.
+           IF ST-CCD100 = "35"
+              CLOSE      CCD100
+              OPEN OUTPUT CCD100
+              CLOSE      CCD100
+              OPEN I-O   CCD100
+           END-IF.
+
+       CORPO-PROGRAMA SECTION.
+           PERFORM RENUMERA-CXD020.
+           IF NOT ABORTA-RENUMERACAO
+              PERFORM RENUMERA-CXD042
+              IF NOT ABORTA-RENUMERACAO
+                 PERFORM ATUALIZA-CXD100
+                 PERFORM ATUALIZA-CRD020
+                 PERFORM ATUALIZA-CPD020
+                 PERFORM ATUALIZA-CHD010
+                 PERFORM ATUALIZA-CCD100
+              END-IF
+           END-IF.
+           PERFORM IMPRIME-RESUMO.
+
+      *    RENUMERA-CXD020: confirma que o codigo antigo existe e que
+      *    o codigo novo ainda esta livre, para so entao mover o
+      *    cadastro mestre de um codigo para o outro.
+       RENUMERA-CXD020 SECTION.
+           MOVE CODIGO-NOVO-W TO CODIGO-REDUZ-CX20.
+           READ CXD020 NOT INVALID KEY
+                MOVE 1 TO ABORTA-W
+                MOVE 1 TO ETAPA-ABORTO-W
+                DISPLAY "CODIGO NOVO JA EXISTE EM CXD020"
+           END-READ.
+
+           IF NOT ABORTA-RENUMERACAO
+              MOVE CODIGO-ANTIGO-W TO CODIGO-REDUZ-CX20
+              READ CXD020 INVALID KEY
+                   MOVE 1 TO ABORTA-W
+                   MOVE 1 TO ETAPA-ABORTO-W
+                   DISPLAY "CODIGO ANTIGO NAO EXISTE EM CXD020"
+              NOT INVALID KEY
+                   DELETE CXD020 RECORD
+                   MOVE CODIGO-NOVO-W TO CODIGO-REDUZ-CX20
+                   WRITE REG-CXD020
+              END-READ
+           END-IF.
+
+      *    RENUMERA-CXD042: varre o saldo mensal por conta reduzida e
+      *    troca a chave de cada ocorrencia do codigo antigo para o
+      *    novo. Antes de apagar a ocorrencia velha, sonda se ja existe
+      *    um saldo gravado sob o codigo novo para o mesmo ANOMES-CX42
+      *    (mesma precaucao que RENUMERA-CXD020 ja faz para o cadastro
+      *    mestre) - so apos confirmar que a chave nova esta livre e
+      *    que o DELETE+WRITE (chave composta, o codigo faz parte
+      *    dela) tem onde cair.
+       RENUMERA-CXD042 SECTION.
+           MOVE ZEROS TO ANOMES-CX42.
+           START CXD042 KEY IS NOT LESS CHAVE-CX42 INVALID KEY
+                 MOVE "10" TO ST-CXD042.
+
+           PERFORM UNTIL ST-CXD042 = "10"
+              READ CXD042 NEXT RECORD AT END
+                   MOVE "10" TO ST-CXD042
+              NOT AT END
+                   IF CONTAREDUZ-CX42 = CODIGO-ANTIGO-W
+                      MOVE ANOMES-CX42     TO ANOMES-SALVO-W
+                      MOVE CONTAREDUZ-CX42 TO CONTAREDUZ-SALVO-W
+                      MOVE SALDOE-CX42     TO SALDOE-SALVO-W
+                      MOVE SALDOS-CX42     TO SALDOS-SALVO-W
+
+                      MOVE CODIGO-NOVO-W TO CONTAREDUZ-CX42
+                      READ CXD042 NOT INVALID KEY
+                           MOVE 1    TO ABORTA-W
+                           MOVE 2    TO ETAPA-ABORTO-W
+                           MOVE "10" TO ST-CXD042
+                           DISPLAY "CODIGO NOVO JA EXISTE EM CXD042 "
+                                   "PARA O MES " ANOMES-SALVO-W
+                      END-READ
+
+                      IF NOT ABORTA-RENUMERACAO
+                         MOVE ANOMES-SALVO-W     TO ANOMES-CX42
+                         MOVE CONTAREDUZ-SALVO-W TO CONTAREDUZ-CX42
+                         DELETE CXD042 RECORD
+                         MOVE CODIGO-NOVO-W TO CONTAREDUZ-CX42
+                         MOVE SALDOE-SALVO-W TO SALDOE-CX42
+                         MOVE SALDOS-SALVO-W TO SALDOS-CX42
+                         WRITE REG-CXD042
+                         ADD 1 TO TOT-CXD042-W
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      *    ATUALIZA-CXD100: varre o movimento de caixa trocando a
+      *    conta reduzida de cada lancamento com o codigo antigo.
+       ATUALIZA-CXD100 SECTION.
+           MOVE ZEROS TO DATA-MOV-CX100.
+           START CXD100 KEY IS NOT LESS CHAVE-CX100 INVALID KEY
+                 MOVE "10" TO ST-CXD100.
+
+           PERFORM UNTIL ST-CXD100 = "10"
+              READ CXD100 NEXT RECORD AT END
+                   MOVE "10" TO ST-CXD100
+              NOT AT END
+                   IF CONTA-REDUZ-CX100 = CODIGO-ANTIGO-W
+                      MOVE CODIGO-NOVO-W TO CONTA-REDUZ-CX100
+                      REWRITE REG-CXD100
+                      ADD 1 TO TOT-CXD100-W
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      *    ATUALIZA-CRD020: idem, para contas a receber.
+       ATUALIZA-CRD020 SECTION.
+           MOVE ZEROS TO CHAVE-CR20.
+           START CRD020 KEY IS NOT LESS CHAVE-CR20 INVALID KEY
+                 MOVE "10" TO ST-CRD020.
+
+           PERFORM UNTIL ST-CRD020 = "10"
+              READ CRD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-CRD020
+              NOT AT END
+                   IF CODREDUZ-APUR-CR20 = CODIGO-ANTIGO-W
+                      MOVE CODIGO-NOVO-W TO CODREDUZ-APUR-CR20
+                      REWRITE REG-CRD020
+                      ADD 1 TO TOT-CRD020-W
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      *    ATUALIZA-CPD020: idem, para contas a pagar.
+       ATUALIZA-CPD020 SECTION.
+           MOVE ZEROS TO CHAVE-CP20.
+           START CPD020 KEY IS NOT LESS CHAVE-CP20 INVALID KEY
+                 MOVE "10" TO ST-CPD020.
+
+           PERFORM UNTIL ST-CPD020 = "10"
+              READ CPD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-CPD020
+              NOT AT END
+                   IF CODREDUZ-APUR-CP20 = CODIGO-ANTIGO-W
+                      MOVE CODIGO-NOVO-W TO CODREDUZ-APUR-CP20
+                      REWRITE REG-CPD020
+                      ADD 1 TO TOT-CPD020-W
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      *    ATUALIZA-CHD010: idem, para o movimento de cheques.
+       ATUALIZA-CHD010 SECTION.
+           MOVE ZEROS TO CHAVE-CH10.
+           START CHD010 KEY IS NOT LESS CHAVE-CH10 INVALID KEY
+                 MOVE "10" TO ST-CHD010.
+
+           PERFORM UNTIL ST-CHD010 = "10"
+              READ CHD010 NEXT RECORD AT END
+                   MOVE "10" TO ST-CHD010
+              NOT AT END
+                   IF CODREDUZ-APUR-CH10 = CODIGO-ANTIGO-W
+                      MOVE CODIGO-NOVO-W TO CODREDUZ-APUR-CH10
+                      REWRITE REG-CHD010
+                      ADD 1 TO TOT-CHD010-W
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      *    ATUALIZA-CCD100: idem, para o contas correntes (folha e
+      *    comissoes ja atualizados).
+       ATUALIZA-CCD100 SECTION.
+           MOVE ZEROS TO CHAVE-CC100.
+           START CCD100 KEY IS NOT LESS CHAVE-CC100 INVALID KEY
+                 MOVE "10" TO ST-CCD100.
+
+           PERFORM UNTIL ST-CCD100 = "10"
+              READ CCD100 NEXT RECORD AT END
+                   MOVE "10" TO ST-CCD100
+              NOT AT END
+                   IF CODREDUZ-APUR-CC100 = CODIGO-ANTIGO-W
+                      MOVE CODIGO-NOVO-W TO CODREDUZ-APUR-CC100
+                      REWRITE REG-CCD100
+                      ADD 1 TO TOT-CCD100-W
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       IMPRIME-RESUMO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+
+           IF ABORTA-RENUMERACAO
+              MOVE SPACES TO REG-RELAT
+              IF ABORTOU-EM-CXD020
+                 MOVE "RENUMERACAO NAO EXECUTADA - VER CONSOLE" TO
+                      REG-RELAT (1: 40)
+                 WRITE REG-RELAT
+              ELSE
+                 MOVE "RENUMERACAO PARCIAL - CXD020 JA RENOMEADO, "
+                      TO REG-RELAT (1: 44)
+                 WRITE REG-RELAT
+                 MOVE SPACES TO REG-RELAT
+                 MOVE "CXD042 ABORTADO NO MEIO DO LOTE - REVISAR "
+                      TO REG-RELAT (1: 44)
+                 MOVE "MANUALMENTE (VER CONSOLE)" TO REG-RELAT (45: 25)
+                 WRITE REG-RELAT
+                 MOVE SPACES TO REG-RELAT
+                 MOVE "CXD042 JA RENOMEADOS ANTES DO ABORTO .: " TO
+                      REG-RELAT (1: 40)
+                 MOVE TOT-CXD042-W TO REG-RELAT (41: 5)
+                 WRITE REG-RELAT
+              END-IF
+           ELSE
+              MOVE SPACES TO REG-RELAT
+              MOVE "CODIGO ANTIGO ..: " TO REG-RELAT (1: 19)
+              MOVE CODIGO-ANTIGO-W      TO REG-RELAT (20: 5)
+              WRITE REG-RELAT
+              MOVE SPACES TO REG-RELAT
+              MOVE "CODIGO NOVO ....: " TO REG-RELAT (1: 19)
+              MOVE CODIGO-NOVO-W        TO REG-RELAT (20: 5)
+              WRITE REG-RELAT
+              WRITE REG-RELAT FROM SPACES
+              MOVE SPACES TO REG-RELAT
+              MOVE "CXD042 ATUALIZADOS ..: " TO REG-RELAT (1: 23)
+              MOVE TOT-CXD042-W              TO REG-RELAT (24: 5)
+              WRITE REG-RELAT
+              MOVE SPACES TO REG-RELAT
+              MOVE "CXD100 ATUALIZADOS ..: " TO REG-RELAT (1: 23)
+              MOVE TOT-CXD100-W              TO REG-RELAT (24: 5)
+              WRITE REG-RELAT
+              MOVE SPACES TO REG-RELAT
+              MOVE "CRD020 ATUALIZADOS ..: " TO REG-RELAT (1: 23)
+              MOVE TOT-CRD020-W              TO REG-RELAT (24: 5)
+              WRITE REG-RELAT
+              MOVE SPACES TO REG-RELAT
+              MOVE "CPD020 ATUALIZADOS ..: " TO REG-RELAT (1: 23)
+              MOVE TOT-CPD020-W              TO REG-RELAT (24: 5)
+              WRITE REG-RELAT
+              MOVE SPACES TO REG-RELAT
+              MOVE "CHD010 ATUALIZADOS ..: " TO REG-RELAT (1: 23)
+              MOVE TOT-CHD010-W              TO REG-RELAT (24: 5)
+              WRITE REG-RELAT
+              MOVE SPACES TO REG-RELAT
+              MOVE "CCD100 ATUALIZADOS ..: " TO REG-RELAT (1: 23)
+              MOVE TOT-CCD100-W              TO REG-RELAT (24: 5)
+              WRITE REG-RELAT
+           END-IF.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE CXD020 CXD042 CXD100 CRD020 CPD020 CHD010 CCD100
+                 RELAT.
+
+       END PROGRAM GALHO126.
