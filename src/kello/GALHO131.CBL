@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO131.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: RELATORIO DE ALERTA DE VENCIMENTO DE HABILITACAO E DE
+      *         SEGURO DE VEICULO DOS FOTOGRAFOS/CREDENCIADOS (RED030),
+      *         LISTANDO TODO REGISTRO CUJA VENC-HABIL-R030 OU
+      *         VENC-SEGURO-R030 CAIA DENTRO DOS PROXIMOS 30 DIAS (OU
+      *         JA TENHA VENCIDO), PARA NAO ESCALAR PARA UM EVENTO UM
+      *         VEICULO SEM SEGURO OU UM MOTORISTA COM A HABILITACAO
+      *         VENCIDA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY REPX030.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY REPW030.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-RED030            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  HOJE-W               PIC 9(8)     VALUE ZEROS.
+           05  HOJE-W-R REDEFINES HOJE-W.
+               10  AA-HOJE-W            PIC 9(4).
+               10  MM-HOJE-W            PIC 9(2).
+               10  DD-HOJE-W            PIC 9(2).
+           05  LIMITE-W             PIC 9(8)     VALUE ZEROS.
+           05  LIMITE-W-R REDEFINES LIMITE-W.
+               10  AA-LIMITE-W          PIC 9(4).
+               10  MM-LIMITE-W          PIC 9(2).
+               10  DD-LIMITE-W          PIC 9(2).
+           05  DIAS-HABIL-W         PIC S9(5)    VALUE ZEROS.
+           05  DIAS-SEGURO-W        PIC S9(5)    VALUE ZEROS.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+
+           05  NOME-E               PIC X(30).
+           05  VENC-E               PIC 9(8).
+           05  DIAS-E               PIC -ZZZ9.
+           05  MOTIVO-E             PIC X(14).
+
+       01  PARAMETROS-GRADAY1.
+           05  DDMMAA.
+               10  DD                       PIC 9(2).
+               10  MM                       PIC 9(2).
+               10  AA                       PIC 9(4).
+           05  GRDIAS-NUM-DIAS          PIC 9(4).
+
+       01  PARAMETROS-W.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-RED030          PIC X(60)    VALUE SPACES.
+
+       01  CAB01.
+           05  FILLER              PIC X(132) VALUE
+           "ALERTA DE VENCIMENTO DE HABILITACAO/SEGURO (RED030)".
+
+       01  CAB02.
+           05  FILLER              PIC X(70) VALUE
+           "CODIGO NOME                            VENCTO    DIAS MOTIV
+      -    "O".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+      *    PARAMETROS-W: EMPRESA (3).
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "RED030"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-RED030.
+
+           ACCEPT HOJE-W FROM DATE YYYYMMDD.
+           MOVE DD-HOJE-W TO DD.
+           MOVE MM-HOJE-W TO MM.
+           MOVE AA-HOJE-W TO AA.
+           MOVE 30        TO GRDIAS-NUM-DIAS.
+           CALL "GRADAY1" USING PARAMETROS-GRADAY1.
+           MOVE DD TO DD-LIMITE-W.
+           MOVE MM TO MM-LIMITE-W.
+           MOVE AA TO AA-LIMITE-W.
+
+           OPEN OUTPUT RELAT.
+           OPEN INPUT RED030.
+           MOVE ZEROS TO PAG-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           PERFORM IMPRIME-CABECALHO.
+
+           MOVE ZEROS TO CODIGO-R030.
+           START RED030 KEY IS NOT LESS CODIGO-R030 INVALID KEY
+                 MOVE "10" TO ST-RED030.
+
+           PERFORM UNTIL ST-RED030 = "10"
+              READ RED030 NEXT RECORD AT END
+                   MOVE "10" TO ST-RED030
+              NOT AT END
+                   PERFORM APURA-VENCIMENTOS
+              END-READ
+           END-PERFORM.
+
+      *    Uma ficha pode aparecer ate duas vezes (habilitacao e
+      *    seguro vencendo juntos), uma linha para cada motivo.
+       APURA-VENCIMENTOS SECTION.
+           IF VENC-HABIL-R030 NOT = ZEROS
+              COMPUTE DIAS-HABIL-W =
+                      FUNCTION INTEGER-OF-DATE (VENC-HABIL-R030) -
+                      FUNCTION INTEGER-OF-DATE (HOJE-W)
+              IF VENC-HABIL-R030 <= LIMITE-W
+                 MOVE "HABILITACAO"  TO MOTIVO-E
+                 MOVE VENC-HABIL-R030 TO VENC-E
+                 MOVE DIAS-HABIL-W    TO DIAS-E
+                 PERFORM IMPRIME-LINHA-TITULO
+              END-IF
+           END-IF.
+
+           IF VENC-SEGURO-R030 NOT = ZEROS
+              COMPUTE DIAS-SEGURO-W =
+                      FUNCTION INTEGER-OF-DATE (VENC-SEGURO-R030) -
+                      FUNCTION INTEGER-OF-DATE (HOJE-W)
+              IF VENC-SEGURO-R030 <= LIMITE-W
+                 MOVE "SEGURO"       TO MOTIVO-E
+                 MOVE VENC-SEGURO-R030 TO VENC-E
+                 MOVE DIAS-SEGURO-W    TO DIAS-E
+                 PERFORM IMPRIME-LINHA-TITULO
+              END-IF
+           END-IF.
+
+       IMPRIME-LINHA-TITULO SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           MOVE NOME-R030 TO NOME-E.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE CODIGO-R030 TO REG-RELAT (1: 6).
+           MOVE NOME-E      TO REG-RELAT (8: 30).
+           MOVE VENC-E      TO REG-RELAT (40: 8).
+           MOVE DIAS-E      TO REG-RELAT (50: 5).
+           MOVE MOTIVO-E    TO REG-RELAT (57: 14).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE RED030 RELAT.
+
+       END PROGRAM GALHO131.
