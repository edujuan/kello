@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GALHO134.
+       AUTHOR.        ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN.  09/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *   Confere se lancar mais um titulo de um      *
+                      *   portador (remessa bancaria ou qualquer      *
+                      *   outra inclusao em CRD020/CPD020) faz a      *
+                      *   exposicao total do portador ultrapassar o   *
+                      *   limite cadastrado em CGD031, mesma conta    *
+                      *   (CRD020 em aberto + CPD020 em aberto) ja    *
+                      *   somada por GALHO101 - permite a uma rotina  *
+                      *   de remessa bloquear ou avisar antes de      *
+                      *   submeter o titulo em vez de so relatar o    *
+                      *   estouro depois de ja feito.                 *
+                      *                                               *
+                      *   Formato: CALL "GALHO134" USING               *
+                      *            PARAMETROS-GALHO134                *
+                      *                                               *
+                      *   01  PARAMETROS-GALHO134                     *
+                      *       05 GALHO134-EMPRESA    PIC  X(003)      *
+                      *       05 GALHO134-PORTADOR   PIC  9(004)      *
+                      *       05 GALHO134-VLR-NOVO   PIC 9(10)V99     *
+                      *          (valor do titulo que se pretende     *
+                      *          incluir, somado a exposicao atual)   *
+                      *       05 GALHO134-RETORNO    PIC  9(001)      *
+                      *          0-LIBERADO  1-LIMITE EXCEDIDO        *
+                      *       05 GALHO134-EXCESSO    PIC 9(10)V99     *
+                      *          (quanto ultrapassaria o limite,      *
+                      *          preenchido so quando RETORNO = 1)    *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CGPX031.
+           COPY CRPX020.
+           COPY CPPX020.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CGPW031.
+       COPY CRPW020.
+       COPY CPPW020.
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CGD031            PIC XX       VALUE SPACES.
+           05  ST-CRD020            PIC XX       VALUE SPACES.
+           05  ST-CPD020            PIC XX       VALUE SPACES.
+           05  ACUM-CR-W            PIC 9(10)V99 VALUE ZEROS.
+           05  ACUM-CP-W            PIC 9(10)V99 VALUE ZEROS.
+           05  ACUM-TOT-W           PIC 9(10)V99 VALUE ZEROS.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-CGD031          PIC X(60)    VALUE SPACES.
+           05  PATH-CRD020          PIC X(60)    VALUE SPACES.
+           05  PATH-CPD020          PIC X(60)    VALUE SPACES.
+
+       LINKAGE SECTION.
+
+       01  PARAMETROS-GALHO134.
+           05  GALHO134-EMPRESA     PIC X(3).
+           05  GALHO134-PORTADOR    PIC 9(4).
+           05  GALHO134-VLR-NOVO    PIC 9(10)V99.
+           05  GALHO134-RETORNO     PIC 9(1).
+               88  GALHO134-LIBERADO        VALUE 0.
+               88  GALHO134-EXCEDIDO        VALUE 1.
+           05  GALHO134-EXCESSO     PIC 9(10)V99.
+
+       PROCEDURE DIVISION USING PARAMETROS-GALHO134.
+
+       MAIN-PROCESS SECTION.
+           MOVE 0     TO GALHO134-RETORNO.
+           MOVE ZEROS TO GALHO134-EXCESSO.
+
+           MOVE GALHO134-EMPRESA TO GRPATH-EMPRESA.
+           MOVE "CGD031"         TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CGD031.
+
+           OPEN INPUT CGD031.
+           IF ST-CGD031 = "35"
+      *       NENHUM LIMITE CADASTRADO AINDA: SEM RESTRICAO, MESMO
+      *       PADRAO "FAIL-OPEN" DE GALHO101/COP118.
+              MOVE 0 TO GALHO134-RETORNO
+           ELSE
+              MOVE GALHO134-PORTADOR TO PORTADOR-CG31
+              READ CGD031 INVALID KEY
+                   MOVE 0 TO GALHO134-RETORNO
+              NOT INVALID KEY
+                   IF SITUACAO-CG31 = ZEROS
+                      PERFORM VERIFICA-LIMITE-PORTADOR
+                   ELSE
+                      MOVE 0 TO GALHO134-RETORNO
+                   END-IF
+              END-READ
+              CLOSE CGD031
+           END-IF.
+
+           EXIT PROGRAM.
+
+       VERIFICA-LIMITE-PORTADOR SECTION.
+           MOVE GALHO134-EMPRESA TO GRPATH-EMPRESA.
+           MOVE "CRD020"         TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CRD020.
+
+           MOVE "CPD020"         TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CPD020.
+
+           OPEN INPUT CRD020.
+           OPEN INPUT CPD020.
+
+           PERFORM CALCULA-EXPOSICAO-CR.
+           PERFORM CALCULA-EXPOSICAO-CP.
+
+           CLOSE CRD020 CPD020.
+
+           COMPUTE ACUM-TOT-W =
+                   ACUM-CR-W + ACUM-CP-W + GALHO134-VLR-NOVO.
+
+           IF ACUM-TOT-W > LIMITE-EXPOSIC-CG31
+              MOVE 1 TO GALHO134-RETORNO
+              COMPUTE GALHO134-EXCESSO =
+                      ACUM-TOT-W - LIMITE-EXPOSIC-CG31
+           ELSE
+              MOVE 0 TO GALHO134-RETORNO
+           END-IF.
+
+       CALCULA-EXPOSICAO-CR SECTION.
+           MOVE ZEROS TO ACUM-CR-W.
+           MOVE GALHO134-PORTADOR TO PORTADOR-CR20.
+           MOVE ZEROS              TO CARTEIRA-CR20.
+           START CRD020 KEY IS NOT LESS ALT2-CR20 INVALID KEY
+                 MOVE "10" TO ST-CRD020.
+
+           PERFORM UNTIL ST-CRD020 = "10"
+              READ CRD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-CRD020
+              NOT AT END
+                   IF PORTADOR-CR20 NOT = GALHO134-PORTADOR
+                      MOVE "10" TO ST-CRD020
+                   ELSE
+                      IF SITUACAO-CR20 = ZEROS OR SITUACAO-CR20 = 1
+                         ADD VALOR-SALDO-CR20 TO ACUM-CR-W
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       CALCULA-EXPOSICAO-CP SECTION.
+           MOVE ZEROS TO ACUM-CP-W.
+           MOVE GALHO134-PORTADOR TO PORTADOR-CP20.
+           MOVE ZEROS              TO SITUACAO-CP20.
+           START CPD020 KEY IS NOT LESS ALT1-CP20 INVALID KEY
+                 MOVE "10" TO ST-CPD020.
+
+           PERFORM UNTIL ST-CPD020 = "10"
+              READ CPD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-CPD020
+              NOT AT END
+                   IF PORTADOR-CP20 NOT = GALHO134-PORTADOR
+                      MOVE "10" TO ST-CPD020
+                   ELSE
+                      IF SITUACAO-CP20 = ZEROS
+                         ADD VALOR-LIQ-CP20 TO ACUM-CP-W
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       END PROGRAM GALHO134.
