@@ -0,0 +1,274 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO100.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: CONFERÊNCIA DO SALDO MENSAL ACUMULADO NOS ARQUIVOS
+      *         CXD041 (EXTRATO POR CONTA) E CXD042 (RESULTADO POR
+      *         CONTA REDUZIDA) CONTRA O MOVIMENTO REAL GRAVADO EM
+      *         CXD100, PARA O MÊS-ANO INFORMADO. EMITE UMA LINHA
+      *         PARA CADA CONTA ONDE O SALDO ACUMULADO DIVERGIR DO
+      *         RECALCULADO A PARTIR DO MOVIMENTO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CXPX100.
+           COPY CXPX041.
+           COPY CXPX042.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CXPW100.
+       COPY CXPW041.
+       COPY CXPW042.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CXD100            PIC XX       VALUE SPACES.
+           05  ST-CXD041            PIC XX       VALUE SPACES.
+           05  ST-CXD042            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  TOT-DIVERG-W         PIC 9(5)     VALUE ZEROS.
+           05  ACUM-ENTRADA-W       PIC 9(10)V99 VALUE ZEROS.
+           05  ACUM-SAIDA-W         PIC 9(10)V99 VALUE ZEROS.
+           05  DATA-INI-MES-W       PIC 9(8)     VALUE ZEROS.
+
+           05  CONTA-E               PIC Z(05)9.
+           05  SALDOE-ARQ-E          PIC Z(08)9,99.
+           05  SALDOE-CALC-E         PIC Z(08)9,99.
+           05  SALDOS-ARQ-E          PIC Z(08)9,99.
+           05  SALDOS-CALC-E         PIC Z(08)9,99.
+
+      *    PARAMETROS-W: EMPRESA (3) + MES-ANO A CONFERIR NO FORMATO
+      *    AAAAMM (6); SE O MES-ANO NAO FOR INFORMADO, ASSUME O MES
+      *    CORRENTE.
+       01  PARAMETROS-W.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  MESANO-W             PIC 9(6)     VALUE ZEROS.
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-CXD100          PIC X(60)    VALUE SPACES.
+           05  PATH-CXD041          PIC X(60)    VALUE SPACES.
+           05  PATH-CXD042          PIC X(60)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAB01.
+           05  FILLER              PIC X(132)  VALUE
+           "CONFERENCIA DE SALDOS MENSAIS DE CAIXA (CXD041/CXD042)".
+
+       01  CAB02A.
+           05  FILLER              PIC X(60)   VALUE
+           "TIPO  CONTA     SALDO-ENTR-ARQ  SALDO-ENTR-CALC".
+           05  FILLER              PIC X(45)   VALUE
+           "  SALDO-SAI-ARQ  SALDO-SAI-CALC".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "CXD100"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CXD100.
+
+           MOVE "CXD041"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CXD041.
+
+           MOVE "CXD042"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CXD042.
+
+           OPEN INPUT CXD100.
+           OPEN INPUT CXD041.
+           OPEN INPUT CXD042.
+           OPEN OUTPUT RELAT.
+
+           IF MESANO-W = ZEROS
+              ACCEPT DATA-INI-MES-W FROM DATE YYYYMMDD
+              MOVE DATA-INI-MES-W (1: 6) TO MESANO-W.
+
+           COMPUTE DATA-INI-MES-W = MESANO-W * 100 + 01.
+
+           MOVE ZEROS TO PAG-W TOT-DIVERG-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           PERFORM CONFERE-CXD041.
+           PERFORM CONFERE-CXD042.
+           PERFORM IMPRIME-RESUMO.
+
+       CONFERE-CXD041 SECTION.
+           MOVE MESANO-W TO ANOMES-CX41.
+           MOVE ZEROS    TO CONTAPART-CX41.
+           START CXD041 KEY IS NOT LESS CHAVE-CX41 INVALID KEY
+                 MOVE "10" TO ST-CXD041.
+
+           PERFORM UNTIL ST-CXD041 = "10"
+              READ CXD041 NEXT RECORD AT END
+                   MOVE "10" TO ST-CXD041
+              NOT AT END
+                   IF ANOMES-CX41 NOT = MESANO-W
+                      MOVE "10" TO ST-CXD041
+                   ELSE
+                      PERFORM RECALCULA-CONTAPART
+                      IF ACUM-ENTRADA-W NOT = SALDOE-CX41
+                         OR ACUM-SAIDA-W NOT = SALDOS-CX41
+                         ADD 1 TO TOT-DIVERG-W
+                         MOVE CONTAPART-CX41  TO CONTA-E
+                         MOVE SALDOE-CX41     TO SALDOE-ARQ-E
+                         MOVE ACUM-ENTRADA-W  TO SALDOE-CALC-E
+                         MOVE SALDOS-CX41     TO SALDOS-ARQ-E
+                         MOVE ACUM-SAIDA-W    TO SALDOS-CALC-E
+                         PERFORM IMPRIME-LINHA-DIVERG
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       RECALCULA-CONTAPART SECTION.
+           MOVE ZEROS TO ACUM-ENTRADA-W ACUM-SAIDA-W.
+           MOVE DATA-INI-MES-W TO DATA-MOV-CX100.
+           MOVE ZEROS          TO SEQ-CX100.
+           START CXD100 KEY IS NOT LESS CHAVE-CX100 INVALID KEY
+                 MOVE "10" TO ST-CXD100.
+
+           PERFORM UNTIL ST-CXD100 = "10"
+              READ CXD100 NEXT RECORD AT END
+                   MOVE "10" TO ST-CXD100
+              NOT AT END
+                   IF DATA-MOV-CX100 (1: 6) NOT = MESANO-W
+                      MOVE "10" TO ST-CXD100
+                   ELSE
+                      IF CONTAPART-CX100 = CONTAPART-CX41
+                         IF TIPO-LCTO-CX100 NOT < 50
+                            ADD VALOR-CX100 TO ACUM-ENTRADA-W
+                         ELSE
+                            ADD VALOR-CX100 TO ACUM-SAIDA-W
+                         END-IF
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       CONFERE-CXD042 SECTION.
+           MOVE MESANO-W TO ANOMES-CX42.
+           MOVE ZEROS    TO CONTAREDUZ-CX42.
+           START CXD042 KEY IS NOT LESS CHAVE-CX42 INVALID KEY
+                 MOVE "10" TO ST-CXD042.
+
+           PERFORM UNTIL ST-CXD042 = "10"
+              READ CXD042 NEXT RECORD AT END
+                   MOVE "10" TO ST-CXD042
+              NOT AT END
+                   IF ANOMES-CX42 NOT = MESANO-W
+                      MOVE "10" TO ST-CXD042
+                   ELSE
+                      PERFORM RECALCULA-CONTAREDUZ
+                      IF ACUM-ENTRADA-W NOT = SALDOE-CX42
+                         OR ACUM-SAIDA-W NOT = SALDOS-CX42
+                         ADD 1 TO TOT-DIVERG-W
+                         MOVE CONTAREDUZ-CX42 TO CONTA-E
+                         MOVE SALDOE-CX42     TO SALDOE-ARQ-E
+                         MOVE ACUM-ENTRADA-W  TO SALDOE-CALC-E
+                         MOVE SALDOS-CX42     TO SALDOS-ARQ-E
+                         MOVE ACUM-SAIDA-W    TO SALDOS-CALC-E
+                         PERFORM IMPRIME-LINHA-DIVERG
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       RECALCULA-CONTAREDUZ SECTION.
+           MOVE ZEROS TO ACUM-ENTRADA-W ACUM-SAIDA-W.
+           MOVE DATA-INI-MES-W TO DATA-MOV-CX100.
+           MOVE ZEROS          TO SEQ-CX100.
+           START CXD100 KEY IS NOT LESS CHAVE-CX100 INVALID KEY
+                 MOVE "10" TO ST-CXD100.
+
+           PERFORM UNTIL ST-CXD100 = "10"
+              READ CXD100 NEXT RECORD AT END
+                   MOVE "10" TO ST-CXD100
+              NOT AT END
+                   IF DATA-MOV-CX100 (1: 6) NOT = MESANO-W
+                      MOVE "10" TO ST-CXD100
+                   ELSE
+                      IF CONTA-REDUZ-CX100 = CONTAREDUZ-CX42
+                         IF TIPO-LCTO-CX100 NOT < 50
+                            ADD VALOR-CX100 TO ACUM-ENTRADA-W
+                         ELSE
+                            ADD VALOR-CX100 TO ACUM-SAIDA-W
+                         END-IF
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       IMPRIME-LINHA-DIVERG SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE CONTA-E         TO REG-RELAT (7: 6).
+           MOVE SALDOE-ARQ-E    TO REG-RELAT (14: 16).
+           MOVE SALDOE-CALC-E   TO REG-RELAT (31: 16).
+           MOVE SALDOS-ARQ-E    TO REG-RELAT (48: 16).
+           MOVE SALDOS-CALC-E   TO REG-RELAT (65: 16).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02A.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           IF TOT-DIVERG-W = ZEROS
+              MOVE "SALDOS CONFEREM COM O MOVIMENTO DE CXD100"
+                   TO REG-RELAT (1: 42)
+           ELSE
+              MOVE "TOTAL DE CONTAS DIVERGENTES: "
+                   TO REG-RELAT (1: 29)
+              MOVE TOT-DIVERG-W TO REG-RELAT (30: 5).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE CXD100 CXD041 CXD042 RELAT.
+
+       END PROGRAM GALHO100.
