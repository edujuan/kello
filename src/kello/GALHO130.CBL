@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO130.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: ESTAMPA A HORA ATUAL NO ARQUIVO DE RELOGIO UNICO DO
+      *         SERVIDOR (\PROGRAMA\KELLO\PADRAO\RELOGIO, VIA GRRELSV),
+      *         PARA QUE TODAS AS ESTAÇÕES TENHAM UMA REFERENCIA COMUM
+      *         CONTRA A QUAL CONFERIR SEU PROPRIO RELOGIO. DEVE SER
+      *         AGENDADO PARA RODAR PERIODICAMENTE SOMENTE NO PROPRIO
+      *         SERVIDOR (POR EXEMPLO, A CADA POUCOS MINUTOS), NUNCA
+      *         NUMA ESTAÇÃO DE TRABALHO COMUM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  HOJE-W               PIC 9(8)     VALUE ZEROS.
+           05  HORA-W.
+               10  HH-W                 PIC 99.
+               10  MM-W                 PIC 99.
+               10  SS-W                 PIC 99.
+               10  CC-W                 PIC 99.
+           05  HORA-N REDEFINES HORA-W.
+               10  HORA-HHMMSS-W        PIC 9(6).
+               10  FILLER               PIC 99.
+
+       01  PARAMETROS-GRRELSV.
+           05  GRRELSV-ACAO         PIC 9(1).
+           05  GRRELSV-DATA-WS      PIC 9(8).
+           05  GRRELSV-HORA-WS      PIC 9(6).
+           05  GRRELSV-DATA-OUT     PIC 9(8).
+           05  GRRELSV-HORA-OUT     PIC 9(6).
+           05  GRRELSV-DIVERGIU     PIC 9(1).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           ACCEPT HOJE-W FROM DATE YYYYMMDD.
+           ACCEPT HORA-W FROM TIME.
+
+           MOVE HOJE-W         TO GRRELSV-DATA-WS.
+           MOVE HORA-HHMMSS-W  TO GRRELSV-HORA-WS.
+           MOVE 1              TO GRRELSV-ACAO.
+           CALL "GRRELSV" USING PARAMETROS-GRRELSV.
+
+           DISPLAY "RELOGIO DO SERVIDOR ESTAMPADO: " GRRELSV-DATA-OUT
+                   " " GRRELSV-HORA-OUT.
+           STOP RUN.
+
+       END PROGRAM GALHO130.
