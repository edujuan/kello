@@ -0,0 +1,284 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO133.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: GERACAO AUTOMATICA DE CONTAS A PAGAR (CPD020) PARA
+      *         REEMBOLSO DE TITULOS DO CONTAS A RECEBER (CRD020) QUE
+      *         FORAM ESTORNADOS OU CANCELADOS (SITUACAO-CR20 = 3 OU 4)
+      *         DEPOIS DE JA TER ENTRADO DINHEIRO (VALOR-LIQ-CR20 >
+      *         ZEROS): O VALOR JA RECEBIDO PRECISA VOLTAR PARA O
+      *         CLIENTE. GERA UM LANCAMENTO "PREVISTO" (PREV-DEF-CP20
+      *         = 1) E NAO LIBERADO (LIBERADO-CP20 = 0), PARA QUE O
+      *         FINANCEIRO SO PRECISE CONFERIR E LIBERAR O PAGAMENTO,
+      *         SEM MONTAR A CONTA NA MAO. DEVE RODAR PERIODICAMENTE
+      *         (POR EXEMPLO, UMA VEZ POR DIA); NAO GERA DUPLICATA
+      *         PARA UM TITULO QUE JA TENHA REEMBOLSO LANCADO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CRPX020.
+           COPY CPPX020.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CRPW020.
+       COPY CPPW020.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CRD020            PIC XX       VALUE SPACES.
+           05  ST-CPD020            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  HOJE-W               PIC 9(8)     VALUE ZEROS.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  QTDE-GERADA-W        PIC 9(5)     VALUE ZEROS.
+
+           05  JA-TEM-REEMBOLSO-W   PIC 9(1)     VALUE 0.
+               88  JA-TEM-REEMBOLSO           VALUE 1.
+           05  PROX-SEQ-W           PIC 9(5)     VALUE ZEROS.
+           05  FORNEC-REEMB-W       PIC 9(6)     VALUE ZEROS.
+
+           05  NR-DOCTO-E           PIC X(10).
+           05  CLIENTE-E            PIC 9(8).
+           05  VALOR-E              PIC Z.ZZZ.ZZZ,ZZ.
+
+       01  PARAMETROS-W.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-CRD020          PIC X(60)    VALUE SPACES.
+           05  PATH-CPD020          PIC X(60)    VALUE SPACES.
+
+       01  CAB01.
+           05  FILLER              PIC X(132) VALUE
+           "GERACAO DE REEMBOLSO (CPD020) DE TITULOS ESTORNADOS/CANCEL
+      -    "ADOS (CRD020)".
+
+       01  CAB02.
+           05  FILLER              PIC X(70) VALUE
+           "NR-DOCTO    CLIENTE     VALOR REEMBOLSADO".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+      *    PARAMETROS-W: EMPRESA (3).
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "CRD020"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CRD020.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "CPD020"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CPD020.
+
+           ACCEPT HOJE-W FROM DATE YYYYMMDD.
+
+           OPEN OUTPUT RELAT.
+
+           OPEN I-O CRD020.
+           IF ST-CRD020 = "35"
+              CLOSE      CRD020
+              OPEN OUTPUT CRD020
+              CLOSE      CRD020
+              OPEN I-O   CRD020
+           END-IF.
+
+           OPEN I-O CPD020.
+           IF ST-CPD020 = "35"
+              CLOSE      CPD020
+              OPEN OUTPUT CPD020
+              CLOSE      CPD020
+              OPEN I-O   CPD020
+           END-IF.
+
+           MOVE ZEROS TO PAG-W QTDE-GERADA-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           PERFORM IMPRIME-CABECALHO.
+
+           MOVE ZEROS TO CHAVE-CR20.
+           START CRD020 KEY IS NOT LESS CHAVE-CR20 INVALID KEY
+                 MOVE "10" TO ST-CRD020.
+
+           PERFORM UNTIL ST-CRD020 = "10"
+              READ CRD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-CRD020
+              NOT AT END
+                   IF (SITUACAO-CR20 = 3 OR SITUACAO-CR20 = 4)
+                   AND VALOR-LIQ-CR20 > ZEROS
+                      PERFORM PROCURA-REEMBOLSO-EXISTENTE
+                      IF NOT JA-TEM-REEMBOLSO
+                         PERFORM GERA-REEMBOLSO
+                         PERFORM IMPRIME-LINHA-TITULO
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+           PERFORM IMPRIME-RESUMO.
+
+      *    PROCURA-REEMBOLSO-EXISTENTE: evita gerar reembolso em
+      *    duplicidade quando o job roda mais de uma vez -- procura em
+      *    CPD020, do inicio, um lancamento do tipo 05-REEMBOLSO que
+      *    ja traga o NR-DOCTO-CR20 original (preservado em NR-DOCTO-
+      *    CP20).
+       PROCURA-REEMBOLSO-EXISTENTE SECTION.
+           MOVE 0 TO JA-TEM-REEMBOLSO-W.
+           MOVE ZEROS TO FORNEC-CP20 SEQ-CP20.
+           START CPD020 KEY IS NOT LESS CHAVE-CP20 INVALID KEY
+                 MOVE "10" TO ST-CPD020.
+
+           PERFORM UNTIL ST-CPD020 = "10" OR JA-TEM-REEMBOLSO
+              READ CPD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-CPD020
+              NOT AT END
+                   IF TIPO-FORN-CP20 = 5
+                   AND NR-DOCTO-CP20 = NR-DOCTO-CR20
+                      MOVE 1 TO JA-TEM-REEMBOLSO-W
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      *    DETERMINA-FORNEC-REEMBOLSO: CLIENTE-CR20 (PIC 9(8)) nao cabe
+      *    inteiro em FORNEC-CP20 (PIC 9(6), parte da chave de
+      *    CPD020). Para cliente-contrato, CLIENTE-CR20 =
+      *    NR-CONTRATO*10000+complemento (convencao do GALHO122); como
+      *    o NR-CONTRATO sozinho ja identifica o contrato, usa-se so
+      *    ele, descartando o complemento, em vez de truncar o numero
+      *    composto e arriscar colidir com outro contrato.
+       DETERMINA-FORNEC-REEMBOLSO SECTION.
+           IF CLASS-CLIENTE-CR20 = 0
+              COMPUTE FORNEC-REEMB-W = CLIENTE-CR20 / 10000
+           ELSE
+              MOVE CLIENTE-CR20 TO FORNEC-REEMB-W
+           END-IF.
+
+      *    GERA-REEMBOLSO: monta e grava o lancamento previsto/nao
+      *    liberado no contas a pagar, com o mesmo valor ja recebido
+      *    (VALOR-LIQ-CR20) do titulo estornado/cancelado.
+       GERA-REEMBOLSO SECTION.
+           PERFORM DETERMINA-FORNEC-REEMBOLSO.
+           PERFORM OBTEM-PROXIMO-SEQ.
+
+           INITIALIZE REG-CPD020.
+           MOVE HOJE-W           TO DATA-MOVTO-CP20.
+           MOVE FORNEC-REEMB-W   TO FORNEC-CP20.
+           MOVE PROX-SEQ-W       TO SEQ-CP20.
+           MOVE 5                TO TIPO-FORN-CP20.
+           MOVE ZEROS            TO PORTADOR-CP20.
+           MOVE NR-DOCTO-CR20    TO NR-DOCTO-CP20.
+           MOVE HOJE-W           TO DATA-EMISSAO-CP20.
+           MOVE HOJE-W           TO DATA-VENCTO-CP20.
+           STRING "REEMBOLSO "   DELIMITED BY SIZE
+                  NR-DOCTO-CR20  DELIMITED BY SPACE
+                  INTO DESCRICAO-CP20.
+           MOVE 1                TO PREV-DEF-CP20.
+           MOVE 0                TO SITUACAO-CP20.
+           MOVE 0                TO LIBERADO-CP20.
+           MOVE TIPO-MOEDA-CR20  TO TIPO-MOEDA-CP20.
+           MOVE 1                TO NR-PARC-CP20.
+           MOVE 1                TO TOT-PARC-CP20.
+           MOVE VALOR-LIQ-CR20   TO VALOR-TOT-CP20.
+           MOVE VALOR-LIQ-CR20   TO VALOR-LIQ-CP20.
+           MOVE 0                TO TIPO-CONTA-CP20.
+
+           WRITE REG-CPD020 INVALID KEY
+                 DISPLAY "ERRO GRAVANDO CPD020: " ST-CPD020
+           NOT INVALID KEY
+                 ADD 1 TO QTDE-GERADA-W
+           END-WRITE.
+
+      *    OBTEM-PROXIMO-SEQ: acha o maior SEQ-CP20 ja usado para o
+      *    FORNEC-CP20 (=FORNEC-REEMB-W) de destino e soma 1, mesmo
+      *    principio ja usado em GALHO109/GALHO110 para outros
+      *    arquivos.
+       OBTEM-PROXIMO-SEQ SECTION.
+           MOVE FORNEC-REEMB-W TO FORNEC-CP20.
+           MOVE ZEROS          TO SEQ-CP20.
+           START CPD020 KEY IS NOT LESS CHAVE-CP20 INVALID KEY
+                 MOVE "10" TO ST-CPD020.
+
+           MOVE ZEROS TO PROX-SEQ-W.
+           PERFORM UNTIL ST-CPD020 = "10"
+              READ CPD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-CPD020
+              NOT AT END
+                   IF FORNEC-CP20 NOT = FORNEC-REEMB-W
+                      MOVE "10" TO ST-CPD020
+                   ELSE
+                      MOVE SEQ-CP20 TO PROX-SEQ-W
+                   END-IF
+              END-READ
+           END-PERFORM.
+           ADD 1 TO PROX-SEQ-W.
+
+       IMPRIME-LINHA-TITULO SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           MOVE NR-DOCTO-CR20   TO NR-DOCTO-E.
+           MOVE CLIENTE-CR20    TO CLIENTE-E.
+           MOVE VALOR-LIQ-CR20  TO VALOR-E.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE NR-DOCTO-E  TO REG-RELAT (1: 10).
+           MOVE CLIENTE-E   TO REG-RELAT (13: 8).
+           MOVE VALOR-E     TO REG-RELAT (24: 14).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL DE REEMBOLSOS GERADOS ...: " TO
+                REG-RELAT (1: 34).
+           MOVE QTDE-GERADA-W TO REG-RELAT (35: 5).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE CRD020 CPD020 RELAT.
+
+       END PROGRAM GALHO133.
