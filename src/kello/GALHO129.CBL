@@ -0,0 +1,251 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO129.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: RELATORIO DE AGING DAS CONTAS A RECEBER EM ABERTO
+      *         (CRD020, SITUACAO-CR20 = 0-OK OU 1-PARCIAL), FAIXANDO
+      *         OS TITULOS VENCIDOS POR QUANTIDADE DE DIAS DE ATRASO
+      *         (ATE 30, 31-60, 61-90 E ACIMA DE 90), ALEM DE IMPRIMIR
+      *         NO RELAT, OPCIONALMENTE TAMBEM GRAVA UM ARQUIVO .CSV
+      *         COM AS MESMAS LINHAS DE DETALHE (VIA GRCSV), PARA QUEM
+      *         PRECISAR ANALISAR OS NUMEROS EM PLANILHA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CRPX020.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CRPW020.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CRD020            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  HOJE-W               PIC 9(8)     VALUE ZEROS.
+           05  DIAS-ATRASO-W        PIC S9(5)    VALUE ZEROS.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  FAIXA-W              PIC X(10)    VALUE SPACES.
+
+           05  TOT-ATE-30-W         PIC 9(8)V99  VALUE ZEROS.
+           05  TOT-31-60-W          PIC 9(8)V99  VALUE ZEROS.
+           05  TOT-61-90-W          PIC 9(8)V99  VALUE ZEROS.
+           05  TOT-ACIMA-90-W       PIC 9(8)V99  VALUE ZEROS.
+
+           05  NR-DOCTO-E           PIC X(10).
+           05  CLIENTE-E            PIC 9(8).
+           05  VENCTO-E             PIC 9(8).
+           05  DIAS-E               PIC ZZZZ9.
+           05  SALDO-E              PIC Z.ZZZ.ZZZ,ZZ.
+
+      *    Linha de detalhe para exportacao em CSV (mesmos dados da
+      *    linha impressa no RELAT, separados por virgula).
+           05  LINHA-CSV-W          PIC X(200)   VALUE SPACES.
+
+       01  PARAMETROS-W.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  GERA-CSV-W           PIC 9(1)     VALUE ZEROS.
+               88  NAO-GERA-CSV             VALUE 0.
+               88  GERA-CSV                 VALUE 1.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-CRD020          PIC X(60)    VALUE SPACES.
+
+       01  PARAMETROS-GRCSV.
+           05  GRCSV-EMPRESA        PIC X(3).
+           05  GRCSV-ARQUIVO        PIC X(8).
+           05  GRCSV-ACAO           PIC 9(1).
+           05  GRCSV-LINHA          PIC X(200).
+           05  GRCSV-RETORNO        PIC 9(1).
+
+       01  CAB01.
+           05  FILLER              PIC X(132) VALUE
+           "AGING DAS CONTAS A RECEBER EM ABERTO (CRD020)".
+
+       01  CAB02.
+           05  FILLER              PIC X(70) VALUE
+           "NR-DOCTO    CLIENTE     VENCTO    DIAS-ATRASO   FAIXA".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+      *    PARAMETROS-W: EMPRESA (3) + GERA-CSV (1, 0-NAO 1-SIM).
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "CRD020"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CRD020.
+
+           ACCEPT HOJE-W FROM DATE YYYYMMDD.
+
+           OPEN OUTPUT RELAT.
+           OPEN INPUT CRD020.
+           MOVE ZEROS TO PAG-W TOT-ATE-30-W TOT-31-60-W
+                         TOT-61-90-W TOT-ACIMA-90-W.
+           MOVE 99    TO LIN-W.
+
+           IF GERA-CSV
+              MOVE EMPRESA-W TO GRCSV-EMPRESA
+              MOVE "GALHO129" TO GRCSV-ARQUIVO
+              MOVE 1          TO GRCSV-ACAO
+              CALL "GRCSV" USING PARAMETROS-GRCSV
+              MOVE "NR-DOCTO,CLIENTE,VENCIMENTO,DIAS-ATRASO,FAIXA,SA
+      -          "LDO" TO GRCSV-LINHA
+              MOVE 2          TO GRCSV-ACAO
+              CALL "GRCSV" USING PARAMETROS-GRCSV
+           END-IF.
+
+       CORPO-PROGRAMA SECTION.
+           PERFORM IMPRIME-CABECALHO.
+
+           MOVE ZEROS TO CHAVE-CR20.
+           START CRD020 KEY IS NOT LESS CHAVE-CR20 INVALID KEY
+                 MOVE "10" TO ST-CRD020.
+
+           PERFORM UNTIL ST-CRD020 = "10"
+              READ CRD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-CRD020
+              NOT AT END
+                   IF (SITUACAO-CR20 = 0 OR SITUACAO-CR20 = 1)
+                   AND DATA-VENCTO-CR20 < HOJE-W
+                      PERFORM APURA-FAIXA
+                      PERFORM IMPRIME-LINHA-TITULO
+                      IF GERA-CSV
+                         PERFORM GRAVA-LINHA-CSV
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+           PERFORM IMPRIME-RESUMO.
+
+      *    APURA-FAIXA: calcula os dias de atraso como a diferenca
+      *    entre HOJE-W e DATA-VENCTO-CR20 (ambas no formato AAAAMMDD,
+      *    subtracao simples o bastante para classificar a faixa, sem
+      *    precisar do calculo exato de dias corridos entre datas).
+       APURA-FAIXA SECTION.
+           COMPUTE DIAS-ATRASO-W =
+                   FUNCTION INTEGER-OF-DATE (HOJE-W) -
+                   FUNCTION INTEGER-OF-DATE (DATA-VENCTO-CR20).
+
+           EVALUATE TRUE
+               WHEN DIAS-ATRASO-W <= 30
+                    MOVE "ATE 30"   TO FAIXA-W
+                    ADD VALOR-SALDO-CR20 TO TOT-ATE-30-W
+               WHEN DIAS-ATRASO-W <= 60
+                    MOVE "31-60"    TO FAIXA-W
+                    ADD VALOR-SALDO-CR20 TO TOT-31-60-W
+               WHEN DIAS-ATRASO-W <= 90
+                    MOVE "61-90"    TO FAIXA-W
+                    ADD VALOR-SALDO-CR20 TO TOT-61-90-W
+               WHEN OTHER
+                    MOVE "ACIMA 90" TO FAIXA-W
+                    ADD VALOR-SALDO-CR20 TO TOT-ACIMA-90-W
+           END-EVALUATE.
+
+       IMPRIME-LINHA-TITULO SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           MOVE NR-DOCTO-CR20     TO NR-DOCTO-E.
+           MOVE CLIENTE-CR20      TO CLIENTE-E.
+           MOVE DATA-VENCTO-CR20  TO VENCTO-E.
+           MOVE DIAS-ATRASO-W     TO DIAS-E.
+           MOVE VALOR-SALDO-CR20  TO SALDO-E.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE NR-DOCTO-E  TO REG-RELAT (1: 10).
+           MOVE CLIENTE-E   TO REG-RELAT (13: 8).
+           MOVE VENCTO-E    TO REG-RELAT (24: 8).
+           MOVE DIAS-E      TO REG-RELAT (34: 5).
+           MOVE FAIXA-W     TO REG-RELAT (47: 10).
+           MOVE SALDO-E     TO REG-RELAT (60: 14).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+      *    GRAVA-LINHA-CSV: monta a mesma linha de detalhe, agora
+      *    separada por virgula, e entrega para o GRCSV gravar.
+       GRAVA-LINHA-CSV SECTION.
+           STRING NR-DOCTO-CR20     DELIMITED BY SPACE
+                  ","                DELIMITED BY SIZE
+                  CLIENTE-E          DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  VENCTO-E           DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  DIAS-E             DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  FAIXA-W            DELIMITED BY SPACE
+                  ","                DELIMITED BY SIZE
+                  SALDO-E            DELIMITED BY SIZE
+                  INTO LINHA-CSV-W.
+           MOVE LINHA-CSV-W TO GRCSV-LINHA.
+           MOVE 2           TO GRCSV-ACAO.
+           CALL "GRCSV" USING PARAMETROS-GRCSV.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL ATE 30 DIAS .......: " TO REG-RELAT (1: 28).
+           MOVE TOT-ATE-30-W TO REG-RELAT (29: 14).
+           WRITE REG-RELAT.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL 31 A 60 DIAS ......: " TO REG-RELAT (1: 28).
+           MOVE TOT-31-60-W TO REG-RELAT (29: 14).
+           WRITE REG-RELAT.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL 61 A 90 DIAS ......: " TO REG-RELAT (1: 28).
+           MOVE TOT-61-90-W TO REG-RELAT (29: 14).
+           WRITE REG-RELAT.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL ACIMA DE 90 DIAS ...: " TO REG-RELAT (1: 28).
+           MOVE TOT-ACIMA-90-W TO REG-RELAT (29: 14).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           IF GERA-CSV
+              MOVE 3 TO GRCSV-ACAO
+              CALL "GRCSV" USING PARAMETROS-GRCSV
+           END-IF.
+           CLOSE CRD020 RELAT.
+
+       END PROGRAM GALHO129.
