@@ -0,0 +1,254 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO115.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: CONCILIAÇÃO, POR REPRESENTANTE-CO40, ENTRE A COMISSÃO
+      *         DEVIDA (SOMA DE VLR-COMISSAO-CO40 DOS CONTRATOS NÃO
+      *         CANCELADOS DE COD040) E A COMISSÃO EFETIVAMENTE
+      *         LANÇADA NA CONTA CORRENTE DO REPRESENTANTE (CCD100,
+      *         TIPO-LCTO-CC100 = 02-VENDEDOR), DESTACANDO OS
+      *         REPRESENTANTES SEM LANÇAMENTO OU COM VALOR DIVERGENTE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY COPX040.
+           COPY CCPX100.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY COPW040.
+       COPY CCPW100.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-COD040            PIC XX       VALUE SPACES.
+           05  ST-CCD100            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  QT-ITENS-W           PIC 9(3)     VALUE ZEROS.
+           05  IDX-W                PIC 9(3)     VALUE ZEROS.
+           05  IDX-ACHADO-W         PIC 9(3)     VALUE ZEROS.
+           05  ACHOU-W              PIC 9        VALUE ZEROS.
+               88  ACHOU-REPRES              VALUE 1.
+           05  TOT-IGNORADO-W       PIC 9(5)     VALUE ZEROS.
+           05  TOT-DIVERGENTE-W     PIC 9(5)     VALUE ZEROS.
+           05  REPRES-CHAVE-W       PIC 9(6)     VALUE ZEROS.
+
+           05  REPRES-E             PIC Z(5)9.
+           05  VLR-DEVIDO-E         PIC Z(7)9,99.
+           05  VLR-POSTADO-E        PIC Z(7)9,99.
+           05  VLR-DIFER-E          PIC -Z(7)9,99.
+
+       01  TABELA-REPRESENTANTES.
+           05  ITEM-REPRES OCCURS 200 TIMES.
+               10  REPRES-TAB        PIC 9(6)     VALUE ZEROS.
+               10  VLR-DEVIDO-TAB    PIC 9(8)V99  VALUE ZEROS.
+               10  VLR-POSTADO-TAB   PIC 9(8)V99  VALUE ZEROS.
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-COD040          PIC X(60)    VALUE SPACES.
+           05  PATH-CCD100          PIC X(60)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAB01.
+           05  FILLER              PIC X(132)  VALUE
+           "CONCILIAÇÃO DE COMISSÃO DE REPRESENTANTES (COD040 X CCD10
+      -    "0)".
+
+       01  CAB02.
+           05  FILLER              PIC X(70)   VALUE
+           "REPRESENT  COMISSAO DEVIDA  COMISSAO POSTADA   DIFERENCA".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT EMPRESA-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "COD040"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-COD040.
+
+           MOVE "CCD100"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CCD100.
+
+           OPEN INPUT COD040.
+           OPEN INPUT CCD100.
+           OPEN OUTPUT RELAT.
+
+           MOVE ZEROS TO PAG-W QT-ITENS-W TOT-IGNORADO-W
+                          TOT-DIVERGENTE-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           PERFORM ACUMULA-COMISSOES-DEVIDAS.
+           PERFORM ACUMULA-COMISSOES-POSTADAS.
+           PERFORM IMPRIME-TABELA.
+
+      *    ACUMULA-COMISSOES-DEVIDAS: soma VLR-COMISSAO-CO40 dos
+      *    contratos nao cancelados de COD040, por REPRESENTANTE-CO40.
+       ACUMULA-COMISSOES-DEVIDAS SECTION.
+           MOVE ZEROS TO NR-CONTRATO-CO40.
+           START COD040 KEY IS NOT LESS NR-CONTRATO-CO40 INVALID KEY
+                 MOVE "10" TO ST-COD040.
+
+           PERFORM UNTIL ST-COD040 = "10"
+              READ COD040 NEXT RECORD AT END
+                   MOVE "10" TO ST-COD040
+              NOT AT END
+                   IF SITUACAO-CO40 NOT = 1
+                      PERFORM LOCALIZA-REPRES
+                      ADD VLR-COMISSAO-CO40 TO VLR-DEVIDO-TAB (IDX-W)
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      *    ACUMULA-COMISSOES-POSTADAS: soma VALOR-CC100 dos
+      *    lançamentos de comissão de vendedor (TIPO-LCTO-CC100 = 02)
+      *    ja postados em CCD100, por FORNEC-CC100 (codigo do
+      *    representante).
+       ACUMULA-COMISSOES-POSTADAS SECTION.
+           MOVE ZEROS TO DATA-MOVTO-CC100 SEQ-CC100.
+           START CCD100 KEY IS NOT LESS CHAVE-CC100 INVALID KEY
+                 MOVE "10" TO ST-CCD100.
+
+           PERFORM UNTIL ST-CCD100 = "10"
+              READ CCD100 NEXT RECORD AT END
+                   MOVE "10" TO ST-CCD100
+              NOT AT END
+                   IF TIPO-LCTO-CC100 = 02
+                      AND SITUACAO-CC100 NOT = 02
+                      MOVE FORNEC-CC100 TO REPRES-CHAVE-W
+                      PERFORM LOCALIZA-REPRES
+                      ADD VALOR-CC100 TO VLR-POSTADO-TAB (IDX-W)
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      *    LOCALIZA-REPRES: procura o representante corrente (COD040:
+      *    REPRESENTANTE-CO40, ou CCD100: REPRES-CHAVE-W) na tabela em
+      *    memoria, abrindo um novo item quando necessario, ate o
+      *    limite de 200 representantes distintos.
+       LOCALIZA-REPRES SECTION.
+           IF REPRES-CHAVE-W = ZEROS
+              MOVE REPRESENTANTE-CO40 TO REPRES-CHAVE-W.
+
+           MOVE ZEROS TO ACHOU-W.
+           MOVE ZEROS TO IDX-ACHADO-W.
+
+           PERFORM VARYING IDX-W FROM 1 BY 1 UNTIL IDX-W > QT-ITENS-W
+              IF REPRES-TAB (IDX-W) = REPRES-CHAVE-W
+                 MOVE 1     TO ACHOU-W
+                 MOVE IDX-W TO IDX-ACHADO-W
+                 MOVE QT-ITENS-W TO IDX-W
+              END-IF
+           END-PERFORM.
+
+           IF NOT ACHOU-REPRES
+              IF QT-ITENS-W < 200
+                 ADD 1 TO QT-ITENS-W
+                 MOVE QT-ITENS-W TO IDX-ACHADO-W
+                 MOVE REPRES-CHAVE-W TO REPRES-TAB (IDX-ACHADO-W)
+              ELSE
+                 ADD 1 TO TOT-IGNORADO-W
+                 MOVE 1 TO IDX-ACHADO-W
+              END-IF
+           END-IF.
+
+           MOVE IDX-ACHADO-W TO IDX-W.
+           MOVE ZEROS TO REPRES-CHAVE-W.
+
+       IMPRIME-TABELA SECTION.
+           PERFORM IMPRIME-CABECALHO.
+           MOVE ZEROS TO IDX-W.
+           PERFORM VARYING IDX-W FROM 1 BY 1 UNTIL IDX-W > QT-ITENS-W
+              PERFORM IMPRIME-LINHA-REPRES
+           END-PERFORM.
+
+           PERFORM IMPRIME-RESUMO.
+
+       IMPRIME-LINHA-REPRES SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           MOVE REPRES-TAB (IDX-W)      TO REPRES-E.
+           MOVE VLR-DEVIDO-TAB (IDX-W)  TO VLR-DEVIDO-E.
+           MOVE VLR-POSTADO-TAB (IDX-W) TO VLR-POSTADO-E.
+           COMPUTE VLR-DIFER-E = VLR-DEVIDO-TAB (IDX-W)
+                               - VLR-POSTADO-TAB (IDX-W).
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE REPRES-E      TO REG-RELAT (1: 6).
+           MOVE VLR-DEVIDO-E  TO REG-RELAT (12: 11).
+           MOVE VLR-POSTADO-E TO REG-RELAT (30: 11).
+           MOVE VLR-DIFER-E   TO REG-RELAT (49: 11).
+
+           IF VLR-DEVIDO-TAB (IDX-W) NOT = VLR-POSTADO-TAB (IDX-W)
+              MOVE "DIVERGENTE" TO REG-RELAT (63: 10)
+              ADD 1 TO TOT-DIVERGENTE-W
+           END-IF.
+
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL DE REPRESENTANTES DIVERGENTES ..: " TO
+                REG-RELAT (1: 41).
+           MOVE TOT-DIVERGENTE-W TO REG-RELAT (42: 5).
+           WRITE REG-RELAT.
+
+           IF TOT-IGNORADO-W > ZEROS
+              MOVE SPACES TO REG-RELAT
+              MOVE "REPRESENTANTES ALEM DO LIMITE (200) NAO "
+                   TO REG-RELAT (1: 40)
+              MOVE "CONCILIADOS: " TO REG-RELAT (41: 13)
+              MOVE TOT-IGNORADO-W TO REG-RELAT (54: 5)
+              WRITE REG-RELAT
+           END-IF.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE COD040 CCD100 RELAT.
+
+       END PROGRAM GALHO115.
