@@ -0,0 +1,11 @@
+           SELECT CCD105 ASSIGN TO PATH-CCD105
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  STATUS IS ST-CCD105
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS CHAVE-CC105 = MESANO-BASE-CC105
+                                              CODIGO-CC105
+                  ALTERNATE RECORD KEY IS ALT1-CC105 =
+                     ATUALIZADO-CC-CC105 MESANO-BASE-CC105
+                       WITH DUPLICATES.
