@@ -0,0 +1,8 @@
+           SELECT CCD100 ASSIGN TO PATH-CCD100
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  STATUS IS ST-CCD100
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS CHAVE-CC100 = DATA-MOVTO-CC100
+                                              SEQ-CC100.
