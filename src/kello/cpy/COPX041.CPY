@@ -0,0 +1,7 @@
+           SELECT COD041 ASSIGN TO PATH-COD041
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  STATUS IS ST-COD041
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS NR-CONTRATO-CO41.
