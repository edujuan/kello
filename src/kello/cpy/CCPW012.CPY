@@ -0,0 +1,13 @@
+      * Arquivo de restart/checkpoint da geracao de saldo (CCP011),
+      * um registro fixo por intervalo solicitado, marcando o ultimo
+      * lancto de CCD100 acumulado e se a geracao ficou completa
+       FD  CCD012.
+       01  REG-CCD012.
+           05  CHAVE-CC12             PIC X(02).
+           05  MESANO-INI-CC12        PIC 9(06).
+           05  MESANO-FIM-CC12        PIC 9(06).
+           05  DATA-MOVTO-CC12        PIC 9(08).
+           05  SEQ-CC12               PIC 9(05).
+           05  SITUACAO-CC12          PIC 9(01).
+      *    SITUACAO-CC12 = 0-EM ANDAMENTO   1-CONCLUIDO
+           05  FILLER                 PIC X(20).
