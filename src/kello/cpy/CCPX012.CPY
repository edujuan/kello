@@ -0,0 +1,7 @@
+           SELECT CCD012 ASSIGN TO PATH-CCD012
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  STATUS IS ST-CCD012
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS CHAVE-CC12.
