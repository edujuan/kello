@@ -0,0 +1,7 @@
+           SELECT RED030 ASSIGN TO PATH-RED030
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  STATUS IS ST-RED030
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS CODIGO-R030.
