@@ -0,0 +1,12 @@
+           SELECT CCD120 ASSIGN TO PATH-CCD120
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  STATUS IS ST-CCD120
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS CHAVE-CC120 = MESANO-BASE-CC120
+                                              CODIGO-CC120
+                                              DOCTO-CC120
+                  ALTERNATE RECORD KEY IS ALT1-CC120 =
+                     ATUALIZADO-CC-CC120 MESANO-BASE-CC120
+                       WITH DUPLICATES.
