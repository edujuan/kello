@@ -0,0 +1,13 @@
+           SELECT COD500 ASSIGN TO PATH-COD500
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS AUTOMATIC WITH LOCK ON RECORD
+                  STATUS IS ST-COD500
+                  RECORD KEY IS CHAVE-CO500 = NR-CONTRATO-CO500
+                                              ITEM-CO500
+                  ALTERNATE RECORD KEY IS ALT1-CO500 =
+                     SITUACAO-CO500 DATA-AGENDA-CO500
+                       WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS ALT-USUARIO-CO500 =
+                     USUARIO-CO500 DATA-AGENDA-CO500
+                       WITH DUPLICATES.
