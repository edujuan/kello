@@ -0,0 +1,8 @@
+      * Arquivo de saldo mensal de conta corrente (acumulado)
+       FD  CCD011.
+       01  REG-CCD011.
+           05  ANOMES-MVTO-CC11       PIC 9(06).
+           05  FORNEC-CC11            PIC 9(06).
+           05  SALDOE-CC11            PIC 9(10)V99.
+           05  SALDOS-CC11            PIC 9(10)V99.
+           05  FILLER                 PIC X(20).
