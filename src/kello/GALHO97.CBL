@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO97.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUN��O: RELAT�RIO DE ENVELHECIMENTO DOS CHEQUES DEVOLVIDOS
+      *         (CHD013) AINDA N�O RECUPERADOS, C/ ALERTA DE
+      *         REAPRESENTA��O VENCIDA OU PR�XIMA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CHPX013.
+           COPY CHPX010.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CHPW013.
+       COPY CHPW010.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CHD013            PIC XX       VALUE SPACES.
+           05  ST-CHD010            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  ERRO-W               PIC 9        VALUE ZEROS.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  DATA-HOJE-W          PIC 9(8)     VALUE ZEROS.
+           05  DATA-HOJE-INV-W      PIC 9(8)     VALUE ZEROS.
+           05  ORDINAL-HOJE-W       PIC 9(8)     VALUE ZEROS.
+           05  ORDINAL-APRES-W      PIC 9(8)     VALUE ZEROS.
+           05  DIAS-ABERTO-W        PIC 9(5)     VALUE ZEROS.
+           05  SIT-REAPRES-W        PIC X(11)    VALUE SPACES.
+
+      *    vari�veis de apoio ao c�lculo de dias corridos entre
+      *    duas datas invertidas (AAAAMMDD)
+           05  DATA-PARA-CONV-W     PIC 9(8).
+           05  DATA-PARA-CONV-R REDEFINES DATA-PARA-CONV-W.
+               10  ANO-CONV-W       PIC 9(4).
+               10  MES-CONV-W       PIC 9(2).
+               10  DIA-CONV-W       PIC 9(2).
+           05  ORDINAL-CALC-W       PIC 9(8).
+           05  ANOS-ANTERIORES-W    PIC 9(4).
+           05  ANO-BISS-W           PIC 9.
+               88  ANO-E-BISSEXTO            VALUE 0.
+           05  DIV-AUX-W            PIC 9(4).
+
+           05  DIAS-ACUM-TAB.
+               10  FILLER           PIC 9(3) VALUE 000.
+               10  FILLER           PIC 9(3) VALUE 031.
+               10  FILLER           PIC 9(3) VALUE 059.
+               10  FILLER           PIC 9(3) VALUE 090.
+               10  FILLER           PIC 9(3) VALUE 120.
+               10  FILLER           PIC 9(3) VALUE 151.
+               10  FILLER           PIC 9(3) VALUE 181.
+               10  FILLER           PIC 9(3) VALUE 212.
+               10  FILLER           PIC 9(3) VALUE 243.
+               10  FILLER           PIC 9(3) VALUE 273.
+               10  FILLER           PIC 9(3) VALUE 304.
+               10  FILLER           PIC 9(3) VALUE 334.
+           05  DIAS-ACUM-R REDEFINES DIAS-ACUM-TAB.
+               10  DIAS-ACUM-MES    OCCURS 12 PIC 9(3).
+
+           05  NOME-E                PIC X(30)     VALUE SPACES.
+           05  NR-CHEQUE-E           PIC X(7)      VALUE SPACES.
+           05  VALOR-E               PIC ZZZ.ZZZ,ZZ.
+           05  DATA-APRES-E          PIC 99/99/9999.
+           05  DATA-REAPRES-E        PIC 99/99/9999.
+           05  DIAS-E                PIC ZZ.ZZZ.
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-CHD013          PIC X(60)    VALUE SPACES.
+           05  PATH-CHD010          PIC X(60)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAB01.
+           05  FILLER              PIC X(132)  VALUE
+           "RELAT�RIO DE CHEQUES DEVOLVIDOS EM ABERTO".
+
+       01  CAB02.
+           05  FILLER              PIC X(47)   VALUE
+           "CHEQUE      CLIENTE                       VALOR".
+           05  FILLER              PIC X(45)   VALUE
+           "       APRESENT.   DIAS  REAPRES.    SITUACAO".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT EMPRESA-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "CHD013"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CHD013.
+
+           MOVE "CHD010"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CHD010.
+
+           OPEN INPUT CHD013.
+           OPEN INPUT CHD010.
+           OPEN OUTPUT RELAT.
+
+           ACCEPT DATA-HOJE-INV-W FROM DATE.
+      *    ACCEPT ... FROM DATE devolve AAMMDD; completa o s�culo
+      *    para obter AAAAMMDD (base 2000, conven��o j� usada pelo
+      *    restante do sistema para todas as datas invertidas).
+           MOVE DATA-HOJE-INV-W (3: 4) TO DATA-HOJE-W (5: 4)
+           MOVE "20"                   TO DATA-HOJE-W (1: 2)
+           MOVE DATA-HOJE-INV-W (1: 2) TO DATA-HOJE-W (3: 2)
+
+           MOVE DATA-HOJE-W TO DATA-PARA-CONV-W.
+           PERFORM CALCULA-ORDINAL-DATA.
+           MOVE ORDINAL-CALC-W TO ORDINAL-HOJE-W.
+
+           MOVE ZEROS TO PAG-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           START CHD013 KEY IS NOT LESS CHAVE-CH13 INVALID KEY
+                 MOVE "10" TO ST-CHD013.
+
+           PERFORM UNTIL ST-CHD013 = "10"
+              READ CHD013 NEXT RECORD AT END
+                   MOVE "10" TO ST-CHD013
+              NOT AT END
+                   IF DATA-RECTO-CH13 = ZEROS
+                      PERFORM IMPRIME-LINHA-CHEQUE
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       IMPRIME-LINHA-CHEQUE SECTION.
+           MOVE DATA-MOVTO-CH13 TO DATA-MOVTO-CH10.
+           MOVE SEQ-CH13        TO SEQ-CH10.
+           READ CHD010 INVALID KEY
+                MOVE SPACES TO NOME-CH10
+                MOVE SPACES TO NR-CHEQUE-CH10
+                MOVE ZEROS  TO VALOR-CH10
+           END-READ.
+
+           MOVE DATA-APRES-CH13 TO DATA-PARA-CONV-W.
+           PERFORM CALCULA-ORDINAL-DATA.
+           MOVE ORDINAL-CALC-W TO ORDINAL-APRES-W.
+
+           IF ORDINAL-HOJE-W > ORDINAL-APRES-W
+              COMPUTE DIAS-ABERTO-W = ORDINAL-HOJE-W - ORDINAL-APRES-W
+           ELSE
+              MOVE ZEROS TO DIAS-ABERTO-W.
+
+           IF DATA-REAPRES-CH13 = ZEROS
+              MOVE "SEM PREVISAO" TO SIT-REAPRES-W
+           ELSE
+              IF DATA-REAPRES-CH13 <= DATA-HOJE-W
+                 MOVE "VENCIDA"   TO SIT-REAPRES-W
+              ELSE
+                 MOVE "AGUARDAR"  TO SIT-REAPRES-W.
+
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           MOVE NR-CHEQUE-CH10 TO NR-CHEQUE-E.
+           MOVE NOME-CH10      TO NOME-E.
+           MOVE VALOR-CH10     TO VALOR-E.
+           MOVE DATA-APRES-CH13   TO DATA-APRES-E.
+           MOVE DATA-REAPRES-CH13 TO DATA-REAPRES-E.
+           MOVE DIAS-ABERTO-W  TO DIAS-E.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE NR-CHEQUE-E     TO REG-RELAT (1: 7).
+           MOVE NOME-E          TO REG-RELAT (13: 30).
+           MOVE VALOR-E         TO REG-RELAT (44: 11).
+           MOVE DATA-APRES-E    TO REG-RELAT (57: 10).
+           MOVE DIAS-E          TO REG-RELAT (69: 6).
+           MOVE DATA-REAPRES-E  TO REG-RELAT (77: 10).
+           MOVE SIT-REAPRES-W   TO REG-RELAT (89: 11).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+      *    CALCULA-ORDINAL-DATA: converte DATA-PARA-CONV-W (AAAAMMDD)
+      *    num n�mero ordinal de dias, para permitir subtra��o simples
+      *    entre duas datas (mesmo princ�pio do ajuste de ano
+      *    bissexto j� usado em GRADAY1).
+       CALCULA-ORDINAL-DATA SECTION.
+           MOVE ANO-CONV-W TO ANOS-ANTERIORES-W.
+           SUBTRACT 1 FROM ANOS-ANTERIORES-W.
+
+           COMPUTE ORDINAL-CALC-W =
+                   (ANOS-ANTERIORES-W * 365)
+                   + (ANOS-ANTERIORES-W / 4)
+                   - (ANOS-ANTERIORES-W / 100)
+                   + (ANOS-ANTERIORES-W / 400)
+                   + DIAS-ACUM-MES (MES-CONV-W)
+                   + DIA-CONV-W.
+
+           DIVIDE ANO-CONV-W BY 4 GIVING DIV-AUX-W
+                  REMAINDER ANO-BISS-W.
+           IF ANO-E-BISSEXTO AND MES-CONV-W > 2
+              ADD 1 TO ORDINAL-CALC-W.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE CHD013 CHD010 RELAT.
+
+       END PROGRAM GALHO97.
