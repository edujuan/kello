@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO117.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: RELATÓRIO MENSAL DE CUSTO DE REFAÇÃO/REIMPRESSÃO DE
+      *         LABORATÓRIO (LBD105), AGRUPADO POR MOTIVO (CODIGO-LB25/
+      *         DESCRICAO-LB25 DE LBD025) - PERMITE AO LABORATÓRIO
+      *         IDENTIFICAR SE RETOQUE, PAPEL OU CALIBRAÇÃO DE
+      *         IMPRESSORA É O QUE MAIS ONERA O RETRABALHO NO MÊS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LBPX105.
+           COPY LBPX025.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY LBPW105.
+       COPY LBPW025.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-LBD105            PIC XX       VALUE SPACES.
+           05  ST-LBD025            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  QT-ITENS-W           PIC 9(3)     VALUE ZEROS.
+           05  IDX-W                PIC 9(3)     VALUE ZEROS.
+           05  IDX-ACHADO-W         PIC 9(3)     VALUE ZEROS.
+           05  ACHOU-W              PIC 9        VALUE ZEROS.
+               88  ACHOU-MOTIVO              VALUE 1.
+           05  TOT-IGNORADO-W       PIC 9(5)     VALUE ZEROS.
+           05  TOT-CUSTO-GERAL-W    PIC 9(8)V99  VALUE ZEROS.
+
+           05  CODIGO-E             PIC Z(2)9.
+           05  DESCRICAO-E          PIC X(30).
+           05  QTDE-E               PIC Z(4)9.
+           05  CUSTO-E              PIC Z(6)9,99.
+
+       01  TABELA-MOTIVOS.
+           05  ITEM-MOTIVO OCCURS 100 TIMES.
+               10  CODIGO-TAB       PIC 9(3)     VALUE ZEROS.
+               10  QTDE-TAB         PIC 9(6)     VALUE ZEROS.
+               10  CUSTO-TAB        PIC 9(8)V99  VALUE ZEROS.
+
+       01  PARAMETROS-W.
+           05  ANOMES-INI-W         PIC 9(6)     VALUE ZEROS.
+           05  ANOMES-FIM-W         PIC 9(6)     VALUE ZEROS.
+
+       01  VARIAVEIS-DATA-W.
+           05  ANOMES-MOVTO-W       PIC 9(6)     VALUE ZEROS.
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-LBD105          PIC X(60)    VALUE SPACES.
+           05  PATH-LBD025          PIC X(60)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAB01.
+           05  FILLER              PIC X(132)  VALUE
+           "CUSTO MENSAL DE REFACAO/REIMPRESSAO DE LABORATORIO POR MOTIV
+      -    "O".
+
+       01  CAB02.
+           05  FILLER              PIC X(60)   VALUE
+           "MOTIVO  DESCRICAO                      QTDE       CUSTO".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "LBD105"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-LBD105.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "LBD025"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-LBD025.
+
+           OPEN INPUT LBD105.
+           OPEN INPUT LBD025.
+           OPEN OUTPUT RELAT.
+
+           IF ANOMES-FIM-W = ZEROS
+              MOVE 999912 TO ANOMES-FIM-W.
+
+           MOVE ZEROS TO PAG-W QT-ITENS-W TOT-IGNORADO-W
+                          TOT-CUSTO-GERAL-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           PERFORM ACUMULA-CUSTOS.
+           PERFORM IMPRIME-TABELA.
+
+      *    ACUMULA-CUSTOS: varredura completa de LBD105, selecionando
+      *    as ocorrencias cujo ano/mes (DATA-MOVTO-L105) esteja dentro
+      *    do periodo informado, somando por CODIGO-LB25-L105.
+       ACUMULA-CUSTOS SECTION.
+           MOVE ZEROS TO CHAVE-L105.
+           START LBD105 KEY IS NOT LESS CHAVE-L105 INVALID KEY
+                 MOVE "10" TO ST-LBD105.
+
+           PERFORM UNTIL ST-LBD105 = "10"
+              READ LBD105 NEXT RECORD AT END
+                   MOVE "10" TO ST-LBD105
+              NOT AT END
+                   MOVE DATA-MOVTO-L105 (1: 6) TO ANOMES-MOVTO-W
+                   IF ANOMES-MOVTO-W NOT < ANOMES-INI-W
+                      AND ANOMES-MOVTO-W NOT > ANOMES-FIM-W
+                      PERFORM ACUMULA-MOTIVO
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       ACUMULA-MOTIVO SECTION.
+           MOVE ZEROS TO ACHOU-W.
+           MOVE ZEROS TO IDX-ACHADO-W.
+
+           PERFORM VARYING IDX-W FROM 1 BY 1 UNTIL IDX-W > QT-ITENS-W
+              IF CODIGO-TAB (IDX-W) = CODIGO-LB25-L105
+                 MOVE 1     TO ACHOU-W
+                 MOVE IDX-W TO IDX-ACHADO-W
+                 MOVE QT-ITENS-W TO IDX-W
+              END-IF
+           END-PERFORM.
+
+           IF NOT ACHOU-MOTIVO
+              IF QT-ITENS-W < 100
+                 ADD 1 TO QT-ITENS-W
+                 MOVE QT-ITENS-W TO IDX-ACHADO-W
+                 MOVE CODIGO-LB25-L105 TO CODIGO-TAB (IDX-ACHADO-W)
+              ELSE
+                 ADD 1 TO TOT-IGNORADO-W
+                 GO TO ACUMULA-MOTIVO-EXIT
+              END-IF
+           END-IF.
+
+           ADD QTDE-REFACAO-L105 TO QTDE-TAB (IDX-ACHADO-W).
+           ADD VALOR-CUSTO-L105  TO CUSTO-TAB (IDX-ACHADO-W).
+           ADD VALOR-CUSTO-L105  TO TOT-CUSTO-GERAL-W.
+       ACUMULA-MOTIVO-EXIT.
+           EXIT.
+
+       IMPRIME-TABELA SECTION.
+           PERFORM IMPRIME-CABECALHO.
+           MOVE ZEROS TO IDX-W.
+           PERFORM VARYING IDX-W FROM 1 BY 1 UNTIL IDX-W > QT-ITENS-W
+              PERFORM IMPRIME-LINHA-MOTIVO
+           END-PERFORM.
+
+           PERFORM IMPRIME-RESUMO.
+
+       IMPRIME-LINHA-MOTIVO SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           MOVE CODIGO-TAB (IDX-W) TO CODIGO-LB25.
+           READ LBD025 INVALID KEY MOVE SPACES TO DESCRICAO-LB25.
+
+           MOVE CODIGO-TAB (IDX-W) TO CODIGO-E.
+           MOVE DESCRICAO-LB25     TO DESCRICAO-E.
+           MOVE QTDE-TAB (IDX-W)   TO QTDE-E.
+           MOVE CUSTO-TAB (IDX-W)  TO CUSTO-E.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE CODIGO-E    TO REG-RELAT (1: 3).
+           MOVE DESCRICAO-E TO REG-RELAT (9: 30).
+           MOVE QTDE-E      TO REG-RELAT (41: 5).
+           MOVE CUSTO-E     TO REG-RELAT (52: 10).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "CUSTO TOTAL DE REFACAO NO PERIODO ..: " TO
+                REG-RELAT (1: 39).
+           MOVE TOT-CUSTO-GERAL-W TO REG-RELAT (40: 11).
+           WRITE REG-RELAT.
+
+           IF TOT-IGNORADO-W > ZEROS
+              MOVE SPACES TO REG-RELAT
+              MOVE "MOTIVOS DISTINTOS ALEM DO LIMITE (100) NAO "
+                   TO REG-RELAT (1: 43)
+              MOVE "SOMADOS: " TO REG-RELAT (44: 9)
+              MOVE TOT-IGNORADO-W TO REG-RELAT (53: 5)
+              WRITE REG-RELAT
+           END-IF.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE LBD105 LBD025 RELAT.
+
+       END PROGRAM GALHO117.
