@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO118.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: MANUTENÇÃO/LISTAGEM DA SITUAÇÃO (ON-LINE/OFF-LINE) DAS
+      *         IMPRESSORAS DE LABORATÓRIO CADASTRADAS EM LBD026, PARA
+      *         QUE O OPERADOR MARQUE UMA IMPRESSORA COMO FORA DO AR E
+      *         O DESPACHO DE TRABALHOS (LBP106) PASSE A DESVIAR PARA
+      *         OUTRA DO MESMO TIPO AUTOMATICAMENTE.
+      *
+      *         MODO-W = 1 - ALTERA A SITUAÇÃO DE UMA IMPRESSORA
+      *                      (CODIGO-SOLIC-W/SITUACAO-SOLIC-W)
+      *         MODO-W = 2 (OU EM BRANCO) - LISTA TODAS AS IMPRESSORAS
+      *                      CADASTRADAS E SUA SITUAÇÃO ATUAL
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LBPX026.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY LBPW026.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-LBD026            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  TOT-IMPRESSORA-W     PIC 9(5)     VALUE ZEROS.
+
+           05  CODIGO-E             PIC X(02).
+           05  TIPO-E               PIC X(02).
+           05  SITUACAO-E           PIC X(10).
+
+       01  PARAMETROS-W.
+           05  MODO-W               PIC 9(1)     VALUE ZEROS.
+           05  CODIGO-SOLIC-W       PIC X(2)     VALUE SPACES.
+           05  SITUACAO-SOLIC-W     PIC 9(1)     VALUE ZEROS.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-LBD026          PIC X(60)    VALUE SPACES.
+
+       01  CAB01.
+           05  FILLER              PIC X(132)  VALUE
+           "SITUACAO DAS IMPRESSORAS DE LABORATORIO (LBD026)".
+
+       01  CAB02.
+           05  FILLER              PIC X(60)   VALUE
+           "CODIGO  TIPO  DESCRICAO                       SITUACAO".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "LBD026"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-LBD026.
+
+           OPEN OUTPUT RELAT.
+
+           MOVE ZEROS TO PAG-W TOT-IMPRESSORA-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           EVALUATE MODO-W
+              WHEN 1 PERFORM ALTERA-SITUACAO
+              WHEN OTHER PERFORM LISTA-IMPRESSORAS
+           END-EVALUATE.
+
+      *    ALTERA-SITUACAO: marca a impressora informada como ON-LINE
+      *    ou OFF-LINE, para que LBP106 passe (ou deixe de) desviar
+      *    trabalhos para ela.
+       ALTERA-SITUACAO SECTION.
+           IF CODIGO-SOLIC-W = SPACES
+              GO TO ALTERA-SITUACAO-EXIT.
+
+           OPEN I-O LBD026.
+           IF ST-LBD026 NOT = "00"
+              GO TO ALTERA-SITUACAO-EXIT.
+
+           MOVE CODIGO-SOLIC-W TO CODIGO-LB26.
+           READ LBD026 INVALID KEY
+                CONTINUE
+           NOT INVALID KEY
+                MOVE SITUACAO-SOLIC-W TO SITUACAO-LB26
+                REWRITE REG-LBD026 INVALID KEY CONTINUE END-REWRITE
+           END-READ.
+
+           CLOSE LBD026.
+       ALTERA-SITUACAO-EXIT.
+           EXIT.
+
+       LISTA-IMPRESSORAS SECTION.
+           OPEN INPUT LBD026.
+           IF ST-LBD026 = "35"
+              GO TO LISTA-IMPRESSORAS-EXIT.
+
+           MOVE SPACES TO DESCRICAO-LB26.
+           START LBD026 KEY IS NOT LESS DESCRICAO-LB26 INVALID KEY
+                 MOVE "10" TO ST-LBD026.
+
+           PERFORM IMPRIME-CABECALHO.
+
+           PERFORM UNTIL ST-LBD026 = "10"
+              READ LBD026 NEXT RECORD AT END
+                   MOVE "10" TO ST-LBD026
+              NOT AT END
+                   PERFORM IMPRIME-LINHA-IMPRESSORA
+              END-READ
+           END-PERFORM.
+
+           CLOSE LBD026.
+           PERFORM IMPRIME-RESUMO.
+       LISTA-IMPRESSORAS-EXIT.
+           EXIT.
+
+       IMPRIME-LINHA-IMPRESSORA SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           MOVE CODIGO-LB26 TO CODIGO-E.
+           MOVE TIPO-LB26   TO TIPO-E.
+           IF IMPRESSORA-ON-LINE
+              MOVE "ON-LINE"  TO SITUACAO-E
+           ELSE
+              MOVE "OFF-LINE" TO SITUACAO-E
+           END-IF.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE CODIGO-E       TO REG-RELAT (1: 2).
+           MOVE TIPO-E         TO REG-RELAT (9: 2).
+           MOVE DESCRICAO-LB26 TO REG-RELAT (15: 30).
+           MOVE SITUACAO-E     TO REG-RELAT (47: 8).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+           ADD 1 TO TOT-IMPRESSORA-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL DE IMPRESSORAS CADASTRADAS .: " TO
+                REG-RELAT (1: 37).
+           MOVE TOT-IMPRESSORA-W TO REG-RELAT (38: 5).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE RELAT.
+
+       END PROGRAM GALHO118.
