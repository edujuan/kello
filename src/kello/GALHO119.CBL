@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO119.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: RELACIONA AS ANOTAÇÕES DE CAIXA (CXD200) QUE CONTINUAM
+      *         PENDENTES (SITUACAO-ANOTACAO-CX200 = 0) DEPOIS DO DIA EM
+      *         QUE FORAM LANÇADAS, AGRUPADAS POR USUARIO-CX200, PARA
+      *         QUE UMA DIVERGÊNCIA DE CAIXA NÃO FIQUE SEM SER CHECADA
+      *         POR SEMANAS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CXPX200.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CXPW200.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CXD200            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  HOJE-W               PIC 9(8)     VALUE ZEROS.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  TOT-GERAL-W          PIC 9(5)     VALUE ZEROS.
+
+           05  DATA-E               PIC 9(8).
+           05  HORA-E               PIC X(5).
+           05  USUARIO-E            PIC X(5).
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-CXD200          PIC X(60)    VALUE SPACES.
+
+       01  TABELA-USUARIOS.
+           05  QTDE-USUARIOS-W      PIC 9(3)     VALUE ZEROS.
+           05  OCORRENCIA-USUARIO OCCURS 50 TIMES
+                                   INDEXED BY IND-USU.
+               10  USUARIO-TAB-W        PIC X(5).
+               10  QTDE-PENDENTE-TAB-W  PIC 9(5).
+           05  IND-ACHOU-W          PIC 9(3)     VALUE ZEROS.
+
+       01  CAB01.
+           05  FILLER              PIC X(132)  VALUE
+           "ANOTACOES DE CAIXA (CXD200) PENDENTES HA MAIS DE UM DIA".
+
+       01  CAB02.
+           05  FILLER              PIC X(60)   VALUE
+           "USUARIO  DATA      HORA   DESCRICAO".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT EMPRESA-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "CXD200"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CXD200.
+
+           ACCEPT HOJE-W FROM DATE YYYYMMDD.
+
+           OPEN OUTPUT RELAT.
+           MOVE ZEROS TO PAG-W TOT-GERAL-W QTDE-USUARIOS-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           PERFORM ACUMULA-PENDENTES.
+           PERFORM IMPRIME-CABECALHO.
+           PERFORM IMPRIME-DETALHE-USUARIOS
+                   VARYING IND-USU FROM 1 BY 1
+                   UNTIL IND-USU > QTDE-USUARIOS-W.
+           PERFORM IMPRIME-RESUMO.
+
+      *    ACUMULA-PENDENTES: varre CXD200 pela chave alternativa de
+      *    situacao (pendentes primeiro) e acumula, por USUARIO-CX200,
+      *    a quantidade de anotacoes que continuam pendentes depois do
+      *    dia em que foram lancadas.
+       ACUMULA-PENDENTES SECTION.
+           OPEN INPUT CXD200.
+           IF ST-CXD200 = "35"
+              GO TO ACUMULA-PENDENTES-EXIT.
+
+           MOVE ZEROS TO SITUACAO-ANOTACAO-CX200.
+           MOVE ZEROS TO DATA-OCORRENCIA-CX200.
+           START CXD200 KEY IS NOT LESS ALT1-CX200 INVALID KEY
+                 MOVE "10" TO ST-CXD200.
+
+           PERFORM UNTIL ST-CXD200 = "10"
+              READ CXD200 NEXT RECORD AT END
+                   MOVE "10" TO ST-CXD200
+              NOT AT END
+                   IF SITUACAO-ANOTACAO-CX200 NOT = 0
+                      MOVE "10" TO ST-CXD200
+                   ELSE
+                      IF DATA-OCORRENCIA-CX200 < HOJE-W
+                         PERFORM ACUMULA-USUARIO
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+           CLOSE CXD200.
+       ACUMULA-PENDENTES-EXIT.
+           EXIT.
+
+      *    ACUMULA-USUARIO: localiza (ou cria) a entrada do usuario na
+      *    tabela e soma mais uma anotacao pendente, sem exceder o
+      *    limite de usuarios distintos previsto na tabela.
+       ACUMULA-USUARIO SECTION.
+           MOVE ZEROS TO IND-ACHOU-W.
+           PERFORM VARYING IND-USU FROM 1 BY 1
+                    UNTIL IND-USU > QTDE-USUARIOS-W
+              IF USUARIO-TAB-W (IND-USU) = USUARIO-CX200
+                 MOVE IND-USU TO IND-ACHOU-W
+                 SET IND-USU TO QTDE-USUARIOS-W
+              END-IF
+           END-PERFORM.
+
+           IF IND-ACHOU-W = ZEROS
+              IF QTDE-USUARIOS-W < 50
+                 ADD 1 TO QTDE-USUARIOS-W
+                 SET IND-USU TO QTDE-USUARIOS-W
+                 MOVE USUARIO-CX200 TO USUARIO-TAB-W (IND-USU)
+                 MOVE 1 TO QTDE-PENDENTE-TAB-W (IND-USU)
+              END-IF
+           ELSE
+              SET IND-USU TO IND-ACHOU-W
+              ADD 1 TO QTDE-PENDENTE-TAB-W (IND-USU)
+           END-IF.
+
+           ADD 1 TO TOT-GERAL-W.
+
+      *    IMPRIME-DETALHE-USUARIOS: para cada usuario acumulado,
+      *    revarre CXD200 filtrando as anotacoes pendentes daquele
+      *    usuario para imprimir o detalhe - nao ha chave alternativa
+      *    por usuario neste arquivo, entao a revarredura completa e a
+      *    forma de obter o detalhe agrupado.
+       IMPRIME-DETALHE-USUARIOS SECTION.
+           OPEN INPUT CXD200.
+           IF ST-CXD200 = "35"
+              GO TO IMPRIME-DETALHE-USUARIOS-EXIT.
+
+           MOVE ZEROS TO SITUACAO-ANOTACAO-CX200.
+           MOVE ZEROS TO DATA-OCORRENCIA-CX200.
+           START CXD200 KEY IS NOT LESS ALT1-CX200 INVALID KEY
+                 MOVE "10" TO ST-CXD200.
+
+           PERFORM UNTIL ST-CXD200 = "10"
+              READ CXD200 NEXT RECORD AT END
+                   MOVE "10" TO ST-CXD200
+              NOT AT END
+                   IF SITUACAO-ANOTACAO-CX200 NOT = 0
+                      MOVE "10" TO ST-CXD200
+                   ELSE
+                      IF DATA-OCORRENCIA-CX200 < HOJE-W
+                      AND USUARIO-CX200 = USUARIO-TAB-W (IND-USU)
+                         PERFORM IMPRIME-LINHA-ANOTACAO
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+           CLOSE CXD200.
+       IMPRIME-DETALHE-USUARIOS-EXIT.
+           EXIT.
+
+       IMPRIME-LINHA-ANOTACAO SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           MOVE USUARIO-CX200         TO USUARIO-E.
+           MOVE DATA-OCORRENCIA-CX200 TO DATA-E.
+           MOVE HORA-OCORRENCIA-CX200 TO HORA-E.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE USUARIO-E     TO REG-RELAT (1: 5).
+           MOVE DATA-E        TO REG-RELAT (10: 8).
+           MOVE HORA-E        TO REG-RELAT (20: 5).
+           MOVE DESCRICAO-CX200 TO REG-RELAT (27: 100).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL DE ANOTACOES PENDENTES ..: " TO
+                REG-RELAT (1: 34).
+           MOVE TOT-GERAL-W TO REG-RELAT (35: 5).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE RELAT.
+
+       END PROGRAM GALHO119.
