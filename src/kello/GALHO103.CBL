@@ -0,0 +1,348 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO103.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: RELATÓRIO DE ENVELHECIMENTO DOS CHAMADOS DE ATENDIMENTO
+      *         AO CLIENTE (ACD111) EM ABERTO, COM ALERTA DE
+      *         ESCALONAMENTO PARA OS QUE ESTOURARAM O PRAZO PREVISTO
+      *         E AINDA NÃO FORAM ESCALADOS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ACPX111.
+           COPY ACPX010.
+           COPY ACPX030.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY ACPW111.
+       COPY ACPW010.
+       COPY ACPW030.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-ACD111            PIC XX       VALUE SPACES.
+           05  ST-ACD010            PIC XX       VALUE SPACES.
+           05  ST-ACD030            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  TOT-ABERTO-W         PIC 9(5)     VALUE ZEROS.
+           05  TOT-ESCALAR-W        PIC 9(5)     VALUE ZEROS.
+           05  DATA-HOJE-W          PIC 9(8)     VALUE ZEROS.
+           05  DATA-HOJE-INV-W      PIC 9(8)     VALUE ZEROS.
+           05  ORDINAL-HOJE-W       PIC 9(8)     VALUE ZEROS.
+           05  ORDINAL-ABERT-W      PIC 9(8)     VALUE ZEROS.
+           05  ORDINAL-PREVISAO-W   PIC 9(8)     VALUE ZEROS.
+           05  DIAS-ABERTO-W        PIC 9(5)     VALUE ZEROS.
+           05  DIAS-ATRASO-W        PIC 9(5)     VALUE ZEROS.
+           05  NECESSITA-ESCALAR-W  PIC 9        VALUE ZEROS.
+               88  PRECISA-ESCALAR           VALUE 1.
+
+      *    vari�veis de apoio ao c�lculo de dias corridos entre
+      *    duas datas invertidas (AAAAMMDD)
+           05  DATA-PARA-CONV-W     PIC 9(8).
+           05  DATA-PARA-CONV-R REDEFINES DATA-PARA-CONV-W.
+               10  ANO-CONV-W       PIC 9(4).
+               10  MES-CONV-W       PIC 9(2).
+               10  DIA-CONV-W       PIC 9(2).
+           05  ORDINAL-CALC-W       PIC 9(8).
+           05  ANOS-ANTERIORES-W    PIC 9(4).
+           05  ANO-BISS-W           PIC 9.
+               88  ANO-E-BISSEXTO            VALUE 0.
+           05  DIV-AUX-W            PIC 9(4).
+
+           05  DIAS-ACUM-TAB.
+               10  FILLER           PIC 9(3) VALUE 000.
+               10  FILLER           PIC 9(3) VALUE 031.
+               10  FILLER           PIC 9(3) VALUE 059.
+               10  FILLER           PIC 9(3) VALUE 090.
+               10  FILLER           PIC 9(3) VALUE 120.
+               10  FILLER           PIC 9(3) VALUE 151.
+               10  FILLER           PIC 9(3) VALUE 181.
+               10  FILLER           PIC 9(3) VALUE 212.
+               10  FILLER           PIC 9(3) VALUE 243.
+               10  FILLER           PIC 9(3) VALUE 273.
+               10  FILLER           PIC 9(3) VALUE 304.
+               10  FILLER           PIC 9(3) VALUE 334.
+           05  DIAS-ACUM-R REDEFINES DIAS-ACUM-TAB.
+               10  DIAS-ACUM-MES    OCCURS 12 PIC 9(3).
+
+      *    dados do chamado corrente (acumulados enquanto se l� a
+      *    sequ�ncia de movimentos de um mesmo NUMERO-AC111)
+           05  TICKET-ATUAL-W       PIC 9(6)     VALUE ZEROS.
+           05  PRIMEIRO-TICKET-W    PIC 9        VALUE ZEROS.
+               88  E-PRIMEIRO-TICKET         VALUE 1.
+           05  ABERTURA-DATA-W      PIC 9(8)     VALUE ZEROS.
+           05  ULT-TIPO-W           PIC 9(2)     VALUE ZEROS.
+           05  ULT-CLIENTE-W        PIC 9(6)     VALUE ZEROS.
+           05  ULT-STATUS-W         PIC 9(2)     VALUE ZEROS.
+           05  ULT-RESPONSAVEL-W    PIC X(15)    VALUE SPACES.
+           05  ULT-PREVISAO-W       PIC 9(8)     VALUE ZEROS.
+           05  ULT-ESCALADO-W       PIC 9         VALUE ZEROS.
+
+           05  TICKET-E             PIC Z(05)9.
+           05  TIPO-E               PIC X(30)    VALUE SPACES.
+           05  CLIENTE-E            PIC Z(05)9.
+           05  RESPONSAVEL-E        PIC X(15)    VALUE SPACES.
+           05  STATUS-E             PIC X(20)    VALUE SPACES.
+           05  DIAS-ABERTO-E        PIC ZZ.ZZZ.
+           05  DIAS-ATRASO-E        PIC ZZ.ZZZ.
+           05  SIT-ESCALA-E         PIC X(17)    VALUE SPACES.
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-ACD111          PIC X(60)    VALUE SPACES.
+           05  PATH-ACD010          PIC X(60)    VALUE SPACES.
+           05  PATH-ACD030          PIC X(60)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAB01.
+           05  FILLER              PIC X(132)  VALUE
+           "CHAMADOS DE ATENDIMENTO EM ABERTO - ENVELHECIMENTO".
+
+       01  CAB02.
+           05  FILLER              PIC X(55)   VALUE
+           "CHAMADO TIPO                     CLIENTE RESPONSAVEL".
+           05  FILLER              PIC X(50)   VALUE
+           "     STATUS     DIAS ATRASO SITUACAO".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT EMPRESA-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "ACD111"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-ACD111.
+
+           MOVE "ACD010"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-ACD010.
+
+           MOVE "ACD030"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-ACD030.
+
+           OPEN INPUT ACD111.
+           OPEN INPUT ACD010.
+           OPEN INPUT ACD030.
+           OPEN OUTPUT RELAT.
+
+           ACCEPT DATA-HOJE-INV-W FROM DATE.
+      *    ACCEPT ... FROM DATE devolve AAMMDD; completa o s�culo
+      *    para obter AAAAMMDD (base 2000, conven��o j� usada pelo
+      *    restante do sistema para todas as datas invertidas).
+           MOVE DATA-HOJE-INV-W (3: 4) TO DATA-HOJE-W (5: 4)
+           MOVE "20"                   TO DATA-HOJE-W (1: 2)
+           MOVE DATA-HOJE-INV-W (1: 2) TO DATA-HOJE-W (3: 2)
+
+           MOVE DATA-HOJE-W TO DATA-PARA-CONV-W.
+           PERFORM CALCULA-ORDINAL-DATA.
+           MOVE ORDINAL-CALC-W TO ORDINAL-HOJE-W.
+
+           MOVE ZEROS TO PAG-W TOT-ABERTO-W TOT-ESCALAR-W.
+           MOVE 99    TO LIN-W.
+           MOVE 1     TO PRIMEIRO-TICKET-W.
+
+       CORPO-PROGRAMA SECTION.
+           START ACD111 KEY IS NOT LESS CHAVE-AC111 INVALID KEY
+                 MOVE "10" TO ST-ACD111.
+
+           PERFORM UNTIL ST-ACD111 = "10"
+              READ ACD111 NEXT RECORD AT END
+                   MOVE "10" TO ST-ACD111
+              NOT AT END
+                   IF NOT E-PRIMEIRO-TICKET
+                      AND NUMERO-AC111 NOT = TICKET-ATUAL-W
+                      PERFORM AVALIA-TICKET
+                   END-IF
+                   IF E-PRIMEIRO-TICKET
+                      OR NUMERO-AC111 NOT = TICKET-ATUAL-W
+                      MOVE ZEROS  TO PRIMEIRO-TICKET-W
+                      MOVE NUMERO-AC111 TO TICKET-ATUAL-W
+                      MOVE DATA-AC111   TO ABERTURA-DATA-W
+                   END-IF
+                   MOVE TIPO-AC111        TO ULT-TIPO-W
+                   MOVE CLIENTE-AC111     TO ULT-CLIENTE-W
+                   MOVE STATUS-AC111      TO ULT-STATUS-W
+                   MOVE RESPONSAVEL-AC111 TO ULT-RESPONSAVEL-W
+                   MOVE DATA-PREVISAO-AC111 TO ULT-PREVISAO-W
+                   MOVE ESCALADO-AC111    TO ULT-ESCALADO-W
+              END-READ
+           END-PERFORM.
+
+           IF NOT E-PRIMEIRO-TICKET
+              PERFORM AVALIA-TICKET.
+
+           PERFORM IMPRIME-RESUMO.
+
+      *    AVALIA-TICKET: avalia o �ltimo movimento lido do chamado
+      *    que acabou de terminar (controle de quebra por NUMERO-AC111)
+       AVALIA-TICKET SECTION.
+           IF ULT-STATUS-W = 2 OR ULT-STATUS-W = 3
+              GO TO AVALIA-TICKET-EXIT.
+
+           ADD 1 TO TOT-ABERTO-W.
+
+           MOVE ABERTURA-DATA-W TO DATA-PARA-CONV-W.
+           PERFORM CALCULA-ORDINAL-DATA.
+           MOVE ORDINAL-CALC-W TO ORDINAL-ABERT-W.
+
+           IF ORDINAL-HOJE-W > ORDINAL-ABERT-W
+              COMPUTE DIAS-ABERTO-W = ORDINAL-HOJE-W - ORDINAL-ABERT-W
+           ELSE
+              MOVE ZEROS TO DIAS-ABERTO-W.
+
+           MOVE ZEROS TO NECESSITA-ESCALAR-W.
+           MOVE ZEROS TO DIAS-ATRASO-W.
+
+           IF ULT-PREVISAO-W NOT = ZEROS
+              MOVE ULT-PREVISAO-W TO DATA-PARA-CONV-W
+              PERFORM CALCULA-ORDINAL-DATA
+              MOVE ORDINAL-CALC-W TO ORDINAL-PREVISAO-W
+              IF ORDINAL-HOJE-W > ORDINAL-PREVISAO-W
+                 COMPUTE DIAS-ATRASO-W =
+                         ORDINAL-HOJE-W - ORDINAL-PREVISAO-W
+                 IF ULT-ESCALADO-W = 0
+                    MOVE 1 TO NECESSITA-ESCALAR-W
+                    ADD 1 TO TOT-ESCALAR-W
+                 END-IF
+              END-IF
+           END-IF.
+
+           IF PRECISA-ESCALAR
+              MOVE "ESCALAR AGORA"    TO SIT-ESCALA-E
+           ELSE
+              IF DIAS-ATRASO-W > ZEROS
+                 MOVE "JA ESCALADO"      TO SIT-ESCALA-E
+              ELSE
+                 MOVE "DENTRO DO PRAZO"  TO SIT-ESCALA-E.
+
+           PERFORM IMPRIME-LINHA-TICKET.
+
+       AVALIA-TICKET-EXIT.
+           EXIT.
+
+       IMPRIME-LINHA-TICKET SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           MOVE ULT-TIPO-W TO TIPO-AC10.
+           MOVE ZEROS      TO CODIGO-AC10.
+           START ACD010 KEY IS NOT LESS CHAVE-AC10 INVALID KEY
+                 MOVE "10" TO ST-ACD010.
+           IF ST-ACD010 = "10"
+              MOVE SPACES TO DESCRICAO-AC10
+           ELSE
+              READ ACD010 NEXT RECORD AT END
+                   MOVE SPACES TO DESCRICAO-AC10
+              NOT AT END
+                   IF TIPO-AC10 NOT = ULT-TIPO-W
+                      MOVE SPACES TO DESCRICAO-AC10
+                   END-IF
+              END-READ
+           END-IF.
+
+           MOVE ULT-STATUS-W TO CODIGO-AC30.
+           READ ACD030 INVALID KEY
+                MOVE SPACES TO DESCRICAO-AC30
+           END-READ.
+
+           MOVE TICKET-ATUAL-W    TO TICKET-E.
+           MOVE DESCRICAO-AC10    TO TIPO-E.
+           MOVE ULT-CLIENTE-W     TO CLIENTE-E.
+           MOVE ULT-RESPONSAVEL-W TO RESPONSAVEL-E.
+           MOVE DESCRICAO-AC30    TO STATUS-E.
+           MOVE DIAS-ABERTO-W     TO DIAS-ABERTO-E.
+           MOVE DIAS-ATRASO-W     TO DIAS-ATRASO-E.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE TICKET-E        TO REG-RELAT (1: 6).
+           MOVE TIPO-E          TO REG-RELAT (9: 30).
+           MOVE CLIENTE-E       TO REG-RELAT (40: 6).
+           MOVE RESPONSAVEL-E   TO REG-RELAT (47: 15).
+           MOVE STATUS-E        TO REG-RELAT (63: 20).
+           MOVE DIAS-ABERTO-E   TO REG-RELAT (84: 6).
+           MOVE DIAS-ATRASO-E   TO REG-RELAT (91: 6).
+           MOVE SIT-ESCALA-E    TO REG-RELAT (98: 17).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL DE CHAMADOS EM ABERTO.........: "
+                TO REG-RELAT (1: 40)
+           MOVE TOT-ABERTO-W TO REG-RELAT (41: 5).
+           WRITE REG-RELAT.
+
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL A ESCALAR (PRAZO ESTOURADO)...: "
+                TO REG-RELAT (1: 40)
+           MOVE TOT-ESCALAR-W TO REG-RELAT (41: 5).
+           WRITE REG-RELAT.
+
+      *    CALCULA-ORDINAL-DATA: converte DATA-PARA-CONV-W (AAAAMMDD)
+      *    num n�mero ordinal de dias, para permitir subtra��o simples
+      *    entre duas datas (mesmo princ�pio do ajuste de ano
+      *    bissexto j� usado em GRADAY1).
+       CALCULA-ORDINAL-DATA SECTION.
+           MOVE ANO-CONV-W TO ANOS-ANTERIORES-W.
+           SUBTRACT 1 FROM ANOS-ANTERIORES-W.
+
+           COMPUTE ORDINAL-CALC-W =
+                   (ANOS-ANTERIORES-W * 365)
+                   + (ANOS-ANTERIORES-W / 4)
+                   - (ANOS-ANTERIORES-W / 100)
+                   + (ANOS-ANTERIORES-W / 400)
+                   + DIAS-ACUM-MES (MES-CONV-W)
+                   + DIA-CONV-W.
+
+           DIVIDE ANO-CONV-W BY 4 GIVING DIV-AUX-W
+                  REMAINDER ANO-BISS-W.
+           IF ANO-E-BISSEXTO AND MES-CONV-W > 2
+              ADD 1 TO ORDINAL-CALC-W.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE ACD111 ACD010 ACD030 RELAT.
+
+       END PROGRAM GALHO103.
