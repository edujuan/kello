@@ -0,0 +1,380 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO109.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: LIBERAÇÃO, POR UM USUÁRIO CHEFE, DE ALTERAÇÕES NOS
+      *         DADOS BANCÁRIOS DE FORNECEDORES (CGD006) - AS
+      *         SOLICITAÇÕES FICAM PENDENTES EM CGD007 ATÉ SEREM
+      *         APROVADAS OU REJEITADAS, DO MESMO JEITO QUE O GER002
+      *         JÁ LIBERA O ACESSO A CXP100/CPP020/CRP020/CHP010/
+      *         CCP100/COP040 ATRAVÉS DO CADASTRO DE CHEFES (GED001).
+      *
+      *         MODO-W = 1 - REGISTRA UMA NOVA SOLICITAÇÃO PENDENTE
+      *         MODO-W = 2 - DECIDE (APROVA/REJEITA) UMA SOLICITAÇÃO
+      *                      PENDENTE, EXIGINDO QUE O USUÁRIO-CHEFE
+      *                      INFORMADO ESTEJA CADASTRADO EM GED001
+      *                      PARA O PROGRAMA "CGP006"
+      *         EM AMBOS OS MODOS, AO FINAL É IMPRESSA A SITUAÇÃO
+      *         ATUAL DA FILA DE SOLICITAÇÕES.
+      *
+      *         O CPF/CNPJ DO TITULAR, QUANDO INFORMADO, TEM O DIGITO
+      *         VERIFICADOR CONFERIDO (GRDCIC/GRDCNPJ) ANTES DE ENTRAR
+      *         NA FILA - SE INVALIDO, A SOLICITAÇÃO NÃO É GRAVADA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CGPX006.
+           COPY CGPX007.
+           COPY GERX001.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CGPW006.
+       COPY CGPW007.
+       COPY GERW001.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CGD006            PIC XX       VALUE SPACES.
+           05  ST-CGD007            PIC XX       VALUE SPACES.
+           05  ST-GED001            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  TOT-PENDENTE-W       PIC 9(5)     VALUE ZEROS.
+           05  TOT-APROVADA-W       PIC 9(5)     VALUE ZEROS.
+           05  TOT-REJEITADA-W      PIC 9(5)     VALUE ZEROS.
+           05  PROX-SEQ-W           PIC 9(4)     VALUE ZEROS.
+           05  AUTORIZADO-W         PIC 9        VALUE ZEROS.
+               88  CHEFE-AUTORIZADO          VALUE 1.
+           05  DOC-INVALIDO-W       PIC 9        VALUE ZEROS.
+               88  DOCUMENTO-INVALIDO        VALUE 1.
+
+           05  SEQ-E                PIC ZZZ9.
+           05  FORNEC-E             PIC Z(05)9.
+           05  SITUACAO-E           PIC X(10)    VALUE SPACES.
+
+       01  PARAMETROS-GRDCIC.
+           05  CIC-W                PIC 9(011)   VALUE ZEROS.
+           05  GRDCIC-RETORNO       PIC X(02)    VALUE SPACES.
+
+       01  PARAMETROS-GRDCNPJ.
+           05  CNPJ-W               PIC 9(014)   VALUE ZEROS.
+           05  GRDCNPJ-RETORNO      PIC X(02)    VALUE SPACES.
+
+       01  PARAMETROS-W.
+           05  MODO-W               PIC 9(1)     VALUE ZEROS.
+           05  FORNEC-SOLIC-W       PIC 9(6)     VALUE ZEROS.
+           05  BANCO-SOLIC-W        PIC 9(4)     VALUE ZEROS.
+           05  AGENCIA-SOLIC-W      PIC X(9)     VALUE SPACES.
+           05  CONTA-SOLIC-W        PIC X(15)    VALUE SPACES.
+           05  TITULAR-SOLIC-W      PIC X(40)    VALUE SPACES.
+           05  CPF-SOLIC-W          PIC 9(11)    VALUE ZEROS.
+           05  CNPJ-SOLIC-W         PIC 9(14)    VALUE ZEROS.
+           05  TIPO-CONTA-SOLIC-W   PIC 9(1)     VALUE ZEROS.
+           05  PREFERENCIAL-SOLIC-W PIC 9(1)     VALUE ZEROS.
+           05  USUARIO-SOLIC-W      PIC X(5)     VALUE SPACES.
+           05  SEQ-DECISAO-W        PIC 9(4)     VALUE ZEROS.
+           05  DECISAO-W            PIC 9(1)     VALUE ZEROS.
+      *    DECISAO-W = 1-APROVA  2-REJEITA
+           05  USUARIO-CHEFE-W      PIC 9(3)     VALUE ZEROS.
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-CGD006          PIC X(60)    VALUE SPACES.
+           05  PATH-CGD007          PIC X(60)    VALUE SPACES.
+           05  PATH-GED001          PIC X(60)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  DATA-HOJE-W              PIC 9(8)     VALUE ZEROS.
+       01  DATA-SISTEMA-W.
+           05  ANO-SIS-W            PIC 9(4).
+           05  MES-SIS-W            PIC 9(2).
+           05  DIA-SIS-W            PIC 9(2).
+
+       01  CAB01.
+           05  FILLER              PIC X(132)  VALUE
+           "FILA DE LIBERACAO DE ALTERACOES BANCARIAS - FORNECEDORES
+      -    "(CGD006/CGD007)".
+
+       01  CAB02.
+           05  FILLER              PIC X(60)   VALUE
+           "FORNECEDOR  SEQ   SITUACAO".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           ACCEPT DATA-SISTEMA-W FROM DATE YYYYMMDD.
+           MOVE DATA-SISTEMA-W TO DATA-HOJE-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "CGD006"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CGD006.
+
+           MOVE "CGD007"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CGD007.
+
+           MOVE "GED001"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-GED001.
+
+           OPEN I-O CGD006.
+           IF ST-CGD006 = "35"
+              CLOSE      CGD006
+              OPEN OUTPUT CGD006
+              CLOSE      CGD006
+              OPEN I-O   CGD006
+           END-IF.
+
+           OPEN I-O CGD007.
+           IF ST-CGD007 = "35"
+              CLOSE      CGD007
+              OPEN OUTPUT CGD007
+              CLOSE      CGD007
+              OPEN I-O   CGD007
+           END-IF.
+
+           OPEN INPUT GED001.
+           OPEN OUTPUT RELAT.
+
+           MOVE ZEROS TO PAG-W TOT-PENDENTE-W TOT-APROVADA-W
+                         TOT-REJEITADA-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           EVALUATE MODO-W
+              WHEN 1 PERFORM REGISTRA-SOLICITACAO
+              WHEN 2 PERFORM DECIDE-SOLICITACAO
+           END-EVALUATE.
+
+           PERFORM IMPRIME-FILA.
+
+      *    REGISTRA-SOLICITACAO: grava uma nova solicitação pendente
+      *    de alteração bancária; a alteração só é aplicada em CGD006
+      *    quando um CHEFE aprovar (modo 2).
+       REGISTRA-SOLICITACAO SECTION.
+           IF FORNEC-SOLIC-W = ZEROS
+              GO TO REGISTRA-SOLICITACAO-EXIT.
+
+           PERFORM VERIFICA-DOCUMENTO.
+           IF DOCUMENTO-INVALIDO
+              GO TO REGISTRA-SOLICITACAO-EXIT.
+
+           MOVE FORNEC-SOLIC-W TO CODIGO-CG07.
+           MOVE ZEROS          TO SEQ-CG07.
+           START CGD007 KEY IS NOT LESS CHAVE-CG07 INVALID KEY
+                 MOVE "10" TO ST-CGD007.
+           MOVE ZEROS TO PROX-SEQ-W.
+           PERFORM UNTIL ST-CGD007 = "10"
+              READ CGD007 NEXT RECORD AT END
+                   MOVE "10" TO ST-CGD007
+              NOT AT END
+                   IF CODIGO-CG07 NOT = FORNEC-SOLIC-W
+                      MOVE "10" TO ST-CGD007
+                   ELSE
+                      MOVE SEQ-CG07 TO PROX-SEQ-W
+                   END-IF
+              END-READ
+           END-PERFORM.
+           ADD 1 TO PROX-SEQ-W.
+
+           INITIALIZE REG-CGD007.
+           MOVE FORNEC-SOLIC-W       TO CODIGO-CG07.
+           MOVE PROX-SEQ-W           TO SEQ-CG07.
+           MOVE BANCO-SOLIC-W        TO BANCO-NOVO-CG07.
+           MOVE AGENCIA-SOLIC-W      TO AGENCIA-NOVA-CG07.
+           MOVE CONTA-SOLIC-W        TO NR-CONTA-NOVA-CG07.
+           MOVE TITULAR-SOLIC-W      TO TITULAR-NOVO-CG07.
+           MOVE CPF-SOLIC-W          TO CPF-TITULAR-NOVO-CG07.
+           MOVE CNPJ-SOLIC-W         TO CNPJ-TITULAR-NOVO-CG07.
+           MOVE TIPO-CONTA-SOLIC-W   TO TIPO-CONTA-NOVO-CG07.
+           MOVE PREFERENCIAL-SOLIC-W TO PREFERENCIAL-NOVO-CG07.
+           MOVE USUARIO-SOLIC-W      TO USUARIO-SOLIC-CG07.
+           MOVE DATA-HOJE-W          TO DATA-SOLIC-CG07.
+           MOVE ZEROS                TO SITUACAO-CG07.
+           WRITE REG-CGD007 INVALID KEY
+                 CONTINUE.
+       REGISTRA-SOLICITACAO-EXIT.
+           EXIT.
+
+      *    VERIFICA-DOCUMENTO: confere o digito verificador do CPF
+      *    e/ou CNPJ do titular informados na solicitação, quando
+      *    preenchidos.
+       VERIFICA-DOCUMENTO SECTION.
+           MOVE ZEROS TO DOC-INVALIDO-W.
+
+           IF CPF-SOLIC-W NOT = ZEROS
+              MOVE CPF-SOLIC-W TO CIC-W
+              CALL "GRDCIC" USING PARAMETROS-GRDCIC
+              IF GRDCIC-RETORNO NOT = "00"
+                 MOVE 1 TO DOC-INVALIDO-W
+              END-IF
+           END-IF.
+
+           IF CNPJ-SOLIC-W NOT = ZEROS
+              MOVE CNPJ-SOLIC-W TO CNPJ-W
+              CALL "GRDCNPJ" USING PARAMETROS-GRDCNPJ
+              IF GRDCNPJ-RETORNO NOT = "00"
+                 MOVE 1 TO DOC-INVALIDO-W
+              END-IF
+           END-IF.
+
+      *    DECIDE-SOLICITACAO: exige que USUARIO-CHEFE-W esteja
+      *    cadastrado em GED001 para o programa CGP006; se aprovado,
+      *    aplica a alteração em CGD006 e marca a solicitação.
+       DECIDE-SOLICITACAO SECTION.
+           IF FORNEC-SOLIC-W = ZEROS OR SEQ-DECISAO-W = ZEROS
+              GO TO DECIDE-SOLICITACAO-EXIT.
+
+           MOVE ZEROS TO AUTORIZADO-W.
+           MOVE USUARIO-CHEFE-W TO USUARIO-GE01.
+           MOVE "CGP006"        TO PROGRAMA-GE01.
+           READ GED001 INVALID KEY
+                CONTINUE
+           NOT INVALID KEY
+                MOVE 1 TO AUTORIZADO-W
+           END-READ.
+
+           IF NOT CHEFE-AUTORIZADO
+              GO TO DECIDE-SOLICITACAO-EXIT.
+
+           MOVE FORNEC-SOLIC-W  TO CODIGO-CG07.
+           MOVE SEQ-DECISAO-W   TO SEQ-CG07.
+           READ CGD007 INVALID KEY
+                GO TO DECIDE-SOLICITACAO-EXIT.
+
+           IF SITUACAO-CG07 NOT = ZEROS
+              GO TO DECIDE-SOLICITACAO-EXIT.
+
+           IF DECISAO-W = 1
+      *       BANCO/AGENCIA/CONTA fazem parte da chave de CGD006, de
+      *       forma que uma conta nova (ou alterada) e gravada como um
+      *       novo registro p/ o fornecedor, do mesmo jeito que
+      *       GALHO106 ja trata varias contas por fornecedor.
+              INITIALIZE REG-CGD006
+              MOVE CODIGO-CG07            TO CODIGO-CG06
+              MOVE BANCO-NOVO-CG07        TO BANCO-CG06
+              MOVE AGENCIA-NOVA-CG07      TO AGENCIA-CG06
+              MOVE NR-CONTA-NOVA-CG07     TO NR-CONTA-CG06
+              MOVE TITULAR-NOVO-CG07      TO TITULAR-CONTA-CG06
+              MOVE CPF-TITULAR-NOVO-CG07  TO CPF-TITULAR-CG06
+              MOVE CNPJ-TITULAR-NOVO-CG07 TO CNPJ-TITULAR-CG06
+              MOVE TIPO-CONTA-NOVO-CG07   TO TIPO-DE-CONTA-CG06
+              MOVE PREFERENCIAL-NOVO-CG07 TO PREFERENCIAL-CG06
+              WRITE REG-CGD006 INVALID KEY
+                    REWRITE REG-CGD006 INVALID KEY
+                            CONTINUE
+              END-WRITE
+              MOVE 1 TO SITUACAO-CG07
+           ELSE
+              MOVE 2 TO SITUACAO-CG07
+           END-IF.
+
+           MOVE USUARIO-CHEFE-W TO USUARIO-CHEFE-CG07.
+           MOVE DATA-HOJE-W     TO DATA-DECISAO-CG07.
+           MOVE FORNEC-SOLIC-W  TO CODIGO-CG07.
+           MOVE SEQ-DECISAO-W   TO SEQ-CG07.
+           REWRITE REG-CGD007 INVALID KEY
+                   CONTINUE.
+       DECIDE-SOLICITACAO-EXIT.
+           EXIT.
+
+       IMPRIME-FILA SECTION.
+           MOVE ZEROS  TO CODIGO-CG07 SEQ-CG07.
+           START CGD007 KEY IS NOT LESS CHAVE-CG07 INVALID KEY
+                 MOVE "10" TO ST-CGD007.
+
+           PERFORM UNTIL ST-CGD007 = "10"
+              READ CGD007 NEXT RECORD AT END
+                   MOVE "10" TO ST-CGD007
+              NOT AT END
+                   EVALUATE SITUACAO-CG07
+                      WHEN 0 MOVE "PENDENTE"  TO SITUACAO-E
+                             ADD 1 TO TOT-PENDENTE-W
+                      WHEN 1 MOVE "APROVADA"  TO SITUACAO-E
+                             ADD 1 TO TOT-APROVADA-W
+                      WHEN 2 MOVE "REJEITADA" TO SITUACAO-E
+                             ADD 1 TO TOT-REJEITADA-W
+                   END-EVALUATE
+                   PERFORM IMPRIME-LINHA-FILA
+              END-READ
+           END-PERFORM.
+
+           PERFORM IMPRIME-RESUMO.
+
+       IMPRIME-LINHA-FILA SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           MOVE CODIGO-CG07 TO FORNEC-E.
+           MOVE SEQ-CG07    TO SEQ-E.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE FORNEC-E    TO REG-RELAT (1: 6).
+           MOVE SEQ-E       TO REG-RELAT (13: 4).
+           MOVE SITUACAO-E  TO REG-RELAT (19: 10).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL PENDENTES .: " TO REG-RELAT (1: 19).
+           MOVE TOT-PENDENTE-W  TO REG-RELAT (20: 5).
+           WRITE REG-RELAT.
+
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL APROVADAS .: " TO REG-RELAT (1: 19).
+           MOVE TOT-APROVADA-W  TO REG-RELAT (20: 5).
+           WRITE REG-RELAT.
+
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL REJEITADAS : " TO REG-RELAT (1: 19).
+           MOVE TOT-REJEITADA-W TO REG-RELAT (20: 5).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE CGD006 CGD007 GED001 RELAT.
+
+       END PROGRAM GALHO109.
