@@ -11,6 +11,11 @@
       *  os saldos dos meses anteriores.
       *  O m�s corrente o saldo ser� acumulado no momento de execu��o
       *  do relat�rio.
+      *  09/08/2026 - ASN - ao rodar desatendido (agendador), grava uma
+      *  linha de situa��o (OK/ERRO) por empresa em CXP040L, para a
+      *  opera��o conferir de manh� se o job rodou sem abrir/gravar mal
+      *  algum dos arquivos, sem precisar esperar o relat�rio do dia
+      *  seguinte sair errado p/ descobrir.
        ENVIRONMENT DIVISION.
        SPECIAL-NAMES.
        DECIMAL-POINT IS COMMA.
@@ -22,6 +27,12 @@
            COPY CXPX041.
            COPY CXPX042.
            COPY CXPX100.
+           COPY CXPX043.
+
+           SELECT CTLLOG ASSIGN TO PATH-CTLLOG
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-CTLLOG.
 
        DATA DIVISION.
        FILE SECTION.
@@ -30,6 +41,11 @@
        COPY CXPW041.
        COPY CXPW042.
        COPY CXPW100.
+       COPY CXPW043.
+
+       FD  CTLLOG
+           LABEL RECORD IS OMITTED.
+       01  REG-CTLLOG                PIC X(80).
 
        WORKING-STORAGE SECTION.
            COPY "CXP040.CPB".
@@ -43,6 +59,7 @@
            05  ST-CXD041             PIC XX       VALUE SPACES.
            05  ST-CXD042             PIC XX       VALUE SPACES.
            05  ST-CXD100             PIC XX       VALUE SPACES.
+           05  ST-CXD043             PIC XX       VALUE SPACES.
            05  EMP-REFERENCIA.
                10  FILLER            PIC X(15)
                    VALUE "\PROGRAMA\KELLO".
@@ -62,6 +79,24 @@
       *   VALORE-W - VARIAVEL P/IDENTIFICAR VALOR DE ENTRADA
            05  VALORS-W              PIC 9(8)V99  VALUE ZEROS.
       *   VALORE-W - VARIAVEL P/IDENTIFICAR VALOR DE SAIDA
+           05  RETOMA-W              PIC 9        VALUE ZEROS.
+      *   RETOMA-W = 0 (GERACAO NOVA)   1 (RETOMA CHECKPOINT)
+           05  ST-CTLLOG             PIC XX       VALUE SPACES.
+           05  PATH-CTLLOG           PIC X(30)    VALUE SPACES.
+           05  DATA-CTL-W            PIC 9(8)     VALUE ZEROS.
+           05  HORA-CTL-W            PIC 9(8)     VALUE ZEROS.
+
+       01  LINHA-CTLLOG.
+           05  FILLER               PIC X(08)    VALUE "EMPRESA ".
+           05  EMP-CTL-E            PIC X(03).
+           05  FILLER               PIC X(03)    VALUE SPACES.
+           05  FILLER               PIC X(06)    VALUE "DATA: ".
+           05  DATA-CTL-E           PIC 9(08).
+           05  FILLER               PIC X(03)    VALUE SPACES.
+           05  FILLER               PIC X(06)    VALUE "HORA: ".
+           05  HORA-CTL-E           PIC 9(06).
+           05  FILLER               PIC X(03)    VALUE SPACES.
+           05  SITUACAO-CTL-E       PIC X(30)    VALUE SPACES.
 
        01 mensagem            pic x(200).
        01 tipo-msg            pic x(01).
@@ -108,6 +143,16 @@
            STOP RUN.
 
        abrir-arquivos section.
+           MOVE ZEROS TO FLAG-CRITICA.
+           MOVE CODIGO-CA001           TO EMP-REC
+           MOVE "CXP040L"              TO ARQ-REC
+           MOVE EMPRESA-REF            TO PATH-CTLLOG
+           OPEN EXTEND CTLLOG
+           IF ST-CTLLOG = "35"
+              OPEN OUTPUT CTLLOG
+              CLOSE      CTLLOG
+              OPEN EXTEND CTLLOG
+           END-IF
            MOVE CODIGO-CA001           TO EMP-REC
            MOVE "CXD040"               TO ARQ-REC
            MOVE EMPRESA-REF            TO PATH-CXD040
@@ -117,9 +162,11 @@
            MOVE EMPRESA-REF            TO PATH-CXD042
            MOVE "CXD100"               TO ARQ-REC
            MOVE EMPRESA-REF            TO PATH-CXD100
-           OPEN I-O   CXD040 CXD041 CXD042 CXD100
-           CLOSE      CXD040 CXD041 CXD042 CXD100
-           OPEN I-O   CXD040 CXD041 CXD042
+           MOVE "CXD043"               TO ARQ-REC
+           MOVE EMPRESA-REF            TO PATH-CXD043
+           OPEN I-O   CXD040 CXD041 CXD042 CXD100 CXD043
+           CLOSE      CXD040 CXD041 CXD042 CXD100 CXD043
+           OPEN I-O   CXD040 CXD041 CXD042 CXD043
 
            OPEN INPUT CXD100
            IF ST-CXD040 = "35"
@@ -134,6 +181,10 @@
               CLOSE CXD042      OPEN OUTPUT CXD042
               CLOSE CXD042      OPEN I-O CXD042
            END-IF.
+           IF ST-CXD043 = "35"
+              CLOSE CXD043      OPEN OUTPUT CXD043
+              CLOSE CXD043      OPEN I-O CXD043
+           END-IF.
            IF ST-CXD040 <> "00"
               STRING "ERRO ABERTURA CXD040: " ST-CXD040 X"0DA0"
                       PATH-CXD040 INTO MENSAGEM
@@ -158,8 +209,29 @@
               MOVE "C" TO TIPO-MSG
               PERFORM EXIBIR-MENSAGEM.
 
+           IF ST-CXD043 <> "00"
+              STRING "ERRO ABERTURA CXD043: " ST-CXD043 X"0DA0"
+                      PATH-CXD043 INTO MENSAGEM
+              MOVE "C" TO TIPO-MSG
+              PERFORM EXIBIR-MENSAGEM.
+
        FECHAR-ARQUIVOS SECTION.
-           CLOSE CXD040 CXD041 CXD042 CXD100.
+           CLOSE CXD040 CXD041 CXD042 CXD100 CXD043.
+
+           ACCEPT DATA-CTL-W FROM DATE YYYYMMDD.
+           ACCEPT HORA-CTL-W FROM TIME.
+           MOVE CODIGO-CA001 TO EMP-CTL-E.
+           MOVE DATA-CTL-W   TO DATA-CTL-E.
+           MOVE HORA-CTL-W(1: 6) TO HORA-CTL-E.
+           IF FLAG-CRITICA = 1
+              MOVE "ERRO NA GERACAO DE SALDOS" TO SITUACAO-CTL-E
+           ELSE
+              MOVE "OK" TO SITUACAO-CTL-E
+           END-IF.
+           MOVE SPACES TO REG-CTLLOG.
+           MOVE LINHA-CTLLOG TO REG-CTLLOG.
+           WRITE REG-CTLLOG.
+           CLOSE CTLLOG.
 
        ZERAR-SALDO SECTION.
       *    IF CXP040-ORDEM = 0
@@ -225,12 +297,47 @@
            MOVE 9999                      TO DATA-FIM(1: 4).
            MOVE DATA-INI(01: 06) TO MESANO-INI.
            MOVE DATA-FIM(01: 06) TO MESANO-FIM.
-           PERFORM ZERAR-SALDO.
-           MOVE DATA-INI TO DATA-MOV-CX100.
-           MOVE ZEROS TO SEQ-CX100.
 
-           START CXD100 KEY IS NOT < CHAVE-CX100 INVALID KEY
-                 MOVE "10" TO ST-CXD100.
+           MOVE ZEROS          TO RETOMA-W.
+           MOVE CODIGO-CA001   TO EMPRESA-CX43.
+           READ CXD043 INVALID KEY
+                MOVE ZEROS TO RETOMA-W
+           NOT INVALID KEY
+                IF SITUACAO-CX43 = 0
+                   MOVE 1 TO RETOMA-W
+                ELSE
+                   MOVE ZEROS TO RETOMA-W
+                END-IF
+           END-READ.
+
+           IF RETOMA-W = 1
+      *       JOB FOI INTERROMPIDO NA EXECUCAO ANTERIOR P/ESTA EMPRESA:
+      *       RETOMA A PARTIR DO ULTIMO LANCTO DE CXD100 JA ACUMULADO,
+      *       SEM ZERAR OS SALDOS JA GERADOS
+              MOVE DATA-MOV-CX43 TO DATA-MOV-CX100
+              MOVE SEQ-CX43      TO SEQ-CX100
+              START CXD100 KEY IS NOT < CHAVE-CX100 INVALID KEY
+                    MOVE "10" TO ST-CXD100
+              END-START
+              IF ST-CXD100 NOT = "10"
+                 READ CXD100 NEXT RECORD WITH IGNORE LOCK AT END
+                      MOVE "10" TO ST-CXD100
+                 END-READ
+              END-IF
+           ELSE
+              PERFORM ZERAR-SALDO
+              MOVE DATA-INI TO DATA-MOV-CX100
+              MOVE ZEROS    TO SEQ-CX100
+              MOVE DATA-INI TO DATA-MOV-CX43
+              MOVE ZEROS    TO SEQ-CX43
+              MOVE ZEROS    TO SITUACAO-CX43
+              WRITE REG-CXD043 INVALID KEY
+                    REWRITE REG-CXD043
+              END-WRITE
+              START CXD100 KEY IS NOT < CHAVE-CX100 INVALID KEY
+                    MOVE "10" TO ST-CXD100
+              END-START
+           END-IF.
 
            PERFORM UNTIL ST-CXD100 = "10"
                  READ CXD100 NEXT RECORD WITH IGNORE LOCK AT END
@@ -284,10 +391,17 @@
                               REWRITE REG-CXD042
                               END-REWRITE
                          END-READ
+                         MOVE DATA-MOV-CX100 TO DATA-MOV-CX43
+                         MOVE SEQ-CX100      TO SEQ-CX43
+                         MOVE ZEROS          TO SITUACAO-CX43
+                         REWRITE REG-CXD043
                       END-IF
                  END-READ
            END-PERFORM.
 
+           MOVE 1 TO SITUACAO-CX43.
+           REWRITE REG-CXD043.
+
        EXIBIR-MENSAGEM SECTION.
            MOVE    SPACES TO RESP-MSG.
            CALL    "MENSAGEM" USING TIPO-MSG RESP-MSG MENSAGEM
