@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RCP112.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: LOCALIZA, EM RCD112, A FAIXA DE VALORES (QTDE-INICIAL/
+      *         QTDE-FINAL-RC112) DO PRODUTO E QUANTIDADE INFORMADOS,
+      *         DEVOLVENDO O PERCENTUAL/VALOR DE DESCONTO DA TABELA
+      *         (DESC-PERC-RC112/DESC-VLR-RC112) PARA QUE A TELA DE
+      *         PEDIDO DE ALBUM APLIQUE O DESCONTO AUTOMATICAMENTE EM
+      *         TOTAL-REC. QUANDO O DESCONTO EFETIVAMENTE APLICADO
+      *         (RCP112-PERC-APLIC/RCP112-VLR-APLIC) FOR DIFERENTE DO
+      *         DA TABELA, O DESVIO (OVERRIDE) FICA REGISTRADO EM
+      *         RCD112L PARA CONFERENCIA POSTERIOR.
+      *
+      *         FORMATO: CALL "RCP112" USING PARAMETROS-RCP112
+      *
+      *   09/08/2026 - ASN - PROGRAMA CRIADO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY RCPX112.
+
+           SELECT RCD112L ASSIGN TO PATH-RCD112L
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-RCD112L.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY RCPW112.
+
+       FD  RCD112L
+           LABEL RECORD IS OMITTED.
+       01  REG-RCD112L                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-RCD112            PIC XX       VALUE SPACES.
+           05  ST-RCD112L           PIC XX       VALUE SPACES.
+           05  ACHOU-FAIXA-W        PIC 9        VALUE ZEROS.
+               88  ACHOU-FAIXA               VALUE 1.
+           05  DATA-LOG-W           PIC 9(8)     VALUE ZEROS.
+           05  HORA-LOG-W           PIC 9(8)     VALUE ZEROS.
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-RCD112          PIC X(60)    VALUE SPACES.
+           05  PATH-RCD112L         PIC X(30)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  LINHA-RCD112L.
+           05  FILLER               PIC X(08)    VALUE "ALBUM   ".
+           05  ALBUM-LOG-E          PIC 9(08).
+           05  FILLER               PIC X(02)    VALUE SPACES.
+           05  FILLER               PIC X(09)    VALUE "PRODUTO: ".
+           05  PRODUTO-LOG-E        PIC 9(04).
+           05  FILLER               PIC X(02)    VALUE SPACES.
+           05  FILLER               PIC X(06)    VALUE "PERC: ".
+           05  PERC-TAB-LOG-E       PIC Z(02)9,99.
+           05  FILLER               PIC X(03)    VALUE " / ".
+           05  PERC-APLIC-LOG-E     PIC Z(02)9,99.
+           05  FILLER               PIC X(02)    VALUE SPACES.
+           05  FILLER               PIC X(06)    VALUE "VLR.: ".
+           05  VLR-TAB-LOG-E        PIC Z(04)9,99.
+           05  FILLER               PIC X(03)    VALUE " / ".
+           05  VLR-APLIC-LOG-E      PIC Z(04)9,99.
+           05  FILLER               PIC X(02)    VALUE SPACES.
+           05  USUARIO-LOG-E        PIC X(05).
+           05  FILLER               PIC X(02)    VALUE SPACES.
+           05  DATA-LOG-E           PIC 9(08).
+
+       LINKAGE SECTION.
+
+       01  PARAMETROS-RCP112.
+           05  RCP112-EMPRESA       PIC X(3).
+           05  RCP112-CODIGO        PIC 9(6).
+           05  RCP112-PRODUTO       PIC 9(4).
+           05  RCP112-QUANTIDADE    PIC 9(6).
+           05  RCP112-ALBUM         PIC 9(8).
+           05  RCP112-USUARIO       PIC X(5).
+           05  RCP112-PERC-TABELA   PIC 9(3)V99.
+           05  RCP112-VLR-TABELA    PIC 9(6)V99.
+           05  RCP112-ACHOU         PIC 9.
+               88  RCP112-ENCONTROU         VALUE 1.
+           05  RCP112-PERC-APLIC    PIC 9(3)V99.
+           05  RCP112-VLR-APLIC     PIC 9(6)V99.
+
+       PROCEDURE DIVISION USING PARAMETROS-RCP112.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM LOCALIZA-FAIXA.
+           PERFORM VERIFICA-OVERRIDE.
+           PERFORM FINALIZA-PROGRAMA.
+           EXIT PROGRAM.
+
+       INICIALIZA-PROGRAMA SECTION.
+           MOVE ZEROS  TO RCP112-ACHOU RCP112-PERC-TABELA
+                          RCP112-VLR-TABELA.
+           MOVE ZEROS  TO ACHOU-FAIXA-W.
+
+           MOVE RCP112-EMPRESA TO GRPATH-EMPRESA.
+           MOVE "RCD112"       TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-RCD112.
+
+           MOVE RCP112-EMPRESA TO GRPATH-EMPRESA.
+           MOVE "RCD112L"      TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-RCD112L.
+
+           OPEN INPUT RCD112.
+
+      *    LOCALIZA-FAIXA: varredura sequencial de RCD112 ate achar o
+      *    produto/tabela cuja faixa (QTDE-INICIAL/QTDE-FINAL-RC112)
+      *    contenha a quantidade informada - a chave do arquivo nao
+      *    permite localizar a faixa diretamente, pois FAIXA-RC112
+      *    antecede PRODUTO-RC112 na chave.
+       LOCALIZA-FAIXA SECTION.
+           MOVE ZEROS TO CHAVE-RC112.
+           START RCD112 KEY IS NOT LESS CHAVE-RC112 INVALID KEY
+                 MOVE "10" TO ST-RCD112.
+
+           PERFORM UNTIL ST-RCD112 = "10" OR ACHOU-FAIXA
+              READ RCD112 NEXT RECORD AT END
+                   MOVE "10" TO ST-RCD112
+              NOT AT END
+                   IF CODIGO-RC112 = RCP112-CODIGO
+                      AND PRODUTO-RC112 = RCP112-PRODUTO
+                      AND RCP112-QUANTIDADE NOT < QTDE-INICIAL-RC112
+                      AND RCP112-QUANTIDADE NOT > QTDE-FINAL-RC112
+                      MOVE 1 TO ACHOU-FAIXA-W
+                      MOVE 1 TO RCP112-ACHOU
+                      MOVE DESC-PERC-RC112 TO RCP112-PERC-TABELA
+                      MOVE DESC-VLR-RC112  TO RCP112-VLR-TABELA
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      *    VERIFICA-OVERRIDE: quando o percentual/valor efetivamente
+      *    aplicado (informado pela tela de pedido) difere do obtido
+      *    na tabela, grava uma linha em RCD112L para conferencia.
+       VERIFICA-OVERRIDE SECTION.
+           IF RCP112-PERC-APLIC = RCP112-PERC-TABELA
+              AND RCP112-VLR-APLIC = RCP112-VLR-TABELA
+              GO TO VERIFICA-OVERRIDE-EXIT.
+
+           OPEN EXTEND RCD112L.
+           IF ST-RCD112L = "35"
+              OPEN OUTPUT RCD112L
+              CLOSE      RCD112L
+              OPEN EXTEND RCD112L
+           END-IF.
+
+           ACCEPT DATA-LOG-W FROM DATE YYYYMMDD.
+           MOVE RCP112-ALBUM      TO ALBUM-LOG-E.
+           MOVE RCP112-PRODUTO    TO PRODUTO-LOG-E.
+           MOVE RCP112-PERC-TABELA TO PERC-TAB-LOG-E.
+           MOVE RCP112-PERC-APLIC  TO PERC-APLIC-LOG-E.
+           MOVE RCP112-VLR-TABELA  TO VLR-TAB-LOG-E.
+           MOVE RCP112-VLR-APLIC   TO VLR-APLIC-LOG-E.
+           MOVE RCP112-USUARIO     TO USUARIO-LOG-E.
+           MOVE DATA-LOG-W         TO DATA-LOG-E.
+
+           MOVE SPACES TO REG-RCD112L.
+           MOVE LINHA-RCD112L TO REG-RCD112L.
+           WRITE REG-RCD112L.
+           CLOSE RCD112L.
+       VERIFICA-OVERRIDE-EXIT.
+           EXIT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE RCD112.
+
+       END PROGRAM RCP112.
