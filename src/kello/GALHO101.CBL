@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO101.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: CONFERE A EXPOSIÇÃO TOTAL (SOMA DOS TÍTULOS EM ABERTO
+      *         DE CRD020 + CPD020) DE CADA PORTADOR CONTRA O LIMITE
+      *         CADASTRADO EM CGD031, EMITINDO UMA LINHA PARA CADA
+      *         PORTADOR QUE ESTIVER ACIMA DO LIMITE PERMITIDO.
+      *         RELATÓRIO DE CONFERÊNCIA PERIÓDICA - PARA BLOQUEAR OU
+      *         AVISAR NO MOMENTO DE SUBMETER UM NOVO TÍTULO, USAR O
+      *         MÓDULO CALLABLE GALHO134.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CGPX031.
+           COPY CRPX020.
+           COPY CPPX020.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CGPW031.
+       COPY CRPW020.
+       COPY CPPW020.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CGD031            PIC XX       VALUE SPACES.
+           05  ST-CRD020            PIC XX       VALUE SPACES.
+           05  ST-CPD020            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  TOT-ACIMA-W          PIC 9(5)     VALUE ZEROS.
+           05  ACUM-CR-W            PIC 9(10)V99 VALUE ZEROS.
+           05  ACUM-CP-W            PIC 9(10)V99 VALUE ZEROS.
+           05  ACUM-TOT-W           PIC 9(10)V99 VALUE ZEROS.
+           05  EXCESSO-W            PIC 9(10)V99 VALUE ZEROS.
+
+           05  PORTADOR-E           PIC Z(03)9.
+           05  NOME-E               PIC X(30)    VALUE SPACES.
+           05  LIMITE-E             PIC Z(08)9,99.
+           05  EXPOSICAO-E          PIC Z(08)9,99.
+           05  EXCESSO-E            PIC Z(08)9,99.
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-CGD031          PIC X(60)    VALUE SPACES.
+           05  PATH-CRD020          PIC X(60)    VALUE SPACES.
+           05  PATH-CPD020          PIC X(60)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAB01.
+           05  FILLER              PIC X(132)  VALUE
+           "PORTADORES COM EXPOSICAO ACIMA DO LIMITE CADASTRADO".
+
+       01  CAB02.
+           05  FILLER              PIC X(55)   VALUE
+           "PORTADOR  NOME                           LIMITE".
+           05  FILLER              PIC X(40)   VALUE
+           "       EXPOSICAO      EXCESSO".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT EMPRESA-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "CGD031"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CGD031.
+
+           MOVE "CRD020"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CRD020.
+
+           MOVE "CPD020"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CPD020.
+
+           OPEN INPUT CGD031.
+           OPEN INPUT CRD020.
+           OPEN INPUT CPD020.
+           OPEN OUTPUT RELAT.
+
+           MOVE ZEROS TO PAG-W TOT-ACIMA-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           START CGD031 KEY IS NOT LESS PORTADOR-CG31 INVALID KEY
+                 MOVE "10" TO ST-CGD031.
+
+           PERFORM UNTIL ST-CGD031 = "10"
+              READ CGD031 NEXT RECORD AT END
+                   MOVE "10" TO ST-CGD031
+              NOT AT END
+                   IF SITUACAO-CG31 = ZEROS
+                      PERFORM CALCULA-EXPOSICAO-CR
+                      PERFORM CALCULA-EXPOSICAO-CP
+                      ADD ACUM-CR-W ACUM-CP-W GIVING ACUM-TOT-W
+                      IF ACUM-TOT-W > LIMITE-EXPOSIC-CG31
+                         ADD 1 TO TOT-ACIMA-W
+                         COMPUTE EXCESSO-W =
+                                 ACUM-TOT-W - LIMITE-EXPOSIC-CG31
+                         PERFORM IMPRIME-LINHA-PORTADOR
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+           PERFORM IMPRIME-RESUMO.
+
+       CALCULA-EXPOSICAO-CR SECTION.
+           MOVE ZEROS TO ACUM-CR-W.
+           MOVE PORTADOR-CG31 TO PORTADOR-CR20.
+           MOVE ZEROS         TO CARTEIRA-CR20.
+           START CRD020 KEY IS NOT LESS ALT2-CR20 INVALID KEY
+                 MOVE "10" TO ST-CRD020.
+
+           PERFORM UNTIL ST-CRD020 = "10"
+              READ CRD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-CRD020
+              NOT AT END
+                   IF PORTADOR-CR20 NOT = PORTADOR-CG31
+                      MOVE "10" TO ST-CRD020
+                   ELSE
+                      IF SITUACAO-CR20 = ZEROS OR SITUACAO-CR20 = 1
+                         ADD VALOR-SALDO-CR20 TO ACUM-CR-W
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       CALCULA-EXPOSICAO-CP SECTION.
+           MOVE ZEROS TO ACUM-CP-W.
+           MOVE PORTADOR-CG31 TO PORTADOR-CP20.
+           MOVE ZEROS         TO SITUACAO-CP20.
+           START CPD020 KEY IS NOT LESS ALT1-CP20 INVALID KEY
+                 MOVE "10" TO ST-CPD020.
+
+           PERFORM UNTIL ST-CPD020 = "10"
+              READ CPD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-CPD020
+              NOT AT END
+                   IF PORTADOR-CP20 NOT = PORTADOR-CG31
+                      MOVE "10" TO ST-CPD020
+                   ELSE
+                      IF SITUACAO-CP20 = ZEROS
+                         ADD VALOR-LIQ-CP20 TO ACUM-CP-W
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       IMPRIME-LINHA-PORTADOR SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           MOVE PORTADOR-CG31  TO PORTADOR-E.
+           MOVE NOME-CG31      TO NOME-E.
+           MOVE LIMITE-EXPOSIC-CG31 TO LIMITE-E.
+           MOVE ACUM-TOT-W     TO EXPOSICAO-E.
+           MOVE EXCESSO-W      TO EXCESSO-E.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE PORTADOR-E     TO REG-RELAT (1: 4).
+           MOVE NOME-E         TO REG-RELAT (11: 30).
+           MOVE LIMITE-E       TO REG-RELAT (43: 12).
+           MOVE EXPOSICAO-E    TO REG-RELAT (57: 12).
+           MOVE EXCESSO-E      TO REG-RELAT (71: 12).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           IF TOT-ACIMA-W = ZEROS
+              MOVE "NENHUM PORTADOR ACIMA DO LIMITE CADASTRADO"
+                   TO REG-RELAT (1: 43)
+           ELSE
+              MOVE "TOTAL DE PORTADORES ACIMA DO LIMITE: "
+                   TO REG-RELAT (1: 37)
+              MOVE TOT-ACIMA-W TO REG-RELAT (38: 5).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE CGD031 CRD020 CPD020 RELAT.
+
+       END PROGRAM GALHO101.
