@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO132.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: CONSULTA UNIFICADA DE CLIENTE, INDEPENDENTE DE TER SIDO
+      *         CADASTRADO COMO CONTRATO (CLASS-CLIENTE=0) OU COMUM
+      *         (CLASS-CLIENTE=1): A PARTIR DA CLASSIFICACAO E DO
+      *         CODIGO (NR-CONTRATO+ALBUM OU SEQUENCIA COMUM), LISTA
+      *         TODO O CONTAS A RECEBER (CRD020) E CHEQUE (CHD010) EM
+      *         ABERTO DAQUELE CLIENTE NUMA UNICA TELA/RELATORIO, SEM
+      *         PRECISAR CONSULTAR CADA ARQUIVO SEPARADAMENTE PELA
+      *         CHAVE ALTERNATIVA CLASS-CLIENTE+CLIENTE DE CADA UM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CRPX020.
+           COPY CHPX010.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CRPW020.
+       COPY CHPW010.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CRD020            PIC XX       VALUE SPACES.
+           05  ST-CHD010            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+
+           05  TOT-RECEBER-W        PIC 9(8)V99  VALUE ZEROS.
+           05  TOT-CHEQUE-W         PIC 9(8)V99  VALUE ZEROS.
+
+           05  NR-DOCTO-E           PIC X(10).
+           05  VENCTO-E             PIC 9(8).
+           05  VALOR-E              PIC Z.ZZZ.ZZZ,ZZ.
+           05  SITUACAO-E           PIC Z9.
+
+       01  PARAMETROS-W.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  CLASS-W              PIC 9(1)     VALUE ZEROS.
+           05  CLIENTE-W            PIC 9(8)     VALUE ZEROS.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-CRD020          PIC X(60)    VALUE SPACES.
+           05  PATH-CHD010          PIC X(60)    VALUE SPACES.
+
+       01  CAB01.
+           05  FILLER              PIC X(132) VALUE
+           "CONSULTA UNIFICADA DE CLIENTE (CRD020 + CHD010)".
+
+       01  CAB02.
+           05  FILLER              PIC X(70) VALUE
+           "ORIGEM  NR-DOCTO    VENCTO    SIT  VALOR".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+      *    PARAMETROS-W: EMPRESA (3) + CLASS-CLIENTE (1, 0-CONTRATO
+      *    1-COMUM) + CODIGO DO CLIENTE (8, NR-CONTRATO+ALBUM ou
+      *    SEQUENCIA COMUM, conforme a classificacao acima).
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "CRD020"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CRD020.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "CHD010"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CHD010.
+
+           OPEN OUTPUT RELAT.
+           OPEN INPUT CRD020 CHD010.
+           MOVE ZEROS TO PAG-W TOT-RECEBER-W TOT-CHEQUE-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           PERFORM IMPRIME-CABECALHO.
+           PERFORM LISTA-RECEBER.
+           PERFORM LISTA-CHEQUES.
+           PERFORM IMPRIME-RESUMO.
+
+      *    LISTA-RECEBER: percorre CRD020 a partir da chave alternativa
+      *    CLASS-CLIENTE+CLIENTE+VENCTO (ALT1-CR20), limitando-se aos
+      *    titulos do cliente pedido ainda em aberto (SITUACAO 0 ou 1).
+       LISTA-RECEBER SECTION.
+           MOVE CLASS-W   TO CLASS-CLIENTE-CR20.
+           MOVE CLIENTE-W TO CLIENTE-CR20.
+           MOVE ZEROS     TO DATA-VENCTO-CR20.
+           START CRD020 KEY IS NOT LESS ALT1-CR20 INVALID KEY
+                 MOVE "10" TO ST-CRD020.
+
+           PERFORM UNTIL ST-CRD020 = "10"
+              READ CRD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-CRD020
+              NOT AT END
+                   IF CLASS-CLIENTE-CR20 NOT = CLASS-W
+                   OR CLIENTE-CR20       NOT = CLIENTE-W
+                      MOVE "10" TO ST-CRD020
+                   ELSE
+                      IF SITUACAO-CR20 = 0 OR SITUACAO-CR20 = 1
+                         MOVE NR-DOCTO-CR20   TO NR-DOCTO-E
+                         MOVE DATA-VENCTO-CR20 TO VENCTO-E
+                         MOVE SITUACAO-CR20   TO SITUACAO-E
+                         MOVE VALOR-SALDO-CR20 TO VALOR-E
+                         ADD VALOR-SALDO-CR20 TO TOT-RECEBER-W
+                         PERFORM IMPRIME-LINHA-TITULO
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      *    LISTA-CHEQUES: mesmo principio, percorrendo CHD010 pela
+      *    chave alternativa CLASS-CLIENTE+CLIENTE (ALT1-CH10).
+       LISTA-CHEQUES SECTION.
+           MOVE CLASS-W   TO CLASS-CLIENTE-CH10.
+           MOVE CLIENTE-W TO CLIENTE-CH10.
+           START CHD010 KEY IS NOT LESS ALT1-CH10 INVALID KEY
+                 MOVE "10" TO ST-CHD010.
+
+           PERFORM UNTIL ST-CHD010 = "10"
+              READ CHD010 NEXT RECORD AT END
+                   MOVE "10" TO ST-CHD010
+              NOT AT END
+                   IF CLASS-CLIENTE-CH10 NOT = CLASS-W
+                   OR CLIENTE-CH10       NOT = CLIENTE-W
+                      MOVE "10" TO ST-CHD010
+                   ELSE
+                      IF SITUACAO-CH10 = 0 OR SITUACAO-CH10 = 1
+                         MOVE NR-CHEQUE-CH10  TO NR-DOCTO-E
+                         MOVE DATA-VENCTO-CH10 TO VENCTO-E
+                         MOVE SITUACAO-CH10   TO SITUACAO-E
+                         MOVE VALOR-SALDO-CH10 TO VALOR-E
+                         ADD VALOR-SALDO-CH10 TO TOT-CHEQUE-W
+                         PERFORM IMPRIME-LINHA-CHEQUE
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       IMPRIME-LINHA-TITULO SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE "RECEBER"  TO REG-RELAT (1: 8).
+           MOVE NR-DOCTO-E TO REG-RELAT (9: 10).
+           MOVE VENCTO-E   TO REG-RELAT (20: 8).
+           MOVE SITUACAO-E TO REG-RELAT (30: 2).
+           MOVE VALOR-E    TO REG-RELAT (34: 14).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+       IMPRIME-LINHA-CHEQUE SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE "CHEQUE"   TO REG-RELAT (1: 8).
+           MOVE NR-DOCTO-E TO REG-RELAT (9: 10).
+           MOVE VENCTO-E   TO REG-RELAT (20: 8).
+           MOVE SITUACAO-E TO REG-RELAT (30: 2).
+           MOVE VALOR-E    TO REG-RELAT (34: 14).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL EM ABERTO NO RECEBER .: " TO REG-RELAT (1: 31).
+           MOVE TOT-RECEBER-W TO REG-RELAT (32: 14).
+           WRITE REG-RELAT.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL EM ABERTO EM CHEQUES .: " TO REG-RELAT (1: 31).
+           MOVE TOT-CHEQUE-W TO REG-RELAT (32: 14).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE CRD020 CHD010 RELAT.
+
+       END PROGRAM GALHO132.
