@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO122.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: COMPARA, PARA CADA CONTRATO DE ORGANIZAÇÃO DE EVENTO
+      *         (OED010), A QUANTIDADE/VALOR DE PARCELAS PREVISTA
+      *         (QTDE-PARCELA-OE10/VLR-TOTAL-OE10) COM O QUE REALMENTE
+      *         FOI LANÇADO EM CRD020 (TIPO-DOCTO-CR20 = 2-ORG.EVENTO)
+      *         SOB O CÓDIGO DE CLIENTE DAQUELE CONTRATO, APONTANDO OS
+      *         CONTRATOS CUJA COBRANÇA ESTÁ ABAIXO DO PREVISTO.
+      *
+      *         O CÓDIGO DE CLIENTE EM CRD020, QUANDO CLASS-CLIENTE-
+      *         CR20 = 0(CONTRATO), É NR-CONTRATO+COMPLEMENTO (IGUAL
+      *         AO CRITÉRIO JÁ USADO PARA FOTOGRAFIA); POR ISSO A
+      *         FAIXA NR-CONTRATO-OE10*10000 A *10000+9999 COBRE TANTO
+      *         O LANÇAMENTO DIRETO DA COMISSÃO (????-0000) QUANTO O
+      *         PARCELAMENTO INDIVIDUAL POR ALUNO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY OEPX010.
+           COPY CRPX020.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY OEPW010.
+       COPY CRPW020.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-OED010            PIC XX       VALUE SPACES.
+           05  ST-CRD020            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  HOJE-W               PIC 9(8)     VALUE ZEROS.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  TOT-GERAL-W          PIC 9(5)     VALUE ZEROS.
+           05  TOT-FALTANTE-W       PIC 9(5)     VALUE ZEROS.
+
+           05  CLIENTE-INI-W        PIC 9(8)     VALUE ZEROS.
+           05  CLIENTE-FIM-W        PIC 9(8)     VALUE ZEROS.
+           05  QTDE-LANCADA-W       PIC 9(5)     VALUE ZEROS.
+           05  VALOR-LANCADO-W      PIC 9(9)V99  VALUE ZEROS.
+           05  SITUACAO-E           PIC X(12).
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-OED010          PIC X(60)    VALUE SPACES.
+           05  PATH-CRD020          PIC X(60)    VALUE SPACES.
+
+       01  CAB01.
+           05  FILLER              PIC X(132) VALUE
+           "COBRANCA PREVISTA X LANCADA - CONTRATOS DE ORG. DE EVENTO".
+
+       01  CAB02.
+           05  FILLER              PIC X(90) VALUE
+           "CONTRATO  PARC-PREV  PARC-LANC  VLR-PREV     VLR-LANC".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT EMPRESA-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "OED010"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-OED010.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "CRD020"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CRD020.
+
+           ACCEPT HOJE-W FROM DATE YYYYMMDD.
+
+           OPEN OUTPUT RELAT.
+           OPEN INPUT OED010.
+           OPEN INPUT CRD020.
+           MOVE ZEROS TO PAG-W TOT-GERAL-W TOT-FALTANTE-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           PERFORM IMPRIME-CABECALHO.
+
+           MOVE ZEROS TO NR-CONTRATO-OE10.
+           START OED010 KEY IS NOT LESS NR-CONTRATO-OE10 INVALID KEY
+                 MOVE "10" TO ST-OED010.
+
+           PERFORM UNTIL ST-OED010 = "10"
+              READ OED010 NEXT RECORD AT END
+                   MOVE "10" TO ST-OED010
+              NOT AT END
+                   PERFORM APURA-CONTRATO
+              END-READ
+           END-PERFORM.
+
+           PERFORM IMPRIME-RESUMO.
+
+      *    APURA-CONTRATO: soma em CRD020, pela faixa de codigo de
+      *    cliente do contrato (ALT1-CR20), as parcelas de org. de
+      *    evento ja lancadas e compara com o previsto no cadastro.
+       APURA-CONTRATO SECTION.
+           COMPUTE CLIENTE-INI-W = NR-CONTRATO-OE10 * 10000.
+           COMPUTE CLIENTE-FIM-W = CLIENTE-INI-W + 9999.
+           MOVE ZEROS TO QTDE-LANCADA-W VALOR-LANCADO-W.
+
+           MOVE 0             TO CLASS-CLIENTE-CR20.
+           MOVE CLIENTE-INI-W TO CLIENTE-CR20.
+           MOVE ZEROS         TO DATA-VENCTO-CR20.
+           START CRD020 KEY IS NOT LESS ALT1-CR20 INVALID KEY
+                 MOVE "10" TO ST-CRD020.
+
+           PERFORM UNTIL ST-CRD020 = "10"
+              READ CRD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-CRD020
+              NOT AT END
+                   IF CLASS-CLIENTE-CR20 NOT = 0
+                   OR CLIENTE-CR20 > CLIENTE-FIM-W
+                      MOVE "10" TO ST-CRD020
+                   ELSE
+                      IF TIPO-DOCTO-CR20 = 2
+                         ADD 1 TO QTDE-LANCADA-W
+                         ADD VALOR-TOT-CR20 TO VALOR-LANCADO-W
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+           PERFORM IMPRIME-LINHA-CONTRATO.
+
+       IMPRIME-LINHA-CONTRATO SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           IF QTDE-LANCADA-W < QTDE-PARCELA-OE10
+              MOVE "EM FALTA"  TO SITUACAO-E
+              ADD 1 TO TOT-FALTANTE-W
+           ELSE
+              MOVE "OK"        TO SITUACAO-E
+           END-IF.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE NR-CONTRATO-OE10  TO REG-RELAT (1: 4).
+           MOVE QTDE-PARCELA-OE10 TO REG-RELAT (11: 3).
+           MOVE QTDE-LANCADA-W    TO REG-RELAT (22: 5).
+           MOVE VLR-TOTAL-OE10    TO REG-RELAT (33: 11).
+           MOVE VALOR-LANCADO-W   TO REG-RELAT (46: 11).
+           MOVE SITUACAO-E        TO REG-RELAT (59: 12).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+           ADD 1 TO TOT-GERAL-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL DE CONTRATOS ANALISADOS ..: " TO
+                REG-RELAT (1: 35).
+           MOVE TOT-GERAL-W TO REG-RELAT (36: 5).
+           WRITE REG-RELAT.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL COM COBRANCA EM FALTA .....: " TO
+                REG-RELAT (1: 35).
+           MOVE TOT-FALTANTE-W TO REG-RELAT (36: 5).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE OED010 CRD020 RELAT.
+
+       END PROGRAM GALHO122.
