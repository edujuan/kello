@@ -0,0 +1,351 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO108.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: CONSOLIDA, PARA TODAS AS EMPRESAS/FILIAIS CADASTRADAS
+      *         EM CAD001, O MOVIMENTO DE CAIXA (CXD100), AS CONTAS A
+      *         RECEBER EM ABERTO (CRD020) E O CRONOGRAMA DE PARCELAS
+      *         DE CONTRATO (COD050) DENTRO DE UM PERIODO INFORMADO,
+      *         EVITANDO A NECESSIDADE DE RODAR CADA UTILITARIO GALHO
+      *         SEPARADAMENTE E SOMAR OS VALORES NA MAO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CAPX001.
+           COPY CXPX100.
+           COPY CRPX020.
+           COPY COPX050.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CAPW001.
+       COPY CXPW100.
+       COPY CRPW020.
+       COPY COPW050.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CAD001            PIC XX       VALUE SPACES.
+           05  ST-CXD100            PIC XX       VALUE SPACES.
+           05  ST-CRD020            PIC XX       VALUE SPACES.
+           05  ST-COD050            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  TOT-GALHOES-W        PIC 9(3)     VALUE ZEROS.
+
+           05  TOT-CAIXA-ENTRADA-W  PIC 9(10)V99 VALUE ZEROS.
+           05  TOT-CAIXA-SAIDA-W    PIC 9(10)V99 VALUE ZEROS.
+           05  TOT-CAIXA-LIQ-W      PIC S9(10)V99 VALUE ZEROS.
+           05  TOT-RECEBER-W        PIC 9(10)V99 VALUE ZEROS.
+           05  TOT-PARCELAS-W       PIC 9(10)V99 VALUE ZEROS.
+
+           05  GER-CAIXA-ENTRADA-W  PIC 9(10)V99 VALUE ZEROS.
+           05  GER-CAIXA-SAIDA-W    PIC 9(10)V99 VALUE ZEROS.
+           05  GER-CAIXA-LIQ-W      PIC S9(10)V99 VALUE ZEROS.
+           05  GER-RECEBER-W        PIC 9(10)V99 VALUE ZEROS.
+           05  GER-PARCELAS-W       PIC 9(10)V99 VALUE ZEROS.
+
+       01  PARAMETROS-W.
+           05  DATA-INI-W           PIC 9(8)     VALUE ZEROS.
+           05  DATA-FIM-W           PIC 9(8)     VALUE ZEROS.
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-CXD100          PIC X(60)    VALUE SPACES.
+           05  PATH-CRD020          PIC X(60)    VALUE SPACES.
+           05  PATH-COD050          PIC X(60)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  GALHO-E                  PIC ZZ9.
+       01  NOME-E                   PIC X(30)    VALUE SPACES.
+       01  VALOR-E                  PIC Z.ZZZ.ZZZ.ZZZ,ZZ-.
+
+       01  CAB01.
+           05  FILLER              PIC X(132)  VALUE
+           "ROLLUP FINANCEIRO CONSOLIDADO POR FILIAL (CAD001)".
+
+       01  CAB02.
+           05  FILLER              PIC X(80)   VALUE
+           "FILIAL  NOME                            CAIXA LIQUIDO".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           IF DATA-FIM-W = ZEROS
+              MOVE 99991231 TO DATA-FIM-W.
+
+           OPEN I-O CAD001.
+           IF ST-CAD001 = "35"
+              CLOSE      CAD001
+              OPEN OUTPUT CAD001
+              CLOSE      CAD001
+           END-IF.
+           OPEN INPUT CAD001.
+           OPEN OUTPUT RELAT.
+
+           MOVE ZEROS TO PAG-W TOT-GALHOES-W.
+           MOVE ZEROS TO GER-CAIXA-ENTRADA-W GER-CAIXA-SAIDA-W
+                         GER-CAIXA-LIQ-W GER-RECEBER-W
+                         GER-PARCELAS-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           MOVE ZEROS TO CODIGO-CA001.
+           START CAD001 KEY IS NOT LESS CODIGO-CA001 INVALID KEY
+                 MOVE "10" TO ST-CAD001.
+
+           PERFORM UNTIL ST-CAD001 = "10"
+              READ CAD001 NEXT RECORD AT END
+                   MOVE "10" TO ST-CAD001
+              NOT AT END
+                   ADD 1 TO TOT-GALHOES-W
+                   PERFORM APURA-FILIAL
+                   PERFORM IMPRIME-LINHA-FILIAL
+              END-READ
+           END-PERFORM.
+
+           PERFORM IMPRIME-RESUMO-GERAL.
+
+      *    APURA-FILIAL: abre os arquivos de movimento da filial
+      *    corrente (via GRPATH, pelo codigo da empresa em CAD001) e
+      *    soma caixa, contas a receber em aberto e parcelas previstas
+      *    dentro do periodo informado.
+       APURA-FILIAL SECTION.
+           MOVE ZEROS TO TOT-CAIXA-ENTRADA-W TOT-CAIXA-SAIDA-W
+                         TOT-CAIXA-LIQ-W TOT-RECEBER-W
+                         TOT-PARCELAS-W.
+
+           MOVE CODIGO-CA001 TO GRPATH-EMPRESA.
+           MOVE "CXD100"     TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CXD100.
+
+           MOVE CODIGO-CA001 TO GRPATH-EMPRESA.
+           MOVE "CRD020"     TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CRD020.
+
+           MOVE CODIGO-CA001 TO GRPATH-EMPRESA.
+           MOVE "COD050"     TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-COD050.
+
+           OPEN INPUT CXD100.
+           IF ST-CXD100 = "00" OR "05"
+              PERFORM APURA-CAIXA
+              CLOSE CXD100
+           END-IF.
+
+           OPEN INPUT CRD020.
+           IF ST-CRD020 = "00" OR "05"
+              PERFORM APURA-RECEBER
+              CLOSE CRD020
+           END-IF.
+
+           OPEN INPUT COD050.
+           IF ST-COD050 = "00" OR "05"
+              PERFORM APURA-PARCELAS
+              CLOSE COD050
+           END-IF.
+
+           COMPUTE TOT-CAIXA-LIQ-W =
+                   TOT-CAIXA-ENTRADA-W - TOT-CAIXA-SAIDA-W.
+
+           ADD TOT-CAIXA-ENTRADA-W TO GER-CAIXA-ENTRADA-W.
+           ADD TOT-CAIXA-SAIDA-W   TO GER-CAIXA-SAIDA-W.
+           ADD TOT-CAIXA-LIQ-W     TO GER-CAIXA-LIQ-W.
+           ADD TOT-RECEBER-W       TO GER-RECEBER-W.
+           ADD TOT-PARCELAS-W      TO GER-PARCELAS-W.
+
+      *    APURA-CAIXA: soma entradas (TIPO-LCTO-CX100 >= 50) e saidas
+      *    (< 50) do movimento de caixa dentro do periodo.
+       APURA-CAIXA SECTION.
+           MOVE DATA-INI-W TO DATA-MOV-CX100.
+           MOVE ZEROS      TO SEQ-CX100.
+           START CXD100 KEY IS NOT LESS CHAVE-CX100 INVALID KEY
+                 MOVE "10" TO ST-CXD100.
+
+           PERFORM UNTIL ST-CXD100 = "10"
+              READ CXD100 NEXT RECORD AT END
+                   MOVE "10" TO ST-CXD100
+              NOT AT END
+                   IF DATA-MOV-CX100 > DATA-FIM-W
+                      MOVE "10" TO ST-CXD100
+                   ELSE
+                      IF TIPO-LCTO-CX100 >= 50
+                         ADD VALOR-CX100 TO TOT-CAIXA-ENTRADA-W
+                      ELSE
+                         ADD VALOR-CX100 TO TOT-CAIXA-SAIDA-W
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      *    APURA-RECEBER: soma o saldo das contas a receber ainda em
+      *    aberto (SITUACAO-CR20 = 0-OK ou 1-PARCIAL) movimentadas
+      *    dentro do periodo.
+       APURA-RECEBER SECTION.
+           MOVE DATA-INI-W TO DATA-MOVTO-CR20.
+           START CRD020 KEY IS NOT LESS DATA-MOVTO-CR20 INVALID KEY
+                 MOVE "10" TO ST-CRD020.
+
+           PERFORM UNTIL ST-CRD020 = "10"
+              READ CRD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-CRD020
+              NOT AT END
+                   IF DATA-MOVTO-CR20 > DATA-FIM-W
+                      MOVE "10" TO ST-CRD020
+                   ELSE
+                      IF SITUACAO-CR20 = 0 OR 1
+                         ADD VALOR-SALDO-CR20 TO TOT-RECEBER-W
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      *    APURA-PARCELAS: soma o valor das parcelas previstas do
+      *    cronograma de contrato com vencimento dentro do periodo.
+       APURA-PARCELAS SECTION.
+           MOVE DATA-INI-W TO DATA-VENCTO-CO50.
+           START COD050 KEY IS NOT LESS DATA-VENCTO-CO50 INVALID KEY
+                 MOVE "10" TO ST-COD050.
+
+           PERFORM UNTIL ST-COD050 = "10"
+              READ COD050 NEXT RECORD AT END
+                   MOVE "10" TO ST-COD050
+              NOT AT END
+                   IF DATA-VENCTO-CO50 > DATA-FIM-W
+                      MOVE "10" TO ST-COD050
+                   ELSE
+                      ADD VALOR-CO50 TO TOT-PARCELAS-W
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       IMPRIME-LINHA-FILIAL SECTION.
+           IF LIN-W > 50
+              PERFORM IMPRIME-CABECALHO.
+
+           MOVE CODIGO-CA001   TO GALHO-E.
+           MOVE NOME-EMP-CA001 TO NOME-E.
+           MOVE TOT-CAIXA-LIQ-W TO VALOR-E.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE GALHO-E     TO REG-RELAT (1: 3).
+           MOVE NOME-E      TO REG-RELAT (9: 30).
+           MOVE VALOR-E     TO REG-RELAT (41: 17).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+           MOVE TOT-CAIXA-ENTRADA-W TO VALOR-E.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE "  CAIXA - ENTRADAS....: " TO REG-RELAT (9: 25).
+           MOVE VALOR-E             TO REG-RELAT (34: 17).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+           MOVE TOT-CAIXA-SAIDA-W TO VALOR-E.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE "  CAIXA - SAIDAS......: " TO REG-RELAT (9: 25).
+           MOVE VALOR-E             TO REG-RELAT (34: 17).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+           MOVE TOT-RECEBER-W TO VALOR-E.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE "  CONTAS A RECEBER ABERTO: " TO REG-RELAT (9: 27).
+           MOVE VALOR-E             TO REG-RELAT (36: 17).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+           MOVE TOT-PARCELAS-W TO VALOR-E.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE "  PARCELAS DE CONTRATO...: " TO REG-RELAT (9: 27).
+           MOVE VALOR-E             TO REG-RELAT (36: 17).
+           WRITE REG-RELAT.
+           WRITE REG-RELAT FROM SPACES.
+           ADD 2 TO LIN-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO-GERAL SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL DE FILIAIS CONSOLIDADAS.......: "
+                TO REG-RELAT (1: 39).
+           MOVE TOT-GALHOES-W TO REG-RELAT (40: 3).
+           WRITE REG-RELAT.
+
+           MOVE GER-CAIXA-ENTRADA-W TO VALOR-E.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL GERAL CAIXA - ENTRADAS........: "
+                TO REG-RELAT (1: 39).
+           MOVE VALOR-E             TO REG-RELAT (40: 17).
+           WRITE REG-RELAT.
+
+           MOVE GER-CAIXA-SAIDA-W TO VALOR-E.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL GERAL CAIXA - SAIDAS..........: "
+                TO REG-RELAT (1: 39).
+           MOVE VALOR-E             TO REG-RELAT (40: 17).
+           WRITE REG-RELAT.
+
+           MOVE GER-CAIXA-LIQ-W TO VALOR-E.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL GERAL CAIXA - LIQUIDO.........: "
+                TO REG-RELAT (1: 39).
+           MOVE VALOR-E             TO REG-RELAT (40: 17).
+           WRITE REG-RELAT.
+
+           MOVE GER-RECEBER-W TO VALOR-E.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL GERAL CONTAS A RECEBER ABERTO.: "
+                TO REG-RELAT (1: 39).
+           MOVE VALOR-E             TO REG-RELAT (40: 17).
+           WRITE REG-RELAT.
+
+           MOVE GER-PARCELAS-W TO VALOR-E.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL GERAL PARCELAS DE CONTRATO....: "
+                TO REG-RELAT (1: 39).
+           MOVE VALOR-E             TO REG-RELAT (40: 17).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE CAD001 RELAT.
+
+       END PROGRAM GALHO108.
