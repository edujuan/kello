@@ -0,0 +1,299 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO105.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: REAVALIAÇÃO CAMBIAL DOS TÍTULOS EM ABERTO DE CRD020 E
+      *         CPD020 LANÇADOS EM MOEDA ESTRANGEIRA (TIPO-MOEDA = 1),
+      *         CONVERTENDO O SALDO PELA COTAÇÃO VIGENTE (CGD032).
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CGPX032.
+           COPY CRPX020.
+           COPY CPPX020.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CGPW032.
+       COPY CRPW020.
+       COPY CPPW020.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CGD032            PIC XX       VALUE SPACES.
+           05  ST-CRD020            PIC XX       VALUE SPACES.
+           05  ST-CPD020            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  DATA-HOJE-W          PIC 9(8)     VALUE ZEROS.
+           05  DATA-HOJE-INV-W      PIC 9(8)     VALUE ZEROS.
+           05  COTACAO-ATUAL-W      PIC 9(4)V9999 VALUE ZEROS.
+           05  DATA-COTACAO-USADA-W PIC 9(8)     VALUE ZEROS.
+           05  TOT-USD-CR-W         PIC 9(10)V99 VALUE ZEROS.
+           05  TOT-BRL-CR-W         PIC 9(10)V99 VALUE ZEROS.
+           05  TOT-USD-CP-W         PIC 9(10)V99 VALUE ZEROS.
+           05  TOT-BRL-CP-W         PIC 9(10)V99 VALUE ZEROS.
+           05  VALOR-CONVERTIDO-W   PIC 9(10)V99 VALUE ZEROS.
+
+           05  DESCRICAO-E          PIC X(30)    VALUE SPACES.
+           05  DOCTO-E              PIC X(10)    VALUE SPACES.
+           05  VALOR-USD-E          PIC Z(08)9,99.
+           05  VALOR-BRL-E          PIC Z(08)9,99.
+           05  COTACAO-E            PIC Z.ZZZ9,9999.
+           05  DATA-COTACAO-E       PIC 99/99/9999.
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-CGD032          PIC X(60)    VALUE SPACES.
+           05  PATH-CRD020          PIC X(60)    VALUE SPACES.
+           05  PATH-CPD020          PIC X(60)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAB01.
+           05  FILLER              PIC X(132)  VALUE
+           "REAVALIACAO CAMBIAL DOS TITULOS EM MOEDA ESTRANGEIRA".
+
+       01  CAB02-CR.
+           05  FILLER              PIC X(50)   VALUE
+           "CONTAS A RECEBER (CRD020)".
+
+       01  CAB02-CP.
+           05  FILLER              PIC X(50)   VALUE
+           "CONTAS A PAGAR (CPD020)".
+
+       01  CAB03.
+           05  FILLER              PIC X(55)   VALUE
+           "DOCUMENTO   DESCRICAO                      VALOR USD".
+           05  FILLER              PIC X(30)   VALUE
+           "      VALOR BRL".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT EMPRESA-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "CGD032"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CGD032.
+
+           MOVE "CRD020"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CRD020.
+
+           MOVE "CPD020"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CPD020.
+
+           OPEN INPUT CGD032.
+           OPEN INPUT CRD020.
+           OPEN INPUT CPD020.
+           OPEN OUTPUT RELAT.
+
+           ACCEPT DATA-HOJE-INV-W FROM DATE.
+      *    ACCEPT ... FROM DATE devolve AAMMDD; completa o s�culo
+      *    para obter AAAAMMDD (base 2000, conven��o j� usada pelo
+      *    restante do sistema para todas as datas invertidas).
+           MOVE DATA-HOJE-INV-W (3: 4) TO DATA-HOJE-W (5: 4)
+           MOVE "20"                   TO DATA-HOJE-W (1: 2)
+           MOVE DATA-HOJE-INV-W (1: 2) TO DATA-HOJE-W (3: 2)
+
+           PERFORM BUSCA-COTACAO-ATUAL.
+
+           MOVE ZEROS TO PAG-W.
+           MOVE ZEROS TO TOT-USD-CR-W TOT-BRL-CR-W.
+           MOVE ZEROS TO TOT-USD-CP-W TOT-BRL-CP-W.
+           MOVE 99    TO LIN-W.
+
+      *    BUSCA-COTACAO-ATUAL: percorre CGD032 do inicio e mant�m a
+      *    �ltima cota��o cujo DATA-COTACAO-CG32 n�o seja posterior a
+      *    hoje (a tabela s� recebe algumas cota��es esparsas, n�o uma
+      *    por dia).
+       BUSCA-COTACAO-ATUAL SECTION.
+           MOVE ZEROS TO COTACAO-ATUAL-W DATA-COTACAO-USADA-W.
+           MOVE ZEROS TO DATA-COTACAO-CG32.
+           START CGD032 KEY IS NOT LESS DATA-COTACAO-CG32 INVALID KEY
+                 MOVE "10" TO ST-CGD032.
+
+           PERFORM UNTIL ST-CGD032 = "10"
+              READ CGD032 NEXT RECORD AT END
+                   MOVE "10" TO ST-CGD032
+              NOT AT END
+                   IF DATA-COTACAO-CG32 > DATA-HOJE-W
+                      MOVE "10" TO ST-CGD032
+                   ELSE
+                      MOVE VALOR-COTACAO-CG32 TO COTACAO-ATUAL-W
+                      MOVE DATA-COTACAO-CG32  TO DATA-COTACAO-USADA-W
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       CORPO-PROGRAMA SECTION.
+           PERFORM IMPRIME-CABECALHO.
+           WRITE REG-RELAT FROM CAB02-CR.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM SPACES.
+           ADD 4 TO LIN-W.
+
+           START CRD020 KEY IS NOT LESS CHAVE-CR20 INVALID KEY
+                 MOVE "10" TO ST-CRD020.
+
+           PERFORM UNTIL ST-CRD020 = "10"
+              READ CRD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-CRD020
+              NOT AT END
+                   IF TIPO-MOEDA-CR20 = 1
+                      AND (SITUACAO-CR20 = ZEROS OR SITUACAO-CR20 = 1)
+                      PERFORM IMPRIME-LINHA-CR
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+           PERFORM IMPRIME-RESUMO-CR.
+
+           IF LIN-W > 50
+              PERFORM IMPRIME-CABECALHO.
+           WRITE REG-RELAT FROM CAB02-CP.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM SPACES.
+           ADD 4 TO LIN-W.
+
+           START CPD020 KEY IS NOT LESS CHAVE-CP20 INVALID KEY
+                 MOVE "10" TO ST-CPD020.
+
+           PERFORM UNTIL ST-CPD020 = "10"
+              READ CPD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-CPD020
+              NOT AT END
+                   IF TIPO-MOEDA-CP20 = 1
+                      AND SITUACAO-CP20 = ZEROS
+                      PERFORM IMPRIME-LINHA-CP
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+           PERFORM IMPRIME-RESUMO-CP.
+
+       IMPRIME-LINHA-CR SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           COMPUTE VALOR-CONVERTIDO-W =
+                   VALOR-SALDO-CR20 * COTACAO-ATUAL-W.
+           ADD VALOR-SALDO-CR20   TO TOT-USD-CR-W.
+           ADD VALOR-CONVERTIDO-W TO TOT-BRL-CR-W.
+
+           MOVE NR-DOCTO-CR20    TO DOCTO-E.
+           MOVE DESCRICAO-CR20   TO DESCRICAO-E.
+           MOVE VALOR-SALDO-CR20 TO VALOR-USD-E.
+           MOVE VALOR-CONVERTIDO-W TO VALOR-BRL-E.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE DOCTO-E        TO REG-RELAT (1: 10).
+           MOVE DESCRICAO-E    TO REG-RELAT (13: 30).
+           MOVE VALOR-USD-E    TO REG-RELAT (44: 11).
+           MOVE VALOR-BRL-E    TO REG-RELAT (57: 11).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+       IMPRIME-LINHA-CP SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           COMPUTE VALOR-CONVERTIDO-W =
+                   VALOR-LIQ-CP20 * COTACAO-ATUAL-W.
+           ADD VALOR-LIQ-CP20     TO TOT-USD-CP-W.
+           ADD VALOR-CONVERTIDO-W TO TOT-BRL-CP-W.
+
+           MOVE NR-DOCTO-CP20    TO DOCTO-E.
+           MOVE DESCRICAO-CP20   TO DESCRICAO-E.
+           MOVE VALOR-LIQ-CP20   TO VALOR-USD-E.
+           MOVE VALOR-CONVERTIDO-W TO VALOR-BRL-E.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE DOCTO-E        TO REG-RELAT (1: 10).
+           MOVE DESCRICAO-E    TO REG-RELAT (13: 30).
+           MOVE VALOR-USD-E    TO REG-RELAT (44: 11).
+           MOVE VALOR-BRL-E    TO REG-RELAT (57: 11).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           MOVE DATA-COTACAO-USADA-W TO DATA-COTACAO-E.
+           MOVE COTACAO-ATUAL-W      TO COTACAO-E.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "COTACAO UTILIZADA: " TO REG-RELAT (1: 20).
+           MOVE COTACAO-E            TO REG-RELAT (21: 11).
+           MOVE "  DATA: "           TO REG-RELAT (33: 9).
+           MOVE DATA-COTACAO-E       TO REG-RELAT (42: 10).
+           WRITE REG-RELAT.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 3 TO LIN-W.
+
+       IMPRIME-RESUMO-CR SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL USD EM ABERTO (CR)...: " TO REG-RELAT (1: 29).
+           MOVE TOT-USD-CR-W TO VALOR-USD-E.
+           MOVE VALOR-USD-E  TO REG-RELAT (30: 11).
+           WRITE REG-RELAT.
+
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL CONVERTIDO EM BRL....: " TO REG-RELAT (1: 29).
+           MOVE TOT-BRL-CR-W TO VALOR-BRL-E.
+           MOVE VALOR-BRL-E  TO REG-RELAT (30: 11).
+           WRITE REG-RELAT.
+           ADD 4 TO LIN-W.
+
+       IMPRIME-RESUMO-CP SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL USD EM ABERTO (CP)...: " TO REG-RELAT (1: 29).
+           MOVE TOT-USD-CP-W TO VALOR-USD-E.
+           MOVE VALOR-USD-E  TO REG-RELAT (30: 11).
+           WRITE REG-RELAT.
+
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL CONVERTIDO EM BRL....: " TO REG-RELAT (1: 29).
+           MOVE TOT-BRL-CP-W TO VALOR-BRL-E.
+           MOVE VALOR-BRL-E  TO REG-RELAT (30: 11).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE CGD032 CRD020 CPD020 RELAT.
+
+       END PROGRAM GALHO105.
