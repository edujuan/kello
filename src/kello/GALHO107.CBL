@@ -0,0 +1,347 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO107.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: VISUALIZADOR UNIFICADO DE LOG (LOG001/LOG002/LOG004),
+      *         INTERCALANDO OS TRÊS ARQUIVOS EM ORDEM CRONOLÓGICA,
+      *         COM FILTRO OPCIONAL DE USUARIO E PERIODO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LOGX001.
+           COPY LOGX002.
+           COPY LOGX004.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY LOGW001.
+       COPY LOGW002.
+       COPY LOGW004.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-LOG001            PIC XX       VALUE SPACES.
+           05  ST-LOG002            PIC XX       VALUE SPACES.
+           05  ST-LOG004            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  TOT-REGISTROS-W      PIC 9(6)     VALUE ZEROS.
+
+           05  FIM-LOG001-W         PIC 9        VALUE ZEROS.
+               88  E-FIM-LOG001              VALUE 1.
+           05  FIM-LOG002-W         PIC 9        VALUE ZEROS.
+               88  E-FIM-LOG002              VALUE 1.
+           05  FIM-LOG004-W         PIC 9        VALUE ZEROS.
+               88  E-FIM-LOG004              VALUE 1.
+
+           05  CHAVE-LOG001-W       PIC 9(16)    VALUE ZEROS.
+           05  CHAVE-LOG002-W       PIC 9(16)    VALUE ZEROS.
+           05  CHAVE-LOG004-W       PIC 9(16)    VALUE ZEROS.
+           05  MENOR-ORIGEM-W       PIC 9        VALUE ZEROS.
+               88  MENOR-E-LOG001             VALUE 1.
+               88  MENOR-E-LOG002             VALUE 2.
+               88  MENOR-E-LOG004             VALUE 3.
+
+           05  USUARIO-ATUAL-W      PIC X(5)     VALUE SPACES.
+           05  DATA-ATUAL-W         PIC 9(8)     VALUE ZEROS.
+           05  HORA-ATUAL-W         PIC 9(8)     VALUE ZEROS.
+           05  OPERACAO-ATUAL-W     PIC X(1)     VALUE SPACES.
+           05  ARQUIVO-ATUAL-W      PIC X(10)    VALUE SPACES.
+           05  PROGRAMA-ATUAL-W     PIC X(10)    VALUE SPACES.
+           05  REGISTRO-ATUAL-W     PIC X(40)    VALUE SPACES.
+           05  ORIGEM-ATUAL-W       PIC X(6)     VALUE SPACES.
+
+       01  PARAMETROS-W.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  USUARIO-FILTRO-W     PIC X(5)     VALUE SPACES.
+           05  DATA-INI-FILTRO-W    PIC 9(8)     VALUE ZEROS.
+           05  DATA-FIM-FILTRO-W    PIC 9(8)     VALUE ZEROS.
+
+       01  USUARIO-E                PIC X(5)     VALUE SPACES.
+       01  DATA-E                   PIC 99/99/9999.
+       01  HORA-E                   PIC 99B99B99.
+       01  ARQUIVO-E                PIC X(10)    VALUE SPACES.
+       01  PROGRAMA-E               PIC X(10)    VALUE SPACES.
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-LOG001          PIC X(60)    VALUE SPACES.
+           05  PATH-LOG002          PIC X(60)    VALUE SPACES.
+           05  PATH-LOG004          PIC X(60)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAB01.
+           05  FILLER              PIC X(132)  VALUE
+           "VISUALIZADOR UNIFICADO DE LOG (LOG001/LOG002/LOG004)".
+
+       01  CAB02.
+           05  FILLER              PIC X(70)   VALUE
+           "ORIGEM USUARIO  DATA       HORA     O ARQUIVO    PROGRAMA".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+           IF DATA-FIM-FILTRO-W = ZEROS
+              MOVE 99991231 TO DATA-FIM-FILTRO-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "LOG001"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-LOG001.
+
+           MOVE "LOG002"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-LOG002.
+
+           MOVE "LOG004"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-LOG004.
+
+           OPEN INPUT LOG001.
+           OPEN INPUT LOG002.
+           OPEN INPUT LOG004.
+           OPEN OUTPUT RELAT.
+
+           MOVE ZEROS TO PAG-W TOT-REGISTROS-W.
+           MOVE 99    TO LIN-W.
+
+           IF USUARIO-FILTRO-W = SPACES
+              MOVE SPACES TO LOG1-USUARIO LOG2-USUARIO LOG4-USUARIO
+           ELSE
+              MOVE USUARIO-FILTRO-W TO LOG1-USUARIO
+                                       LOG2-USUARIO
+                                       LOG4-USUARIO.
+           MOVE ZEROS TO LOG1-PERIODO LOG2-PERIODO LOG4-PERIODO.
+
+           START LOG001 KEY IS NOT LESS LOG1-CHAVE INVALID KEY
+                 MOVE "10" TO ST-LOG001.
+           START LOG002 KEY IS NOT LESS LOG2-CHAVE INVALID KEY
+                 MOVE "10" TO ST-LOG002.
+           START LOG004 KEY IS NOT LESS LOG4-CHAVE INVALID KEY
+                 MOVE "10" TO ST-LOG004.
+
+           MOVE ZEROS TO FIM-LOG001-W FIM-LOG002-W FIM-LOG004-W.
+           PERFORM LE-PROX-LOG001.
+           PERFORM LE-PROX-LOG002.
+           PERFORM LE-PROX-LOG004.
+
+       CORPO-PROGRAMA SECTION.
+           PERFORM UNTIL E-FIM-LOG001 AND E-FIM-LOG002 AND E-FIM-LOG004
+              PERFORM DETERMINA-MENOR
+              PERFORM PROCESSA-MENOR
+           END-PERFORM.
+
+           PERFORM IMPRIME-RESUMO.
+
+      *    LE-PROX-LOGnnn: avanca o arquivo correspondente para o
+      *    proximo registro do usuario filtrado (ou de todos, se nao
+      *    houver filtro), assinalando fim quando esgotar o arquivo ou
+      *    mudar de usuario.
+       LE-PROX-LOG001 SECTION.
+           IF E-FIM-LOG001
+              GO TO LE-PROX-LOG001-EXIT.
+           IF ST-LOG001 = "10"
+              MOVE 1 TO FIM-LOG001-W
+              GO TO LE-PROX-LOG001-EXIT.
+           READ LOG001 NEXT RECORD AT END
+                MOVE "10" TO ST-LOG001
+                MOVE 1    TO FIM-LOG001-W
+           NOT AT END
+                IF USUARIO-FILTRO-W NOT = SPACES
+                   AND LOG1-USUARIO NOT = USUARIO-FILTRO-W
+                   MOVE "10" TO ST-LOG001
+                   MOVE 1    TO FIM-LOG001-W
+                ELSE
+                   MOVE LOG1-PERIODO TO CHAVE-LOG001-W
+                END-IF
+           END-READ.
+       LE-PROX-LOG001-EXIT.
+           EXIT.
+
+       LE-PROX-LOG002 SECTION.
+           IF E-FIM-LOG002
+              GO TO LE-PROX-LOG002-EXIT.
+           IF ST-LOG002 = "10"
+              MOVE 1 TO FIM-LOG002-W
+              GO TO LE-PROX-LOG002-EXIT.
+           READ LOG002 NEXT RECORD AT END
+                MOVE "10" TO ST-LOG002
+                MOVE 1    TO FIM-LOG002-W
+           NOT AT END
+                IF USUARIO-FILTRO-W NOT = SPACES
+                   AND LOG2-USUARIO NOT = USUARIO-FILTRO-W
+                   MOVE "10" TO ST-LOG002
+                   MOVE 1    TO FIM-LOG002-W
+                ELSE
+                   MOVE LOG2-PERIODO TO CHAVE-LOG002-W
+                END-IF
+           END-READ.
+       LE-PROX-LOG002-EXIT.
+           EXIT.
+
+       LE-PROX-LOG004 SECTION.
+           IF E-FIM-LOG004
+              GO TO LE-PROX-LOG004-EXIT.
+           IF ST-LOG004 = "10"
+              MOVE 1 TO FIM-LOG004-W
+              GO TO LE-PROX-LOG004-EXIT.
+           READ LOG004 NEXT RECORD AT END
+                MOVE "10" TO ST-LOG004
+                MOVE 1    TO FIM-LOG004-W
+           NOT AT END
+                IF USUARIO-FILTRO-W NOT = SPACES
+                   AND LOG4-USUARIO NOT = USUARIO-FILTRO-W
+                   MOVE "10" TO ST-LOG004
+                   MOVE 1    TO FIM-LOG004-W
+                ELSE
+                   MOVE LOG4-PERIODO TO CHAVE-LOG004-W
+                END-IF
+           END-READ.
+       LE-PROX-LOG004-EXIT.
+           EXIT.
+
+      *    DETERMINA-MENOR: escolhe, entre os tres arquivos ainda nao
+      *    esgotados, aquele cujo registro corrente tem a data/hora
+      *    mais antiga.
+       DETERMINA-MENOR SECTION.
+           MOVE ZEROS TO MENOR-ORIGEM-W.
+           IF NOT E-FIM-LOG001
+              MOVE 1 TO MENOR-ORIGEM-W.
+           IF NOT E-FIM-LOG002
+              IF MENOR-ORIGEM-W = ZEROS
+                 OR CHAVE-LOG002-W < CHAVE-LOG001-W
+                 MOVE 2 TO MENOR-ORIGEM-W
+              END-IF
+           END-IF.
+           IF NOT E-FIM-LOG004
+              EVALUATE TRUE
+                 WHEN MENOR-ORIGEM-W = ZEROS
+                    MOVE 3 TO MENOR-ORIGEM-W
+                 WHEN MENOR-E-LOG001 AND CHAVE-LOG004-W < CHAVE-LOG001-W
+                    MOVE 3 TO MENOR-ORIGEM-W
+                 WHEN MENOR-E-LOG002 AND CHAVE-LOG004-W < CHAVE-LOG002-W
+                    MOVE 3 TO MENOR-ORIGEM-W
+              END-EVALUATE
+           END-IF.
+
+      *    PROCESSA-MENOR: imprime o registro do arquivo escolhido e
+      *    avanca aquele arquivo para o proximo registro.
+       PROCESSA-MENOR SECTION.
+           EVALUATE TRUE
+              WHEN MENOR-E-LOG001
+                 MOVE "LOG001"       TO ORIGEM-ATUAL-W
+                 MOVE LOG1-USUARIO   TO USUARIO-ATUAL-W
+                 MOVE LOG1-DATA      TO DATA-ATUAL-W
+                 MOVE LOG1-HORAS     TO HORA-ATUAL-W
+                 MOVE LOG1-OPERACAO  TO OPERACAO-ATUAL-W
+                 MOVE LOG1-ARQUIVO   TO ARQUIVO-ATUAL-W
+                 MOVE LOG1-PROGRAMA  TO PROGRAMA-ATUAL-W
+                 MOVE LOG1-REGISTRO (1: 40) TO REGISTRO-ATUAL-W
+              WHEN MENOR-E-LOG002
+                 MOVE "LOG002"       TO ORIGEM-ATUAL-W
+                 MOVE LOG2-USUARIO   TO USUARIO-ATUAL-W
+                 MOVE LOG2-ANO       TO DATA-ATUAL-W (1: 4)
+                 MOVE LOG2-MES       TO DATA-ATUAL-W (5: 2)
+                 MOVE LOG2-DIA       TO DATA-ATUAL-W (7: 2)
+                 MOVE LOG2-HORA      TO HORA-ATUAL-W (1: 2)
+                 MOVE LOG2-MINU      TO HORA-ATUAL-W (3: 2)
+                 MOVE LOG2-SEGU      TO HORA-ATUAL-W (5: 2)
+                 MOVE LOG2-MILE      TO HORA-ATUAL-W (7: 2)
+                 MOVE LOG2-OPERACAO  TO OPERACAO-ATUAL-W
+                 MOVE LOG2-ARQUIVO   TO ARQUIVO-ATUAL-W
+                 MOVE LOG2-PROGRAMA  TO PROGRAMA-ATUAL-W
+                 MOVE LOG2-REGISTRO (1: 40) TO REGISTRO-ATUAL-W
+              WHEN MENOR-E-LOG004
+                 MOVE "LOG004"       TO ORIGEM-ATUAL-W
+                 MOVE LOG4-USUARIO   TO USUARIO-ATUAL-W
+                 MOVE LOG4-DATA      TO DATA-ATUAL-W
+                 MOVE LOG4-HORAS     TO HORA-ATUAL-W
+                 MOVE LOG4-OPERACAO  TO OPERACAO-ATUAL-W
+                 MOVE LOG4-ARQUIVO   TO ARQUIVO-ATUAL-W
+                 MOVE LOG4-PROGRAMA  TO PROGRAMA-ATUAL-W
+                 MOVE LOG4-REGISTRO (1: 40) TO REGISTRO-ATUAL-W
+           END-EVALUATE.
+
+           IF DATA-ATUAL-W NOT < DATA-INI-FILTRO-W
+              AND DATA-ATUAL-W NOT > DATA-FIM-FILTRO-W
+              PERFORM IMPRIME-LINHA-LOG
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN MENOR-E-LOG001 PERFORM LE-PROX-LOG001
+              WHEN MENOR-E-LOG002 PERFORM LE-PROX-LOG002
+              WHEN MENOR-E-LOG004 PERFORM LE-PROX-LOG004
+           END-EVALUATE.
+
+       IMPRIME-LINHA-LOG SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           ADD 1 TO TOT-REGISTROS-W.
+           MOVE USUARIO-ATUAL-W  TO USUARIO-E.
+           MOVE DATA-ATUAL-W     TO DATA-E.
+           MOVE HORA-ATUAL-W     TO HORA-E.
+           MOVE ARQUIVO-ATUAL-W  TO ARQUIVO-E.
+           MOVE PROGRAMA-ATUAL-W TO PROGRAMA-E.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE ORIGEM-ATUAL-W     TO REG-RELAT (1: 6).
+           MOVE USUARIO-E          TO REG-RELAT (8: 5).
+           MOVE DATA-E             TO REG-RELAT (14: 10).
+           MOVE HORA-E             TO REG-RELAT (25: 8).
+           MOVE OPERACAO-ATUAL-W   TO REG-RELAT (34: 1).
+           MOVE ARQUIVO-E          TO REG-RELAT (36: 10).
+           MOVE PROGRAMA-E         TO REG-RELAT (47: 10).
+           MOVE REGISTRO-ATUAL-W   TO REG-RELAT (58: 40).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL DE REGISTROS EXIBIDOS: " TO REG-RELAT (1: 29).
+           MOVE TOT-REGISTROS-W TO REG-RELAT (30: 6).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE LOG001 LOG002 LOG004 RELAT.
+
+       END PROGRAM GALHO107.
