@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO120.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNCAO: EXPORTACAO DE MALA DIRETA - PARA CADA CONTRATO (COD040)
+      *         ASSINADO NO PERIODO INFORMADO, JUNTA O ENDERECO DO
+      *         CLIENTE (CGD011, PREFERINDO O ENDERECO2 QUANDO
+      *         PREENCHIDO) COM OS DADOS DO REMETENTE ESCOLHIDO
+      *         (CGD030), GERANDO UM LOTE PRONTO PARA IMPRESSAO DE
+      *         ETIQUETAS/CONVITES.
+      *
+      *         PARAMETROS: EMPRESA-W, DATA-INI-W, DATA-FIM-W,
+      *                     COD-REMETENTE-W
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY COPX040.
+           COPY CGPX011.
+           COPY CGPX030.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY COPW040.
+       COPY CGPW011.
+       COPY CGPW030.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-COD040            PIC XX       VALUE SPACES.
+           05  ST-CGD011            PIC XX       VALUE SPACES.
+           05  ST-CGD030            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  TOT-GERAL-W          PIC 9(5)     VALUE ZEROS.
+           05  ENDERECO-E           PIC X(30).
+           05  BAIRRO-E             PIC X(15).
+           05  CIDADE-E             PIC 9(4).
+           05  CEP-E                PIC 9(8).
+
+       01  PARAMETROS-W.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  DATA-INI-W           PIC 9(8)     VALUE ZEROS.
+           05  DATA-FIM-W           PIC 9(8)     VALUE ZEROS.
+           05  COD-REMETENTE-W      PIC 9(3)     VALUE ZEROS.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-COD040          PIC X(60)    VALUE SPACES.
+           05  PATH-CGD011          PIC X(60)    VALUE SPACES.
+           05  PATH-CGD030          PIC X(60)    VALUE SPACES.
+
+       01  CAB01.
+           05  FILLER              PIC X(132)  VALUE
+           "MALA DIRETA - CONTRATOS X ENDERECO DO CLIENTE X REMETENTE".
+
+       01  CAB02.
+           05  FILLER              PIC X(80)   VALUE
+           "CONTRATO  CLIENTE                          REMETENTE".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "COD040"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-COD040.
+
+           MOVE "CGD011"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CGD011.
+
+           MOVE "CGD030"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CGD030.
+
+           OPEN INPUT COD040.
+           OPEN INPUT CGD011.
+           OPEN INPUT CGD030.
+           OPEN OUTPUT RELAT.
+
+           MOVE ZEROS TO PAG-W TOT-GERAL-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           PERFORM LE-REMETENTE.
+           PERFORM IMPRIME-CABECALHO.
+
+           MOVE DATA-INI-W TO ASSINATURA-CO40.
+           START COD040 KEY IS NOT LESS ASSINATURA-CO40 INVALID KEY
+                 MOVE "10" TO ST-COD040.
+
+           PERFORM UNTIL ST-COD040 = "10"
+              READ COD040 NEXT RECORD AT END
+                   MOVE "10" TO ST-COD040
+              NOT AT END
+                   IF ASSINATURA-CO40 > DATA-FIM-W
+                      MOVE "10" TO ST-COD040
+                   ELSE
+                      PERFORM PROCESSA-CONTRATO
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+           PERFORM IMPRIME-RESUMO.
+
+       LE-REMETENTE SECTION.
+           MOVE COD-REMETENTE-W TO CODIGO-CG30.
+           READ CGD030 INVALID KEY
+                INITIALIZE REG-CGD030.
+
+      *    PROCESSA-CONTRATO: localiza o complemento de endereco do
+      *    cliente (CGD011, classificacao 0-CONTRATO) e imprime a
+      *    linha da mala direta, preferindo o endereco2 (comercial)
+      *    quando estiver preenchido.
+       PROCESSA-CONTRATO SECTION.
+           MOVE 0                 TO CLASSIF-CG11.
+           MOVE NR-CONTRATO-CO40  TO CODIGO-CG11.
+           READ CGD011 INVALID KEY
+                INITIALIZE REG-CGD011
+           END-READ.
+
+           IF ENDERECO2-CG11 NOT = SPACES
+              MOVE ENDERECO2-CG11 TO ENDERECO-E
+              MOVE BAIRRO2-CG11   TO BAIRRO-E
+              MOVE CIDADE2-CG11   TO CIDADE-E
+              MOVE CEP2-CG11      TO CEP-E
+           ELSE
+              MOVE ENDERECO1-CG11 TO ENDERECO-E
+              MOVE BAIRRO1-CG11   TO BAIRRO-E
+              MOVE CIDADE1-CG11   TO CIDADE-E
+              MOVE CEP1-CG11      TO CEP-E
+           END-IF.
+
+           PERFORM IMPRIME-LINHA-MALA.
+
+       IMPRIME-LINHA-MALA SECTION.
+           IF LIN-W > 52
+              PERFORM IMPRIME-CABECALHO.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE NR-CONTRATO-CO40 TO REG-RELAT (1: 4).
+           MOVE NOME-CLIENTE-CO40 TO REG-RELAT (11: 35).
+           MOVE NOME-CG30         TO REG-RELAT (47: 40).
+           WRITE REG-RELAT.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE "  PARA: "     TO REG-RELAT (1: 8).
+           MOVE ENDERECO-E     TO REG-RELAT (9: 30).
+           MOVE BAIRRO-E       TO REG-RELAT (40: 15).
+           MOVE CIDADE-E       TO REG-RELAT (56: 4).
+           MOVE CEP-E          TO REG-RELAT (61: 8).
+           WRITE REG-RELAT.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE "  DE:   "     TO REG-RELAT (1: 8).
+           MOVE ENDERECO-CG30  TO REG-RELAT (9: 30).
+           MOVE CIDADE-CG30    TO REG-RELAT (40: 4).
+           MOVE CEP-CG30       TO REG-RELAT (45: 8).
+           WRITE REG-RELAT.
+
+           WRITE REG-RELAT FROM SPACES.
+           ADD 4 TO LIN-W.
+           ADD 1 TO TOT-GERAL-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL DE CONTRATOS NA MALA DIRETA ..: " TO
+                REG-RELAT (1: 39).
+           MOVE TOT-GERAL-W TO REG-RELAT (40: 5).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE COD040 CGD011 CGD030 RELAT.
+
+       END PROGRAM GALHO120.
