@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO123.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: RELACIONA OS EVENTOS (COD060) PROGRAMADOS PARA OS
+      *         PROXIMOS QT-DIAS-W DIAS (A PARTIR DE HOJE) QUE AINDA
+      *         ESTÃO COM APROVACAO-CO60 = 0(PENDENTE) OU SEM EQUIPE
+      *         ESCALADA (EQUIPE-CO60 = 0), PARA NÃO DESCOBRIR NO DIA
+      *         DA FORMATURA QUE FALTOU APROVAR OU ESCALAR ALGUEM.
+      *
+      *         PARAMETROS: EMPRESA-W, QT-DIAS-W (DEFAULT = 7)
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY COPX060.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY COPW060.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-COD060            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  HOJE-W               PIC 9(8)     VALUE ZEROS.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  TOT-GERAL-W          PIC 9(5)     VALUE ZEROS.
+           05  FIM-LACO-W           PIC 9(1)     VALUE ZEROS.
+               88  ACHOU-FIM-FAIXA           VALUE 1.
+
+           05  HOJE-DIAS-W          PIC 9(7)     VALUE ZEROS.
+           05  DATA-DIAS-W          PIC 9(7)     VALUE ZEROS.
+           05  DIAS-CONV-W          PIC 9(7)     VALUE ZEROS.
+           05  DIFERENCA-DIAS-W     PIC S9(7)    VALUE ZEROS.
+
+           05  DATA-CONV-W          PIC 9(8).
+           05  ANO-CONV-W REDEFINES DATA-CONV-W.
+               10  ANO-CONV-AAAA-W  PIC 9(4).
+               10  MESDIA-CONV-W    PIC 9(4).
+               10  MES-CONV-W REDEFINES MESDIA-CONV-W.
+                   15  MES-CONV-MM-W PIC 99.
+                   15  DIA-CONV-W    PIC 99.
+
+           05  PENDENCIA-E          PIC X(25).
+
+       01  PARAMETROS-W.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  QT-DIAS-W            PIC 9(3)     VALUE ZEROS.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-COD060          PIC X(60)    VALUE SPACES.
+
+       01  CAB01.
+           05  FILLER              PIC X(132) VALUE
+           "EVENTOS (COD060) PENDENTES DE APROVACAO OU EQUIPE".
+
+       01  CAB02.
+           05  FILLER              PIC X(90) VALUE
+           "CONTRATO ITEM  DATAREALIZA  LOCAL                PENDENCIA".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+           IF QT-DIAS-W = ZEROS
+              MOVE 7 TO QT-DIAS-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "COD060"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-COD060.
+
+           ACCEPT HOJE-W FROM DATE YYYYMMDD.
+           MOVE HOJE-W TO DATA-CONV-W.
+           PERFORM CONVERTE-PARA-DIAS.
+           MOVE DIAS-CONV-W TO HOJE-DIAS-W.
+
+           OPEN OUTPUT RELAT.
+           OPEN INPUT COD060.
+           MOVE ZEROS TO PAG-W TOT-GERAL-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           PERFORM IMPRIME-CABECALHO.
+
+           MOVE HOJE-W TO DATAREALIZA-CO60.
+           START COD060 KEY IS NOT LESS DATAREALIZA-CO60 INVALID KEY
+                 MOVE "10" TO ST-COD060.
+
+           MOVE ZEROS TO FIM-LACO-W.
+           PERFORM UNTIL ST-COD060 = "10"
+              READ COD060 NEXT RECORD AT END
+                   MOVE "10" TO ST-COD060
+              NOT AT END
+                   MOVE DATAREALIZA-CO60 TO DATA-CONV-W
+                   PERFORM CONVERTE-PARA-DIAS
+                   MOVE DIAS-CONV-W TO DATA-DIAS-W
+                   COMPUTE DIFERENCA-DIAS-W =
+                           DATA-DIAS-W - HOJE-DIAS-W
+                   IF DIFERENCA-DIAS-W > QT-DIAS-W
+                      MOVE "10" TO ST-COD060
+                   ELSE
+                      IF APROVACAO-CO60 = 0
+                      OR EQUIPE-CO60 = 0
+                         PERFORM IMPRIME-LINHA-EVENTO
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+           PERFORM IMPRIME-RESUMO.
+
+      *    CONVERTE-PARA-DIAS: transforma DATA-CONV-W (AAAAMMDD) em
+      *    dias corridos na convencao comercial (ano=360, mes=30
+      *    dias), apenas para comparar datas dentro da mesma faixa -
+      *    nao serve para gerar uma data de calendario nova.
+       CONVERTE-PARA-DIAS SECTION.
+           COMPUTE DIAS-CONV-W =
+                   (ANO-CONV-AAAA-W * 360) + ((MES-CONV-MM-W - 1) * 30)
+                   + DIA-CONV-W.
+
+       IMPRIME-LINHA-EVENTO SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           IF APROVACAO-CO60 = 0 AND EQUIPE-CO60 = 0
+              MOVE "APROVACAO E EQUIPE" TO PENDENCIA-E
+           ELSE
+              IF APROVACAO-CO60 = 0
+                 MOVE "APROVACAO"          TO PENDENCIA-E
+              ELSE
+                 MOVE "EQUIPE"             TO PENDENCIA-E
+              END-IF
+           END-IF.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE NR-CONTRATO-CO60  TO REG-RELAT (1: 4).
+           MOVE ITEM-CO60         TO REG-RELAT (10: 3).
+           MOVE DATAREALIZA-CO60  TO REG-RELAT (15: 8).
+           MOVE LOCAL-CO60        TO REG-RELAT (28: 25).
+           MOVE PENDENCIA-E       TO REG-RELAT (54: 25).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+           ADD 1 TO TOT-GERAL-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL DE EVENTOS PENDENTES ..: " TO
+                REG-RELAT (1: 31).
+           MOVE TOT-GERAL-W TO REG-RELAT (32: 5).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE COD060 RELAT.
+
+       END PROGRAM GALHO123.
