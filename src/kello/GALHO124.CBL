@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO124.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: RELACIONA OS CONTATOS AGENDADOS (COD500) CUJA DATA-
+      *         AGENDA-CO500 JÁ PASSOU SEM TEREM SIDO CHECADOS
+      *         (SITUACAO-CO500 AINDA = 0-PENDENTE), AGRUPADOS POR
+      *         USUARIO-CO500, PARA O ATENDIMENTO COBRAR OS RETORNOS
+      *         PROMETIDOS AO CLIENTE ANTES QUE ENVELHEÇAM NO COD500.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY COPX500.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY COPW500.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-COD500            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  HOJE-W               PIC 9(8)     VALUE ZEROS.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  TOT-GERAL-W          PIC 9(5)     VALUE ZEROS.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-COD500          PIC X(60)    VALUE SPACES.
+
+       01  TABELA-USUARIOS.
+           05  QTDE-USUARIOS-W      PIC 9(3)     VALUE ZEROS.
+           05  OCORRENCIA-USUARIO OCCURS 50 TIMES
+                                   INDEXED BY IND-USU.
+               10  USUARIO-TAB-W        PIC X(5).
+               10  QTDE-ATRASO-TAB-W    PIC 9(5).
+           05  IND-ACHOU-W          PIC 9(3)     VALUE ZEROS.
+
+       01  CAB01.
+           05  FILLER              PIC X(132) VALUE
+           "CONTATOS AGENDADOS (COD500) VENCIDOS SEM SEREM CHECADOS".
+
+       01  CAB02.
+           05  FILLER              PIC X(60) VALUE
+           "USUARIO  CONTRATO  AGENDA    DATA/HORA-CONTATO".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT EMPRESA-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "COD500"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-COD500.
+
+           ACCEPT HOJE-W FROM DATE YYYYMMDD.
+
+           OPEN OUTPUT RELAT.
+           MOVE ZEROS TO PAG-W TOT-GERAL-W QTDE-USUARIOS-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           PERFORM ACUMULA-ATRASADOS.
+           PERFORM IMPRIME-CABECALHO.
+           PERFORM IMPRIME-DETALHE-USUARIOS
+                   VARYING IND-USU FROM 1 BY 1
+                   UNTIL IND-USU > QTDE-USUARIOS-W.
+           PERFORM IMPRIME-RESUMO.
+
+      *    ACUMULA-ATRASADOS: varre COD500 pela chave alternativa de
+      *    situacao (pendentes primeiro) e acumula, por USUARIO-CO500,
+      *    a quantidade de contatos cuja DATA-AGENDA ja passou sem
+      *    terem sido checados.
+       ACUMULA-ATRASADOS SECTION.
+           OPEN INPUT COD500.
+           IF ST-COD500 = "35"
+              GO TO ACUMULA-ATRASADOS-EXIT.
+
+           MOVE ZEROS TO SITUACAO-CO500.
+           MOVE ZEROS TO DATA-AGENDA-CO500.
+           START COD500 KEY IS NOT LESS ALT1-CO500 INVALID KEY
+                 MOVE "10" TO ST-COD500.
+
+           PERFORM UNTIL ST-COD500 = "10"
+              READ COD500 NEXT RECORD AT END
+                   MOVE "10" TO ST-COD500
+              NOT AT END
+                   IF SITUACAO-CO500 NOT = 0
+                      MOVE "10" TO ST-COD500
+                   ELSE
+                      IF DATA-AGENDA-CO500 < HOJE-W
+                         PERFORM ACUMULA-USUARIO
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+           CLOSE COD500.
+       ACUMULA-ATRASADOS-EXIT.
+           EXIT.
+
+      *    ACUMULA-USUARIO: localiza (ou cria) a entrada do usuario na
+      *    tabela e soma mais um contato atrasado, sem exceder o
+      *    limite de usuarios distintos previsto na tabela.
+       ACUMULA-USUARIO SECTION.
+           MOVE ZEROS TO IND-ACHOU-W.
+           PERFORM VARYING IND-USU FROM 1 BY 1
+                    UNTIL IND-USU > QTDE-USUARIOS-W
+              IF USUARIO-TAB-W (IND-USU) = USUARIO-CO500
+                 MOVE IND-USU TO IND-ACHOU-W
+                 SET IND-USU TO QTDE-USUARIOS-W
+              END-IF
+           END-PERFORM.
+
+           IF IND-ACHOU-W = ZEROS
+              IF QTDE-USUARIOS-W < 50
+                 ADD 1 TO QTDE-USUARIOS-W
+                 SET IND-USU TO QTDE-USUARIOS-W
+                 MOVE USUARIO-CO500 TO USUARIO-TAB-W (IND-USU)
+                 MOVE 1 TO QTDE-ATRASO-TAB-W (IND-USU)
+              END-IF
+           ELSE
+              SET IND-USU TO IND-ACHOU-W
+              ADD 1 TO QTDE-ATRASO-TAB-W (IND-USU)
+           END-IF.
+
+           ADD 1 TO TOT-GERAL-W.
+
+      *    IMPRIME-DETALHE-USUARIOS: para cada usuario acumulado,
+      *    revarre COD500 filtrando os contatos atrasados daquele
+      *    usuario para imprimir o detalhe.
+       IMPRIME-DETALHE-USUARIOS SECTION.
+           OPEN INPUT COD500.
+           IF ST-COD500 = "35"
+              GO TO IMPRIME-DETALHE-USUARIOS-EXIT.
+
+           MOVE ZEROS TO SITUACAO-CO500.
+           MOVE ZEROS TO DATA-AGENDA-CO500.
+           START COD500 KEY IS NOT LESS ALT1-CO500 INVALID KEY
+                 MOVE "10" TO ST-COD500.
+
+           PERFORM UNTIL ST-COD500 = "10"
+              READ COD500 NEXT RECORD AT END
+                   MOVE "10" TO ST-COD500
+              NOT AT END
+                   IF SITUACAO-CO500 NOT = 0
+                      MOVE "10" TO ST-COD500
+                   ELSE
+                      IF DATA-AGENDA-CO500 < HOJE-W
+                      AND USUARIO-CO500 = USUARIO-TAB-W (IND-USU)
+                         PERFORM IMPRIME-LINHA-CONTATO
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+           CLOSE COD500.
+       IMPRIME-DETALHE-USUARIOS-EXIT.
+           EXIT.
+
+       IMPRIME-LINHA-CONTATO SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE USUARIO-CO500      TO REG-RELAT (1: 5).
+           MOVE NR-CONTRATO-CO500  TO REG-RELAT (10: 4).
+           MOVE DATA-AGENDA-CO500  TO REG-RELAT (20: 8).
+           MOVE DATA-CO500         TO REG-RELAT (30: 8).
+           MOVE HORA-CO500         TO REG-RELAT (39: 4).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL DE CONTATOS ATRASADOS ..: " TO
+                REG-RELAT (1: 33).
+           MOVE TOT-GERAL-W TO REG-RELAT (34: 5).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE RELAT.
+
+       END PROGRAM GALHO124.
