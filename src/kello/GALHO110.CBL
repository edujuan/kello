@@ -0,0 +1,323 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO110.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: TRANSFERÊNCIA DE UM FORMANDO (ALBUM MTD019) DE UM
+      *         CONTRATO/TURMA PARA OUTRO, PRESERVANDO O HISTÓRICO DE
+      *         MONTAGEM (MTD020) E DE PRODUÇÃO/VENDA (RCD100) JÁ
+      *         LIGADO AO NÚMERO DO ALBUM ANTIGO - HOJE ISSO SÓ ERA
+      *         POSSÍVEL EXCLUINDO E RECRIANDO O REGISTRO DE MTD019,
+      *         PERDENDO ESSE HISTÓRICO.
+      *
+      *         COMO O CONTRATO FAZ PARTE DA CHAVE DE MTD019
+      *         (ALBUMMT19 = CONTRATO-MT19+SEQ-MT19), DE MTD020
+      *         (ALBUM-MTG = CONTRATO-MTG+NRALBUM-MTG) E DE RCD100
+      *         (CHAVE-ALBUM-REC/ALBUM-REC), A TRANSFERÊNCIA NÃO PODE
+      *         SER FEITA COM REWRITE - CADA REGISTRO É REGRAVADO SOB
+      *         A NOVA CHAVE (MESMO Nº DE ALBUM, CONTRATO NOVO) E O
+      *         REGISTRO ANTIGO É EXCLUÍDO, DO MESMO JEITO QUE O
+      *         COP115 JÁ FAZ PARA A CHAVE DE CGD006 (GALHO109).
+      *
+      *         O Nº DE SEQUÊNCIA DO ALBUM NOVO É O PRÓXIMO DISPONÍVEL
+      *         DENTRO DO CONTRATO DE DESTINO, E A TURMA DO FORMANDO
+      *         PASSA A SER A TURMA-CO41 CADASTRADA PARA O CONTRATO DE
+      *         DESTINO EM COD041.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY COPX041.
+           COPY MTPX019.
+           COPY MTPX020.
+           COPY RCPX100.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY COPW041.
+       COPY MTPW019.
+       COPY MTPW020.
+       COPY RCPW100.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-COD041            PIC XX       VALUE SPACES.
+           05  ST-MTD019            PIC XX       VALUE SPACES.
+           05  ST-MTD020            PIC XX       VALUE SPACES.
+           05  ST-RCD100            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  PROX-SEQ-W           PIC 9(4)     VALUE ZEROS.
+           05  TEM-MTD020-W         PIC 9        VALUE ZEROS.
+               88  TRANSFERIU-MTD020         VALUE 1.
+           05  TEM-RCD100-W         PIC 9        VALUE ZEROS.
+               88  TRANSFERIU-RCD100          VALUE 1.
+           05  SITUACAO-W           PIC X(30)    VALUE SPACES.
+
+           05  CONTRATO-ANTIGO-W    PIC 9(4)     VALUE ZEROS.
+           05  SEQ-ANTIGO-W         PIC 9(4)     VALUE ZEROS.
+           05  ALBUM-ANTIGO-COMB-W  PIC 9(8)     VALUE ZEROS.
+           05  ALBUM-NOVO-COMB-W    PIC 9(8)     VALUE ZEROS.
+
+           05  ALBUMANT-E           PIC Z(7)9.
+           05  ALBUMNOVO-E          PIC Z(7)9.
+
+       01  PARAMETROS-W.
+           05  ALBUM-SOLIC-W        PIC 9(8)     VALUE ZEROS.
+           05  CONTRATO-NOVO-W      PIC 9(4)     VALUE ZEROS.
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-COD041          PIC X(60)    VALUE SPACES.
+           05  PATH-MTD019          PIC X(60)    VALUE SPACES.
+           05  PATH-MTD020          PIC X(60)    VALUE SPACES.
+           05  PATH-RCD100          PIC X(60)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAB01.
+           05  FILLER              PIC X(132)  VALUE
+           "TRANSFERENCIA DE FORMANDO ENTRE CONTRATOS (MTD019/MTD020/
+      -    "RCD100)".
+
+       01  CAB02.
+           05  FILLER              PIC X(60)   VALUE
+           "ALBUM ANTIGO  ALBUM NOVO   SITUACAO".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "COD041"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-COD041.
+
+           MOVE "MTD019"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-MTD019.
+
+           MOVE "MTD020"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-MTD020.
+
+           MOVE "RCD100"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-RCD100.
+
+           OPEN INPUT COD041.
+           OPEN I-O   MTD019.
+           IF ST-MTD019 = "35"
+              CLOSE      MTD019
+              OPEN OUTPUT MTD019
+              CLOSE      MTD019
+              OPEN I-O   MTD019
+           END-IF.
+
+           OPEN I-O   MTD020.
+           IF ST-MTD020 = "35"
+              CLOSE      MTD020
+              OPEN OUTPUT MTD020
+              CLOSE      MTD020
+              OPEN I-O   MTD020
+           END-IF.
+
+           OPEN I-O   RCD100.
+           IF ST-RCD100 = "35"
+              CLOSE      RCD100
+              OPEN OUTPUT RCD100
+              CLOSE      RCD100
+              OPEN I-O   RCD100
+           END-IF.
+
+           OPEN OUTPUT RELAT.
+
+           MOVE ZEROS TO PAG-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           MOVE SPACES TO SITUACAO-W.
+
+           IF ALBUM-SOLIC-W = ZEROS OR CONTRATO-NOVO-W = ZEROS
+              MOVE "PARAMETROS INVALIDOS" TO SITUACAO-W
+              GO TO CORPO-PROGRAMA-FIM.
+
+           MOVE ALBUM-SOLIC-W TO ALBUM-MT19.
+           READ MTD019 INVALID KEY
+                MOVE "ALBUM NAO ENCONTRADO EM MTD019" TO SITUACAO-W
+                GO TO CORPO-PROGRAMA-FIM.
+
+           MOVE CONTRATO-MT19 TO CONTRATO-ANTIGO-W.
+           MOVE SEQ-MT19      TO SEQ-ANTIGO-W.
+
+           IF CONTRATO-MT19 = CONTRATO-NOVO-W
+              MOVE "CONTRATO DE DESTINO IGUAL AO ATUAL" TO SITUACAO-W
+              GO TO CORPO-PROGRAMA-FIM.
+
+           MOVE CONTRATO-NOVO-W TO NR-CONTRATO-CO41.
+           READ COD041 INVALID KEY
+                MOVE "CONTRATO DE DESTINO NAO CADASTRADO EM COD041"
+                                                        TO SITUACAO-W
+                GO TO CORPO-PROGRAMA-FIM.
+
+           PERFORM OBTER-PROXIMO-ALBUM.
+
+           PERFORM TRANSFERIR-MTD019.
+           PERFORM TRANSFERIR-MTD020.
+           PERFORM TRANSFERIR-RCD100.
+
+           MOVE "TRANSFERIDO COM SUCESSO" TO SITUACAO-W.
+
+       CORPO-PROGRAMA-FIM.
+           PERFORM IMPRIME-LINHA-TRANSF.
+
+      *    OBTER-PROXIMO-ALBUM: procura, a partir do inicio do
+      *    contrato de destino, o maior SEQ-MT19 ja usado, para alocar
+      *    o proximo numero de album livre dentro daquele contrato.
+       OBTER-PROXIMO-ALBUM SECTION.
+           MOVE CONTRATO-NOVO-W TO CONTRATO-MT19.
+           MOVE ZEROS           TO SEQ-MT19.
+           START MTD019 KEY IS NOT LESS ALBUMMT19 INVALID KEY
+                 MOVE "10" TO ST-MTD019.
+           MOVE ZEROS TO PROX-SEQ-W.
+           PERFORM UNTIL ST-MTD019 = "10"
+              READ MTD019 NEXT RECORD AT END
+                   MOVE "10" TO ST-MTD019
+              NOT AT END
+                   IF CONTRATO-MT19 NOT = CONTRATO-NOVO-W
+                      MOVE "10" TO ST-MTD019
+                   ELSE
+                      MOVE SEQ-MT19 TO PROX-SEQ-W
+                   END-IF
+              END-READ
+           END-PERFORM.
+           ADD 1 TO PROX-SEQ-W.
+
+      *    TRANSFERIR-MTD019: regrava o registro do formando sob a
+      *    chave nova (contrato de destino + proximo album) com a
+      *    turma do contrato de destino, e exclui o registro antigo.
+       TRANSFERIR-MTD019 SECTION.
+           MOVE CONTRATO-ANTIGO-W TO CONTRATO-MT19.
+           MOVE SEQ-ANTIGO-W      TO SEQ-MT19.
+           READ MTD019 INVALID KEY
+                GO TO TRANSFERIR-MTD019-EXIT.
+
+           MOVE CONTRATO-NOVO-W TO CONTRATO-MT19.
+           MOVE PROX-SEQ-W      TO SEQ-MT19.
+           MOVE TURMA-CO41      TO TURMA-MT19.
+           WRITE REG-MTD019 INVALID KEY
+                 DISPLAY "ERRO GRAVANDO MTD019 NOVO: " ST-MTD019
+                 GO TO TRANSFERIR-MTD019-EXIT
+           END-WRITE.
+
+           MOVE CONTRATO-ANTIGO-W TO CONTRATO-MT19.
+           MOVE SEQ-ANTIGO-W      TO SEQ-MT19.
+           DELETE MTD019 INVALID KEY
+                  CONTINUE.
+       TRANSFERIR-MTD019-EXIT.
+           EXIT.
+
+      *    TRANSFERIR-MTD020: move o registro de montagem do album,
+      *    quando ja existir, para a chave do album novo.
+       TRANSFERIR-MTD020 SECTION.
+           MOVE ZEROS TO TEM-MTD020-W.
+           MOVE CONTRATO-ANTIGO-W TO CONTRATO-MTG.
+           MOVE SEQ-ANTIGO-W      TO NRALBUM-MTG.
+           READ MTD020 INVALID KEY
+                GO TO TRANSFERIR-MTD020-EXIT.
+
+           MOVE 1 TO TEM-MTD020-W.
+           MOVE CONTRATO-NOVO-W TO CONTRATO-MTG.
+           MOVE PROX-SEQ-W      TO NRALBUM-MTG.
+           WRITE REG-MTD020 INVALID KEY
+                 DISPLAY "ERRO GRAVANDO MTD020 NOVO: " ST-MTD020
+                 GO TO TRANSFERIR-MTD020-EXIT
+           END-WRITE.
+
+           MOVE CONTRATO-ANTIGO-W TO CONTRATO-MTG.
+           MOVE SEQ-ANTIGO-W      TO NRALBUM-MTG.
+           DELETE MTD020 INVALID KEY
+                  CONTINUE.
+       TRANSFERIR-MTD020-EXIT.
+           EXIT.
+
+      *    TRANSFERIR-RCD100: move o registro de producao/venda do
+      *    album, quando ja existir, para a chave do album novo.
+       TRANSFERIR-RCD100 SECTION.
+           MOVE ZEROS TO TEM-RCD100-W.
+           COMPUTE ALBUM-ANTIGO-COMB-W =
+                   CONTRATO-ANTIGO-W * 10000 + SEQ-ANTIGO-W.
+           COMPUTE ALBUM-NOVO-COMB-W =
+                   CONTRATO-NOVO-W * 10000 + PROX-SEQ-W.
+
+           MOVE ALBUM-ANTIGO-COMB-W TO ALBUM-REC.
+           READ RCD100 INVALID KEY
+                GO TO TRANSFERIR-RCD100-EXIT.
+
+           MOVE 1 TO TEM-RCD100-W.
+           MOVE ALBUM-NOVO-COMB-W TO ALBUM-REC.
+           WRITE REG-RCD100 INVALID KEY
+                 DISPLAY "ERRO GRAVANDO RCD100 NOVO: " ST-RCD100
+                 GO TO TRANSFERIR-RCD100-EXIT
+           END-WRITE.
+
+           MOVE ALBUM-ANTIGO-COMB-W TO ALBUM-REC.
+           DELETE RCD100 INVALID KEY
+                  CONTINUE.
+       TRANSFERIR-RCD100-EXIT.
+           EXIT.
+
+       IMPRIME-LINHA-TRANSF SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           MOVE ALBUM-SOLIC-W     TO ALBUMANT-E.
+           MOVE ALBUM-NOVO-COMB-W TO ALBUMNOVO-E.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE ALBUMANT-E  TO REG-RELAT (1: 8).
+           MOVE ALBUMNOVO-E TO REG-RELAT (15: 8).
+           MOVE SITUACAO-W  TO REG-RELAT (28: 30).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE COD041 MTD019 MTD020 RCD100 RELAT.
+
+       END PROGRAM GALHO110.
