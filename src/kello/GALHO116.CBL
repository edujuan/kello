@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO116.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: MANUTENÇÃO/LISTAGEM DA TABELA DE SEQUENCIA DE REMESSA
+      *         BANCARIA (SEQREM), POR PORTADOR-CR20 - SUBSTITUI, DE
+      *         FORMA GENERALIZADA PARA QUALQUER BANCO, O QUE O
+      *         ALSEQBRR FAZIA SOMENTE PARA O BANCO DO BRASIL.
+      *
+      *         MODO-W = 1 - FORÇA/AJUSTA A SEQUENCIA DE UM PORTADOR
+      *                      (PORTADOR-SOLIC-W/BANCO-SOLIC-W/
+      *                      NOME-BANCO-SOLIC-W/SEQUENCIA-SOLIC-W)
+      *         MODO-W = 2 (OU EM BRANCO) - LISTA A SEQUENCIA ATUAL
+      *                      DE TODOS OS PORTADORES CADASTRADOS
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SEQXREM.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY SEQWREM.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-SEQREM            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  TOT-PORTADOR-W       PIC 9(5)     VALUE ZEROS.
+
+           05  PORTADOR-E           PIC Z(3)9.
+           05  BANCO-E              PIC Z(2)9.
+           05  SEQUENCIA-E          PIC Z(9)9.
+
+       01  PARAMETROS-W.
+           05  MODO-W               PIC 9(1)     VALUE ZEROS.
+           05  PORTADOR-SOLIC-W     PIC 9(4)     VALUE ZEROS.
+           05  BANCO-SOLIC-W        PIC 9(3)     VALUE ZEROS.
+           05  NOME-BANCO-SOLIC-W   PIC X(20)    VALUE SPACES.
+           05  SEQUENCIA-SOLIC-W    PIC 9(10)    VALUE ZEROS.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  PARAMETROS-GRSEQREM.
+           05  GRSEQREM-EMPRESA     PIC X(3).
+           05  GRSEQREM-PORTADOR    PIC 9(4).
+           05  GRSEQREM-BANCO       PIC 9(3).
+           05  GRSEQREM-NOME-BANCO  PIC X(20).
+           05  GRSEQREM-MODO        PIC 9(1).
+           05  GRSEQREM-SEQUENCIA   PIC 9(10).
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-SEQREM          PIC X(60)    VALUE SPACES.
+
+       01  CAB01.
+           05  FILLER              PIC X(132)  VALUE
+           "SEQUENCIA DE REMESSA BANCARIA POR PORTADOR (SEQREM)".
+
+       01  CAB02.
+           05  FILLER              PIC X(60)   VALUE
+           "PORTADOR  BANCO  NOME DO BANCO           SEQUENCIA ATUAL".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "SEQREM"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-SEQREM.
+
+           OPEN OUTPUT RELAT.
+
+           MOVE ZEROS TO PAG-W TOT-PORTADOR-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           EVALUATE MODO-W
+              WHEN 1 PERFORM AJUSTA-SEQUENCIA
+              WHEN OTHER PERFORM LISTA-SEQUENCIAS
+           END-EVALUATE.
+
+      *    AJUSTA-SEQUENCIA: forca a sequencia atual de um portador
+      *    (criando o registro se ainda nao existir), usando o mesmo
+      *    subprograma GRSEQREM que a geracao de remessa usaria para
+      *    obter o proximo numero.
+       AJUSTA-SEQUENCIA SECTION.
+           IF PORTADOR-SOLIC-W = ZEROS
+              GO TO AJUSTA-SEQUENCIA-EXIT.
+
+           MOVE EMPRESA-W           TO GRSEQREM-EMPRESA.
+           MOVE PORTADOR-SOLIC-W    TO GRSEQREM-PORTADOR.
+           MOVE BANCO-SOLIC-W       TO GRSEQREM-BANCO.
+           MOVE NOME-BANCO-SOLIC-W  TO GRSEQREM-NOME-BANCO.
+           MOVE 1                   TO GRSEQREM-MODO.
+           MOVE SEQUENCIA-SOLIC-W   TO GRSEQREM-SEQUENCIA.
+           CALL "GRSEQREM" USING PARAMETROS-GRSEQREM.
+       AJUSTA-SEQUENCIA-EXIT.
+           EXIT.
+
+       LISTA-SEQUENCIAS SECTION.
+           OPEN INPUT SEQREM.
+           IF ST-SEQREM = "35"
+              GO TO LISTA-SEQUENCIAS-EXIT.
+
+           MOVE ZEROS TO PORTADOR-SEQREM.
+           START SEQREM KEY IS NOT LESS PORTADOR-SEQREM INVALID KEY
+                 MOVE "10" TO ST-SEQREM.
+
+           PERFORM IMPRIME-CABECALHO.
+
+           PERFORM UNTIL ST-SEQREM = "10"
+              READ SEQREM NEXT RECORD AT END
+                   MOVE "10" TO ST-SEQREM
+              NOT AT END
+                   PERFORM IMPRIME-LINHA-PORTADOR
+              END-READ
+           END-PERFORM.
+
+           CLOSE SEQREM.
+           PERFORM IMPRIME-RESUMO.
+       LISTA-SEQUENCIAS-EXIT.
+           EXIT.
+
+       IMPRIME-LINHA-PORTADOR SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           MOVE PORTADOR-SEQREM  TO PORTADOR-E.
+           MOVE BANCO-SEQREM     TO BANCO-E.
+           MOVE SEQUENCIA-SEQREM TO SEQUENCIA-E.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE PORTADOR-E       TO REG-RELAT (1: 4).
+           MOVE BANCO-E          TO REG-RELAT (11: 3).
+           MOVE NOME-BANCO-SEQREM TO REG-RELAT (18: 20).
+           MOVE SEQUENCIA-E      TO REG-RELAT (40: 10).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+           ADD 1 TO TOT-PORTADOR-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL DE PORTADORES CADASTRADOS .: " TO
+                REG-RELAT (1: 36).
+           MOVE TOT-PORTADOR-W TO REG-RELAT (37: 5).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE RELAT.
+
+       END PROGRAM GALHO116.
