@@ -0,0 +1,262 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO127.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: VARRE COD040 E, PARA CADA CONTRATO VIGENTE, CONFERE SE
+      *         A COBERTURA-CO40 CONTRATADA (F-FOTO, V-VIDEO, O-
+      *         ORGANIZACAO) TEM PELO MENOS UM REGISTRO DE PRODUCAO
+      *         CORRESPONDENTE (MTD019 PARA FOTO, VID100 PARA VIDEO,
+      *         COD060 PARA ORGANIZACAO), PARA PEGAR UM MODULO
+      *         PROMETIDO E NUNCA PRODUZIDO ANTES DA TURMA SE FORMAR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY COPX040.
+           COPY MTPX019.
+           COPY VIPX100.
+           COPY COPX060.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY COPW040.
+       COPY MTPW019.
+       COPY VIPW100.
+       COPY COPW060.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-COD040            PIC XX       VALUE SPACES.
+           05  ST-MTD019            PIC XX       VALUE SPACES.
+           05  ST-VID100            PIC XX       VALUE SPACES.
+           05  ST-COD060            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  TOT-FALHAS-W         PIC 9(5)     VALUE ZEROS.
+           05  PRECISA-FOTO-W       PIC 9(1)     VALUE ZEROS.
+           05  PRECISA-VIDEO-W      PIC 9(1)     VALUE ZEROS.
+           05  PRECISA-ORG-W        PIC 9(1)     VALUE ZEROS.
+           05  TEM-FOTO-W           PIC 9(1)     VALUE ZEROS.
+           05  TEM-VIDEO-W          PIC 9(1)     VALUE ZEROS.
+           05  TEM-ORG-W            PIC 9(1)     VALUE ZEROS.
+           05  PENDENCIA-W          PIC X(30)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-COD040          PIC X(60)    VALUE SPACES.
+           05  PATH-MTD019          PIC X(60)    VALUE SPACES.
+           05  PATH-VID100          PIC X(60)    VALUE SPACES.
+           05  PATH-COD060          PIC X(60)    VALUE SPACES.
+
+       01  CAB01.
+           05  FILLER              PIC X(132) VALUE
+           "CONTRATOS COM COBERTURA PROMETIDA E SEM PRODUCAO".
+
+       01  CAB02.
+           05  FILLER              PIC X(64) VALUE
+           "CONTRATO  CLIENTE                         COBERTURA  FALTA".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT EMPRESA-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "COD040"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-COD040.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "MTD019"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-MTD019.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "VID100"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-VID100.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "COD060"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-COD060.
+
+           OPEN OUTPUT RELAT.
+           OPEN INPUT COD040.
+           OPEN INPUT MTD019.
+           OPEN INPUT VID100.
+           OPEN INPUT COD060.
+           MOVE ZEROS TO PAG-W TOT-FALHAS-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           PERFORM IMPRIME-CABECALHO.
+           MOVE ZEROS TO NR-CONTRATO-CO40.
+           START COD040 KEY IS NOT LESS NR-CONTRATO-CO40 INVALID KEY
+                 MOVE "10" TO ST-COD040.
+
+           PERFORM UNTIL ST-COD040 = "10"
+              READ COD040 NEXT RECORD AT END
+                   MOVE "10" TO ST-COD040
+              NOT AT END
+                   IF SITUACAO-CO40 NOT = 1
+                      PERFORM APURA-CONTRATO
+                   END-IF
+              END-READ
+           END-PERFORM.
+           PERFORM IMPRIME-RESUMO.
+
+      *    APURA-CONTRATO: decompoe a COBERTURA-CO40 em F/V/O e
+      *    confere em cada arquivo de producao se existe pelo menos
+      *    um registro para o contrato.
+       APURA-CONTRATO SECTION.
+           MOVE ZEROS TO PRECISA-FOTO-W PRECISA-VIDEO-W PRECISA-ORG-W.
+           EVALUATE COBERTURA-CO40
+               WHEN 1 MOVE 1 TO PRECISA-FOTO-W
+               WHEN 2 MOVE 1 TO PRECISA-VIDEO-W
+               WHEN 3 MOVE 1 TO PRECISA-ORG-W
+               WHEN 4 MOVE 1 TO PRECISA-FOTO-W PRECISA-VIDEO-W
+               WHEN 5 MOVE 1 TO PRECISA-FOTO-W PRECISA-ORG-W
+               WHEN 6 MOVE 1 TO PRECISA-VIDEO-W PRECISA-ORG-W
+               WHEN 7 MOVE 1 TO PRECISA-FOTO-W PRECISA-VIDEO-W
+                             PRECISA-ORG-W
+           END-EVALUATE.
+
+           MOVE 0 TO TEM-FOTO-W TEM-VIDEO-W TEM-ORG-W.
+
+           IF PRECISA-FOTO-W = 1
+              MOVE NR-CONTRATO-CO40 TO CONTRATO-MT19
+              MOVE ZEROS            TO SEQ-MT19
+              START MTD019 KEY IS NOT LESS ALBUM-MT19 INVALID KEY
+                    MOVE "10" TO ST-MTD019
+              NOT INVALID KEY
+                    READ MTD019 NEXT RECORD AT END
+                         MOVE "10" TO ST-MTD019
+                    NOT AT END
+                         IF CONTRATO-MT19 = NR-CONTRATO-CO40
+                            MOVE 1 TO TEM-FOTO-W
+                         END-IF
+                    END-READ
+              END-START
+           END-IF.
+
+           IF PRECISA-VIDEO-W = 1
+              MOVE NR-CONTRATO-CO40 TO CONTRATO-V100
+              MOVE ZEROS            TO NR-FITA-V100
+              START VID100 KEY IS NOT LESS ALT1-V100 INVALID KEY
+                    MOVE "10" TO ST-VID100
+              NOT INVALID KEY
+                    READ VID100 NEXT RECORD AT END
+                         MOVE "10" TO ST-VID100
+                    NOT AT END
+                         IF CONTRATO-V100 = NR-CONTRATO-CO40
+                            MOVE 1 TO TEM-VIDEO-W
+                         END-IF
+                    END-READ
+              END-START
+           END-IF.
+
+           IF PRECISA-ORG-W = 1
+              MOVE NR-CONTRATO-CO40 TO NR-CONTRATO-CO60
+              MOVE ZEROS             TO ITEM-CO60
+              START COD060 KEY IS NOT LESS CHAVE-CO60 INVALID KEY
+                    MOVE "10" TO ST-COD060
+              NOT INVALID KEY
+                    READ COD060 NEXT RECORD AT END
+                         MOVE "10" TO ST-COD060
+                    NOT AT END
+                         IF NR-CONTRATO-CO60 = NR-CONTRATO-CO40
+                            MOVE 1 TO TEM-ORG-W
+                         END-IF
+                    END-READ
+              END-START
+           END-IF.
+
+           IF (PRECISA-FOTO-W  = 1 AND TEM-FOTO-W  = 0)
+           OR (PRECISA-VIDEO-W = 1 AND TEM-VIDEO-W = 0)
+           OR (PRECISA-ORG-W   = 1 AND TEM-ORG-W   = 0)
+              PERFORM MONTA-PENDENCIA
+              PERFORM IMPRIME-LINHA
+           END-IF.
+
+       MONTA-PENDENCIA SECTION.
+           MOVE SPACES TO PENDENCIA-W.
+           IF PRECISA-FOTO-W = 1 AND TEM-FOTO-W = 0
+              STRING PENDENCIA-W DELIMITED BY SPACE
+                     "FOTO "    DELIMITED BY SIZE
+                     INTO PENDENCIA-W
+           END-IF.
+           IF PRECISA-VIDEO-W = 1 AND TEM-VIDEO-W = 0
+              STRING PENDENCIA-W DELIMITED BY SPACE
+                     "VIDEO "   DELIMITED BY SIZE
+                     INTO PENDENCIA-W
+           END-IF.
+           IF PRECISA-ORG-W = 1 AND TEM-ORG-W = 0
+              STRING PENDENCIA-W DELIMITED BY SPACE
+                     "ORGANIZACAO " DELIMITED BY SIZE
+                     INTO PENDENCIA-W
+           END-IF.
+
+       IMPRIME-LINHA SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE NR-CONTRATO-CO40   TO REG-RELAT (1: 6).
+           MOVE NOME-CLIENTE-CO40  TO REG-RELAT (11: 30).
+           MOVE COBERTURA-CO40     TO REG-RELAT (53: 1).
+           MOVE PENDENCIA-W        TO REG-RELAT (65: 30).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+           ADD 1 TO TOT-FALHAS-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL DE CONTRATOS COM PENDENCIA .: " TO
+                REG-RELAT (1: 37).
+           MOVE TOT-FALHAS-W TO REG-RELAT (38: 5).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE COD040 MTD019 VID100 COD060 RELAT.
+
+       END PROGRAM GALHO127.
