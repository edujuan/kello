@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO106.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: VALIDA OS DADOS BANCÁRIOS (CGD006) DOS FORNECEDORES QUE
+      *         JÁ RECEBERAM CHEQUES EMITIDOS (CBD100), APONTANDO
+      *         FORNECEDOR SEM CONTA CADASTRADA, SEM CONTA
+      *         PREFERENCIAL DEFINIDA OU COM AGENCIA/CONTA/CPF-CNPJ
+      *         INCOMPLETOS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CBPX100.
+           COPY CGPX006.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CBPW100.
+       COPY CGPW006.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CBD100            PIC XX       VALUE SPACES.
+           05  ST-CGD006            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  TOT-FORNEC-W         PIC 9(5)     VALUE ZEROS.
+           05  TOT-EXCECAO-W        PIC 9(5)     VALUE ZEROS.
+
+           05  FORNEC-ATUAL-W       PIC 9(6)     VALUE ZEROS.
+           05  PRIMEIRO-FORNEC-W    PIC 9        VALUE ZEROS.
+               88  E-PRIMEIRO-FORNEC         VALUE 1.
+           05  QT-CONTAS-W          PIC 9(3)     VALUE ZEROS.
+           05  QT-PREFERENCIAL-W    PIC 9(3)     VALUE ZEROS.
+           05  QT-INCOMPLETA-W      PIC 9(3)     VALUE ZEROS.
+
+           05  FORNEC-E             PIC Z(05)9.
+           05  MOTIVO-E             PIC X(50)    VALUE SPACES.
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-CBD100          PIC X(60)    VALUE SPACES.
+           05  PATH-CGD006          PIC X(60)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAB01.
+           05  FILLER              PIC X(132)  VALUE
+           "FORNECEDORES COM PENDENCIA NOS DADOS BANCARIOS (CGD006)".
+
+       01  CAB02.
+           05  FILLER              PIC X(60)   VALUE
+           "FORNECEDOR  PENDENCIA".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT EMPRESA-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "CBD100"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CBD100.
+
+           MOVE "CGD006"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CGD006.
+
+           OPEN INPUT CBD100.
+           OPEN INPUT CGD006.
+           OPEN OUTPUT RELAT.
+
+           MOVE ZEROS TO PAG-W TOT-FORNEC-W TOT-EXCECAO-W.
+           MOVE 99    TO LIN-W.
+           MOVE 1     TO PRIMEIRO-FORNEC-W.
+
+       CORPO-PROGRAMA SECTION.
+           MOVE ZEROS TO CODIGO-FORN-CB100.
+           MOVE ZEROS TO NR-CHEQUE-CB100.
+           START CBD100 KEY IS NOT LESS CHAVE-CB100 INVALID KEY
+                 MOVE "10" TO ST-CBD100.
+
+           PERFORM UNTIL ST-CBD100 = "10"
+              READ CBD100 NEXT RECORD AT END
+                   MOVE "10" TO ST-CBD100
+              NOT AT END
+                   IF E-PRIMEIRO-FORNEC
+                      OR CODIGO-FORN-CB100 NOT = FORNEC-ATUAL-W
+                      MOVE ZEROS TO PRIMEIRO-FORNEC-W
+                      MOVE CODIGO-FORN-CB100 TO FORNEC-ATUAL-W
+                      ADD 1 TO TOT-FORNEC-W
+                      PERFORM VALIDA-FORNECEDOR
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+           PERFORM IMPRIME-RESUMO.
+
+      *    VALIDA-FORNECEDOR: percorre as contas bancarias cadastradas
+      *    em CGD006 para o fornecedor corrente e classifica a
+      *    pendencia, se houver.
+       VALIDA-FORNECEDOR SECTION.
+           MOVE ZEROS  TO QT-CONTAS-W QT-PREFERENCIAL-W
+                          QT-INCOMPLETA-W.
+
+           MOVE FORNEC-ATUAL-W TO CODIGO-CG06.
+           MOVE ZEROS          TO BANCO-CG06.
+           MOVE SPACES         TO AGENCIA-CG06 NR-CONTA-CG06.
+           START CGD006 KEY IS NOT LESS CHAVE-CG06 INVALID KEY
+                 MOVE "10" TO ST-CGD006.
+
+           PERFORM UNTIL ST-CGD006 = "10"
+              READ CGD006 NEXT RECORD AT END
+                   MOVE "10" TO ST-CGD006
+              NOT AT END
+                   IF CODIGO-CG06 NOT = FORNEC-ATUAL-W
+                      MOVE "10" TO ST-CGD006
+                   ELSE
+                      ADD 1 TO QT-CONTAS-W
+                      IF PREFERENCIAL-CG06 = 1
+                         ADD 1 TO QT-PREFERENCIAL-W
+                      END-IF
+                      IF AGENCIA-CG06 = SPACES
+                         OR NR-CONTA-CG06 = SPACES
+                         OR (CPF-TITULAR-CG06 = ZEROS
+                             AND CNPJ-TITULAR-CG06 = ZEROS)
+                         ADD 1 TO QT-INCOMPLETA-W
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+           IF QT-CONTAS-W = ZEROS
+              MOVE "SEM CONTA BANCARIA CADASTRADA" TO MOTIVO-E
+              PERFORM IMPRIME-LINHA-EXCECAO
+           ELSE
+              IF QT-PREFERENCIAL-W = ZEROS
+                 MOVE "SEM CONTA PREFERENCIAL DEFINIDA" TO MOTIVO-E
+                 PERFORM IMPRIME-LINHA-EXCECAO
+              END-IF
+              IF QT-INCOMPLETA-W > ZEROS
+                 MOVE "CONTA COM AGENCIA/CONTA/CPF-CNPJ INCOMPLETO"
+                      TO MOTIVO-E
+                 PERFORM IMPRIME-LINHA-EXCECAO
+              END-IF
+           END-IF.
+
+       IMPRIME-LINHA-EXCECAO SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           ADD 1 TO TOT-EXCECAO-W.
+           MOVE FORNEC-ATUAL-W TO FORNEC-E.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE FORNEC-E    TO REG-RELAT (1: 6).
+           MOVE MOTIVO-E    TO REG-RELAT (13: 50).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL DE FORNECEDORES COM CHEQUES EMITIDOS: "
+                TO REG-RELAT (1: 44)
+           MOVE TOT-FORNEC-W TO REG-RELAT (45: 5).
+           WRITE REG-RELAT.
+
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL DE PENDENCIAS ENCONTRADAS............: "
+                TO REG-RELAT (1: 44)
+           MOVE TOT-EXCECAO-W TO REG-RELAT (45: 5).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE CBD100 CGD006 RELAT.
+
+       END PROGRAM GALHO106.
