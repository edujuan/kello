@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PRP106.
+       AUTHOR.        ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN.  09/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *   Verifica, antes de gravar um plano PRD105,  *
+                      *   se o mesmo HOTEL-PR105 ja esta reservado     *
+                      *   para outro evento em datas que se cruzam     *
+                      *   com o periodo informado (MESDIA-PR105/       *
+                      *   ANO-PR105 mais QT-DIAS-PR105 diarias),       *
+                      *   para que a tela de planejamento possa        *
+                      *   avisar o conflito antes de confirmar, em     *
+                      *   vez de so descobrir quando o hotel avisa     *
+                      *   que esta lotado.                             *
+                      *                                                *
+                      *   As datas sao comparadas na mesma convencao   *
+                      *   comercial (ano=360, mes=30 dias) usada por    *
+                      *   CAP001 para calculo de validade de senha,     *
+                      *   ja que PRD105 nao guarda uma data-fim, so     *
+                      *   a quantidade de diarias.                      *
+                      *                                                 *
+                      *   Formato: CALL "PRP106" USING PARAMETROS-     *
+                      *            PRP106                               *
+                      *                                                 *
+                      *   01  PARAMETROS-PRP106                        *
+                      *       05 PRP106-EMPRESA        PIC X(003)      *
+                      *       05 PRP106-NR-PLAN                        *
+                      *          10 PRP106-CIDADE      PIC 9(004)      *
+                      *          10 PRP106-MESDIA      PIC 9(004)      *
+                      *          10 PRP106-ANO         PIC 9(004)      *
+                      *          10 PRP106-SEQ         PIC 9(002)      *
+                      *       05 PRP106-HOTEL          PIC 9(004)      *
+                      *       05 PRP106-QT-DIAS        PIC 9(002)      *
+                      *       05 PRP106-CONFLITO       PIC 9(001)      *
+                      *          0-SEM CONFLITO  1-HOTEL JA RESERVADO  *
+                      *       05 PRP106-NR-PLAN-CONFL                  *
+                      *          10 PRP106C-CIDADE     PIC 9(004)      *
+                      *          10 PRP106C-MESDIA     PIC 9(004)      *
+                      *          10 PRP106C-ANO        PIC 9(004)      *
+                      *          10 PRP106C-SEQ        PIC 9(002)      *
+                      *                                                 *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PRPX105.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY PRPW105.
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-PRD105            PIC XX       VALUE SPACES.
+           05  PATH-PRD105          PIC X(60)    VALUE SPACES.
+           05  INICIO-NOVO-W        PIC 9(7)     VALUE ZEROS.
+           05  FIM-NOVO-W           PIC 9(7)     VALUE ZEROS.
+           05  INICIO-ATUAL-W       PIC 9(7)     VALUE ZEROS.
+           05  FIM-ATUAL-W          PIC 9(7)     VALUE ZEROS.
+           05  ANO-CONV-W           PIC 9(4)     VALUE ZEROS.
+           05  MES-CONV-W           PIC 9(2)     VALUE ZEROS.
+           05  DIA-CONV-W           PIC 9(2)     VALUE ZEROS.
+           05  MESDIA-CONV-W        PIC 9(4)     VALUE ZEROS.
+           05  MESDIA-CONV-R REDEFINES MESDIA-CONV-W.
+               10  MES-CONV-R       PIC 9(2).
+               10  DIA-CONV-R       PIC 9(2).
+           05  DIAS-CONV-W          PIC 9(7)     VALUE ZEROS.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       LINKAGE SECTION.
+
+       01  PARAMETROS-PRP106.
+           05  PRP106-EMPRESA       PIC X(3).
+           05  PRP106-NR-PLAN.
+               10  PRP106-CIDADE    PIC 9(4).
+               10  PRP106-MESDIA    PIC 9(4).
+               10  PRP106-ANO       PIC 9(4).
+               10  PRP106-SEQ       PIC 9(2).
+           05  PRP106-HOTEL         PIC 9(4).
+           05  PRP106-QT-DIAS       PIC 9(2).
+           05  PRP106-CONFLITO      PIC 9(1).
+               88  PRP106-TEM-CONFLITO      VALUE 1.
+           05  PRP106-NR-PLAN-CONFL.
+               10  PRP106C-CIDADE   PIC 9(4).
+               10  PRP106C-MESDIA   PIC 9(4).
+               10  PRP106C-ANO      PIC 9(4).
+               10  PRP106C-SEQ      PIC 9(2).
+
+       PROCEDURE DIVISION USING PARAMETROS-PRP106.
+
+       MAIN-PROCESS SECTION.
+           MOVE ZEROS TO PRP106-CONFLITO.
+           MOVE ZEROS TO PRP106-NR-PLAN-CONFL.
+
+           MOVE PRP106-ANO    TO ANO-CONV-W.
+           MOVE PRP106-MESDIA TO MESDIA-CONV-W.
+           PERFORM CONVERTE-PARA-DIAS.
+           MOVE DIAS-CONV-W TO INICIO-NOVO-W.
+           COMPUTE FIM-NOVO-W = INICIO-NOVO-W + PRP106-QT-DIAS - 1.
+
+           PERFORM ABRE-PRD105.
+           IF ST-PRD105 NOT = "35"
+              PERFORM VERIFICA-CONFLITOS
+              CLOSE PRD105
+           END-IF.
+
+           EXIT PROGRAM.
+
+       ABRE-PRD105 SECTION.
+           MOVE PRP106-EMPRESA TO GRPATH-EMPRESA.
+           MOVE "PRD105"       TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-PRD105.
+           OPEN INPUT PRD105.
+
+      *    VERIFICA-CONFLITOS: varre PRD105 do inicio, comparando o
+      *    periodo de cada plano que use o mesmo hotel (exceto o
+      *    proprio, no caso de uma alteracao) com o periodo informado.
+       VERIFICA-CONFLITOS SECTION.
+           MOVE ZEROS TO NR-PLAN-PR105.
+           START PRD105 KEY IS NOT LESS NR-PLAN-PR105 INVALID KEY
+                 MOVE "10" TO ST-PRD105.
+
+           PERFORM UNTIL ST-PRD105 = "10" OR PRP106-TEM-CONFLITO
+              READ PRD105 NEXT RECORD AT END
+                   MOVE "10" TO ST-PRD105
+              NOT AT END
+                   IF HOTEL-PR105 = PRP106-HOTEL
+                   AND NR-PLAN-PR105 NOT = PRP106-NR-PLAN
+                      PERFORM COMPARA-PERIODO
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       COMPARA-PERIODO SECTION.
+           MOVE ANO-PR105    TO ANO-CONV-W.
+           MOVE MESDIA-PR105 TO MESDIA-CONV-W.
+           PERFORM CONVERTE-PARA-DIAS.
+           MOVE DIAS-CONV-W TO INICIO-ATUAL-W.
+           COMPUTE FIM-ATUAL-W = INICIO-ATUAL-W + QT-DIAS-PR105 - 1.
+
+           IF INICIO-NOVO-W NOT > FIM-ATUAL-W
+           AND INICIO-ATUAL-W NOT > FIM-NOVO-W
+              MOVE 1 TO PRP106-CONFLITO
+              MOVE NR-PLAN-PR105 TO PRP106-NR-PLAN-CONFL
+           END-IF.
+
+      *    CONVERTE-PARA-DIAS: transforma ANO-CONV-W/MESDIA-CONV-W
+      *    (MMDD) em dias corridos na convencao comercial (ano=360,
+      *    mes=30 dias), deixando o resultado em DIAS-CONV-W.
+       CONVERTE-PARA-DIAS SECTION.
+           MOVE MES-CONV-R TO MES-CONV-W.
+           MOVE DIA-CONV-R TO DIA-CONV-W.
+           COMPUTE DIAS-CONV-W =
+                   (ANO-CONV-W * 360) + ((MES-CONV-W - 1) * 30)
+                                      +   DIA-CONV-W.
+
+       END PROGRAM PRP106.
