@@ -0,0 +1,246 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO112.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: CONTROLE DE ENTREGA, POR CONTRATO, DOS COMPROMISSOS
+      *         CONTRATUAIS (BRINDES/EVENTOS) CADASTRADOS EM CAD090 -
+      *         CADA CONTRATO VIGENTE (COD040) DEVE CUMPRIR TODOS OS
+      *         COMPROMISSOS ATIVOS DE CAD090, E A SITUAÇÃO DE ENTREGA
+      *         DE CADA UM FICA REGISTRADA EM CAD091.
+      *
+      *         MODO-W = 1 - REGISTRA A ENTREGA DE UM COMPROMISSO PARA
+      *                      UM CONTRATO (NR-CONTRATO-SOLIC-W/
+      *                      CODIGO-SOLIC-W)
+      *         MODO-W = 2 (OU EM BRANCO) - IMPRIME OS COMPROMISSOS
+      *                      AINDA PENDENTES DE CADA CONTRATO VIGENTE
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY COPX040.
+           COPY CAPX090.
+           COPY CAPX091.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY COPW040.
+       COPY CAPW090.
+       COPY CAPW091.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-COD040            PIC XX       VALUE SPACES.
+           05  ST-CAD090            PIC XX       VALUE SPACES.
+           05  ST-CAD091            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  TOT-PENDENTE-W       PIC 9(5)     VALUE ZEROS.
+
+           05  CONTRATO-E           PIC Z(3)9.
+
+       01  PARAMETROS-W.
+           05  MODO-W               PIC 9(1)     VALUE ZEROS.
+           05  NR-CONTRATO-SOLIC-W  PIC 9(4)     VALUE ZEROS.
+           05  CODIGO-SOLIC-W       PIC 999      VALUE ZEROS.
+           05  USUARIO-SOLIC-W      PIC X(5)     VALUE SPACES.
+
+       01  DATA-HOJE-W              PIC 9(8)     VALUE ZEROS.
+       01  DATA-SISTEMA-W.
+           05  ANO-SIS-W            PIC 9(4).
+           05  MES-SIS-W            PIC 9(2).
+           05  DIA-SIS-W            PIC 9(2).
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-COD040          PIC X(60)    VALUE SPACES.
+           05  PATH-CAD090          PIC X(60)    VALUE SPACES.
+           05  PATH-CAD091          PIC X(60)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAB01.
+           05  FILLER              PIC X(132)  VALUE
+           "COMPROMISSOS CONTRATUAIS (BRINDES/EVENTOS) PENDENTES DE
+      -    "ENTREGA (CAD090/CAD091)".
+
+       01  CAB02.
+           05  FILLER              PIC X(60)   VALUE
+           "CONTRATO   COMPROMISSO          TIPO".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           ACCEPT DATA-SISTEMA-W FROM DATE YYYYMMDD.
+           MOVE DATA-SISTEMA-W TO DATA-HOJE-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "COD040"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-COD040.
+
+           MOVE "CAD090"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CAD090.
+
+           MOVE "CAD091"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CAD091.
+
+           OPEN INPUT COD040.
+           OPEN INPUT CAD090.
+           OPEN I-O   CAD091.
+           IF ST-CAD091 = "35"
+              CLOSE      CAD091
+              OPEN OUTPUT CAD091
+              CLOSE      CAD091
+              OPEN I-O   CAD091
+           END-IF.
+           OPEN OUTPUT RELAT.
+
+           MOVE ZEROS TO PAG-W TOT-PENDENTE-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           EVALUATE MODO-W
+              WHEN 1 PERFORM REGISTRA-ENTREGA
+              WHEN OTHER PERFORM IMPRIME-PENDENTES
+           END-EVALUATE.
+
+      *    REGISTRA-ENTREGA: marca um compromisso como entregue para
+      *    um contrato, criando o registro de CAD091 se ainda nao
+      *    existir.
+       REGISTRA-ENTREGA SECTION.
+           IF NR-CONTRATO-SOLIC-W = ZEROS OR CODIGO-SOLIC-W = ZEROS
+              GO TO REGISTRA-ENTREGA-EXIT.
+
+           MOVE NR-CONTRATO-SOLIC-W TO NR-CONTRATO-091.
+           MOVE CODIGO-SOLIC-W      TO CODIGO-091.
+           READ CAD091 INVALID KEY
+                INITIALIZE REG-CAD091
+                MOVE NR-CONTRATO-SOLIC-W TO NR-CONTRATO-091
+                MOVE CODIGO-SOLIC-W      TO CODIGO-091
+           END-READ.
+
+           MOVE 1               TO ENTREGUE-091.
+           MOVE DATA-HOJE-W     TO DATA-ENTREGA-091.
+           MOVE USUARIO-SOLIC-W TO RESPONSAVEL-091.
+
+           WRITE REG-CAD091 INVALID KEY
+                 REWRITE REG-CAD091 INVALID KEY
+                         CONTINUE
+           END-WRITE.
+       REGISTRA-ENTREGA-EXIT.
+           EXIT.
+
+      *    IMPRIME-PENDENTES: para cada contrato vigente, verifica
+      *    todos os compromissos de CAD090 e imprime os que ainda nao
+      *    tem CAD091 com ENTREGUE-091 = 1.
+       IMPRIME-PENDENTES SECTION.
+           MOVE ZEROS TO NR-CONTRATO-CO40.
+           START COD040 KEY IS NOT LESS NR-CONTRATO-CO40 INVALID KEY
+                 MOVE "10" TO ST-COD040.
+
+           PERFORM UNTIL ST-COD040 = "10"
+              READ COD040 NEXT RECORD AT END
+                   MOVE "10" TO ST-COD040
+              NOT AT END
+                   IF SITUACAO-CO40 = 0
+                      PERFORM VERIFICA-COMPROMISSOS-CONTRATO
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+           PERFORM IMPRIME-RESUMO.
+
+       VERIFICA-COMPROMISSOS-CONTRATO SECTION.
+           MOVE ZEROS TO CODIGO-090.
+           START CAD090 KEY IS NOT LESS CODIGO-090 INVALID KEY
+                 MOVE "10" TO ST-CAD090.
+
+           PERFORM UNTIL ST-CAD090 = "10"
+              READ CAD090 NEXT RECORD AT END
+                   MOVE "10" TO ST-CAD090
+              NOT AT END
+                   PERFORM VERIFICA-UM-COMPROMISSO
+              END-READ
+           END-PERFORM.
+
+       VERIFICA-UM-COMPROMISSO SECTION.
+           MOVE NR-CONTRATO-CO40 TO NR-CONTRATO-091.
+           MOVE CODIGO-090       TO CODIGO-091.
+           READ CAD091 INVALID KEY
+                PERFORM IMPRIME-LINHA-PENDENTE
+           NOT INVALID KEY
+                IF ENTREGUE-091 NOT = 1
+                   PERFORM IMPRIME-LINHA-PENDENTE
+                END-IF
+           END-READ.
+
+       IMPRIME-LINHA-PENDENTE SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           MOVE NR-CONTRATO-CO40 TO CONTRATO-E.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE CONTRATO-E TO REG-RELAT (1: 4).
+           MOVE NOME-090   TO REG-RELAT (12: 20).
+           IF BRIN-EVEN-090 = 1
+              MOVE "BRINDE" TO REG-RELAT (34: 6)
+           ELSE
+              MOVE "EVENTO" TO REG-RELAT (34: 6)
+           END-IF.
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+           ADD 1 TO TOT-PENDENTE-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL DE COMPROMISSOS PENDENTES .: " TO
+                REG-RELAT (1: 35).
+           MOVE TOT-PENDENTE-W TO REG-RELAT (36: 5).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE COD040 CAD090 CAD091 RELAT.
+
+       END PROGRAM GALHO112.
