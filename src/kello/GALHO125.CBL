@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO125.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: VARRE CCD105 (SALARIOS) E CCD120 (COMISSOES) ATRAS DE
+      *         REGISTROS COM ATUALIZADO-CC AINDA = 0(NAO ATUALIZADO)
+      *         CUJO MESANO-BASE JA FICOU PARA TRAS EM RELACAO AO MES
+      *         CORRENTE, PARA QUE O FINANCEIRO PEGUE FOLHA/COMISSAO
+      *         NAO LANCADA NO CONTAS CORRENTES ANTES QUE ALGUEM
+      *         PERCEBA O PAGAMENTO A MENOS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CCPX105.
+           COPY CCPX120.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CCPW105.
+       COPY CCPW120.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CCD105            PIC XX       VALUE SPACES.
+           05  ST-CCD120            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  HOJE-W               PIC 9(8)     VALUE ZEROS.
+           05  MESANO-ATUAL-W       PIC 9(6)     VALUE ZEROS.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  TOT-SALARIO-W        PIC 9(5)     VALUE ZEROS.
+           05  TOT-COMISSAO-W       PIC 9(5)     VALUE ZEROS.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-CCD105          PIC X(60)    VALUE SPACES.
+           05  PATH-CCD120          PIC X(60)    VALUE SPACES.
+
+       01  CAB01.
+           05  FILLER              PIC X(132) VALUE
+           "FOLHA/COMISSAO NAO ATUALIZADA NO CONTAS CORRENTES".
+
+       01  CAB02-CC105.
+           05  FILLER              PIC X(60) VALUE
+           "CCD105  MESANO  CODIGO  VALOR-LIBERADO".
+
+       01  CAB02-CC120.
+           05  FILLER              PIC X(60) VALUE
+           "CCD120  MESANO  CODIGO  DOCTO       VALOR-LIBERADO".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT EMPRESA-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "CCD105"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CCD105.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "CCD120"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CCD120.
+
+           ACCEPT HOJE-W FROM DATE YYYYMMDD.
+           MOVE HOJE-W (1: 6) TO MESANO-ATUAL-W.
+
+           OPEN OUTPUT RELAT.
+           OPEN INPUT CCD105.
+           OPEN INPUT CCD120.
+           MOVE ZEROS TO PAG-W TOT-SALARIO-W TOT-COMISSAO-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           PERFORM IMPRIME-CABECALHO-CC105.
+           PERFORM VARRE-CCD105.
+           PERFORM IMPRIME-CABECALHO-CC120.
+           PERFORM VARRE-CCD120.
+           PERFORM IMPRIME-RESUMO.
+
+      *    VARRE-CCD105: varre pela chave alternativa de situacao
+      *    (nao atualizados primeiro) e lista os cujo MESANO-BASE ja
+      *    ficou para tras em relacao ao mes corrente.
+       VARRE-CCD105 SECTION.
+           MOVE ZEROS TO ATUALIZADO-CC-CC105.
+           MOVE ZEROS TO MESANO-BASE-CC105.
+           START CCD105 KEY IS NOT LESS ALT1-CC105 INVALID KEY
+                 MOVE "10" TO ST-CCD105.
+
+           PERFORM UNTIL ST-CCD105 = "10"
+              READ CCD105 NEXT RECORD AT END
+                   MOVE "10" TO ST-CCD105
+              NOT AT END
+                   IF ATUALIZADO-CC-CC105 NOT = 0
+                      MOVE "10" TO ST-CCD105
+                   ELSE
+                      IF MESANO-BASE-CC105 < MESANO-ATUAL-W
+                         PERFORM IMPRIME-LINHA-CC105
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      *    VARRE-CCD120: mesma logica de VARRE-CCD105, para comissoes.
+       VARRE-CCD120 SECTION.
+           MOVE ZEROS TO ATUALIZADO-CC-CC120.
+           MOVE ZEROS TO MESANO-BASE-CC120.
+           START CCD120 KEY IS NOT LESS ALT1-CC120 INVALID KEY
+                 MOVE "10" TO ST-CCD120.
+
+           PERFORM UNTIL ST-CCD120 = "10"
+              READ CCD120 NEXT RECORD AT END
+                   MOVE "10" TO ST-CCD120
+              NOT AT END
+                   IF ATUALIZADO-CC-CC120 NOT = 0
+                      MOVE "10" TO ST-CCD120
+                   ELSE
+                      IF MESANO-BASE-CC120 < MESANO-ATUAL-W
+                         PERFORM IMPRIME-LINHA-CC120
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       IMPRIME-LINHA-CC105 SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO-CC105.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE MESANO-BASE-CC105      TO REG-RELAT (9: 6).
+           MOVE CODIGO-CC105           TO REG-RELAT (17: 6).
+           MOVE VALOR-LIBERADO-CC105   TO REG-RELAT (25: 11).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+           ADD 1 TO TOT-SALARIO-W.
+
+       IMPRIME-LINHA-CC120 SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO-CC120.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE MESANO-BASE-CC120      TO REG-RELAT (9: 6).
+           MOVE CODIGO-CC120           TO REG-RELAT (17: 6).
+           MOVE DOCTO-CC120            TO REG-RELAT (25: 10).
+           MOVE VALOR-LIBERADO-CC120   TO REG-RELAT (37: 11).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+           ADD 1 TO TOT-COMISSAO-W.
+
+       IMPRIME-CABECALHO-CC105 SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02-CC105.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-CABECALHO-CC120 SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02-CC120.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL SALARIOS NAO ATUALIZADOS ...: " TO
+                REG-RELAT (1: 37).
+           MOVE TOT-SALARIO-W TO REG-RELAT (38: 5).
+           WRITE REG-RELAT.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL COMISSOES NAO ATUALIZADAS ..: " TO
+                REG-RELAT (1: 37).
+           MOVE TOT-COMISSAO-W TO REG-RELAT (38: 5).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE CCD105 CCD120 RELAT.
+
+       END PROGRAM GALHO125.
