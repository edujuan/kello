@@ -0,0 +1,277 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO128.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: LE O ARQUIVO DE RETORNO BANCARIO (LAYOUT POSICIONAL
+      *         CONFORME CONVENIO) E DA BAIXA AUTOMATICA NOS TITULOS
+      *         CORRESPONDENTES EM CRD020 (PELA CHAVE NR-DOCTO-CR20,
+      *         QUE NO RETORNO GUARDA O NOSSO-NUMERO) E EM RCD101
+      *         (PELO PAR BANCO/NOSSO-NUMERO), GRAVANDO JURO/MULTA/
+      *         DESCONTO E A DATA DE PAGAMENTO, E LISTANDO NO RELAT
+      *         SO AS OCORRENCIAS QUE NAO FORAM ENCONTRADAS, PARA
+      *         CONFERENCIA MANUAL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CRPX020.
+           COPY RCPX101.
+
+           SELECT RETORNO ASSIGN TO PATH-RETORNO-W
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          ACCESS MODE IS SEQUENTIAL
+                          FILE STATUS IS FS-RETORNO.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CRPW020.
+       COPY RCPW101.
+
+       FD  RETORNO
+           LABEL RECORD IS OMITTED.
+       01  REG-RETORNO.
+           05  COD-REGISTRO-RET     PIC X(01).
+      *        1-REGISTRO DE DETALHE (TITULO)
+           05  BANCO-RET            PIC 9(03).
+           05  FILLER               PIC X(10).
+           05  NOSSO-NUMERO-RET     PIC X(10).
+           05  NOSSO-NUMERO-R REDEFINES NOSSO-NUMERO-RET.
+               10  FILLER           PIC X(04).
+               10  NUMERO-REC-RET   PIC 9(06).
+           05  CODIGO-OCORREN-RET   PIC 9(02).
+      *        02-ENTRADA CONFIRMADA  06/17-LIQUIDADO  09/10-BAIXADO
+           05  DATA-OCORREN-RET.
+               10  DIA-OCOR-RET     PIC 99.
+               10  MES-OCOR-RET     PIC 99.
+               10  ANO-OCOR-RET     PIC 99.
+           05  VALOR-TITULO-RET     PIC 9(11)V99.
+           05  VALOR-PAGO-RET       PIC 9(11)V99.
+           05  VALOR-JUROS-RET      PIC 9(11)V99.
+           05  VALOR-DESCONTO-RET   PIC 9(11)V99.
+           05  FILLER               PIC X(316).
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CRD020            PIC XX       VALUE SPACES.
+           05  ST-RCD101            PIC XX       VALUE SPACES.
+           05  FS-RETORNO           PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  TOT-BAIXADOS-W       PIC 9(5)     VALUE ZEROS.
+           05  TOT-NAO-ENCONTR-W    PIC 9(5)     VALUE ZEROS.
+           05  DATA-CONV-W.
+               10  DATA-CONV-X      PIC X(8).
+               10  DATA-CONV-N REDEFINES DATA-CONV-X PIC 9(8).
+           05  ACHOU-RCD101-W       PIC 9(1)     VALUE ZEROS.
+           05  ACHOU-CRD020-W       PIC 9(1)     VALUE ZEROS.
+               88  ACHOU-CRD020             VALUE 1.
+           05  NR-DOCTO-RET-W       PIC X(10)    VALUE SPACES.
+
+       01  PARAMETROS-W.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  PATH-RETORNO-W       PIC X(60)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-CRD020          PIC X(60)    VALUE SPACES.
+           05  PATH-RCD101          PIC X(60)    VALUE SPACES.
+
+       01  CAB01.
+           05  FILLER              PIC X(132) VALUE
+           "RETORNO BANCARIO - TITULOS NAO ENCONTRADOS".
+
+       01  CAB02.
+           05  FILLER              PIC X(60) VALUE
+           "BANCO  NOSSO-NUMERO  OCORRENCIA  DATA       VALOR".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "CRD020"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CRD020.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "RCD101"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-RCD101.
+
+           OPEN OUTPUT RELAT.
+
+           OPEN I-O CRD020.
+           IF ST-CRD020 = "35"
+              CLOSE      CRD020
+              OPEN OUTPUT CRD020
+              CLOSE      CRD020
+              OPEN I-O   CRD020
+           END-IF.
+
+           OPEN I-O RCD101.
+           IF ST-RCD101 = "35"
+              CLOSE      RCD101
+              OPEN OUTPUT RCD101
+              CLOSE      RCD101
+              OPEN I-O   RCD101
+           END-IF.
+
+           OPEN INPUT RETORNO.
+           MOVE ZEROS TO PAG-W TOT-BAIXADOS-W TOT-NAO-ENCONTR-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           PERFORM IMPRIME-CABECALHO.
+           PERFORM LE-RETORNO.
+           PERFORM UNTIL FS-RETORNO = "10"
+              IF COD-REGISTRO-RET = "1"
+                 PERFORM PROCESSA-OCORRENCIA
+              END-IF
+              PERFORM LE-RETORNO
+           END-PERFORM.
+           PERFORM IMPRIME-RESUMO.
+
+       LE-RETORNO SECTION.
+           READ RETORNO AT END MOVE "10" TO FS-RETORNO.
+
+      *    PROCESSA-OCORRENCIA: so baixa titulos cujo codigo de
+      *    ocorrencia indique liquidacao (06/17); as demais
+      *    ocorrencias (entrada confirmada, rejeitada, etc.) nao
+      *    alteram o titulo neste processamento.
+       PROCESSA-OCORRENCIA SECTION.
+           IF CODIGO-OCORREN-RET = 06 OR CODIGO-OCORREN-RET = 17
+              STRING "20"          DELIMITED BY SIZE
+                     ANO-OCOR-RET  DELIMITED BY SIZE
+                     MES-OCOR-RET  DELIMITED BY SIZE
+                     DIA-OCOR-RET  DELIMITED BY SIZE
+                     INTO DATA-CONV-X
+              MOVE NOSSO-NUMERO-RET TO NR-DOCTO-RET-W
+              PERFORM BAIXA-CRD020
+              IF NOT ACHOU-CRD020
+                 PERFORM IMPRIME-NAO-ENCONTRADO
+              END-IF
+           END-IF.
+
+      *    BAIXA-CRD020: NR-DOCTO-CR20 e chave alternativa WITH
+      *    DUPLICATES, entao a baixa e feita por varredura a partir
+      *    dela em vez de leitura randomica direta, processando todo
+      *    titulo em aberto que bata com o nosso-numero do retorno.
+       BAIXA-CRD020 SECTION.
+           MOVE 0 TO ACHOU-CRD020-W.
+           MOVE NR-DOCTO-RET-W TO NR-DOCTO-CR20.
+           START CRD020 KEY IS NOT LESS NR-DOCTO-CR20 INVALID KEY
+                 MOVE "10" TO ST-CRD020.
+
+           PERFORM UNTIL ST-CRD020 = "10"
+              READ CRD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-CRD020
+              NOT AT END
+                   IF NR-DOCTO-CR20 NOT = NR-DOCTO-RET-W
+                      MOVE "10" TO ST-CRD020
+                   ELSE
+                      IF SITUACAO-CR20 = 0 OR SITUACAO-CR20 = 1
+                         MOVE DATA-CONV-N      TO DATA-RCTO-CR20
+                         MOVE VALOR-JUROS-RET  TO JURO-RCTO-CR20
+                         MOVE VALOR-DESCONTO-RET TO DESCONTO-CR20
+                         MOVE VALOR-PAGO-RET   TO VALOR-LIQ-CR20
+                         MOVE 2                TO SITUACAO-CR20
+                         REWRITE REG-CRD020
+                         MOVE 1 TO ACHOU-CRD020-W
+                         ADD 1 TO TOT-BAIXADOS-W
+                         PERFORM ATUALIZA-RCD101
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      *    ATUALIZA-RCD101: RCD101 nao tem chave por banco/nosso-
+      *    numero isolados, entao a baixa e feita por varredura
+      *    sequencial comparando BANCO-REC1/NUMERO-REC1.
+       ATUALIZA-RCD101 SECTION.
+           MOVE 0 TO ACHOU-RCD101-W.
+           MOVE ZEROS TO CHAVE-ALBUM-REC1.
+           START RCD101 KEY IS NOT LESS CHAVE-ALBUM-REC1 INVALID KEY
+                 MOVE "10" TO ST-RCD101.
+
+           PERFORM UNTIL ST-RCD101 = "10"
+              READ RCD101 NEXT RECORD AT END
+                   MOVE "10" TO ST-RCD101
+              NOT AT END
+                   IF BANCO-REC1  = BANCO-RET
+                   AND NUMERO-REC1 = NUMERO-REC-RET
+                      MOVE DATA-CONV-N TO DTA-BAIXA-REC1
+                      REWRITE REG-RCD101
+                      MOVE 1 TO ACHOU-RCD101-W
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       IMPRIME-NAO-ENCONTRADO SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE BANCO-RET          TO REG-RELAT (1: 4).
+           MOVE NOSSO-NUMERO-RET   TO REG-RELAT (8: 10).
+           MOVE CODIGO-OCORREN-RET TO REG-RELAT (21: 3).
+           MOVE DATA-CONV-N        TO REG-RELAT (33: 9).
+           MOVE VALOR-PAGO-RET     TO REG-RELAT (43: 14).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+           ADD 1 TO TOT-NAO-ENCONTR-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL DE TITULOS BAIXADOS .......: " TO
+                REG-RELAT (1: 36).
+           MOVE TOT-BAIXADOS-W TO REG-RELAT (37: 5).
+           WRITE REG-RELAT.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL DE TITULOS NAO ENCONTRADOS : " TO
+                REG-RELAT (1: 36).
+           MOVE TOT-NAO-ENCONTR-W TO REG-RELAT (37: 5).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE CRD020 RCD101 RETORNO RELAT.
+
+       END PROGRAM GALHO128.
