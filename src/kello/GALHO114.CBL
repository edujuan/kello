@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GALHO114.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: RELATÓRIO DE EFETIVIDADE DE CAMPANHA, AGRUPANDO OS
+      *         CONTRATOS DE COD040 (ASSINATURA-CO40 DENTRO DO
+      *         PERÍODO INFORMADO) POR CAMPANHA-CO40/ORIGEM-CO40,
+      *         TOTALIZANDO QUANTIDADE DE CONTRATOS, QTDE-FORM-CO40 E
+      *         VLR-COMISSAO-CO40 - PERMITE AO MARKETING IDENTIFICAR
+      *         QUE CAMPANHAS REALMENTE CONVERTERAM EM CONTRATO
+      *         ASSINADO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY COPX040.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY COPW040.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-COD040            PIC XX       VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  QT-ITENS-W           PIC 9(2)     VALUE ZEROS.
+           05  IDX-W                PIC 9(2)     VALUE ZEROS.
+           05  IDX-ACHADO-W         PIC 9(2)     VALUE ZEROS.
+           05  ACHOU-W              PIC 9        VALUE ZEROS.
+               88  ACHOU-CAMPANHA            VALUE 1.
+           05  TOT-IGNORADO-W       PIC 9(5)     VALUE ZEROS.
+           05  TOT-CONTRATO-W       PIC 9(5)     VALUE ZEROS.
+
+           05  CAMPANHA-E           PIC X(6).
+           05  ORIGEM-E             PIC X(3).
+           05  QT-CONTR-E           PIC Z(4)9.
+           05  QT-FORM-E            PIC Z(5)9.
+           05  VLR-COMIS-E          PIC Z(9)9,99.
+
+       01  TABELA-CAMPANHAS.
+           05  ITEM-CAMPANHA OCCURS 50 TIMES.
+               10  CAMPANHA-TAB     PIC X(6)     VALUE SPACES.
+               10  ORIGEM-TAB       PIC X(3)     VALUE SPACES.
+               10  QT-CONTR-TAB     PIC 9(5)     VALUE ZEROS.
+               10  QT-FORM-TAB      PIC 9(6)     VALUE ZEROS.
+               10  VLR-COMIS-TAB    PIC 9(10)V99 VALUE ZEROS.
+
+       01  PARAMETROS-W.
+           05  DATA-INI-W           PIC 9(8)     VALUE ZEROS.
+           05  DATA-FIM-W           PIC 9(8)     VALUE ZEROS.
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-COD040          PIC X(60)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAB01.
+           05  FILLER              PIC X(132)  VALUE
+           "EFETIVIDADE DE CAMPANHA DE VENDAS (COD040)".
+
+       01  CAB02.
+           05  FILLER              PIC X(60)   VALUE
+           "CAMPANHA  ORIGEM  CONTRATOS  FORMANDOS     COMISSAO".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "COD040"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-COD040.
+
+           OPEN INPUT COD040.
+           OPEN OUTPUT RELAT.
+
+           IF DATA-FIM-W = ZEROS
+              MOVE 99999999 TO DATA-FIM-W.
+
+           MOVE ZEROS TO PAG-W QT-ITENS-W TOT-IGNORADO-W TOT-CONTRATO-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           MOVE ZEROS TO NR-CONTRATO-CO40.
+           START COD040 KEY IS NOT LESS NR-CONTRATO-CO40 INVALID KEY
+                 MOVE "10" TO ST-COD040.
+
+           PERFORM UNTIL ST-COD040 = "10"
+              READ COD040 NEXT RECORD AT END
+                   MOVE "10" TO ST-COD040
+              NOT AT END
+                   IF ASSINATURA-CO40 NOT < DATA-INI-W
+                      AND ASSINATURA-CO40 NOT > DATA-FIM-W
+                      PERFORM ACUMULA-CAMPANHA
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+           PERFORM IMPRIME-TABELA.
+
+      *    ACUMULA-CAMPANHA: procura CAMPANHA-CO40/ORIGEM-CO40 na
+      *    tabela em memoria; se nao achar, abre um novo item (ate o
+      *    limite de 50 campanhas distintas).
+       ACUMULA-CAMPANHA SECTION.
+           ADD 1 TO TOT-CONTRATO-W.
+           MOVE ZEROS TO ACHOU-W.
+           MOVE ZEROS TO IDX-W.
+
+           MOVE ZEROS TO IDX-ACHADO-W.
+           PERFORM VARYING IDX-W FROM 1 BY 1 UNTIL IDX-W > QT-ITENS-W
+              IF CAMPANHA-TAB (IDX-W) = CAMPANHA-CO40
+                 AND ORIGEM-TAB (IDX-W) = ORIGEM-CO40
+                 MOVE 1     TO ACHOU-W
+                 MOVE IDX-W TO IDX-ACHADO-W
+                 MOVE QT-ITENS-W TO IDX-W
+              END-IF
+           END-PERFORM.
+
+           IF NOT ACHOU-CAMPANHA
+              IF QT-ITENS-W < 50
+                 ADD 1 TO QT-ITENS-W
+                 MOVE QT-ITENS-W TO IDX-ACHADO-W
+                 MOVE CAMPANHA-CO40 TO CAMPANHA-TAB (IDX-ACHADO-W)
+                 MOVE ORIGEM-CO40   TO ORIGEM-TAB (IDX-ACHADO-W)
+              ELSE
+                 ADD 1 TO TOT-IGNORADO-W
+                 GO TO ACUMULA-CAMPANHA-EXIT
+              END-IF
+           END-IF.
+
+           ADD 1                 TO QT-CONTR-TAB  (IDX-ACHADO-W).
+           ADD QTDE-FORM-CO40    TO QT-FORM-TAB   (IDX-ACHADO-W).
+           ADD VLR-COMISSAO-CO40 TO VLR-COMIS-TAB (IDX-ACHADO-W).
+       ACUMULA-CAMPANHA-EXIT.
+           EXIT.
+
+       IMPRIME-TABELA SECTION.
+           PERFORM IMPRIME-CABECALHO.
+           MOVE ZEROS TO IDX-W.
+           PERFORM VARYING IDX-W FROM 1 BY 1 UNTIL IDX-W > QT-ITENS-W
+              PERFORM IMPRIME-LINHA-CAMPANHA
+           END-PERFORM.
+
+           PERFORM IMPRIME-RESUMO.
+
+       IMPRIME-LINHA-CAMPANHA SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+
+           MOVE CAMPANHA-TAB (IDX-W)  TO CAMPANHA-E.
+           MOVE ORIGEM-TAB (IDX-W)    TO ORIGEM-E.
+           MOVE QT-CONTR-TAB (IDX-W)  TO QT-CONTR-E.
+           MOVE QT-FORM-TAB (IDX-W)   TO QT-FORM-E.
+           MOVE VLR-COMIS-TAB (IDX-W) TO VLR-COMIS-E.
+
+           WRITE REG-RELAT FROM SPACES.
+           MOVE CAMPANHA-E  TO REG-RELAT (1: 6).
+           MOVE ORIGEM-E    TO REG-RELAT (11: 3).
+           MOVE QT-CONTR-E  TO REG-RELAT (17: 5).
+           MOVE QT-FORM-E   TO REG-RELAT (28: 6).
+           MOVE VLR-COMIS-E TO REG-RELAT (38: 11).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL DE CONTRATOS NO PERIODO ..: " TO
+                REG-RELAT (1: 35).
+           MOVE TOT-CONTRATO-W TO REG-RELAT (36: 5).
+           WRITE REG-RELAT.
+
+           IF TOT-IGNORADO-W > ZEROS
+              MOVE SPACES TO REG-RELAT
+              MOVE "CAMPANHAS DISTINTAS ALEM DO LIMITE (50) NAO "
+                   TO REG-RELAT (1: 44)
+              MOVE "SOMADAS: " TO REG-RELAT (45: 9)
+              MOVE TOT-IGNORADO-W TO REG-RELAT (54: 5)
+              WRITE REG-RELAT
+           END-IF.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE COD040 RELAT.
+
+       END PROGRAM GALHO114.
