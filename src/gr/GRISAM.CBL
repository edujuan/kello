@@ -74,6 +74,12 @@
               10 MM-2                  PIC  9(002) VALUE ZEROS.
               10 FILLER                PIC  X(001) VALUE ":".
               10 SS-2                  PIC  9(002) VALUE ZEROS.
+           05 DATA-HOJE-CONV-W.
+              10 FILLER                PIC  X(002) VALUE "20".
+              10 ANO-HOJE-CONV-W       PIC  9(002).
+              10 MES-HOJE-CONV-W       PIC  9(002).
+              10 DIA-HOJE-CONV-W       PIC  9(002).
+           05 DATA-HOJE-CONV-N REDEFINES DATA-HOJE-CONV-W PIC 9(8).
            05 I                        PIC  9(002) VALUE ZERO.
            05 Y                        PIC  9(002) VALUE ZERO.
            05 CX                       PIC  9(002) VALUE ZERO.
@@ -124,6 +130,23 @@
            05 FILLER REDEFINES MENSAGENS-DE-ERRO.
               10 MSG OCCURS 21 PIC X(30).
 
+       01  PARAMETROS-GRRELSV.
+           05  GRRELSV-ACAO         PIC 9(1) VALUE 2.
+           05  GRRELSV-DATA-WS      PIC 9(8).
+           05  GRRELSV-HORA-WS      PIC 9(6).
+           05  GRRELSV-DATA-OUT     PIC 9(8).
+           05  GRRELSV-DATA-OUT-R REDEFINES GRRELSV-DATA-OUT.
+               10  FILLER               PIC X(2).
+               10  ANO-OUT-GRRELSV      PIC 9(2).
+               10  MES-OUT-GRRELSV      PIC 9(2).
+               10  DIA-OUT-GRRELSV      PIC 9(2).
+           05  GRRELSV-HORA-OUT     PIC 9(6).
+           05  GRRELSV-HORA-OUT-R REDEFINES GRRELSV-HORA-OUT.
+               10  HH-OUT-GRRELSV       PIC 9(2).
+               10  MM-OUT-GRRELSV       PIC 9(2).
+               10  SS-OUT-GRRELSV       PIC 9(2).
+           05  GRRELSV-DIVERGIU     PIC 9(1).
+
        COPY CPREFE.
        COPY CPSEND.
 
@@ -272,6 +295,23 @@
                END-IF
                ACCEPT  HOJE    FROM DATE
                ACCEPT  TEMPO   FROM TIME
+      *        Confere a hora da estacao contra o relogio unico do
+      *        servidor antes de gravar no USELOG, para que uma
+      *        estacao desacertada nao grave hora errada no log.
+               MOVE AA-H-1          TO ANO-HOJE-CONV-W
+               MOVE MM-H-1          TO MES-HOJE-CONV-W
+               MOVE DD-H-1          TO DIA-HOJE-CONV-W
+               MOVE DATA-HOJE-CONV-N TO GRRELSV-DATA-WS
+               COMPUTE GRRELSV-HORA-WS = (HH-1 * 10000) +
+                       (MM-1 * 100) + SS-1
+               MOVE 2               TO GRRELSV-ACAO
+               CALL "GRRELSV" USING PARAMETROS-GRRELSV
+               MOVE ANO-OUT-GRRELSV TO AA-H-1
+               MOVE MES-OUT-GRRELSV TO MM-H-1
+               MOVE DIA-OUT-GRRELSV TO DD-H-1
+               MOVE HH-OUT-GRRELSV  TO HH-1
+               MOVE MM-OUT-GRRELSV  TO MM-1
+               MOVE SS-OUT-GRRELSV  TO SS-1
                MOVE DD-H-1       TO DD-H-2
                MOVE MM-H-1       TO MM-H-2
                                     MES-USELOG
