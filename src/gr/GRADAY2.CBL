@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GRADAY2.
+       AUTHOR.        ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN.  09/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *   Companheira de GRADAY1: recebe uma data ja  *
+                      *   calculada e, se ela cair num sabado,        *
+                      *   domingo ou feriado cadastrado em CAD003      *
+                      *   (\PROGRAMA\KELLO\PADRAO\CAD003, calendario  *
+                      *   comum a todas as empresas), empurra dia a   *
+                      *   dia ate cair no proximo dia util, para que  *
+                      *   vencimento de boleto/cheque pre-datado nao  *
+                      *   caia em dia sem expediente bancario.        *
+                      *                                               *
+                      *   Formato: CALL "GRADAY2" USING                *
+                      *                                               *
+                      *   01  PARAMETROS-GRADAY2                      *
+                      *       05 GRADAY2-DATA     PIC 9(008) (AAAAMMDD,*
+                      *          entra com a data calculada, sai com  *
+                      *          a data ja ajustada para dia util)    *
+                      *       05 GRADAY2-AJUSTOU   PIC 9(001)         *
+                      *          0-NAO PRECISOU AJUSTAR  1-AJUSTADA   *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CAPX003.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CAPW003.
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CAD003            PIC XX       VALUE SPACES.
+           05  CAD003-ABERTO-W      PIC 9(1)     VALUE 0.
+               88  CAD003-ABERTO             VALUE 1.
+           05  DIA-UTIL-ACHADO-W    PIC 9(1)     VALUE 0.
+               88  DIA-UTIL-OK                VALUE 1.
+           05  DATA-GRADAY2-W.
+               10  AA-GRADAY2-W         PIC 9(4).
+               10  MM-GRADAY2-W         PIC 9(2).
+               10  DD-GRADAY2-W         PIC 9(2).
+           05  DATA-GRADAY2-N REDEFINES DATA-GRADAY2-W PIC 9(8).
+
+       01  WEEK-PARAMETROS.
+           05  DD-AMD                   PIC 9(2).
+           05  MM-AMD                   PIC 9(2).
+           05  AA-AMD                   PIC 9(4).
+           05  GRWEEK-DIA               PIC 9(1).
+           05  NOME-WEEK                PIC X(7).
+
+       01  PARAMETROS-GRADAY1.
+           05  DDMMAA.
+               10  DD                       PIC 9(2).
+               10  MM                       PIC 9(2).
+               10  AA                       PIC 9(4).
+           05  GRDIAS-NUM-DIAS          PIC 9(4).
+
+       LINKAGE SECTION.
+
+       01  PARAMETROS-GRADAY2.
+           05  GRADAY2-DATA         PIC 9(8).
+           05  GRADAY2-AJUSTOU      PIC 9(1).
+               88  GRADAY2-NAO-AJUSTOU       VALUE 0.
+               88  GRADAY2-DATA-AJUSTADA     VALUE 1.
+
+       PROCEDURE DIVISION USING PARAMETROS-GRADAY2.
+
+       MAIN-PROCESS SECTION.
+           MOVE GRADAY2-DATA TO DATA-GRADAY2-N.
+           MOVE 0 TO GRADAY2-AJUSTOU.
+
+           OPEN INPUT CAD003.
+           IF ST-CAD003 = "00"
+              MOVE 1 TO CAD003-ABERTO-W
+           END-IF.
+
+           MOVE 0 TO DIA-UTIL-ACHADO-W.
+           PERFORM VERIFICA-DIA-UTIL UNTIL DIA-UTIL-OK.
+
+           IF CAD003-ABERTO
+              CLOSE CAD003
+           END-IF.
+
+           MOVE DATA-GRADAY2-N TO GRADAY2-DATA.
+           EXIT PROGRAM.
+
+      *    VERIFICA-DIA-UTIL: confere a data corrente de trabalho
+      *    contra fim-de-semana (GRWEEK1) e feriado (CAD003); se cair
+      *    num dia sem expediente, avanca um dia e o laco volta a
+      *    conferir a nova data, ate achar um dia util.
+       VERIFICA-DIA-UTIL SECTION.
+           MOVE DD-GRADAY2-W TO DD-AMD.
+           MOVE MM-GRADAY2-W TO MM-AMD.
+           MOVE AA-GRADAY2-W TO AA-AMD.
+           CALL "GRWEEK1" USING WEEK-PARAMETROS.
+
+           MOVE 1 TO DIA-UTIL-ACHADO-W.
+           IF GRWEEK-DIA = 0 OR GRWEEK-DIA = 1
+              MOVE 0 TO DIA-UTIL-ACHADO-W
+           END-IF.
+
+           IF DIA-UTIL-OK AND CAD003-ABERTO
+              PERFORM CONFERE-FERIADO
+           END-IF.
+
+           IF NOT DIA-UTIL-OK
+              PERFORM AVANCA-UM-DIA
+              MOVE 1 TO GRADAY2-AJUSTOU
+           END-IF.
+
+      *    CONFERE-FERIADO: sem CAD003 cadastrado ou acessivel, o
+      *    dia e considerado util (so pesa o fim-de-semana), mesmo
+      *    padrao "fail-open" ja usado em COP118/CXP001/GRRELSV.
+       CONFERE-FERIADO SECTION.
+           MOVE DATA-GRADAY2-N TO DATA-CA003.
+           READ CAD003
+                INVALID KEY
+                   CONTINUE
+                NOT INVALID KEY
+                   MOVE 0 TO DIA-UTIL-ACHADO-W
+           END-READ.
+
+       AVANCA-UM-DIA SECTION.
+           MOVE DD-GRADAY2-W TO DD.
+           MOVE MM-GRADAY2-W TO MM.
+           MOVE AA-GRADAY2-W TO AA.
+           MOVE 1             TO GRDIAS-NUM-DIAS.
+           CALL "GRADAY1" USING PARAMETROS-GRADAY1.
+           MOVE DD TO DD-GRADAY2-W.
+           MOVE MM TO MM-GRADAY2-W.
+           MOVE AA TO AA-GRADAY2-W.
+
+       END PROGRAM GRADAY2.
