@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GRDCNPJ.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  09/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *   Calculo de validade de C.N.P.J.             *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 LIXO                     PIC  9(006) VALUE ZERO.
+           05 DV                       PIC  9(006) VALUE ZERO.
+           05 RESTO                    PIC  9(002) VALUE ZERO.
+
+       LINKAGE SECTION.
+
+       01  PARAMETROS-GRDCNPJ.
+           05 CNPJ                        PIC  9(014).
+              88 CNPJ-INVALIDO            VALUE 11111111111111
+                                                 22222222222222
+                                                 33333333333333
+                                                 44444444444444
+                                                 55555555555555
+                                                 66666666666666
+                                                 77777777777777
+                                                 88888888888888
+                                                 99999999999999
+                                                 00000000000000.
+           05 FILLER REDEFINES CNPJ.
+              10 CNPJ-01                   PIC  9(001).
+              10 CNPJ-02                   PIC  9(001).
+              10 CNPJ-03                   PIC  9(001).
+              10 CNPJ-04                   PIC  9(001).
+              10 CNPJ-05                   PIC  9(001).
+              10 CNPJ-06                   PIC  9(001).
+              10 CNPJ-07                   PIC  9(001).
+              10 CNPJ-08                   PIC  9(001).
+              10 CNPJ-09                   PIC  9(001).
+              10 CNPJ-10                   PIC  9(001).
+              10 CNPJ-11                   PIC  9(001).
+              10 CNPJ-12                   PIC  9(001).
+              10 CNPJ-13                   PIC  9(001).
+              10 CNPJ-14                   PIC  9(001).
+           05 GRDCNPJ-RETORNO.
+              10 RETORNO-1                 PIC  X(001).
+              10 RETORNO-2                 PIC  X(001).
+
+       PROCEDURE DIVISION USING PARAMETROS-GRDCNPJ.
+
+       010-PROCESSAMENTO.
+
+           IF   CNPJ-INVALIDO
+                MOVE "99" TO GRDCNPJ-RETORNO
+                EXIT PROGRAM.
+
+           MOVE "11" TO GRDCNPJ-RETORNO
+
+           COMPUTE DV  = CNPJ-01 *  5
+                       + CNPJ-02 *  4
+                       + CNPJ-03 *  3
+                       + CNPJ-04 *  2
+                       + CNPJ-05 *  9
+                       + CNPJ-06 *  8
+                       + CNPJ-07 *  7
+                       + CNPJ-08 *  6
+                       + CNPJ-09 *  5
+                       + CNPJ-10 *  4
+                       + CNPJ-11 *  3
+                       + CNPJ-12 *  2
+
+           DIVIDE 11 INTO DV GIVING LIXO REMAINDER RESTO
+
+           IF   RESTO LESS THAN 2
+                MOVE 0 TO RESTO
+           ELSE
+                COMPUTE RESTO = 11 - RESTO.
+
+           IF   CNPJ-13 EQUAL RESTO
+                MOVE "0" TO RETORNO-1
+                COMPUTE DV  = CNPJ-01 *  6
+                            + CNPJ-02 *  5
+                            + CNPJ-03 *  4
+                            + CNPJ-04 *  3
+                            + CNPJ-05 *  2
+                            + CNPJ-06 *  9
+                            + CNPJ-07 *  8
+                            + CNPJ-08 *  7
+                            + CNPJ-09 *  6
+                            + CNPJ-10 *  5
+                            + CNPJ-11 *  4
+                            + CNPJ-12 *  3
+                            + CNPJ-13 *  2
+                DIVIDE 11 INTO DV GIVING LIXO REMAINDER RESTO
+                IF   RESTO LESS THAN 2
+                     MOVE 0 TO RESTO
+                     IF   CNPJ-14 EQUAL RESTO
+                          MOVE "0" TO RETORNO-2
+                     ELSE
+                          NEXT SENTENCE
+                ELSE
+                     COMPUTE RESTO = 11 - RESTO
+                     IF   CNPJ-14 EQUAL RESTO
+                          MOVE "0" TO RETORNO-2.
+
+       010-99-FIM. EXIT PROGRAM.
+
+       END PROGRAM GRDCNPJ.
