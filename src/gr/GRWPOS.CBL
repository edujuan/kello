@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GRWPOS.
+       AUTHOR.        ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN.  09/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *   Memoriza/recupera a posicao de uma janela   *
+                      *   GRWIND por programa e por resolucao de tela *
+                      *   (linhas x colunas), para que um layout        *
+                      *   salvo num terminal 25x80 nao seja usado       *
+                      *   (e reabra fora da tela) num terminal com      *
+                      *   mais linhas/colunas, e vice-versa. GRWIND     *
+                      *   continua usando seu proprio arquivo WINDOW    *
+                      *   (RELATIVE, pilha de telas do proprio          *
+                      *   programa em execucao) para restaurar o fundo  *
+                      *   da tela ao fechar a janela - GRWPOS e         *
+                      *   independente disso, e serve apenas para um    *
+                      *   programa de tela livre perguntar "qual foi a  *
+                      *   ultima posicao usada nesta resolucao" antes   *
+                      *   de chamar a GRWIND.                           *
+                      *                                                 *
+                      *   Formato: CALL "GRWPOS" USING PARAMETROS-GRWPOS
+                      *                                                 *
+                      *   01  PARAMETROS-GRWPOS                         *
+                      *       05 GRWPOS-PROGRAMA    PIC X(008)          *
+                      *       05 GRWPOS-LINHAS-TELA PIC 9(003)          *
+                      *       05 GRWPOS-COLS-TELA   PIC 9(003)          *
+                      *       05 GRWPOS-MODO        PIC 9(001)          *
+                      *          0-RECUPERA POSICAO SALVA                *
+                      *          1-GRAVA/ATUALIZA A POSICAO              *
+                      *       05 GRWPOS-LINE        PIC 9(002)          *
+                      *       05 GRWPOS-COLUMN      PIC 9(002)          *
+                      *       05 GRWPOS-VERTICAL    PIC 9(002)          *
+                      *       05 GRWPOS-HORIZONTAL  PIC 9(002)          *
+                      *       05 GRWPOS-ACHOU       PIC 9(001)          *
+                      *          (MODO 0: SAIDA - 1-ACHOU POSICAO       *
+                      *           SALVA PARA ESTA RESOLUCAO)            *
+                      *                                                 *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY GRWX001.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY GRWW001.
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-GRD001            PIC XX       VALUE SPACES.
+           05  PATH-GRD001          PIC X(60)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3)     VALUE SPACES.
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       LINKAGE SECTION.
+
+       01  PARAMETROS-GRWPOS.
+           05  GRWPOS-PROGRAMA      PIC X(8).
+           05  GRWPOS-LINHAS-TELA   PIC 9(3).
+           05  GRWPOS-COLS-TELA     PIC 9(3).
+           05  GRWPOS-MODO          PIC 9(1).
+           05  GRWPOS-LINE          PIC 9(2).
+           05  GRWPOS-COLUMN        PIC 9(2).
+           05  GRWPOS-VERTICAL      PIC 9(2).
+           05  GRWPOS-HORIZONTAL    PIC 9(2).
+           05  GRWPOS-ACHOU         PIC 9.
+               88  GRWPOS-ENCONTROU        VALUE 1.
+
+       PROCEDURE DIVISION USING PARAMETROS-GRWPOS.
+
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-GRD001.
+
+           MOVE GRWPOS-PROGRAMA    TO PROGRAMA-GRD001.
+           MOVE GRWPOS-LINHAS-TELA TO LINHAS-GRD001.
+           MOVE GRWPOS-COLS-TELA   TO COLUNAS-GRD001.
+
+           EVALUATE GRWPOS-MODO
+              WHEN 1 PERFORM GRAVA-POSICAO
+              WHEN OTHER PERFORM RECUPERA-POSICAO
+           END-EVALUATE.
+
+           CLOSE GRD001.
+           EXIT PROGRAM.
+
+       ABRE-GRD001 SECTION.
+           MOVE "GRD001" TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-GRD001.
+
+           OPEN I-O GRD001.
+           IF ST-GRD001 = "35"
+              OPEN OUTPUT GRD001
+              CLOSE      GRD001
+              OPEN I-O GRD001
+           END-IF.
+
+       GRAVA-POSICAO SECTION.
+           MOVE GRWPOS-LINE       TO LINHA-JAN-GRD001.
+           MOVE GRWPOS-COLUMN     TO COLUNA-JAN-GRD001.
+           MOVE GRWPOS-VERTICAL   TO VERTICAL-JAN-GRD001.
+           MOVE GRWPOS-HORIZONTAL TO HORIZONTAL-JAN-GRD001.
+
+           READ GRD001 INVALID KEY
+                WRITE REG-GRD001
+           NOT INVALID KEY
+                REWRITE REG-GRD001
+           END-READ.
+
+       RECUPERA-POSICAO SECTION.
+           MOVE ZEROS TO GRWPOS-ACHOU.
+           MOVE ZEROS TO GRWPOS-LINE GRWPOS-COLUMN GRWPOS-VERTICAL
+                         GRWPOS-HORIZONTAL.
+
+           READ GRD001 INVALID KEY
+                CONTINUE
+           NOT INVALID KEY
+                MOVE LINHA-JAN-GRD001      TO GRWPOS-LINE
+                MOVE COLUNA-JAN-GRD001     TO GRWPOS-COLUMN
+                MOVE VERTICAL-JAN-GRD001   TO GRWPOS-VERTICAL
+                MOVE HORIZONTAL-JAN-GRD001 TO GRWPOS-HORIZONTAL
+                MOVE 1                     TO GRWPOS-ACHOU
+           END-READ.
+
+       END PROGRAM GRWPOS.
