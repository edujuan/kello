@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GRRELSV.
+       AUTHOR.        ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN.  09/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *   Mantem e confere um relogio unico, gravado  *
+                      *   num arquivo compartilhado no servidor       *
+                      *   (\PROGRAMA\KELLO\PADRAO\RELOGIO, a mesma    *
+                      *   convencao de CAD001 para arquivos comuns a  *
+                      *   todas as empresas), para que o relogio de   *
+                      *   uma estacao desacertada nao fique gravando  *
+                      *   movimento de caixa/conta-corrente ou USELOG *
+                      *   com hora errada.                            *
+                      *                                               *
+                      *   Formato: CALL "GRRELSV" USING PARAMETROS-   *
+                      *            GRRELSV                            *
+                      *                                               *
+                      *   01  PARAMETROS-GRRELSV                      *
+                      *       05 GRRELSV-ACAO       PIC 9(001)        *
+                      *          1-ESTAMPAR (roda no servidor,        *
+                      *            grava a hora atual no arquivo)     *
+                      *          2-VALIDAR  (confere a hora da        *
+                      *            estacao contra o arquivo)          *
+                      *       05 GRRELSV-DATA-WS    PIC 9(008)        *
+                      *       05 GRRELSV-HORA-WS    PIC 9(006)        *
+                      *       05 GRRELSV-DATA-OUT   PIC 9(008)        *
+                      *       05 GRRELSV-HORA-OUT   PIC 9(006)        *
+                      *       05 GRRELSV-DIVERGIU   PIC 9(001)        *
+                      *          0-RELOGIO OK  1-DIVERGIU (corrigido) *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELOGIOSRV ASSIGN "\PROGRAMA\KELLO\PADRAO\RELOGIO"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-RELOGIOSRV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RELOGIOSRV
+           LABEL RECORD IS OMITTED.
+       01  REG-RELOGIOSRV.
+           05  DATA-SERVIDOR-REL    PIC 9(8).
+           05  HORA-SERVIDOR-REL    PIC 9(6).
+           05  HORA-SERVIDOR-REL-R REDEFINES HORA-SERVIDOR-REL.
+               10  HH-SERVIDOR-REL      PIC 99.
+               10  MM-SERVIDOR-REL      PIC 99.
+               10  SS-SERVIDOR-REL      PIC 99.
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-RELOGIOSRV        PIC XX       VALUE SPACES.
+           05  TOLERANCIA-MIN-W     PIC 9(3)     VALUE 5.
+           05  MINUTOS-WS-W         PIC 9(9)     VALUE ZEROS.
+           05  MINUTOS-SRV-W        PIC 9(9)     VALUE ZEROS.
+           05  DIFERENCA-MIN-W      PIC S9(9)    VALUE ZEROS.
+
+       LINKAGE SECTION.
+
+       01  PARAMETROS-GRRELSV.
+           05  GRRELSV-ACAO         PIC 9(1).
+               88  GRRELSV-ESTAMPAR         VALUE 1.
+               88  GRRELSV-VALIDAR          VALUE 2.
+           05  GRRELSV-DATA-WS      PIC 9(8).
+           05  GRRELSV-HORA-WS      PIC 9(6).
+           05  GRRELSV-HORA-WS-R REDEFINES GRRELSV-HORA-WS.
+               10  GRRELSV-HH-WS        PIC 99.
+               10  GRRELSV-MM-WS        PIC 99.
+               10  GRRELSV-SS-WS        PIC 99.
+           05  GRRELSV-DATA-OUT     PIC 9(8).
+           05  GRRELSV-HORA-OUT     PIC 9(6).
+           05  GRRELSV-DIVERGIU     PIC 9(1).
+               88  GRRELSV-RELOGIO-OK       VALUE 0.
+               88  GRRELSV-RELOGIO-DIVERGE  VALUE 1.
+
+       PROCEDURE DIVISION USING PARAMETROS-GRRELSV.
+
+       MAIN-PROCESS SECTION.
+           EVALUATE TRUE
+               WHEN GRRELSV-ESTAMPAR
+                    PERFORM ESTAMPA-RELOGIO
+               WHEN GRRELSV-VALIDAR
+                    PERFORM VALIDA-RELOGIO
+           END-EVALUATE.
+           EXIT PROGRAM.
+
+      *    ESTAMPA-RELOGIO: so deve ser chamada a partir do proprio
+      *    servidor (por exemplo, por uma tarefa agendada), gravando
+      *    a hora recebida da estacao chamadora (que, sendo o
+      *    servidor, e a referencia) no arquivo compartilhado.
+       ESTAMPA-RELOGIO SECTION.
+           MOVE GRRELSV-DATA-WS TO DATA-SERVIDOR-REL.
+           MOVE GRRELSV-HORA-WS TO HORA-SERVIDOR-REL.
+           OPEN OUTPUT RELOGIOSRV.
+           IF ST-RELOGIOSRV = "00"
+              WRITE REG-RELOGIOSRV
+              CLOSE RELOGIOSRV
+           ELSE
+              DISPLAY "ERRO ABRINDO RELOGIOSRV: " ST-RELOGIOSRV
+           END-IF.
+           MOVE GRRELSV-DATA-WS TO GRRELSV-DATA-OUT.
+           MOVE GRRELSV-HORA-WS TO GRRELSV-HORA-OUT.
+           MOVE 0 TO GRRELSV-DIVERGIU.
+
+      *    VALIDA-RELOGIO: confere a data/hora da estacao contra a
+      *    ultima estampa do servidor. Sem arquivo ainda gravado (ou
+      *    com erro de leitura), assume a hora da propria estacao,
+      *    igual ao padrao "fail-open" ja usado em COP118/CXP001
+      *    quando nao ha cadastro de restricao.
+       VALIDA-RELOGIO SECTION.
+           MOVE GRRELSV-DATA-WS TO GRRELSV-DATA-OUT.
+           MOVE GRRELSV-HORA-WS TO GRRELSV-HORA-OUT.
+           MOVE 0 TO GRRELSV-DIVERGIU.
+
+           OPEN INPUT RELOGIOSRV.
+           IF ST-RELOGIOSRV = "00"
+              READ RELOGIOSRV AT END
+                   CONTINUE
+              NOT AT END
+                   IF GRRELSV-DATA-WS NOT = DATA-SERVIDOR-REL
+                      MOVE 1 TO GRRELSV-DIVERGIU
+                      MOVE DATA-SERVIDOR-REL TO GRRELSV-DATA-OUT
+                      MOVE HORA-SERVIDOR-REL TO GRRELSV-HORA-OUT
+                   ELSE
+                      COMPUTE MINUTOS-WS-W =
+                              (GRRELSV-HH-WS * 60) + GRRELSV-MM-WS
+                      COMPUTE MINUTOS-SRV-W =
+                              (HH-SERVIDOR-REL * 60) + MM-SERVIDOR-REL
+                      COMPUTE DIFERENCA-MIN-W =
+                              MINUTOS-WS-W - MINUTOS-SRV-W
+                      IF FUNCTION ABS (DIFERENCA-MIN-W) >
+                         TOLERANCIA-MIN-W
+                         MOVE 1 TO GRRELSV-DIVERGIU
+                         MOVE DATA-SERVIDOR-REL TO GRRELSV-DATA-OUT
+                         MOVE HORA-SERVIDOR-REL TO GRRELSV-HORA-OUT
+                      END-IF
+                   END-IF
+              END-READ
+              CLOSE RELOGIOSRV
+           END-IF.
+
+       END PROGRAM GRRELSV.
