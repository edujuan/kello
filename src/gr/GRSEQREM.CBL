@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GRSEQREM.
+       AUTHOR.        ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN.  09/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *   Controle de sequencia de remessa bancaria,  *
+                      *   por portador (PORTADOR-CR20) - generaliza    *
+                      *   para qualquer banco o que o ALSEQBRR fazia   *
+                      *   apenas para o Banco do Brasil (SEQBRAS), de  *
+                      *   forma que a geracao de remessa do CRP/CPP    *
+                      *   nao precise de um programa ALSEQ... proprio  *
+                      *   a cada banco novo.                           *
+                      *                                               *
+                      *   Formato: CALL "GRSEQREM" USING               *
+                      *                                               *
+                      *   01  PARAMETROS-GRSEQREM                      *
+                      *       05 GRSEQREM-EMPRESA   PIC X(003)         *
+                      *       05 GRSEQREM-PORTADOR  PIC 9(004)         *
+                      *       05 GRSEQREM-BANCO     PIC 9(003)         *
+                      *       05 GRSEQREM-NOME-BANCO PIC X(020)        *
+                      *       05 GRSEQREM-MODO      PIC 9(001)         *
+                      *          0-OBTEM PROXIMA SEQUENCIA (AVANCA)    *
+                      *          1-FORCA/AJUSTA A SEQUENCIA ATUAL      *
+                      *       05 GRSEQREM-SEQUENCIA PIC 9(010)         *
+                      *          (MODO 0: SAIDA - PROXIMO NUMERO)      *
+                      *          (MODO 1: ENTRADA - NOVO VALOR)        *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SEQXREM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY SEQWREM.
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-SEQREM            PIC XX       VALUE SPACES.
+           05  PATH-SEQREM          PIC X(60)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       LINKAGE SECTION.
+
+       01  PARAMETROS-GRSEQREM.
+           05  GRSEQREM-EMPRESA     PIC X(3).
+           05  GRSEQREM-PORTADOR    PIC 9(4).
+           05  GRSEQREM-BANCO       PIC 9(3).
+           05  GRSEQREM-NOME-BANCO  PIC X(20).
+           05  GRSEQREM-MODO        PIC 9(1).
+           05  GRSEQREM-SEQUENCIA   PIC 9(10).
+
+       PROCEDURE DIVISION USING PARAMETROS-GRSEQREM.
+
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-SEQREM.
+           MOVE GRSEQREM-PORTADOR TO PORTADOR-SEQREM.
+           READ SEQREM INVALID KEY
+                INITIALIZE REG-SEQREM
+                MOVE GRSEQREM-PORTADOR   TO PORTADOR-SEQREM
+                MOVE GRSEQREM-BANCO      TO BANCO-SEQREM
+                MOVE GRSEQREM-NOME-BANCO TO NOME-BANCO-SEQREM
+                WRITE REG-SEQREM
+           END-READ.
+
+           IF GRSEQREM-MODO = 1
+              MOVE GRSEQREM-SEQUENCIA TO SEQUENCIA-SEQREM
+           ELSE
+              ADD 1 TO SEQUENCIA-SEQREM
+              MOVE SEQUENCIA-SEQREM TO GRSEQREM-SEQUENCIA
+           END-IF.
+
+           REWRITE REG-SEQREM INVALID KEY CONTINUE END-REWRITE.
+
+           CLOSE SEQREM.
+           EXIT PROGRAM.
+
+       ABRE-SEQREM SECTION.
+           MOVE GRSEQREM-EMPRESA TO GRPATH-EMPRESA.
+           MOVE "SEQREM"         TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-SEQREM.
+
+           OPEN I-O SEQREM.
+           IF ST-SEQREM = "35"
+              OPEN OUTPUT SEQREM
+              CLOSE      SEQREM
+              OPEN I-O SEQREM
+           END-IF.
+
+       END PROGRAM GRSEQREM.
