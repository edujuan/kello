@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GRPATH.
+       AUTHOR.        ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN.  09/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *   Resolve o caminho completo de um arquivo    *
+                      *   da aplicacao para a empresa corrente,       *
+                      *   concentrando a convencao                    *
+                      *   "\PROGRAMA\KELLO\<empresa>\<arquivo>" e o   *
+                      *   desvio (override) por CPCONF/GRFILE.        *
+                      *                                               *
+                      *   Formato: CALL "GRPATH" USING                *
+                      *                                               *
+                      *   01  PARAMETROS-GRPATH                       *
+                      *       05 GRPATH-EMPRESA  PIC  X(003)          *
+                      *       05 GRPATH-ARQUIVO  PIC  X(008)          *
+                      *       05 GRPATH-CAMINHO  PIC  X(060)          *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 LABEL-TESTE                PIC  X(050) VALUE SPACES.
+           05 EMP-REFERENCIA-W.
+              10 FILLER                  PIC  X(015) VALUE
+                 "\PROGRAMA\KELLO".
+              10 VAR1-W                  PIC  X(001) VALUE "\".
+              10 EMP-REC-W               PIC  X(003).
+              10 VAR2-W                  PIC  X(001) VALUE "\".
+              10 ARQ-REC-W               PIC  X(008).
+
+       LINKAGE SECTION.
+
+       01  PARAMETROS-GRPATH.
+           05 GRPATH-EMPRESA                 PIC  X(003).
+           05 GRPATH-ARQUIVO                 PIC  X(008).
+           05 GRPATH-CAMINHO                 PIC  X(060).
+
+       PROCEDURE DIVISION USING PARAMETROS-GRPATH.
+
+       000-INICIO.
+
+           MOVE GRPATH-ARQUIVO     TO LABEL-TESTE
+                                      ARQ-REC-W
+           MOVE GRPATH-EMPRESA     TO EMP-REC-W
+
+      *    1a tentativa: desvio cadastrado em CPCONF (GRFILE), que
+      *    prevalece sobre a convencao padrao de diretorios.
+           CALL "GRFILE" USING LABEL-TESTE
+
+           IF   LABEL-TESTE (1: 8) NOT = GRPATH-ARQUIVO
+                MOVE LABEL-TESTE    TO GRPATH-CAMINHO
+           ELSE
+      *    2a tentativa: convencao multi-empresa padrao do sistema
+                MOVE EMP-REFERENCIA-W TO GRPATH-CAMINHO.
+
+           EXIT PROGRAM.
+
+       END PROGRAM GRPATH.
