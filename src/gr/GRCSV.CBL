@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GRCSV.
+       AUTHOR.        ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN.  09/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *   Centraliza a gravacao de um arquivo texto   *
+                      *   delimitado por virgula (.CSV) ao lado do    *
+                      *   arquivo de impressao de um relatorio, para  *
+                      *   que os relatorios analiticos possam opcio-  *
+                      *   nalmente exportar as mesmas linhas de       *
+                      *   detalhe para planilha, sem cada um montar   *
+                      *   sua propria abertura/fechamento de arquivo. *
+                      *   O caminho segue a mesma convencao do        *
+                      *   GRPATH (\PROGRAMA\KELLO\<empresa>\<arquivo>)*
+                      *   acrescida da extensao ".CSV".               *
+                      *                                               *
+                      *   Formato: CALL "GRCSV" USING                 *
+                      *            PARAMETROS-GRCSV                   *
+                      *                                               *
+                      *   01  PARAMETROS-GRCSV                        *
+                      *       05 GRCSV-EMPRESA    PIC X(003)          *
+                      *       05 GRCSV-ARQUIVO    PIC X(008)          *
+                      *       05 GRCSV-ACAO       PIC 9(001)          *
+                      *          1-ABRIR  2-GRAVAR LINHA  3-FECHAR    *
+                      *       05 GRCSV-LINHA      PIC X(200)          *
+                      *       05 GRCSV-RETORNO    PIC 9(001)          *
+                      *          0-OK  1-ERRO                         *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSVOUT ASSIGN TO PATH-CSV-W
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-CSVOUT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CSVOUT
+           LABEL RECORD IS OMITTED.
+       01  REG-CSVOUT                   PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CSVOUT            PIC XX       VALUE SPACES.
+           05  PATH-CSV-W           PIC X(64)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       LINKAGE SECTION.
+
+       01  PARAMETROS-GRCSV.
+           05  GRCSV-EMPRESA        PIC X(3).
+           05  GRCSV-ARQUIVO        PIC X(8).
+           05  GRCSV-ACAO           PIC 9(1).
+               88  GRCSV-ABRIR               VALUE 1.
+               88  GRCSV-GRAVAR              VALUE 2.
+               88  GRCSV-FECHAR              VALUE 3.
+           05  GRCSV-LINHA          PIC X(200).
+           05  GRCSV-RETORNO        PIC 9(1).
+               88  GRCSV-OK                  VALUE 0.
+               88  GRCSV-ERRO                VALUE 1.
+
+       PROCEDURE DIVISION USING PARAMETROS-GRCSV.
+
+       MAIN-PROCESS SECTION.
+           MOVE 0 TO GRCSV-RETORNO.
+           EVALUATE TRUE
+               WHEN GRCSV-ABRIR
+                    PERFORM ABRE-CSV
+               WHEN GRCSV-GRAVAR
+                    PERFORM GRAVA-CSV
+               WHEN GRCSV-FECHAR
+                    CLOSE CSVOUT
+           END-EVALUATE.
+           EXIT PROGRAM.
+
+       ABRE-CSV SECTION.
+           MOVE GRCSV-EMPRESA TO GRPATH-EMPRESA.
+           MOVE GRCSV-ARQUIVO TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           STRING GRPATH-CAMINHO DELIMITED BY SPACE
+                  ".CSV"         DELIMITED BY SIZE
+                  INTO PATH-CSV-W.
+           OPEN OUTPUT CSVOUT.
+           IF ST-CSVOUT NOT = "00"
+              MOVE 1 TO GRCSV-RETORNO.
+
+       GRAVA-CSV SECTION.
+           MOVE GRCSV-LINHA TO REG-CSVOUT.
+           WRITE REG-CSVOUT.
+           IF ST-CSVOUT NOT = "00"
+              MOVE 1 TO GRCSV-RETORNO.
+
+       END PROGRAM GRCSV.
