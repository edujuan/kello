@@ -0,0 +1,6 @@
+           SELECT CGD032 ASSIGN TO PATH-CGD032
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS MANUAL WITH LOCK ON RECORD
+                  STATUS IS ST-CGD032
+                  RECORD KEY IS DATA-COTACAO-CG32.
