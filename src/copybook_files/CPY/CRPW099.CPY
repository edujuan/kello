@@ -49,3 +49,4 @@
            05  DATA-EXCLUSAO-CR99          PIC 9(08).
            05  HORA-EXCLUSAO-CR99          PIC 9(04).
            05  FILLER                      PIC X(01).
+           05  MOTIVO-CANCEL-CR99          PIC 9(05).
