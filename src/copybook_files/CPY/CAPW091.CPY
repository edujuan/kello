@@ -0,0 +1,11 @@
+      *  Situacao de entrega, por contrato, dos compromissos
+      *  contratuais (brindes/eventos) cadastrados em CAD090
+       FD  CAD091.
+       01  REG-CAD091.
+           05  NR-CONTRATO-091   PIC 9(4).
+           05  CODIGO-091        PIC 999.
+           05  ENTREGUE-091      PIC 9.
+      *    ENTREGUE-091 = 0-PENDENTE  1-ENTREGUE
+           05  DATA-ENTREGA-091  PIC 9(8).
+           05  RESPONSAVEL-091   PIC X(5).
+           05  FILLER            PIC X(20).
