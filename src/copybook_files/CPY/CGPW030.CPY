@@ -0,0 +1,10 @@
+      *  Cadastro de remetentes para correspondencia/mala direta
+      *  (CGP030) - consultado pela exportacao de mala direta (GALHO120)
+      *  para imprimir o remetente ao lado do endereco do cliente.
+       FD  CGD030.
+       01  REG-CGD030.
+           05  CODIGO-CG30           PIC 9(3).
+           05  NOME-CG30             PIC X(40).
+           05  ENDERECO-CG30         PIC X(30).
+           05  CIDADE-CG30           PIC 9(4).
+           05  CEP-CG30              PIC 9(8).
