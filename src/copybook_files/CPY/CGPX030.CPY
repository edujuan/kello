@@ -0,0 +1,7 @@
+           SELECT CGD030 ASSIGN TO PATH-CGD030
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS CODIGO-CG30
+                  STATUS IS ST-CGD030.
