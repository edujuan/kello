@@ -5,7 +5,7 @@
                   WITH LOCK ON RECORD
                   RECORD KEY IS COD-COMPL-CG11
                   ALTERNATE RECORD KEY IS
-                  ALT2-CG11 = CPF1-CG11
+                  ALT2-CG11 = CPF-CG11
                               CODIGO-CG11
                   WITH DUPLICATES
                   STATUS IS ST-CGD011.
