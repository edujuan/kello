@@ -0,0 +1,12 @@
+           SELECT CHD010 ASSIGN TO PATH-CHD010
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  STATUS IS ST-CHD010
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS CHAVE-CH10 = DATA-MOVTO-CH10 SEQ-CH10
+                  ALTERNATE RECORD KEY IS DATA-VENCTO-CH10
+                            WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS ALT1-CH10 =
+                       CLASS-CLIENTE-CH10 CLIENTE-CH10
+                       WITH DUPLICATES.
