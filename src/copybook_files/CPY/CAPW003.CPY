@@ -0,0 +1,7 @@
+      *  Calendario de feriados bancarios, comum a todas as empresas
+      *  (consultado por GRADAY2 para postergar vencimentos de boleto
+      *  e cheque pre-datado que caiam em feriado).
+       FD  CAD003.
+       01  REG-CAD003.
+           05  DATA-CA003          PIC 9(8).
+           05  DESCRICAO-CA003     PIC X(30).
