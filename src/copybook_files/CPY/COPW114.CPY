@@ -0,0 +1,17 @@
+      *  Hist�rico de rescis�o/cancelamento de contrato (COP114)
+       FD  COD114.
+       01  REG-COD114.
+           05  NR-CONTRATO-CO114     PIC 9(4).
+           05  SEQ-CO114             PIC 9(3).
+           05  DATA-RESCISAO-CO114   PIC 9(8).
+      *    DATA-RESCISAO-CO114 - INVERTIDA AAAAMMDD
+           05  USUARIO-CO114         PIC X(5).
+           05  MOTIVO-CO114          PIC 9(5).
+      *    MOTIVO-CO114 -> CODIGO-CO08 (tabela de Motivos)
+           05  VLR-TOTAL-CO114       PIC 9(8)V99.
+           05  PERC-MULTA-CO114      PIC 9(3)V99.
+           05  VLR-MULTA-CO114       PIC 9(8)V99.
+           05  VLR-JA-PAGO-CO114     PIC 9(8)V99.
+           05  VLR-DEVOLVER-CO114    PIC 9(8)V99.
+           05  QTDE-PARC-CANCEL-CO114 PIC 9(3).
+           05  FILLER                PIC X(20).
