@@ -0,0 +1,15 @@
+      *ARQUIVO DE MEMORIA DE POSICAO DE JANELA LIVRE (GRWIND), POR
+      *PROGRAMA E POR RESOLUCAO DE TELA (LINHAS X COLUNAS) - PERMITE
+      *QUE CADA ESTACAO LEMBRE O LAYOUT DA JANELA CONFORME A TELA EM
+      *USO, SEM QUE UM SALVAMENTO FEITO EM TELA 25X80 ESTRAGUE A
+      *POSICAO EM TELAS MAIORES (43X80, 50X80 ETC) E VICE-VERSA.
+       FD  GRD001.
+       01  REG-GRD001.
+           05  CHAVE-GRD001.
+               10  PROGRAMA-GRD001      PIC X(08).
+               10  LINHAS-GRD001        PIC 9(03).
+               10  COLUNAS-GRD001       PIC 9(03).
+           05  LINHA-JAN-GRD001         PIC 9(02).
+           05  COLUNA-JAN-GRD001        PIC 9(02).
+           05  VERTICAL-JAN-GRD001      PIC 9(02).
+           05  HORIZONTAL-JAN-GRD001    PIC 9(02).
