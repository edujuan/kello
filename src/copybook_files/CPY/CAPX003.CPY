@@ -0,0 +1,7 @@
+           SELECT CAD003 ASSIGN "\PROGRAMA\KELLO\PADRAO\CAD003"
+                         ORGANIZATION IS          INDEXED
+                         ACCESS MODE  IS          DYNAMIC
+                         LOCK MODE    IS        AUTOMATIC
+                         WITH LOCK    ON           RECORD
+                         STATUS       IS        ST-CAD003
+                         RECORD KEY   IS      DATA-CA003.
