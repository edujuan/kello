@@ -0,0 +1,12 @@
+           SELECT CPD020 ASSIGN TO PATH-CPD020
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  STATUS IS ST-CPD020
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS CHAVE-CP20 = FORNEC-CP20 SEQ-CP20
+                  ALTERNATE RECORD KEY IS DATA-VENCTO-CP20
+                            WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS ALT1-CP20 =
+                     PORTADOR-CP20 SITUACAO-CP20
+                     WITH DUPLICATES.
