@@ -0,0 +1,7 @@
+           SELECT CRD004 ASSIGN TO PATH-CRD004
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS AUTOMATIC WITH LOCK ON RECORD
+                  STATUS IS ST-CRD004
+                  RECORD KEY IS CHAVE-CR004 = COD-USUARIO-CR004
+                                              PROGRAMA-CR004.
