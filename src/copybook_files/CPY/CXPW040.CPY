@@ -0,0 +1,7 @@
+      * Arquivo de saldo mensal de caixa (acumulado)
+       FD  CXD040.
+       01  REG-CXD040.
+           05  ANOMES-CX40            PIC 9(06).
+           05  SALDOE-CX40            PIC 9(10)V99.
+           05  SALDOS-CX40            PIC 9(10)V99.
+           05  FILLER                 PIC X(20).
