@@ -0,0 +1,7 @@
+           SELECT CXD040 ASSIGN TO PATH-CXD040
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  STATUS IS ST-CXD040
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS ANOMES-CX40.
