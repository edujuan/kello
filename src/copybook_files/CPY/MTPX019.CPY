@@ -0,0 +1,10 @@
+           SELECT MTD019 ASSIGN TO PATH-MTD019
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  STATUS IS ST-MTD019
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS ALBUMMT19
+                  ALTERNATE RECORD KEY IS ALT-MT19 =
+                            CONTRATO-MT19 NOME-FORM-MT19
+                            WITH DUPLICATES.
