@@ -37,4 +37,7 @@
       *    DATA-CANCELAM E HORAS-CANCELAM - DADOS P/ O CANCELAMETO DO
       *    EVENTO
       *    DT-PREV-REAL-CO60 -> 1 DATA-PREVISTA, 2 DATA-REALIZADA, 3
+           05  EQUIPE-CO60        PIC 9(6).
+      *    EQUIPE-CO60 - CODIGO DO FUNCIONARIO/EQUIPE ESCALADO P/ O
+      *    EVENTO (0 = NAO ESCALADO)
 
