@@ -0,0 +1,11 @@
+      *  Cadastro de usuarios do sistema - nome, senha de acesso e
+      *  controle de complexidade/validade da senha (consultado por
+      *  CAP000, CAP001, GER001, GER002 e CXP001).
+       FD  CAD002.
+       01  REG-CAD002.
+           05  CODIGO-CA002          PIC 9(3).
+           05  NOME-CA002            PIC X(20).
+           05  NOME-REDUZ-CA002      PIC X(5).
+           05  SENHA-CA002           PIC 9(4) COMP-3.
+           05  SENHA-ANTERIOR-CA002  PIC 9(4) COMP-3.
+           05  DATA-SENHA-CA002      PIC 9(8).
