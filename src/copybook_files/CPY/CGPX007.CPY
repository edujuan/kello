@@ -0,0 +1,12 @@
+           SELECT CGD007 ASSIGN TO PATH-CGD007
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS MANUAL WITH LOCK ON RECORD
+                  STATUS IS ST-CGD007
+                  RECORD KEY IS CHAVE-CG07 =
+                       CODIGO-CG07
+                       SEQ-CG07
+                  ALTERNATE RECORD KEY IS ALT-CG07 =
+                       SITUACAO-CG07
+                       CODIGO-CG07
+                       WITH DUPLICATES.
