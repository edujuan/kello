@@ -0,0 +1,24 @@
+      *  Fila de solicitacoes de alteracao dos dados bancarios de
+      *  fornecedores (CGD006), pendentes de aprovacao de um usuario
+      *  CHEFE cadastrado em GED001 p/ o programa CGP006 (mesmo
+      *  esquema de liberacao ja usado pelo GER002 p/ CXP100/CPP020/
+      *  CRP020/CHP010/CCP100/COP040).
+       FD  CGD007.
+       01  REG-CGD007.
+           05  CODIGO-CG07            PIC 9(6).
+           05  SEQ-CG07               PIC 9(4).
+           05  BANCO-NOVO-CG07        PIC 9(4).
+           05  AGENCIA-NOVA-CG07      PIC X(9).
+           05  NR-CONTA-NOVA-CG07     PIC X(15).
+           05  TITULAR-NOVO-CG07      PIC X(40).
+           05  CPF-TITULAR-NOVO-CG07  PIC 9(11).
+           05  CNPJ-TITULAR-NOVO-CG07 PIC 9(14).
+           05  TIPO-CONTA-NOVO-CG07   PIC 9(1).
+           05  PREFERENCIAL-NOVO-CG07 PIC 9(1).
+           05  USUARIO-SOLIC-CG07     PIC X(5).
+           05  DATA-SOLIC-CG07        PIC 9(8).
+           05  SITUACAO-CG07          PIC 9(1).
+      *    SITUACAO-CG07 = 0-PENDENTE  1-APROVADA  2-REJEITADA
+           05  USUARIO-CHEFE-CG07     PIC 9(3).
+           05  DATA-DECISAO-CG07      PIC 9(8).
+           05  FILLER                 PIC X(20).
