@@ -0,0 +1,10 @@
+           SELECT COD114 ASSIGN TO PATH-COD114
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  STATUS IS ST-COD114
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS CHAVE-CO114 =
+                        NR-CONTRATO-CO114 SEQ-CO114
+                  ALTERNATE RECORD KEY IS DATA-RESCISAO-CO114
+                            WITH DUPLICATES.
