@@ -55,3 +55,4 @@
            05  VALOR-SALDO-CR20                 PIC 9(08)V99.
            05  LOTE-CR20                        PIC 9(02).
            05  RECEBEDOR-CR20                   PIC X(06).
+           05  MOTIVO-CANCEL-CR20               PIC 9(05).
