@@ -14,5 +14,10 @@
            05  TURMA-MT19          PIC X(03).
            05  TURNO-MT19          PIC X(10).
            05  COMP-TEL-MT19       PIC 9(01).
-           05  FILLER              PIC X(29).
+           05  DATA-ULT-FICHA-MT19 PIC 9(8).
+           05  HASH-ULT-FICHA-MT19 PIC 9(10).
+      *    HASH-ULT-FICHA-MT19 guarda um checksum dos dados impressos
+      *    na ultima ficha de identificacao (MTP046), para o reprint
+      *    so levantar quem mudou nome/turma/turno desde a ultima vez.
+           05  FILLER              PIC X(11).
       * identificado = 0(nao)  1(sim)
