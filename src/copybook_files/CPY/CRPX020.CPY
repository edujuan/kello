@@ -0,0 +1,17 @@
+           SELECT CRD020 ASSIGN TO PATH-CRD020
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  STATUS IS ST-CRD020
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS CHAVE-CR20
+                  ALTERNATE RECORD KEY IS DATA-MOVTO-CR20
+                            WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS ALT1-CR20 =
+                     CLASS-CLIENTE-CR20 CLIENTE-CR20
+                     DATA-VENCTO-CR20 WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS ALT2-CR20 =
+                     PORTADOR-CR20 CARTEIRA-CR20
+                     WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS NR-DOCTO-CR20
+                            WITH DUPLICATES.
