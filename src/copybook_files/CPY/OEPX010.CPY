@@ -0,0 +1,7 @@
+           SELECT OED010 ASSIGN TO PATH-OED010
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  STATUS IS ST-OED010
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS NR-CONTRATO-OE10.
