@@ -0,0 +1,8 @@
+      * Cadastro de cotacao do dolar p/ reavaliacao de titulos em moeda
+      * estrangeira (CRD020/CPD020 com TIPO-MOEDA = 1)
+       FD  CGD032.
+       01  REG-CGD032.
+           05  DATA-COTACAO-CG32      PIC 9(8).
+      *    DATA-COTACAO-CG32 = AAAAMMDD
+           05  VALOR-COTACAO-CG32     PIC 9(4)V9999.
+           05  FILLER                 PIC X(20).
