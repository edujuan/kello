@@ -0,0 +1,15 @@
+      *ARQUIVO DE OCORRENCIAS DE REFACAO/REIMPRESSAO DE LABORATORIO -
+      *REGISTRA, PARA CADA TRABALHO REFEITO, O MOTIVO (CODIGO-LB25,
+      *TABELA LBD025) E O CUSTO DA REIMPRESSAO, PARA QUE O RELATORIO
+      *MENSAL POR MOTIVO (GALHO117) POSSA APURAR SE RETOQUE, PAPEL OU
+      *CALIBRACAO DE IMPRESSORA E O QUE MAIS ONERA O RETRABALHO.
+       FD  LBD105.
+       01  REG-LBD105.
+           05  CHAVE-L105.
+               10  DATA-MOVTO-L105      PIC 9(08).
+               10  SEQ-L105             PIC 9(04).
+           05  CODIGO-LB25-L105         PIC 9(03).
+           05  FUNCIONARIO-L105         PIC X(20).
+           05  TIPO-FOTO-L105           PIC 9(02).
+           05  QTDE-REFACAO-L105        PIC 9(04).
+           05  VALOR-CUSTO-L105         PIC 9(06)V99.
