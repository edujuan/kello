@@ -0,0 +1,19 @@
+           SELECT VID100 ASSIGN TO PATH-VID100
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS MANUAL WITH LOCK ON RECORD
+                  STATUS IS ST-VID100
+                  RECORD KEY IS CHAVE-V100 =
+                       DATA-MOVTO-V100
+                       SEQ-V100
+                  ALTERNATE RECORD KEY IS ALT1-V100 =
+                       CONTRATO-V100
+                       NR-FITA-V100
+                       WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS ALT2-V100 =
+                       CINEGRAFISTA-V100
+                       DATA-EVENTO-V100
+                       WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS ALT3-V100 =
+                       DATA-EVENTO-V100
+                       WITH DUPLICATES.
