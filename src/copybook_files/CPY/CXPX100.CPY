@@ -0,0 +1,7 @@
+           SELECT CXD100 ASSIGN TO PATH-CXD100
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  STATUS IS ST-CXD100
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS CHAVE-CX100 = DATA-MOV-CX100 SEQ-CX100.
