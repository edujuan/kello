@@ -0,0 +1,7 @@
+           SELECT CAD090 ASSIGN TO PATH-CAD090
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  STATUS IS ST-CAD090
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS CODIGO-090.
