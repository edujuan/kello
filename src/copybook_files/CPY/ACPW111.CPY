@@ -0,0 +1,25 @@
+      *  MOVIMENTO DE ATENDIMENTO AO CLIENTE (OCORRENCIAS/CHAMADOS)
+       FD  ACD111.
+       01  REG-ACD111.
+           05  NUMERO-AC111          PIC 9(06).
+      *    NUMERO-AC111 - NUMERO DO CHAMADO/OCORRENCIA
+           05  TIPO-AC111            PIC 9(02).
+      *    TIPO-AC111 - TIPO DA OCORRENCIA (ACD010)
+           05  SEQ-AC111             PIC 9(03).
+      *    SEQ-AC111 - SEQUENCIA DO MOVIMENTO DENTRO DO CHAMADO
+      *    (001 = ABERTURA, DEMAIS = ANDAMENTOS/RETORNOS)
+           05  CLIENTE-AC111         PIC 9(06).
+           05  MOTIVO-AC111          PIC 9(04).
+      *    MOTIVO-AC111 - MOTIVO DA OCORRENCIA (ACD020)
+           05  DATA-AC111            PIC 9(08).
+      *    DATA-AC111 = AAAAMMDD
+           05  HORA-AC111            PIC 9(04).
+           05  STATUS-AC111          PIC 9(02).
+      *    STATUS-AC111 - SITUACAO DO MOVIMENTO (ACD030)
+           05  RESPONSAVEL-AC111     PIC X(15).
+           05  DESCRICAO-AC111       PIC X(60).
+           05  DATA-PREVISAO-AC111   PIC 9(08).
+      *    DATA-PREVISAO-AC111 - PRAZO LIMITE PARA SOLUCAO DO CHAMADO
+           05  ESCALADO-AC111        PIC 9(01).
+      *    ESCALADO-AC111 = 0-NAO ESCALADO  1-ESCALADO
+           05  FILLER                PIC X(20).
