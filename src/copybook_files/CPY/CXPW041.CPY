@@ -0,0 +1,8 @@
+      * Arquivo de saldo mensal de caixa por conta (extrato)
+       FD  CXD041.
+       01  REG-CXD041.
+           05  ANOMES-CX41            PIC 9(06).
+           05  CONTAPART-CX41         PIC 9(06).
+           05  SALDOE-CX41            PIC 9(10)V99.
+           05  SALDOS-CX41            PIC 9(10)V99.
+           05  FILLER                 PIC X(20).
