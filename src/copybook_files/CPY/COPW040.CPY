@@ -0,0 +1,31 @@
+      *  Arquivo principal de contratos de formatura
+       FD  COD040.
+       01  REG-COD040.
+           05  NR-CONTRATO-CO40      PIC 9(4).
+           05  MESANO-PREV-CO40      PIC 9(6).
+           05  CIDADE-CO40           PIC 9(4).
+           05  NOME-CLIENTE-CO40     PIC X(40).
+           05  ASSINATURA-CO40       PIC 9(8)   COMP-3.
+      *    ASSINATURA-CO40 - data de assinatura, invertida AAAAMMDD
+           05  REPRESENTANTE-CO40    PIC 9(6).
+           05  CAMPANHA-CO40         PIC X(6).
+           05  ORIGEM-CO40           PIC X(3).
+      *    ORIGEM-CO40 = KEL-KELLO   MIK-MIKLOS
+           05  QTDE-FORM-INI-CO40    PIC 9(4).
+      *    QTDE-FORM-INI-CO40 - qtde de formandos na aprovacao do
+      *    contrato, preenchida so no cadastro, sem manutencao depois
+           05  QTDE-FORM-CO40        PIC 9(4).
+           05  COBERTURA-CO40        PIC 9(1).
+      *    COBERTURA-CO40 = 1-F  2-V  3-O  4-FV  5-FO  6-VO  7-FVO
+           05  VLR-CONTRATO-CO40     PIC 9(8)V99.
+           05  VLR-COMISSAO-CO40     PIC 9(8)V99.
+           05  SITUACAO-CO40         PIC 9(1).
+      *    SITUACAO-CO40 = 0-VIGENTE  1-CANCELADO  2-QUITADO
+           05  MOTIVO-CANCEL-CO40    PIC 9(5).
+      *    MOTIVO-CANCEL-CO40 -> CODIGO-CO08 (Tabela de motivos)
+           05  DATA-CANCEL-CO40      PIC 9(8).
+           05  IDENTIFICACAO-CO40    PIC X(20).
+      *    IDENTIFICACAO-CO40 - quando houver varios cursos, nome p/
+      *    identificar o contrato
+           05  INSTITUICAO-CO40      PIC 9(5).
+      *    INSTITUICAO-CO40 -> CODIGO-IE10
