@@ -0,0 +1,7 @@
+           SELECT CGD031 ASSIGN TO PATH-CGD031
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  STATUS IS ST-CGD031
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS PORTADOR-CG31.
