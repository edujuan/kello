@@ -0,0 +1,9 @@
+      *ARQUIVO DE CONTROLE DE SEQUENCIA DE REMESSA BANCARIA, POR
+      *PORTADOR-CR20 - GENERALIZA, PARA QUALQUER BANCO, O CONTROLE
+      *QUE O ALSEQBRR FAZIA SOMENTE PARA O BANCO DO BRASIL (SEQBRAS).
+       FD  SEQREM.
+       01  REG-SEQREM.
+           05  PORTADOR-SEQREM          PIC 9(4).
+           05  BANCO-SEQREM             PIC 9(3).
+           05  NOME-BANCO-SEQREM        PIC X(20).
+           05  SEQUENCIA-SEQREM         PIC 9(10).
