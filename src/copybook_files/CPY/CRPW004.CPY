@@ -0,0 +1,7 @@
+      * Arquivo de liberacao de contas reduzidas por usuario (CRP)
+       FD  CRD004.
+       01  REG-CRD004.
+           05  COD-USUARIO-CR004   PIC 9(03).
+           05  PROGRAMA-CR004      PIC 9(05).
+      *    PROGRAMA-CR004 guarda o CODIGO-REDUZ-CX20 liberado para o
+      *    usuario dentro do modulo de contas a receber.
