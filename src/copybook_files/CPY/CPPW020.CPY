@@ -6,6 +6,8 @@
            05  FORNEC-CP20              PIC 9(6).
            05  SEQ-CP20                 PIC 9(5).
            05  TIPO-FORN-CP20           PIC 9(2).
+      *    TIPO-FORN = 00-FORNEC 01-FUNCION 02-VENDEDOR 03-REPRES
+      *                04-REPORT 05-REEMBOLSO A CLIENTE
            05  PORTADOR-CP20            PIC 9999.
            05  NR-DOCTO-CP20            PIC X(10).
            05  DATA-EMISSAO-CP20        PIC 9(8).
@@ -39,3 +41,13 @@
            05  SEQ-CAIXA-CP20           PIC 9(3).
            05  TIPO-CONTA-CP20          PIC 9.
       *  TIPO-CONTA = 0(TEMPORARIA)   1-PERMANENTE
+           05  EVENTO-PR105-CP20.
+               10  CIDADE-EVT-CP20      PIC 9(4).
+               10  MESDIA-EVT-CP20      PIC 9(4).
+               10  ANO-EVT-CP20         PIC 9(4).
+               10  SEQ-EVT-CP20         PIC 9(2).
+      *    EVENTO-PR105-CP20 = NR-PLAN-PR105 DA VIAGEM/EVENTO LIGADO A
+      *    ESSA CONTA (ZEROS = NAO LIGADO A NENHUM EVENTO)
+           05  CATEG-EVT-CP20           PIC 9(1).
+      *    CATEG-EVT = 0-NAO LIGADO  1-VEICULO  2-HOSPEDAGEM
+      *                3-REFEICAO   4-OUTROS
