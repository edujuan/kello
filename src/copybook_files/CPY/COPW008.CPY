@@ -0,0 +1,5 @@
+      *  Cadastro de Motivos (cancelamento/estorno/baixa)
+       FD  COD008.
+       01  REG-COD008.
+           05  CODIGO-CO08       PIC 9(5).
+           05  DESCRICAO-CO08    PIC X(40).
