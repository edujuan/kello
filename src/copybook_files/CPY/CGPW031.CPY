@@ -0,0 +1,9 @@
+      * Cadastro de limite de exposicao por portador (CRD020/CPD020)
+       FD  CGD031.
+       01  REG-CGD031.
+           05  PORTADOR-CG31          PIC 9999.
+           05  NOME-CG31              PIC X(30).
+           05  LIMITE-EXPOSIC-CG31    PIC 9(10)V99.
+           05  SITUACAO-CG31          PIC 9.
+      *    SITUACAO-CG31 = 0-ATIVO  1-INATIVO
+           05  FILLER                 PIC X(20).
