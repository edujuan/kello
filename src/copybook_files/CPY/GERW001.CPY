@@ -0,0 +1,6 @@
+      *  Cadastro de usuarios CHEFE autorizados por programa
+       FD  GED001.
+       01  REG-GED001.
+           05  USUARIO-GE01           PIC 9(03).
+           05  PROGRAMA-GE01          PIC X(38).
+           05  DESCRICAO-GE01         PIC X(60).
