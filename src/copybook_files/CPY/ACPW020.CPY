@@ -0,0 +1,7 @@
+      *  CADASTRO DE MOTIVOS DE OCORRENCIA (ATENDIMENTO AO CLIENTE)
+       FD  ACD020.
+       01  REG-ACD020.
+           05  CODIGO-AC20           PIC 9(04).
+           05  TIPO-AC20             PIC 9(02).
+           05  DESCRICAO-AC20        PIC X(30).
+           05  FILLER                PIC X(20).
