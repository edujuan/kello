@@ -21,3 +21,13 @@
       * sendo a seq-desm a mesma seq. que o lan�amento principal, outro
       * exemplo o pagto de uma conta com juro, multa
       * CONTROLE-LOTE-CX100 foi colocado no lugar do CONTABIL-CX100
+           05  EVENTO-PR105-CX100.
+               10  CIDADE-EVT-CX100       PIC 9(4).
+               10  MESDIA-EVT-CX100       PIC 9(4).
+               10  ANO-EVT-CX100          PIC 9(4).
+               10  SEQ-EVT-CX100          PIC 9(2).
+      *    EVENTO-PR105-CX100 = NR-PLAN-PR105 DA VIAGEM/EVENTO LIGADO
+      *    A ESSE LANCAMENTO (ZEROS = NAO LIGADO A NENHUM EVENTO)
+           05  CATEG-EVT-CX100            PIC 9(1).
+      *    CATEG-EVT = 0-NAO LIGADO  1-VEICULO  2-HOSPEDAGEM
+      *                3-REFEICAO   4-OUTROS
