@@ -0,0 +1,9 @@
+      *  CADASTRO DE TIPOS DE OCORRENCIA (ATENDIMENTO AO CLIENTE)
+       FD  ACD010.
+       01  REG-ACD010.
+           05  TIPO-AC10             PIC 9(02).
+           05  CODIGO-AC10           PIC 9(04).
+           05  DESCRICAO-AC10        PIC X(30).
+           05  PRAZO-AC10            PIC 9(03).
+      *    PRAZO-AC10 - PRAZO NORMAL DE ATENDIMENTO EM DIAS CORRIDOS
+           05  FILLER                PIC X(20).
