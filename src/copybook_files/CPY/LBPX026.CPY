@@ -0,0 +1,10 @@
+           SELECT LBD026 ASSIGN TO PATH-LBD026
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  STATUS IS ST-LBD026
+                  RECORD KEY IS CODIGO-LB26
+                  ALTERNATE RECORD KEY IS DESCRICAO-LB26 WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS ALT1-LB26 = TIPO-LB26
+                            CODIGO-LB26 WITH DUPLICATES.
