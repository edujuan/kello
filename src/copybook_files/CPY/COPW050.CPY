@@ -0,0 +1,20 @@
+      *  Arquivo de parcelas previstas do contrato (cronograma)
+       FD  COD050.
+       01  REG-COD050.
+           05  NR-CONTRATO-CO50      PIC 9(4).
+           05  ITEM-CO50             PIC 999.
+           05  CURSO-CO50            PIC 9(4).
+           05  TURMA-CO50            PIC X(3).
+           05  DATA-VENCTO-CO50      PIC 9(8).
+      *    DATA-VENCTO-CO50 - INVERTIDA AAAAMMDD
+           05  DATA-PAGTO-CO50       PIC 9(8).
+           05  DATA-ENVIO-CO50       PIC 9(8).
+           05  REALIZADO-CO50        PIC 9.
+      *    REALIZADO-CO50 = 0-EM ABERTO  1-QUITADO
+           05  CUSTO-UNIT-CO50       PIC 9(8)V99.
+           05  VALOR-CO50            PIC 9(8)V99.
+           05  SUSP-PREV-DEF-CO50    PIC 9.
+      *    SUSP-PREV-DEF-CO50 = 0-PREVISTO  1-SUSPENSO  2-DEFINITIVO
+           05  CODBRINDE-CO50        PIC 999.
+      *    CODBRINDE-CO50 -> CODIGO-CO02 (Tabela de brindes)
+           05  FILLER                PIC X(16).
