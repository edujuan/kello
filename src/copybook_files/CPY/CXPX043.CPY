@@ -0,0 +1,7 @@
+           SELECT CXD043 ASSIGN TO PATH-CXD043
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  STATUS IS ST-CXD043
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS EMPRESA-CX43.
