@@ -0,0 +1,5 @@
+           SELECT SEQREM ASSIGN TO PATH-SEQREM
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  STATUS IS ST-SEQREM
+                  RECORD KEY IS PORTADOR-SEQREM.
