@@ -0,0 +1,9 @@
+           SELECT LBD105 ASSIGN TO PATH-LBD105
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  STATUS IS ST-LBD105
+                  RECORD KEY IS CHAVE-L105
+                  ALTERNATE RECORD KEY IS ALT1-L105 = CODIGO-LB25-L105
+                            CHAVE-L105 WITH DUPLICATES.
