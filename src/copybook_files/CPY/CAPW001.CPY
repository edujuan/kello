@@ -0,0 +1,6 @@
+      *  Cadastro da empresa (par�metros gerais da instala��o)
+       FD  CAD001.
+       01  REG-CAD001.
+           05  CODIGO-CA001        PIC 9(3).
+           05  NOME-EMP-CA001      PIC X(30).
+           05  FILLER              PIC X(20).
