@@ -0,0 +1,13 @@
+      *ARQUIVO DE IMPRESSORAS DE LABORATORIO - CADASTRO CONSULTADO
+      *PELO POP-UP LBP026T, ESTENDIDO COM TIPO (PARA AGRUPAR MODELOS
+      *EQUIVALENTES) E SITUACAO (ON-LINE/OFF-LINE) PARA QUE O DESPACHO
+      *DE TRABALHOS POSSA DESVIAR AUTOMATICAMENTE PARA UMA IMPRESSORA
+      *DO MESMO TIPO QUANDO A PRIMARIA ESTIVER FORA DO AR.
+       FD  LBD026.
+       01  REG-LBD026.
+           05  TIPO-LB26                PIC X(02).
+           05  CODIGO-LB26              PIC X(02).
+           05  DESCRICAO-LB26           PIC X(30).
+           05  SITUACAO-LB26            PIC 9(01).
+               88  IMPRESSORA-ON-LINE          VALUE 1.
+               88  IMPRESSORA-OFF-LINE         VALUE 0.
