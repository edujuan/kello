@@ -0,0 +1,8 @@
+           SELECT CAD091 ASSIGN TO PATH-CAD091
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  STATUS IS ST-CAD091
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS CHAVE-091 = NR-CONTRATO-091
+                            CODIGO-091.
