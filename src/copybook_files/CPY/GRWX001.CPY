@@ -0,0 +1,7 @@
+           SELECT GRD001 ASSIGN TO PATH-GRD001
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  STATUS IS ST-GRD001
+                  RECORD KEY IS CHAVE-GRD001.
