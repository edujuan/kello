@@ -0,0 +1,8 @@
+      *  CADASTRO DE SITUACAO DE ATENDIMENTO (ATENDIMENTO AO CLIENTE)
+       FD  ACD030.
+       01  REG-ACD030.
+           05  CODIGO-AC30           PIC 9(02).
+      *    CODIGO-AC30 = 0-ABERTO  1-EM ANDAMENTO  2-RESOLVIDO
+      *                  3-CANCELADO
+           05  DESCRICAO-AC30        PIC X(20).
+           05  FILLER                PIC X(10).
