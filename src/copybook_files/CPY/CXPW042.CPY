@@ -0,0 +1,8 @@
+      * Arquivo de saldo mensal de caixa por conta reduzida (resultado)
+       FD  CXD042.
+       01  REG-CXD042.
+           05  ANOMES-CX42            PIC 9(06).
+           05  CONTAREDUZ-CX42        PIC 9(05).
+           05  SALDOE-CX42            PIC 9(10)V99.
+           05  SALDOS-CX42            PIC 9(10)V99.
+           05  FILLER                 PIC X(20).
