@@ -0,0 +1,10 @@
+      *  Fila de liberacao temporaria de usuario por um CHEFE, p/ um
+      *  programa e identificacao (operacao) especificos
+       FD  GED002.
+       01  REG-GED002.
+           05  USUARIO-C-GE02         PIC 9(03).
+           05  PROGRAMA-GE02          PIC X(38).
+           05  USUARIO-P-GE02         PIC 9(03).
+           05  IDENTIFICACAO-GE02     PIC X(60).
+           05  OPERACAO-GE02          PIC X(10).
+           05  DATA-LIMITE-GE02       PIC 9(08).
