@@ -0,0 +1,11 @@
+      * Arquivo de restart/checkpoint da geracao de saldo (cxp040e),
+      * um registro por empresa, marcando o ultimo lancto de CXD100
+      * acumulado e se a geracao daquela empresa ficou completa
+       FD  CXD043.
+       01  REG-CXD043.
+           05  EMPRESA-CX43           PIC XXX.
+           05  DATA-MOV-CX43          PIC 9(08).
+           05  SEQ-CX43               PIC 9(04).
+           05  SITUACAO-CX43          PIC 9(01).
+      *    SITUACAO-CX43 = 0-EM ANDAMENTO   1-CONCLUIDO
+           05  FILLER                 PIC X(20).
