@@ -0,0 +1,6 @@
+           SELECT CGD006 ASSIGN TO PATH-CGD006
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS MANUAL WITH LOCK ON RECORD
+                  STATUS IS ST-CGD006
+                  RECORD KEY IS CHAVE-CG06.
