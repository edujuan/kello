@@ -0,0 +1,7 @@
+      *ARQUIVO DE TIPOS DE PROBLEMA DE FOTOGRAFIA/LABORATORIO (MOTIVO
+      *DE REFACAO) - CONSULTADO PELO POP-UP LBP025T E PELO RELATORIO
+      *LBP204.
+       FD  LBD025.
+       01  REG-LBD025.
+           05  CODIGO-LB25              PIC 9(03).
+           05  DESCRICAO-LB25           PIC X(30).
