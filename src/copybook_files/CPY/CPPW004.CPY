@@ -0,0 +1,7 @@
+      * Arquivo de liberacao de contas reduzidas por usuario (CPP)
+       FD  CPD004.
+       01  REG-CPD004.
+           05  COD-USUARIO-CP004   PIC 9(03).
+           05  PROGRAMA-CP004      PIC 9(05).
+      *    PROGRAMA-CP004 guarda o CODIGO-REDUZ-CX20 liberado para o
+      *    usuario dentro do modulo de contas a pagar.
