@@ -0,0 +1,7 @@
+           SELECT CPD004 ASSIGN TO PATH-CPD004
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS AUTOMATIC WITH LOCK ON RECORD
+                  STATUS IS ST-CPD004
+                  RECORD KEY IS CHAVE-CP004 = COD-USUARIO-CP004
+                                              PROGRAMA-CP004.
