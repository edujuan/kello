@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COP117.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Verifica, para uma DATAREALIZA-CO60, se o     *
+                      *  total de telao/beca ja comprometido com os    *
+                      *  demais eventos daquele dia (COD060), somado   *
+                      *  ao que o evento em questao esta pedindo,      *
+                      *  ultrapassa o estoque proprio informado pelo   *
+                      *  chamador, para avisar antes de aprovar um     *
+                      *  evento que deixaria a empresa sem telao/beca. *
+                      *                                                *
+                      *  Formato: CALL "COP117" USING PARAMETROS-      *
+                      *           COP117                               *
+                      *                                                *
+                      *  01 PARAMETROS-COP117                         *
+                      *     05 COP117-EMPRESA       PIC X(003)        *
+                      *     05 COP117-CONTRATO      PIC 9(004)        *
+                      *     05 COP117-ITEM          PIC 9(003)        *
+                      *     05 COP117-DATAREALIZA   PIC 9(008)        *
+                      *     05 COP117-QT-TELAO      PIC 9(003)        *
+                      *     05 COP117-QT-BECA       PIC 9(003)        *
+                      *     05 COP117-TELAO-ESTOQUE PIC 9(003)        *
+                      *     05 COP117-BECA-ESTOQUE  PIC 9(003)        *
+                      *     05 COP117-TELAO-COMPROM PIC 9(003)        *
+                      *     05 COP117-BECA-COMPROM  PIC 9(003)        *
+                      *     05 COP117-CONFLITO      PIC 9(001)        *
+                      *        0-SEM CONFLITO  1-FALTA TELAO          *
+                      *        2-FALTA BECA     3-FALTA OS DOIS        *
+                      *                                                *
+                      *************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY COPX060.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY COPW060.
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-COD060            PIC XX       VALUE SPACES.
+           05  PATH-COD060          PIC X(60)    VALUE SPACES.
+           05  FALTA-TELAO-W        PIC 9(1)     VALUE ZEROS.
+           05  FALTA-BECA-W         PIC 9(1)     VALUE ZEROS.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       LINKAGE SECTION.
+
+       01  PARAMETROS-COP117.
+           05  COP117-EMPRESA       PIC X(3).
+           05  COP117-CONTRATO      PIC 9(4).
+           05  COP117-ITEM          PIC 9(3).
+           05  COP117-DATAREALIZA   PIC 9(8).
+           05  COP117-QT-TELAO      PIC 9(3).
+           05  COP117-QT-BECA       PIC 9(3).
+           05  COP117-TELAO-ESTOQUE PIC 9(3).
+           05  COP117-BECA-ESTOQUE  PIC 9(3).
+           05  COP117-TELAO-COMPROM PIC 9(3).
+           05  COP117-BECA-COMPROM  PIC 9(3).
+           05  COP117-CONFLITO      PIC 9(1).
+               88  COP117-FALTA-TELAO       VALUE 1.
+               88  COP117-FALTA-BECA        VALUE 2.
+               88  COP117-FALTA-OS-DOIS     VALUE 3.
+
+       PROCEDURE DIVISION USING PARAMETROS-COP117.
+
+       MAIN-PROCESS SECTION.
+           MOVE ZEROS TO COP117-CONFLITO.
+           MOVE ZEROS TO COP117-TELAO-COMPROM COP117-BECA-COMPROM.
+           MOVE ZEROS TO FALTA-TELAO-W FALTA-BECA-W.
+
+           PERFORM ABRE-COD060.
+           IF ST-COD060 NOT = "35"
+              PERFORM SOMA-COMPROMETIDO
+              CLOSE COD060
+           END-IF.
+
+           IF COP117-TELAO-COMPROM + COP117-QT-TELAO >
+              COP117-TELAO-ESTOQUE
+              MOVE 1 TO FALTA-TELAO-W
+           END-IF.
+           IF COP117-BECA-COMPROM + COP117-QT-BECA >
+              COP117-BECA-ESTOQUE
+              MOVE 1 TO FALTA-BECA-W
+           END-IF.
+
+           IF FALTA-TELAO-W = 1 AND FALTA-BECA-W = 1
+              MOVE 3 TO COP117-CONFLITO
+           ELSE
+              IF FALTA-TELAO-W = 1
+                 MOVE 1 TO COP117-CONFLITO
+              ELSE
+                 IF FALTA-BECA-W = 1
+                    MOVE 2 TO COP117-CONFLITO
+                 END-IF
+              END-IF
+           END-IF.
+
+           EXIT PROGRAM.
+
+       ABRE-COD060 SECTION.
+           MOVE COP117-EMPRESA TO GRPATH-EMPRESA.
+           MOVE "COD060"       TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-COD060.
+           OPEN INPUT COD060.
+
+      *    SOMA-COMPROMETIDO: varre os eventos da mesma data (chave
+      *    alternativa DATAREALIZA-CO60), somando o telao/beca ja
+      *    comprometido, sem contar nem o proprio evento (quando for
+      *    uma alteracao) nem os eventos ja cancelados.
+       SOMA-COMPROMETIDO SECTION.
+           MOVE COP117-DATAREALIZA TO DATAREALIZA-CO60.
+           START COD060 KEY IS NOT LESS DATAREALIZA-CO60 INVALID KEY
+                 MOVE "10" TO ST-COD060.
+
+           PERFORM UNTIL ST-COD060 = "10"
+              READ COD060 NEXT RECORD AT END
+                   MOVE "10" TO ST-COD060
+              NOT AT END
+                   IF DATAREALIZA-CO60 NOT = COP117-DATAREALIZA
+                      MOVE "10" TO ST-COD060
+                   ELSE
+                      IF NR-CONTRATO-CO60 = COP117-CONTRATO
+                      AND ITEM-CO60       = COP117-ITEM
+                         CONTINUE
+                      ELSE
+                         IF DATA-CANCELAM-CO60 = ZEROS
+                            ADD QT-TELAO-CO60 TO
+                                COP117-TELAO-COMPROM
+                            ADD BECA-CO60     TO
+                                COP117-BECA-COMPROM
+                         END-IF
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       END PROGRAM COP117.
