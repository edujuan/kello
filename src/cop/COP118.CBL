@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COP118.
+       AUTHOR.        ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN.  09/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *   Confere se um usuario esta liberado para    *
+                      *   uma conta reduzida (CODIGO-REDUZ-CX20) nos   *
+                      *   modulos de contas a receber (CRD004) ou      *
+                      *   contas a pagar (CPD004), do mesmo jeito que  *
+                      *   CXP001/CXD004 ja fazem para o caixa - assim  *
+                      *   toda tela/relatorio de CRP e CPP que precise *
+                      *   restringir conta reduzida usa o mesmo ponto  *
+                      *   de verificacao em vez de reescrever o READ.  *
+                      *                                                *
+                      *   Formato: CALL "COP118" USING PARAMETROS-     *
+                      *            COP118                              *
+                      *                                                *
+                      *   01  PARAMETROS-COP118                       *
+                      *       05 COP118-EMPRESA      PIC X(003)       *
+                      *       05 COP118-MODULO       PIC 9(001)       *
+                      *          1-CONTAS A RECEBER (CRD004)          *
+                      *          2-CONTAS A PAGAR    (CPD004)         *
+                      *       05 COP118-USUARIO      PIC 9(003)       *
+                      *       05 COP118-CODREDUZ     PIC 9(005)       *
+                      *       05 COP118-RETORNO      PIC 9(001)       *
+                      *          0-LIBERADO  1-NAO LIBERADO           *
+                      *                                                *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CRPX004.
+           COPY CPPX004.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CRPW004.
+       COPY CPPW004.
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CRD004            PIC XX       VALUE SPACES.
+           05  ST-CPD004            PIC XX       VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-CRD004          PIC X(60)    VALUE SPACES.
+           05  PATH-CPD004          PIC X(60)    VALUE SPACES.
+
+       LINKAGE SECTION.
+
+       01  PARAMETROS-COP118.
+           05  COP118-EMPRESA       PIC X(3).
+           05  COP118-MODULO        PIC 9(1).
+               88  COP118-MOD-CRP           VALUE 1.
+               88  COP118-MOD-CPP           VALUE 2.
+           05  COP118-USUARIO       PIC 9(3).
+           05  COP118-CODREDUZ      PIC 9(5).
+           05  COP118-RETORNO       PIC 9(1).
+               88  COP118-LIBERADO          VALUE 0.
+               88  COP118-NAO-LIBERADO      VALUE 1.
+
+       PROCEDURE DIVISION USING PARAMETROS-COP118.
+
+       MAIN-PROCESS SECTION.
+           MOVE 1 TO COP118-RETORNO.
+
+           EVALUATE TRUE
+               WHEN COP118-MOD-CRP
+                    PERFORM VERIFICA-CRD004
+               WHEN COP118-MOD-CPP
+                    PERFORM VERIFICA-CPD004
+           END-EVALUATE.
+
+           EXIT PROGRAM.
+
+       VERIFICA-CRD004 SECTION.
+           MOVE COP118-EMPRESA TO GRPATH-EMPRESA.
+           MOVE "CRD004"       TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CRD004.
+
+           OPEN INPUT CRD004.
+           IF ST-CRD004 = "35"
+      *       NENHUMA RESTRICAO CADASTRADA AINDA PARA NINGUEM: TODOS
+      *       OS USUARIOS PERMANECEM LIBERADOS, COMO SEMPRE FOI EM
+      *       CXP001/CXD004 QUANDO O ARQUIVO ESTA VAZIO.
+              MOVE 0 TO COP118-RETORNO
+           ELSE
+              MOVE COP118-USUARIO  TO COD-USUARIO-CR004
+              MOVE COP118-CODREDUZ TO PROGRAMA-CR004
+              READ CRD004 INVALID KEY
+                   MOVE 1 TO COP118-RETORNO
+              NOT INVALID KEY
+                   MOVE 0 TO COP118-RETORNO
+              END-READ
+              CLOSE CRD004
+           END-IF.
+
+       VERIFICA-CPD004 SECTION.
+           MOVE COP118-EMPRESA TO GRPATH-EMPRESA.
+           MOVE "CPD004"       TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CPD004.
+
+           OPEN INPUT CPD004.
+           IF ST-CPD004 = "35"
+              MOVE 0 TO COP118-RETORNO
+           ELSE
+              MOVE COP118-USUARIO  TO COD-USUARIO-CP004
+              MOVE COP118-CODREDUZ TO PROGRAMA-CP004
+              READ CPD004 INVALID KEY
+                   MOVE 1 TO COP118-RETORNO
+              NOT INVALID KEY
+                   MOVE 0 TO COP118-RETORNO
+              END-READ
+              CLOSE CPD004
+           END-IF.
+
+       END PROGRAM COP118.
