@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COP116.
+       AUTHOR.        ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN.  09/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *   Confere se um codigo de motivo existe no    *
+                      *   cadastro de Motivos (COD008/COP008), para   *
+                      *   que toda rotina que cancela/estorna/da      *
+                      *   baixa em titulo ou contrato (COP115, e no   *
+                      *   futuro a baixa de cheques em CHD010 e o     *
+                      *   estorno de CRD099) use o mesmo ponto de     *
+                      *   validacao em vez de repetir o READ COD008.  *
+                      *                                               *
+                      *   Formato: CALL "COP116" USING PARAMETROS-    *
+                      *            COP116                             *
+                      *                                                *
+                      *   01  PARAMETROS-COP116                       *
+                      *       05 COP116-EMPRESA      PIC X(003)       *
+                      *       05 COP116-MOTIVO       PIC 9(005)       *
+                      *       05 COP116-DESCRICAO    PIC X(040)       *
+                      *       05 COP116-RETORNO      PIC 9(001)       *
+                      *          0-OK  1-MOTIVO NAO CADASTRADO        *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY COPX008.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY COPW008.
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-COD008            PIC XX       VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-COD008          PIC X(60)    VALUE SPACES.
+
+       LINKAGE SECTION.
+
+       01  PARAMETROS-COP116.
+           05  COP116-EMPRESA       PIC X(3).
+           05  COP116-MOTIVO        PIC 9(5).
+           05  COP116-DESCRICAO     PIC X(40).
+           05  COP116-RETORNO       PIC 9(1).
+               88  COP116-OK                    VALUE 0.
+               88  COP116-MOTIVO-INVALIDO       VALUE 1.
+
+       PROCEDURE DIVISION USING PARAMETROS-COP116.
+
+       MAIN-PROCESS SECTION.
+           MOVE SPACES TO COP116-DESCRICAO.
+           MOVE 0      TO COP116-RETORNO.
+
+           MOVE COP116-EMPRESA TO GRPATH-EMPRESA.
+           MOVE "COD008"       TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-COD008.
+
+           OPEN INPUT COD008.
+           IF ST-COD008 = "35"
+              MOVE 1 TO COP116-RETORNO
+           ELSE
+              MOVE COP116-MOTIVO TO CODIGO-CO08
+              READ COD008 INVALID KEY
+                   MOVE 1 TO COP116-RETORNO
+              NOT INVALID KEY
+                   MOVE DESCRICAO-CO08 TO COP116-DESCRICAO
+              END-READ
+              CLOSE COD008
+           END-IF.
+
+           EXIT PROGRAM.
+
+       END PROGRAM COP116.
