@@ -0,0 +1,351 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COP115.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUN��O: RESCIS�O/CANCELAMENTO DE CONTRATO DE FORMATURA
+      *         (chamado a partir da op��o de rescis�o do COP114)
+      *         - calcula a multa de rescis�o sobre OED010/COD040
+      *         - cancela as parcelas em aberto em COD050/CRD020
+      *         - grava hist�rico em COD114
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY COPX040.
+           COPY COPX050.
+           COPY CRPX020.
+           COPY CRPX099.
+           COPY OEPX010.
+           COPY COPX114.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY COPW040.
+           COPY COPW050.
+           COPY CRPW020.
+           COPY CRPW099.
+           COPY OEPW010.
+           COPY COPW114.
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-COD040             PIC XX       VALUE SPACES.
+           05  ST-COD050             PIC XX       VALUE SPACES.
+           05  ST-CRD020             PIC XX       VALUE SPACES.
+           05  ST-CRD099             PIC XX       VALUE SPACES.
+           05  ST-OED010             PIC XX       VALUE SPACES.
+           05  ST-COD114             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  ACHOU-OED010-W        PIC X        VALUE "N".
+           05  NR-CONTRATO-W         PIC 9(4)     VALUE ZEROS.
+           05  MOTIVO-W              PIC 9(5)     VALUE ZEROS.
+           05  USUARIO-W             PIC X(5)     VALUE SPACES.
+           05  SEQ-CANCEL-W          PIC 9(3)     VALUE ZEROS.
+           05  VLR-BASE-W            PIC 9(8)V99  VALUE ZEROS.
+           05  PERC-MULTA-W          PIC 9(3)V99  VALUE ZEROS.
+           05  VLR-MULTA-W           PIC 9(8)V99  VALUE ZEROS.
+           05  VLR-JA-PAGO-W         PIC 9(8)V99  VALUE ZEROS.
+           05  VLR-DEVOLVER-W        PIC 9(8)V99  VALUE ZEROS.
+           05  QTDE-PARC-CANCEL-W    PIC 9(3)     VALUE ZEROS.
+           05  IDX-W                 PIC 99       VALUE ZEROS.
+           05  DIGITO-W              PIC X        VALUE SPACE.
+      *    vari�veis p/ extrair o percentual escrito na cl�usula
+      *    MULTA-RESCISAO-OE10 (ex: "10% SOBRE O SALDO")
+           05  PERC-TEXTO-W          PIC X(03)    VALUE SPACES.
+           05  PERC-TEXTO-IDX-W      PIC 9        VALUE ZEROS.
+      *    o codigo de cliente em CRD020, quando CLASS-CLIENTE-CR20 =
+      *    0 (contrato), e NR-CONTRATO+COMPLEMENTO -- faixa de
+      *    NR-CONTRATO-W*10000 a *10000+9999, mesmo criterio do
+      *    GALHO122
+           05  CLIENTE-INI-W         PIC 9(8)     VALUE ZEROS.
+           05  CLIENTE-FIM-W         PIC 9(8)     VALUE ZEROS.
+
+       01  CAMINHOS-ARQUIVOS-W.
+           05  PATH-COD040       PIC X(60)    VALUE SPACES.
+           05  PATH-COD050       PIC X(60)    VALUE SPACES.
+           05  PATH-CRD020       PIC X(60)    VALUE SPACES.
+           05  PATH-CRD099       PIC X(60)    VALUE SPACES.
+           05  PATH-OED010       PIC X(60)    VALUE SPACES.
+           05  PATH-COD114       PIC X(60)    VALUE SPACES.
+
+       01  PARAMETROS-W.
+           05  EMPRESA-W         PIC X(3)     VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA    PIC X(3).
+           05  GRPATH-ARQUIVO    PIC X(8).
+           05  GRPATH-CAMINHO    PIC X(60).
+
+       01  PARAMETROS-COP116.
+           05  COP116-EMPRESA       PIC X(3).
+           05  COP116-MOTIVO        PIC 9(5).
+           05  COP116-DESCRICAO     PIC X(40).
+           05  COP116-RETORNO       PIC 9(1).
+               88  COP116-OK                    VALUE 0.
+               88  COP116-MOTIVO-INVALIDO       VALUE 1.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM PROCESSA-RESCISAO.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+           DISPLAY "CONTRATO A RESCINDIR...: " WITH NO ADVANCING.
+           ACCEPT NR-CONTRATO-W.
+           DISPLAY "CODIGO DO MOTIVO.......: " WITH NO ADVANCING.
+           ACCEPT MOTIVO-W.
+           DISPLAY "USUARIO................: " WITH NO ADVANCING.
+           ACCEPT USUARIO-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "COD040"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-COD040.
+
+           MOVE "COD050"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-COD050.
+
+           MOVE "CRD020"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CRD020.
+
+           MOVE "CRD099"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CRD099.
+
+           MOVE "OED010"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-OED010.
+
+           MOVE "COD114"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-COD114.
+
+           OPEN I-O COD040.
+           OPEN I-O COD050.
+           OPEN I-O CRD020.
+           OPEN I-O CRD099.
+           OPEN INPUT OED010.
+           OPEN I-O COD114.
+           IF ST-COD114 = "35"
+              CLOSE COD114      OPEN OUTPUT COD114
+              CLOSE COD114      OPEN I-O COD114
+           END-IF.
+
+       PROCESSA-RESCISAO SECTION.
+           MOVE NR-CONTRATO-W TO NR-CONTRATO-CO40.
+           READ COD040 INVALID KEY
+               DISPLAY "CONTRATO N�O ENCONTRADO EM COD040"
+               MOVE 1 TO ERRO-W
+           END-READ.
+           IF ERRO-W = 1
+              GO TO PROCESSA-RESCISAO-FIM.
+
+           IF SITUACAO-CO40 = 1
+              DISPLAY "CONTRATO J� ESTA CANCELADO"
+              MOVE 1 TO ERRO-W
+              GO TO PROCESSA-RESCISAO-FIM.
+
+      *    o motivo do cancelamento � obrigat�rio e precisa existir
+      *    na tabela de Motivos (COD008) - a valida��o � centralizada
+      *    em COP116 para que qualquer outra baixa/estorno (CRD099,
+      *    CHD010) use o mesmo ponto de checagem.
+           MOVE EMPRESA-W TO COP116-EMPRESA.
+           MOVE MOTIVO-W  TO COP116-MOTIVO.
+           CALL "COP116" USING PARAMETROS-COP116.
+           IF COP116-MOTIVO-INVALIDO
+              DISPLAY "MOTIVO DE CANCELAMENTO INV�LIDO"
+              MOVE 1 TO ERRO-W
+           END-IF.
+           IF ERRO-W = 1
+              GO TO PROCESSA-RESCISAO-FIM.
+
+           MOVE VLR-CONTRATO-CO40 TO VLR-BASE-W.
+           MOVE 10,00             TO PERC-MULTA-W.
+
+           MOVE NR-CONTRATO-W TO NR-CONTRATO-OE10.
+           READ OED010 INVALID KEY
+               MOVE "N" TO ACHOU-OED010-W
+           NOT INVALID KEY
+               MOVE "S" TO ACHOU-OED010-W
+               MOVE VLR-TOTAL-OE10 TO VLR-BASE-W
+               PERFORM EXTRAI-PERCENTUAL-MULTA
+           END-READ.
+
+           COMPUTE VLR-MULTA-W ROUNDED =
+                   VLR-BASE-W * PERC-MULTA-W / 100.
+
+           PERFORM CANCELA-RECEBIVEIS.
+           PERFORM CANCELA-RECEBIVEIS-EXCLUIDOS.
+           PERFORM CANCELA-PARCELAS-PREVISTAS.
+
+           IF VLR-JA-PAGO-W > VLR-MULTA-W
+              COMPUTE VLR-DEVOLVER-W = VLR-JA-PAGO-W - VLR-MULTA-W
+           ELSE
+              MOVE ZEROS TO VLR-DEVOLVER-W.
+
+           ADD 1 TO SEQ-CANCEL-W.
+           MOVE NR-CONTRATO-W      TO NR-CONTRATO-CO114.
+           MOVE SEQ-CANCEL-W       TO SEQ-CO114.
+           ACCEPT DATA-RESCISAO-CO114 FROM DATE.
+           MOVE USUARIO-W          TO USUARIO-CO114.
+           MOVE MOTIVO-W           TO MOTIVO-CO114.
+           MOVE VLR-BASE-W         TO VLR-TOTAL-CO114.
+           MOVE PERC-MULTA-W       TO PERC-MULTA-CO114.
+           MOVE VLR-MULTA-W        TO VLR-MULTA-CO114.
+           MOVE VLR-JA-PAGO-W      TO VLR-JA-PAGO-CO114.
+           MOVE VLR-DEVOLVER-W     TO VLR-DEVOLVER-CO114.
+           MOVE QTDE-PARC-CANCEL-W TO QTDE-PARC-CANCEL-CO114.
+           WRITE REG-COD114 INVALID KEY
+               DISPLAY "ERRO GRAVANDO COD114: " ST-COD114.
+
+           MOVE 1                TO SITUACAO-CO40.
+           MOVE MOTIVO-W         TO MOTIVO-CANCEL-CO40.
+           ACCEPT DATA-CANCEL-CO40 FROM DATE.
+           REWRITE REG-COD040 INVALID KEY
+               DISPLAY "ERRO ATUALIZANDO COD040: " ST-COD040.
+
+           DISPLAY "RESCIS�O CONCLU�DA - MULTA: " VLR-MULTA-W
+                   " A DEVOLVER: " VLR-DEVOLVER-W.
+
+       PROCESSA-RESCISAO-FIM.
+           CONTINUE.
+
+      *    EXTRAI-PERCENTUAL-MULTA: a cl�usula MULTA-RESCISAO-OE10 traz
+      *    um texto livre (ex.: "10% SOBRE O SALDO"); os d�gitos do
+      *    in�cio do texto s�o interpretados como o percentual da multa.
+      *    Quando n�o h� d�gitos, mant�m-se o percentual padr�o (10%).
+       EXTRAI-PERCENTUAL-MULTA SECTION.
+           MOVE SPACES TO PERC-TEXTO-W.
+           MOVE ZERO   TO PERC-TEXTO-IDX-W.
+           MOVE 1      TO IDX-W.
+           PERFORM COLETA-DIGITO-MULTA
+                   VARYING IDX-W FROM 1 BY 1
+                   UNTIL IDX-W > 20
+                      OR PERC-TEXTO-IDX-W = 3.
+           IF PERC-TEXTO-W NOT = SPACES
+              MOVE PERC-TEXTO-W TO PERC-MULTA-W.
+
+       COLETA-DIGITO-MULTA SECTION.
+           MOVE MULTA-RESCISAO-OE10 (IDX-W: 1) TO DIGITO-W.
+           IF DIGITO-W IS NUMERIC
+              ADD 1 TO PERC-TEXTO-IDX-W
+              MOVE DIGITO-W TO PERC-TEXTO-W (PERC-TEXTO-IDX-W: 1)
+           ELSE
+              IF PERC-TEXTO-IDX-W > 0
+                 MOVE 21 TO IDX-W.
+
+      *    Cancela os t�tulos em aberto do contrato em CRD020, somando
+      *    o que j� foi efetivamente recebido (SITUACAO-CR20 = 2).
+       CANCELA-RECEBIVEIS SECTION.
+           MOVE ZEROS TO VLR-JA-PAGO-W.
+           COMPUTE CLIENTE-INI-W = NR-CONTRATO-W * 10000.
+           COMPUTE CLIENTE-FIM-W = CLIENTE-INI-W + 9999.
+           MOVE 0             TO CLASS-CLIENTE-CR20.
+           MOVE CLIENTE-INI-W TO CLIENTE-CR20.
+           MOVE ZEROS         TO DATA-VENCTO-CR20.
+           START CRD020 KEY IS NOT LESS ALT1-CR20 INVALID KEY
+                 MOVE "10" TO ST-CRD020
+           END-START.
+           PERFORM UNTIL ST-CRD020 = "10"
+              READ CRD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-CRD020
+              NOT AT END
+                   IF CLASS-CLIENTE-CR20 NOT = 0
+                      OR CLIENTE-CR20 > CLIENTE-FIM-W
+                      MOVE "10" TO ST-CRD020
+                   ELSE
+                      IF SITUACAO-CR20 = 2
+                         ADD VALOR-LIQ-CR20 TO VLR-JA-PAGO-W
+                      ELSE
+                         IF SITUACAO-CR20 = 0 OR SITUACAO-CR20 = 1
+                            MOVE 4 TO SITUACAO-CR20
+                            MOVE MOTIVO-W TO MOTIVO-CANCEL-CR20
+                            REWRITE REG-CRD020 INVALID KEY
+                               DISPLAY "ERRO CANCELANDO CRD020: "
+                                        ST-CRD020
+                            END-REWRITE
+                         END-IF
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      *    Cancela os t�tulos em aberto do contrato em CRD099 (t�tulos
+      *    j� exclu�dos do contas a receber ativo, mas ainda sujeitos
+      *    a estorno/cancelamento), mesmo crit�rio da CANCELA-
+      *    RECEBIVEIS sobre CRD020.
+       CANCELA-RECEBIVEIS-EXCLUIDOS SECTION.
+           MOVE 0             TO CLASS-CLIENTE-CR99.
+           MOVE CLIENTE-INI-W TO CLIENTE-CR99.
+           MOVE ZEROS         TO DATA-VENCTO-CR99.
+           START CRD099 KEY IS NOT LESS ALT1-CR99 INVALID KEY
+                 MOVE "10" TO ST-CRD099
+           END-START.
+           PERFORM UNTIL ST-CRD099 = "10"
+              READ CRD099 NEXT RECORD AT END
+                   MOVE "10" TO ST-CRD099
+              NOT AT END
+                   IF CLASS-CLIENTE-CR99 NOT = 0
+                      OR CLIENTE-CR99 > CLIENTE-FIM-W
+                      MOVE "10" TO ST-CRD099
+                   ELSE
+                      IF SITUACAO-CR99 = 2
+                         ADD VALOR-LIQ-CR99 TO VLR-JA-PAGO-W
+                      ELSE
+                         IF SITUACAO-CR99 = 0 OR SITUACAO-CR99 = 1
+                            MOVE 4 TO SITUACAO-CR99
+                            MOVE MOTIVO-W TO MOTIVO-CANCEL-CR99
+                            REWRITE REG-CRD099 INVALID KEY
+                               DISPLAY "ERRO CANCELANDO CRD099: "
+                                        ST-CRD099
+                            END-REWRITE
+                         END-IF
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      *    Cancela as parcelas ainda n�o quitadas no cronograma COD050
+      *    (REALIZADO-CO50 = 9 passa a significar "cancelada").
+       CANCELA-PARCELAS-PREVISTAS SECTION.
+           MOVE NR-CONTRATO-W TO NR-CONTRATO-CO50.
+           MOVE ZEROS         TO ITEM-CO50.
+           START COD050 KEY IS NOT LESS CHAVE-CO50 INVALID KEY
+                 MOVE "10" TO ST-COD050
+           END-START.
+           PERFORM UNTIL ST-COD050 = "10"
+              READ COD050 NEXT RECORD AT END
+                   MOVE "10" TO ST-COD050
+              NOT AT END
+                   IF NR-CONTRATO-CO50 NOT = NR-CONTRATO-W
+                      MOVE "10" TO ST-COD050
+                   ELSE
+                      IF REALIZADO-CO50 = 0
+                         MOVE 9 TO REALIZADO-CO50
+                         ADD 1 TO QTDE-PARC-CANCEL-W
+                         REWRITE REG-COD050 INVALID KEY
+                            DISPLAY "ERRO CANCELANDO COD050: "
+                                     ST-COD050
+                         END-REWRITE
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE COD040 COD050 CRD020 CRD099 OED010 COD114.
+
+       END PROGRAM COP115.
