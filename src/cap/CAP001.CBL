@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CAP001.
+       AUTHOR.        ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN.  09/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *   Aplica a politica de complexidade e         *
+                      *   validade da senha de acesso (CAD002), usada *
+                      *   por CAP000 ao trocar a senha do usuario e   *
+                      *   por qualquer tela que precise saber se a    *
+                      *   senha do usuario esta vencida.              *
+                      *                                               *
+                      *   Regras de complexidade (senha numerica de   *
+                      *   4 digitos): rejeita senha com os 4 digitos  *
+                      *   iguais, sequencia crescente ou decrescente  *
+                      *   (0123, 1234, ... 9876, 8765 etc) e a        *
+                      *   repeticao da senha atual ou da anterior.    *
+                      *                                               *
+                      *   Validade: senha vence apos o numero de      *
+                      *   dias configurado em DIAS-VALIDADE-SENHA,    *
+                      *   contados na convencao comercial de ano com  *
+                      *   360 dias e mes com 30 dias (mesma usada nos *
+                      *   calculos financeiros do sistema).           *
+                      *                                               *
+                      *   Formato: CALL "CAP001" USING PARAMETROS-   *
+                      *            CAP001                             *
+                      *                                               *
+                      *   01  PARAMETROS-CAP001                       *
+                      *       05 CAP001-EMPRESA      PIC X(003)       *
+                      *       05 CAP001-COD-USUARIO  PIC 9(003)       *
+                      *       05 CAP001-MODO         PIC 9(001)       *
+                      *          1-VALIDA COMPLEXIDADE DE SENHA NOVA  *
+                      *          2-GRAVA NOVA SENHA (JA VALIDADA)     *
+                      *          3-VERIFICA VALIDADE DA SENHA ATUAL   *
+                      *       05 CAP001-SENHA-NOVA  PIC 9(004) COMP-3 *
+                      *       05 CAP001-RETORNO      PIC 9(001)       *
+                      *          0-OK                                *
+                      *          1-SENHA FRACA (SEQUENCIA OU REPETIDA)*
+                      *          2-SENHA IGUAL A ATUAL OU A ANTERIOR  *
+                      *          3-SENHA VENCIDA                      *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CAPX002.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CAPW002.
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CAD002            PIC XX       VALUE SPACES.
+           05  HOJE-W               PIC 9(8)     VALUE ZEROS.
+           05  DIGITOS-SENHA-W      PIC 9(4)     VALUE ZEROS.
+           05  DIGITOS-SENHA-R REDEFINES DIGITOS-SENHA-W.
+               10  DIG-1-W          PIC 9.
+               10  DIG-2-W          PIC 9.
+               10  DIG-3-W          PIC 9.
+               10  DIG-4-W          PIC 9.
+           05  SEQ-CRESCENTE-W      PIC 9        VALUE 1.
+           05  SEQ-DECRESCENTE-W    PIC 9        VALUE 1.
+           05  DIAS-ATUAL-W         PIC 9(7)     VALUE ZEROS.
+           05  DIAS-SENHA-W         PIC 9(7)     VALUE ZEROS.
+           05  DIAS-DECORRIDOS-W    PIC S9(7)    VALUE ZEROS.
+           05  ANO-CONV-W           PIC 9(4)     VALUE ZEROS.
+           05  MES-CONV-W           PIC 9(2)     VALUE ZEROS.
+           05  DIA-CONV-W           PIC 9(2)     VALUE ZEROS.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       77  DIAS-VALIDADE-SENHA      PIC 9(3)     VALUE 90.
+
+       LINKAGE SECTION.
+
+       01  PARAMETROS-CAP001.
+           05  CAP001-EMPRESA       PIC X(3).
+           05  CAP001-COD-USUARIO   PIC 9(3).
+           05  CAP001-MODO          PIC 9(1).
+               88  CAP001-VALIDA-COMPLEXIDADE    VALUE 1.
+               88  CAP001-GRAVA-SENHA            VALUE 2.
+               88  CAP001-VERIFICA-VALIDADE      VALUE 3.
+           05  CAP001-SENHA-NOVA    PIC 9(4) COMP-3.
+           05  CAP001-RETORNO       PIC 9(1).
+               88  CAP001-OK                     VALUE 0.
+               88  CAP001-SENHA-FRACA            VALUE 1.
+               88  CAP001-SENHA-REPETIDA         VALUE 2.
+               88  CAP001-SENHA-VENCIDA          VALUE 3.
+
+       PROCEDURE DIVISION USING PARAMETROS-CAP001.
+
+       MAIN-PROCESS SECTION.
+           MOVE 0 TO CAP001-RETORNO.
+           PERFORM ABRE-CAD002.
+           MOVE CAP001-COD-USUARIO TO CODIGO-CA002.
+           READ CAD002 INVALID KEY
+                INITIALIZE REG-CAD002
+                MOVE CAP001-COD-USUARIO TO CODIGO-CA002
+           END-READ.
+
+           EVALUATE TRUE
+              WHEN CAP001-VALIDA-COMPLEXIDADE
+                   PERFORM VALIDA-COMPLEXIDADE
+              WHEN CAP001-GRAVA-SENHA
+                   PERFORM GRAVA-SENHA
+              WHEN CAP001-VERIFICA-VALIDADE
+                   PERFORM VERIFICA-VALIDADE
+           END-EVALUATE.
+
+           CLOSE CAD002.
+           EXIT PROGRAM.
+
+       ABRE-CAD002 SECTION.
+           OPEN I-O CAD002.
+           IF ST-CAD002 = "35"
+              OPEN OUTPUT CAD002
+              CLOSE      CAD002
+              OPEN I-O CAD002
+           END-IF.
+
+      *    VALIDA-COMPLEXIDADE: recusa senha com os 4 digitos iguais,
+      *    sequencia crescente/decrescente de digitos, ou repeticao da
+      *    senha atual/anterior do proprio usuario.
+       VALIDA-COMPLEXIDADE SECTION.
+           MOVE CAP001-SENHA-NOVA TO DIGITOS-SENHA-W.
+           MOVE 1 TO SEQ-CRESCENTE-W SEQ-DECRESCENTE-W.
+
+           IF (DIG-2-W - DIG-1-W) NOT = 1
+           OR (DIG-3-W - DIG-2-W) NOT = 1
+           OR (DIG-4-W - DIG-3-W) NOT = 1
+              MOVE 0 TO SEQ-CRESCENTE-W
+           END-IF.
+
+           IF (DIG-1-W - DIG-2-W) NOT = 1
+           OR (DIG-2-W - DIG-3-W) NOT = 1
+           OR (DIG-3-W - DIG-4-W) NOT = 1
+              MOVE 0 TO SEQ-DECRESCENTE-W
+           END-IF.
+
+           IF DIG-1-W = DIG-2-W AND DIG-2-W = DIG-3-W
+                                AND DIG-3-W = DIG-4-W
+              MOVE 1 TO CAP001-RETORNO
+              MOVE 1 TO SEQ-CRESCENTE-W
+              GO TO VALIDA-COMPLEXIDADE-EXIT
+           END-IF.
+
+           IF SEQ-CRESCENTE-W = 1 OR SEQ-DECRESCENTE-W = 1
+              MOVE 1 TO CAP001-RETORNO
+              GO TO VALIDA-COMPLEXIDADE-EXIT
+           END-IF.
+
+           IF CAP001-SENHA-NOVA = SENHA-CA002
+           OR CAP001-SENHA-NOVA = SENHA-ANTERIOR-CA002
+              MOVE 2 TO CAP001-RETORNO
+           END-IF.
+
+       VALIDA-COMPLEXIDADE-EXIT.
+           EXIT.
+
+       GRAVA-SENHA SECTION.
+           ACCEPT HOJE-W FROM DATE YYYYMMDD.
+           MOVE SENHA-CA002         TO SENHA-ANTERIOR-CA002.
+           MOVE CAP001-SENHA-NOVA   TO SENHA-CA002.
+           MOVE HOJE-W              TO DATA-SENHA-CA002.
+           REWRITE REG-CAD002 INVALID KEY
+                   WRITE REG-CAD002
+           END-REWRITE.
+
+      *    VERIFICA-VALIDADE: converte as datas de hoje e da ultima
+      *    troca de senha para dias corridos na convencao comercial
+      *    (ano = 360 dias, mes = 30 dias) e compara a diferenca com
+      *    o prazo de validade configurado.
+       VERIFICA-VALIDADE SECTION.
+           IF DATA-SENHA-CA002 = ZEROS
+              MOVE 3 TO CAP001-RETORNO
+              GO TO VERIFICA-VALIDADE-EXIT
+           END-IF.
+
+           ACCEPT HOJE-W FROM DATE YYYYMMDD.
+           PERFORM CONVERTE-DIAS-CORRIDOS.
+
+           IF DIAS-DECORRIDOS-W > DIAS-VALIDADE-SENHA
+              MOVE 3 TO CAP001-RETORNO
+           END-IF.
+
+       VERIFICA-VALIDADE-EXIT.
+           EXIT.
+
+       CONVERTE-DIAS-CORRIDOS SECTION.
+           MOVE HOJE-W (1: 4) TO ANO-CONV-W.
+           MOVE HOJE-W (5: 2) TO MES-CONV-W.
+           MOVE HOJE-W (7: 2) TO DIA-CONV-W.
+           COMPUTE DIAS-ATUAL-W =
+                   (ANO-CONV-W * 360) + ((MES-CONV-W - 1) * 30)
+                                      +   DIA-CONV-W.
+
+           MOVE DATA-SENHA-CA002 (1: 4) TO ANO-CONV-W.
+           MOVE DATA-SENHA-CA002 (5: 2) TO MES-CONV-W.
+           MOVE DATA-SENHA-CA002 (7: 2) TO DIA-CONV-W.
+           COMPUTE DIAS-SENHA-W =
+                   (ANO-CONV-W * 360) + ((MES-CONV-W - 1) * 30)
+                                      +   DIA-CONV-W.
+
+           COMPUTE DIAS-DECORRIDOS-W = DIAS-ATUAL-W - DIAS-SENHA-W.
+
+       END PROGRAM CAP001.
