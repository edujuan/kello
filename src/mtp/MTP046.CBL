@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MTP046.
+       AUTHOR. ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: RELACIONA OS FORMANDOS (MTD019) DE UM CONTRATO QUE
+      *         PRECISAM TER A FICHA DE IDENTIFICAÇÃO (MTP045)
+      *         REIMPRESSA, COMPARANDO UM CHECKSUM DOS DADOS ATUAIS
+      *         COM O CHECKSUM GRAVADO NA ULTIMA IMPRESSAO (HASH-ULT-
+      *         FICHA-MT19), PARA NAO REIMPRIMIR A TURMA INTEIRA POR
+      *         CAUSA DE UMA CORREÇÃO PONTUAL.
+      *
+      *         MODO-W = 0-RELACIONA TODOS  1-SO OS QUE MUDARAM
+      *         (OU NUNCA FORAM IMPRESSOS) DESDE A ULTIMA FICHA
+      *
+      *         PARAMETROS: EMPRESA-W, CONTRATO-W, MODO-W
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY MTPX019.
+
+           SELECT RELAT ASSIGN TO PRINTER
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS FS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY MTPW019.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO         PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-MTD019            PIC XX       VALUE SPACES.
+           05  PATH-MTD019          PIC X(60)    VALUE SPACES.
+           05  FS-RELAT             PIC XX       VALUE SPACES.
+           05  PAG-W                PIC 9(3)     VALUE ZEROS.
+           05  LIN-W                PIC 9(2)     VALUE ZEROS.
+           05  TOT-GERAL-W          PIC 9(5)     VALUE ZEROS.
+           05  HOJE-W               PIC 9(8)     VALUE ZEROS.
+           05  HASH-CALC-W          PIC 9(10)    VALUE ZEROS.
+           05  IDX-W                PIC 9(2)     VALUE ZEROS.
+           05  DIGITO-ASCII-W       PIC 9(3)     VALUE ZEROS.
+           05  CARACTER-W           PIC X        VALUE SPACE.
+
+       01  PARAMETROS-W.
+           05  EMPRESA-W            PIC X(3)     VALUE SPACES.
+           05  CONTRATO-W           PIC 9(4)     VALUE ZEROS.
+           05  MODO-W               PIC 9(1)     VALUE ZEROS.
+               88  SO-ALTERADOS-W            VALUE 1.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       01  CAB01.
+           05  FILLER              PIC X(132) VALUE
+           "FICHAS DE IDENTIFICACAO PENDENTES DE REIMPRESSAO (MTD019)".
+
+       01  CAB02.
+           05  FILLER              PIC X(60) VALUE
+           "ALBUM     NOME                            TURMA  TURNO".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+           STOP RUN.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           IF EMPRESA-W = SPACES
+              MOVE "001" TO EMPRESA-W.
+
+           MOVE EMPRESA-W TO GRPATH-EMPRESA.
+           MOVE "MTD019"  TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-MTD019.
+
+           ACCEPT HOJE-W FROM DATE YYYYMMDD.
+           OPEN I-O RELAT.
+
+           OPEN I-O MTD019.
+           IF ST-MTD019 = "35"
+              CLOSE      MTD019
+              OPEN OUTPUT MTD019
+              CLOSE      MTD019
+              OPEN I-O   MTD019
+           END-IF.
+
+           MOVE ZEROS TO PAG-W TOT-GERAL-W.
+           MOVE 99    TO LIN-W.
+
+       CORPO-PROGRAMA SECTION.
+           PERFORM IMPRIME-CABECALHO.
+
+           MOVE CONTRATO-W TO CONTRATO-MT19.
+           MOVE SPACES     TO NOME-FORM-MT19.
+           START MTD019 KEY IS NOT LESS ALT-MT19 INVALID KEY
+                 MOVE "10" TO ST-MTD019.
+
+           PERFORM UNTIL ST-MTD019 = "10"
+              READ MTD019 NEXT RECORD AT END
+                   MOVE "10" TO ST-MTD019
+              NOT AT END
+                   IF CONTRATO-MT19 NOT = CONTRATO-W
+                      MOVE "10" TO ST-MTD019
+                   ELSE
+                      PERFORM AVALIA-FORMANDO
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+           PERFORM IMPRIME-RESUMO.
+
+      *    AVALIA-FORMANDO: calcula o checksum dos dados que aparecem
+      *    na ficha e, se o modo for "so alterados", so relaciona e
+      *    atualiza o registro quando o checksum mudou (ou nunca foi
+      *    calculado).
+       AVALIA-FORMANDO SECTION.
+           PERFORM CALCULA-HASH.
+
+           IF SO-ALTERADOS-W
+           AND HASH-CALC-W = HASH-ULT-FICHA-MT19
+              CONTINUE
+           ELSE
+              PERFORM IMPRIME-LINHA-FORMANDO
+              MOVE HOJE-W      TO DATA-ULT-FICHA-MT19
+              MOVE HASH-CALC-W TO HASH-ULT-FICHA-MT19
+              REWRITE REG-MTD019 INVALID KEY
+                 DISPLAY "ERRO ATUALIZANDO MTD019: " ST-MTD019
+              END-REWRITE
+           END-IF.
+
+      *    CALCULA-HASH: soma o valor ASCII de cada caracter do nome
+      *    mais os demais campos que aparecem impressos na ficha,
+      *    dando um checksum simples o bastante para detectar
+      *    qualquer alteracao de nome/turma/turno/curso.
+       CALCULA-HASH SECTION.
+           MOVE ZEROS TO HASH-CALC-W.
+           PERFORM VARYING IDX-W FROM 1 BY 1 UNTIL IDX-W > 30
+              MOVE NOME-FORM-MT19 (IDX-W: 1) TO CARACTER-W
+              MOVE FUNCTION ORD(CARACTER-W)  TO DIGITO-ASCII-W
+              COMPUTE HASH-CALC-W = HASH-CALC-W +
+                    (DIGITO-ASCII-W * IDX-W)
+           END-PERFORM.
+           PERFORM VARYING IDX-W FROM 1 BY 1 UNTIL IDX-W > 3
+              MOVE TURMA-MT19 (IDX-W: 1) TO CARACTER-W
+              MOVE FUNCTION ORD(CARACTER-W) TO DIGITO-ASCII-W
+              COMPUTE HASH-CALC-W = HASH-CALC-W +
+                    (DIGITO-ASCII-W * IDX-W)
+           END-PERFORM.
+           PERFORM VARYING IDX-W FROM 1 BY 1 UNTIL IDX-W > 10
+              MOVE TURNO-MT19 (IDX-W: 1) TO CARACTER-W
+              MOVE FUNCTION ORD(CARACTER-W) TO DIGITO-ASCII-W
+              COMPUTE HASH-CALC-W = HASH-CALC-W +
+                    (DIGITO-ASCII-W * IDX-W)
+           END-PERFORM.
+           COMPUTE HASH-CALC-W = HASH-CALC-W + CURSO-MT19
+                                 + CIDADE-MT19 + COMP-TEL-MT19.
+
+       IMPRIME-LINHA-FORMANDO SECTION.
+           IF LIN-W > 55
+              PERFORM IMPRIME-CABECALHO.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE ALBUM-MT19      TO REG-RELAT (1: 8).
+           MOVE NOME-FORM-MT19  TO REG-RELAT (11: 30).
+           MOVE TURMA-MT19      TO REG-RELAT (43: 3).
+           MOVE TURNO-MT19      TO REG-RELAT (48: 10).
+           WRITE REG-RELAT.
+           ADD 1 TO LIN-W.
+           ADD 1 TO TOT-GERAL-W.
+
+       IMPRIME-CABECALHO SECTION.
+           ADD 1 TO PAG-W.
+           WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM SPACES.
+           WRITE REG-RELAT FROM CAB02.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE 4 TO LIN-W.
+
+       IMPRIME-RESUMO SECTION.
+           WRITE REG-RELAT FROM SPACES.
+           MOVE SPACES TO REG-RELAT.
+           MOVE "TOTAL DE FICHAS A REIMPRIMIR ..: " TO
+                REG-RELAT (1: 34).
+           MOVE TOT-GERAL-W TO REG-RELAT (35: 5).
+           WRITE REG-RELAT.
+
+       FINALIZA-PROGRAMA SECTION.
+           CLOSE MTD019 RELAT.
+
+       END PROGRAM MTP046.
