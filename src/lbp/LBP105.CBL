@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    LBP105.
+       AUTHOR.        ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN.  09/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *   Grava, em LBD105, uma ocorrencia de refacao/ *
+                      *   reimpressao de laboratorio, associando o     *
+                      *   motivo (CODIGO-LB25, tabela LBD025) ao custo *
+                      *   de reimpressao do trabalho - alimenta o      *
+                      *   relatorio mensal por motivo (GALHO117).      *
+                      *                                                *
+                      *   Formato: CALL "LBP105" USING PARAMETROS-LBP105
+                      *                                                *
+                      *   01  PARAMETROS-LBP105                        *
+                      *       05 LBP105-EMPRESA      PIC X(003)        *
+                      *       05 LBP105-DATA-MOVTO   PIC 9(008)        *
+                      *       05 LBP105-CODIGO-LB25  PIC 9(003)        *
+                      *       05 LBP105-FUNCIONARIO  PIC X(020)        *
+                      *       05 LBP105-TIPO-FOTO    PIC 9(002)        *
+                      *       05 LBP105-QTDE-REFACAO PIC 9(004)        *
+                      *       05 LBP105-VALOR-CUSTO  PIC 9(006)V99     *
+                      *                                                *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LBPX105.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY LBPW105.
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-LBD105            PIC XX       VALUE SPACES.
+           05  PATH-LBD105          PIC X(60)    VALUE SPACES.
+           05  ULTIMO-SEQ-W         PIC 9(04)    VALUE ZEROS.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       LINKAGE SECTION.
+
+       01  PARAMETROS-LBP105.
+           05  LBP105-EMPRESA       PIC X(3).
+           05  LBP105-DATA-MOVTO    PIC 9(8).
+           05  LBP105-CODIGO-LB25   PIC 9(3).
+           05  LBP105-FUNCIONARIO   PIC X(20).
+           05  LBP105-TIPO-FOTO     PIC 9(2).
+           05  LBP105-QTDE-REFACAO  PIC 9(4).
+           05  LBP105-VALOR-CUSTO   PIC 9(6)V99.
+
+       PROCEDURE DIVISION USING PARAMETROS-LBP105.
+
+       MAIN-PROCESS SECTION.
+           PERFORM ABRE-LBD105.
+           PERFORM OBTEM-PROXIMO-SEQ.
+           PERFORM GRAVA-OCORRENCIA.
+           CLOSE LBD105.
+           EXIT PROGRAM.
+
+       ABRE-LBD105 SECTION.
+           MOVE LBP105-EMPRESA TO GRPATH-EMPRESA.
+           MOVE "LBD105"       TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-LBD105.
+
+           OPEN I-O LBD105.
+           IF ST-LBD105 = "35"
+              OPEN OUTPUT LBD105
+              CLOSE      LBD105
+              OPEN I-O LBD105
+           END-IF.
+
+      *    OBTEM-PROXIMO-SEQ: varre os registros ja gravados na data
+      *    informada para achar a ultima sequencia usada no dia, pois
+      *    a chave do arquivo nao mantem um contador proprio.
+       OBTEM-PROXIMO-SEQ SECTION.
+           MOVE ZEROS TO ULTIMO-SEQ-W.
+           MOVE LBP105-DATA-MOVTO TO DATA-MOVTO-L105.
+           MOVE ZEROS             TO SEQ-L105.
+           START LBD105 KEY IS NOT LESS CHAVE-L105 INVALID KEY
+                 MOVE "10" TO ST-LBD105.
+
+           PERFORM UNTIL ST-LBD105 = "10"
+              READ LBD105 NEXT RECORD AT END
+                   MOVE "10" TO ST-LBD105
+              NOT AT END
+                   IF DATA-MOVTO-L105 NOT = LBP105-DATA-MOVTO
+                      MOVE "10" TO ST-LBD105
+                   ELSE
+                      MOVE SEQ-L105 TO ULTIMO-SEQ-W
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       GRAVA-OCORRENCIA SECTION.
+           INITIALIZE REG-LBD105.
+           MOVE LBP105-DATA-MOVTO   TO DATA-MOVTO-L105.
+           ADD 1 ULTIMO-SEQ-W GIVING SEQ-L105.
+           MOVE LBP105-CODIGO-LB25  TO CODIGO-LB25-L105.
+           MOVE LBP105-FUNCIONARIO  TO FUNCIONARIO-L105.
+           MOVE LBP105-TIPO-FOTO    TO TIPO-FOTO-L105.
+           MOVE LBP105-QTDE-REFACAO TO QTDE-REFACAO-L105.
+           MOVE LBP105-VALOR-CUSTO  TO VALOR-CUSTO-L105.
+           WRITE REG-LBD105.
+
+       END PROGRAM LBP105.
