@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    LBP106.
+       AUTHOR.        ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN.  09/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *   Seleciona, a partir do cadastro de           *
+                      *   impressoras de laboratorio (LBD026), qual    *
+                      *   impressora o despacho de trabalhos deve       *
+                      *   usar: se a impressora primaria informada     *
+                      *   estiver ON-LINE, devolve ela mesma; se        *
+                      *   estiver OFF-LINE, procura a primeira          *
+                      *   impressora ON-LINE do mesmo TIPO-LB26 e       *
+                      *   devolve essa, evitando que o trabalho fique   *
+                      *   parado esperando reparo manual.               *
+                      *                                                *
+                      *   Formato: CALL "LBP106" USING PARAMETROS-LBP106
+                      *                                                *
+                      *   01  PARAMETROS-LBP106                        *
+                      *       05 LBP106-EMPRESA       PIC X(003)        *
+                      *       05 LBP106-CODIGO-PRIMARIA PIC X(002)      *
+                      *       05 LBP106-CODIGO-SELEC   PIC X(002)       *
+                      *       05 LBP106-DESCR-SELEC    PIC X(030)       *
+                      *       05 LBP106-DESVIADA       PIC 9(001)       *
+                      *          0-USOU A PROPRIA PRIMARIA              *
+                      *          1-DESVIOU PARA OUTRA IMPRESSORA        *
+                      *       05 LBP106-ACHOU          PIC 9(001)       *
+                      *          0-NENHUMA IMPRESSORA DISPONIVEL        *
+                      *          1-ACHOU UMA IMPRESSORA PARA USAR       *
+                      *                                                *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LBPX026.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY LBPW026.
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-LBD026            PIC XX       VALUE SPACES.
+           05  PATH-LBD026          PIC X(60)    VALUE SPACES.
+           05  TIPO-PRIMARIA-W      PIC X(02)    VALUE SPACES.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       LINKAGE SECTION.
+
+       01  PARAMETROS-LBP106.
+           05  LBP106-EMPRESA         PIC X(3).
+           05  LBP106-CODIGO-PRIMARIA PIC X(2).
+           05  LBP106-CODIGO-SELEC    PIC X(2).
+           05  LBP106-DESCR-SELEC     PIC X(30).
+           05  LBP106-DESVIADA        PIC 9.
+           05  LBP106-ACHOU           PIC 9.
+               88  LBP106-ENCONTROU          VALUE 1.
+
+       PROCEDURE DIVISION USING PARAMETROS-LBP106.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM VERIFICA-PRIMARIA.
+           IF NOT LBP106-ENCONTROU
+              PERFORM PROCURA-ALTERNATIVA.
+           CLOSE LBD026.
+           EXIT PROGRAM.
+
+       INICIALIZA-PROGRAMA SECTION.
+           MOVE ZEROS  TO LBP106-DESVIADA LBP106-ACHOU.
+           MOVE SPACES TO LBP106-CODIGO-SELEC LBP106-DESCR-SELEC.
+
+           MOVE LBP106-EMPRESA TO GRPATH-EMPRESA.
+           MOVE "LBD026"       TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-LBD026.
+
+           OPEN INPUT LBD026.
+
+      *    VERIFICA-PRIMARIA: se a impressora primaria estiver
+      *    cadastrada e ON-LINE, usa ela mesma, sem desviar.
+       VERIFICA-PRIMARIA SECTION.
+           MOVE LBP106-CODIGO-PRIMARIA TO CODIGO-LB26.
+           READ LBD026 INVALID KEY
+                MOVE ZEROS TO LBP106-ACHOU
+           NOT INVALID KEY
+                MOVE TIPO-LB26 TO TIPO-PRIMARIA-W
+                IF IMPRESSORA-ON-LINE
+                   MOVE CODIGO-LB26    TO LBP106-CODIGO-SELEC
+                   MOVE DESCRICAO-LB26 TO LBP106-DESCR-SELEC
+                   MOVE ZEROS          TO LBP106-DESVIADA
+                   MOVE 1              TO LBP106-ACHOU
+                END-IF
+           END-READ.
+
+      *    PROCURA-ALTERNATIVA: varre LBD026 pela chave alternativa de
+      *    tipo (ALT1-LB26 = TIPO-LB26/CODIGO-LB26), procurando a
+      *    primeira impressora ON-LINE do mesmo tipo, diferente da
+      *    primaria.
+       PROCURA-ALTERNATIVA SECTION.
+           MOVE TIPO-PRIMARIA-W TO TIPO-LB26.
+           MOVE SPACES          TO CODIGO-LB26.
+           START LBD026 KEY IS NOT LESS ALT1-LB26 INVALID KEY
+                 MOVE "10" TO ST-LBD026.
+
+           PERFORM UNTIL ST-LBD026 = "10" OR LBP106-ENCONTROU
+              READ LBD026 NEXT RECORD AT END
+                   MOVE "10" TO ST-LBD026
+              NOT AT END
+                   IF TIPO-LB26 NOT = TIPO-PRIMARIA-W
+                      MOVE "10" TO ST-LBD026
+                   ELSE
+                      IF CODIGO-LB26 NOT = LBP106-CODIGO-PRIMARIA
+                         AND IMPRESSORA-ON-LINE
+                         MOVE CODIGO-LB26    TO LBP106-CODIGO-SELEC
+                         MOVE DESCRICAO-LB26 TO LBP106-DESCR-SELEC
+                         MOVE 1              TO LBP106-DESVIADA
+                         MOVE 1              TO LBP106-ACHOU
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       END PROGRAM LBP106.
