@@ -20,11 +20,13 @@
        FILE-CONTROL.
            COPY CCPX011.
            COPY CCPX100.
+           COPY CCPX012.
 
        DATA DIVISION.
        FILE SECTION.
        COPY CCPW011.
        COPY CCPW100.
+       COPY CCPW012.
        WORKING-STORAGE SECTION.
            COPY "CCP011.CPB".
            COPY "CCP011.CPY".
@@ -35,6 +37,9 @@
        01  VARIAVEIS.
            05  ST-CCD011             PIC XX       VALUE SPACES.
            05  ST-CCD100             PIC XX       VALUE SPACES.
+           05  ST-CCD012             PIC XX       VALUE SPACES.
+           05  RETOMA-W              PIC 9        VALUE ZEROS.
+      *   RETOMA-W = 0 (GERACAO NOVA)   1 (RETOMA CHECKPOINT)
            05  EMP-REFERENCIA.
                10  FILLER            PIC X(15)
                    VALUE "\PROGRAMA\KELLO".
@@ -78,12 +83,18 @@
            MOVE EMPRESA-W          TO EMP-REC
            MOVE "CCD011" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CCD011.
            MOVE "CCD100" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CCD100.
+           MOVE "CCD012" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CCD012.
            OPEN I-O CCD011.
            OPEN INPUT CCD100.
+           OPEN I-O CCD012.
            IF ST-CCD011 = "35"
               CLOSE CCD011      OPEN OUTPUT CCD011
               CLOSE CCD011      OPEN I-O CCD011
            END-IF.
+           IF ST-CCD012 = "35"
+              CLOSE CCD012      OPEN OUTPUT CCD012
+              CLOSE CCD012      OPEN I-O CCD012
+           END-IF.
            IF ST-CCD011 <> "00"
               MOVE "ERRO ABERTURA CCD011: "  TO GS-MENSAGEM-ERRO
               MOVE ST-CCD011 TO GS-MENSAGEM-ERRO(23: 02)
@@ -92,6 +103,10 @@
               MOVE "ERRO ABERTURA CCD100: "  TO GS-MENSAGEM-ERRO
               MOVE ST-CCD100 TO GS-MENSAGEM-ERRO(23: 02)
               PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ST-CCD012 <> "00"
+              MOVE "ERRO ABERTURA CCD012: "  TO GS-MENSAGEM-ERRO
+              MOVE ST-CCD012 TO GS-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
       *    MOVE 1 TO COD-USUARIO-W.
            IF COD-USUARIO-W NOT NUMERIC
               MOVE "Executar pelo MENU" TO GS-MENSAGEM-ERRO
@@ -151,13 +166,56 @@
            MOVE GS-MESANO-FIM(03: 04) TO DATA-FIM(1: 4).
            MOVE DATA-INI(01: 06) TO MESANO-INI.
            MOVE DATA-FIM(01: 06) TO MESANO-FIM.
-           PERFORM ZERAR-SALDO.
+
+           MOVE ZEROS   TO RETOMA-W.
+           MOVE "01"    TO CHAVE-CC12.
+           READ CCD012 INVALID KEY
+                MOVE ZEROS TO RETOMA-W
+           NOT INVALID KEY
+                IF SITUACAO-CC12 = 0
+                   AND MESANO-INI-CC12 = MESANO-INI
+                   AND MESANO-FIM-CC12 = MESANO-FIM
+                   MOVE 1 TO RETOMA-W
+                ELSE
+                   MOVE ZEROS TO RETOMA-W
+                END-IF
+           END-READ.
+
            MOVE ZEROS TO SITUACAO-CC100.
            MOVE ZEROS TO FORNEC-CC100.
-           MOVE DATA-INI TO DATA-MOVTO-CC100.
-           MOVE "Gerando saldo: " TO GS-MENSAGEM(01: 17).
-           START CCD100 KEY IS NOT < DATA-MOVTO-CC100 INVALID KEY
-                 MOVE "10" TO ST-CCD100.
+
+           IF RETOMA-W = 1
+      *       EXECUCAO ANTERIOR FOI INTERROMPIDA P/ ESTE MESMO
+      *       INTERVALO: RETOMA A PARTIR DO ULTIMO LANCTO JA
+      *       ACUMULADO, SEM ZERAR OS SALDOS JA GERADOS
+              MOVE DATA-MOVTO-CC12 TO DATA-MOVTO-CC100
+              MOVE SEQ-CC12        TO SEQ-CC100
+              MOVE "Gerando saldo: " TO GS-MENSAGEM(01: 17)
+              START CCD100 KEY IS NOT < CHAVE-CC100 INVALID KEY
+                    MOVE "10" TO ST-CCD100
+              END-START
+              IF ST-CCD100 NOT = "10"
+                 READ CCD100 NEXT RECORD AT END
+                      MOVE "10" TO ST-CCD100
+                 END-READ
+              END-IF
+           ELSE
+              PERFORM ZERAR-SALDO
+              MOVE DATA-INI TO DATA-MOVTO-CC100
+              MOVE "Gerando saldo: " TO GS-MENSAGEM(01: 17)
+              MOVE MESANO-INI TO MESANO-INI-CC12
+              MOVE MESANO-FIM TO MESANO-FIM-CC12
+              MOVE DATA-INI   TO DATA-MOVTO-CC12
+              MOVE ZEROS      TO SEQ-CC12
+              MOVE ZEROS      TO SITUACAO-CC12
+              WRITE REG-CCD012 INVALID KEY
+                    REWRITE REG-CCD012
+              END-WRITE
+              START CCD100 KEY IS NOT < DATA-MOVTO-CC100 INVALID KEY
+                    MOVE "10" TO ST-CCD100
+              END-START
+           END-IF.
+
            PERFORM UNTIL ST-CCD100 = "10"
             READ CCD100 NEXT RECORD AT END MOVE "10" TO ST-CCD100
                NOT AT END
@@ -188,10 +246,16 @@
                       REWRITE REG-CCD011
                       END-REWRITE
                   END-READ
+                  MOVE DATA-MOVTO-CC100 TO DATA-MOVTO-CC12
+                  MOVE SEQ-CC100        TO SEQ-CC12
+                  MOVE ZEROS            TO SITUACAO-CC12
+                  REWRITE REG-CCD012
                  END-IF
                 END-IF
             END-READ
            END-PERFORM.
+           MOVE 1 TO SITUACAO-CC12.
+           REWRITE REG-CCD012.
            MOVE SPACES TO GS-MENSAGEM.
            MOVE "EXIBE-MENSAGEM" TO DS-PROCEDURE
            PERFORM CALL-DIALOG-SYSTEM.
@@ -229,7 +293,7 @@
              GO FINALIZAR-PROGRAMA
            END-IF.
        FINALIZAR-PROGRAMA SECTION.
-           CLOSE CCD011 CCD100.
+           CLOSE CCD011 CCD100 CCD012.
            MOVE DS-QUIT-SET TO DS-CONTROL.
            PERFORM CALL-DIALOG-SYSTEM.
            EXIT PROGRAM.
