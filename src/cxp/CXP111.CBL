@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CXP111.
+       AUTHOR.        ALFREDO SAVIOLLI NETO.
+       DATE-WRITTEN.  09/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *   Conta quantas anotacoes de caixa (CXD200)   *
+                      *   continuam pendentes (SITUACAO-ANOTACAO-     *
+                      *   CX200 = 0) depois do dia em que foram       *
+                      *   lancadas, para que uma tela de fechamento   *
+                      *   de caixa possa alertar o operador com um    *
+                      *   popup ao abrir, em vez de depender de       *
+                      *   alguem rodar o relatorio GALHO119 por       *
+                      *   conta propria.                              *
+                      *                                               *
+                      *   Formato: CALL "CXP111" USING PARAMETROS-   *
+                      *            CXP111                             *
+                      *                                               *
+                      *   01  PARAMETROS-CXP111                       *
+                      *       05 CXP111-EMPRESA        PIC X(003)     *
+                      *       05 CXP111-QTDE-PENDENTE  PIC 9(005)     *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CXPX200.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CXPW200.
+
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS.
+           05  ST-CXD200            PIC XX       VALUE SPACES.
+           05  PATH-CXD200          PIC X(60)    VALUE SPACES.
+           05  HOJE-W               PIC 9(8)     VALUE ZEROS.
+
+       01  PARAMETROS-GRPATH.
+           05  GRPATH-EMPRESA       PIC X(3).
+           05  GRPATH-ARQUIVO       PIC X(8).
+           05  GRPATH-CAMINHO       PIC X(60).
+
+       LINKAGE SECTION.
+
+       01  PARAMETROS-CXP111.
+           05  CXP111-EMPRESA       PIC X(3).
+           05  CXP111-QTDE-PENDENTE PIC 9(5).
+
+       PROCEDURE DIVISION USING PARAMETROS-CXP111.
+
+       MAIN-PROCESS SECTION.
+           MOVE ZEROS TO CXP111-QTDE-PENDENTE.
+           PERFORM ABRE-CXD200.
+           IF ST-CXD200 NOT = "35"
+              PERFORM CONTA-PENDENTES
+              CLOSE CXD200
+           END-IF.
+           EXIT PROGRAM.
+
+       ABRE-CXD200 SECTION.
+           MOVE CXP111-EMPRESA TO GRPATH-EMPRESA.
+           MOVE "CXD200"       TO GRPATH-ARQUIVO.
+           CALL "GRPATH" USING PARAMETROS-GRPATH.
+           MOVE GRPATH-CAMINHO TO PATH-CXD200.
+           OPEN INPUT CXD200.
+
+       CONTA-PENDENTES SECTION.
+           ACCEPT HOJE-W FROM DATE YYYYMMDD.
+
+           MOVE ZEROS TO SITUACAO-ANOTACAO-CX200.
+           MOVE ZEROS TO DATA-OCORRENCIA-CX200.
+           START CXD200 KEY IS NOT LESS ALT1-CX200 INVALID KEY
+                 MOVE "10" TO ST-CXD200.
+
+           PERFORM UNTIL ST-CXD200 = "10"
+              READ CXD200 NEXT RECORD AT END
+                   MOVE "10" TO ST-CXD200
+              NOT AT END
+                   IF SITUACAO-ANOTACAO-CX200 NOT = 0
+                      MOVE "10" TO ST-CXD200
+                   ELSE
+                      IF DATA-OCORRENCIA-CX200 < HOJE-W
+                         ADD 1 TO CXP111-QTDE-PENDENTE
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+       END PROGRAM CXP111.
